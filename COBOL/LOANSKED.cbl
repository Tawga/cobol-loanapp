@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. LOANSKED.                                            00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+                                                                        00000050
+       WORKING-STORAGE SECTION.                                         00000060
+           COPY LMAPST6.                                                00000070
+           COPY DFHAID.                                                 00000080
+           COPY DFHBMSCA.                                               00000090
+       01 DATAGROUP.                                                    00000100
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00000110
+                                                                        00000120
+       01 COMMUNICATION-AREA       PIC X.                               00000130
+                                                                        00000140
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00000150
+                                                                        00000160
+       PROCEDURE DIVISION.                                              00000170
+       000-MAIN-PARA.                                                   00000180
+           INITIALIZE DATAGROUP                                         00000190
+           EVALUATE TRUE                                                00000200
+      *       WHEN NO COMMAREA WAS PASSED - A FRESH ENTRY FROM MENU     00000210
+              WHEN EIBCALEN = ZERO                                      00000220
+                 MOVE LOW-VALUES TO LSKEDO                              00000230
+                 MOVE 'ENTER APPLICATION ID AND INSTALLMENT NUMBER'     00000240
+                      TO MSGO                                           00000250
+                 PERFORM 100-SEND-MAP                                   00000260
+                                                                        00000270
+      *       WHEN USER PRESSES PF3 RETURN TO LOANMENU                  00000280
+              WHEN EIBAID = DFHPF3                                      00000290
+                 PERFORM 300-RETURN-LOANMENU                            00000300
+                                                                        00000310
+      *       WHEN USER PRESSES PF4 OR ENTER TO LOOK UP A SCHEDULE ROW  00000320
+              WHEN EIBAID = DFHPF4 OR EIBAID = DFHENTER                 00000330
+                 PERFORM 400-RECEIVE-DATA                               00000340
+                 PERFORM 500-VALIDATE-INPUTS                            00000350
+                                                                        00000360
+      *       WHEN USER PRESSES PF7 PAGE BACK ONE INSTALLMENT           00000370
+              WHEN EIBAID = DFHPF7                                      00000380
+                 PERFORM 400-RECEIVE-DATA                               00000390
+                 PERFORM 600-PAGE-BACKWARD                              00000400
+                                                                        00000410
+      *       WHEN USER PRESSES PF8 PAGE FORWARD ONE INSTALLMENT        00000420
+              WHEN EIBAID = DFHPF8                                      00000430
+                 PERFORM 400-RECEIVE-DATA                               00000440
+                 PERFORM 610-PAGE-FORWARD                               00000450
+                                                                        00000460
+      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00000470
+              WHEN OTHER                                                00000480
+                 MOVE 'INVALID KEY PRESSED.' TO MSGO                    00000490
+                 PERFORM 200-SEND-DATAONLY                              00000500
+           END-EVALUATE                                                 00000510
+                                                                        00000520
+           EXEC CICS RETURN                                             00000530
+                TRANSID('SKED')                                         00000540
+                COMMAREA(COMMUNICATION-AREA)                            00000550
+           END-EXEC                                                     00000560
+           EXIT.                                                        00000570
+                                                                        00000580
+      *    SEND MAP, CLEAR THE SCREEN FROM USER INPUT                   00000590
+       100-SEND-MAP.                                                    00000600
+           EXEC CICS SEND                                               00000610
+                MAP('LSKED')                                            00000620
+                MAPSET('LMAPST6')                                       00000630
+                FROM(LSKEDO)                                            00000640
+                ERASE                                                   00000650
+                FREEKB                                                  00000660
+                RESP(WS-RESPCODE)                                       00000670
+           END-EXEC                                                     00000680
+           EXIT.                                                        00000690
+                                                                        00000700
+      *    SEND DATA-ONLY WITHOUT RESETTING ANYTHING                    00000710
+       200-SEND-DATAONLY.                                               00000720
+           EXEC CICS SEND                                               00000730
+                MAPSET('LMAPST6')                                       00000740
+                MAP('LSKED')                                            00000750
+                RESP(WS-RESPCODE)                                       00000760
+                DATAONLY                                                00000770
+                CURSOR                                                  00000780
+           END-EXEC                                                     00000790
+           EXIT.                                                        00000800
+                                                                        00000810
+      *    NAVIGATE BACK TO LOANMENU                                    00000820
+       300-RETURN-LOANMENU.                                             00000830
+           EXEC CICS XCTL                                               00000840
+                PROGRAM('LOANMENU')                                     00000850
+                RESP(WS-RESPCODE)                                       00000860
+           END-EXEC                                                     00000870
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             00000880
+              CONTINUE                                                  00000890
+           END-IF                                                       00000900
+           EXIT.                                                        00000910
+                                                                        00000920
+       400-RECEIVE-DATA.                                                00000930
+           EXEC CICS RECEIVE                                            00000940
+                MAP('LSKED')                                            00000950
+                MAPSET('LMAPST6')                                       00000960
+                INTO(LSKEDI)                                            00000970
+                RESP(WS-RESPCODE)                                       00000980
+           END-EXEC                                                     00000990
+           EXIT.                                                        00001000
+                                                                        00001010
+      *    AN APPLICATION ID IS REQUIRED. A BLANK OR NON-NUMERIC        00001020
+      *    INSTALLMENT NUMBER DEFAULTS TO THE FIRST INSTALLMENT         00001030
+       500-VALIDATE-INPUTS.                                             00001040
+           EVALUATE TRUE                                                00001050
+              WHEN APPIDI IS NOT NUMERIC OR APPIDI = ZERO               00001060
+                 MOVE 'APPLICATION ID MUST BE ENTERED' TO MSGO          00001070
+                 MOVE -1 TO APPIDL                                      00001080
+                 PERFORM 200-SEND-DATAONLY                              00001090
+              WHEN INSTNI IS NOT NUMERIC OR INSTNI = ZERO               00001100
+                 MOVE 1 TO INSTNI                                       00001110
+                 PERFORM 700-SUBMIT-LOOKUP                              00001120
+              WHEN OTHER                                                00001130
+                 PERFORM 700-SUBMIT-LOOKUP                              00001140
+           END-EVALUATE                                                 00001150
+           EXIT.                                                        00001160
+                                                                        00001170
+      *    PF7 STEPS BACK ONE INSTALLMENT, NO FURTHER THAN THE FIRST    00001180
+       600-PAGE-BACKWARD.                                               00001190
+           IF INSTNI > 1                                                00001200
+              SUBTRACT 1 FROM INSTNI                                    00001210
+           END-IF                                                       00001220
+           PERFORM 700-SUBMIT-LOOKUP                                    00001230
+           EXIT.                                                        00001240
+                                                                        00001250
+      *    PF8 STEPS FORWARD ONE INSTALLMENT. IF THAT RUNS PAST THE     00001260
+      *    LAST INSTALLMENT ON FILE, 700-SUBMIT-LOOKUP BACKS IT OFF     00001270
+       610-PAGE-FORWARD.                                                00001280
+           ADD 1 TO INSTNI                                              00001290
+           PERFORM 700-SUBMIT-LOOKUP                                    00001300
+           EXIT.                                                        00001310
+                                                                        00001320
+      *    ASK LOANDB2 FOR ONE INSTALLMENT OF THE PAYMENT SCHEDULE      00001330
+       700-SUBMIT-LOOKUP.                                               00001340
+           SET SW-SCHED-READ TO TRUE                                    00001350
+           MOVE APPIDI TO WS-APP-ID                                     00001360
+           MOVE INSTNI TO WS-SCHED-INSTALLMENT-NO                       00001370
+                                                                        00001380
+           EXEC CICS LINK                                               00001390
+                PROGRAM('LOANDB2')                                      00001400
+                COMMAREA(DATAGROUP)                                     00001410
+                RESP(WS-RESPCODE)                                       00001420
+           END-EXEC                                                     00001430
+                                                                        00001440
+           EVALUATE TRUE                                                00001450
+              WHEN WS-RESPCODE NOT = DFHRESP(NORMAL)                    00001460
+                 MOVE 'ERROR LINKING TO LOANDB2' TO MSGO                00001470
+                 PERFORM 100-SEND-MAP                                   00001480
+              WHEN WS-MESSAGE = 'NO SCHEDULE ROW FOR THAT INSTALLMENT'  00001490
+                 IF INSTNI > 1                                          00001500
+                    SUBTRACT 1 FROM INSTNI                              00001510
+                 END-IF                                                 00001520
+                 MOVE WS-MESSAGE TO MSGO                                00001530
+                 PERFORM 200-SEND-DATAONLY                              00001540
+              WHEN OTHER                                                00001550
+                 MOVE WS-SCHED-INSTALLMENT-NO     TO INSTNO             00001560
+                 MOVE WS-SCHED-TOTAL-INSTALLMENTS TO TOTNO              00001570
+                 MOVE WS-SCHED-DUE-DATE           TO DUEDO              00001580
+                 MOVE WS-SCHED-PRINCIPAL-AMT      TO PRINO              00001590
+                 MOVE WS-SCHED-INTEREST-AMT       TO INTRO              00001600
+                 MOVE WS-SCHED-BALANCE-AMT        TO BALO               00001610
+                 MOVE WS-MESSAGE                  TO MSGO               00001620
+                 PERFORM 200-SEND-DATAONLY                              00001630
+           END-EVALUATE                                                 00001640
+           EXIT.                                                        00001650
