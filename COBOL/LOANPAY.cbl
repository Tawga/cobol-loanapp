@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. LOANPAY.                                             00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+                                                                        00000050
+       WORKING-STORAGE SECTION.                                         00000060
+           COPY LMAPST7.                                                00000070
+           COPY DFHAID.                                                 00000080
+           COPY DFHBMSCA.                                               00000090
+       01 DATAGROUP.                                                    00000100
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00000110
+                                                                        00000120
+       01 COMMUNICATION-AREA       PIC X.                               00000130
+                                                                        00000140
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00000150
+                                                                        00000160
+       PROCEDURE DIVISION.                                              00000170
+       000-MAIN-PARA.                                                   00000180
+           INITIALIZE DATAGROUP                                         00000190
+           EVALUATE TRUE                                                00000200
+      *    WHEN NO COMMAREA WAS PASSED - A FRESH ENTRY FROM MENU        00000210
+              WHEN EIBCALEN = ZERO                                      00000220
+                 MOVE LOW-VALUES TO LPAYO                               00000230
+                 MOVE 'ENTER APPLICATION ID, AMOUNT OR PAYOFF'          00000240
+                    TO MSGO                                             00000250
+                 PERFORM 100-SEND-MAP                                   00000260
+                                                                        00000270
+      *    WHEN USER PRESSES PF3 RETURN TO LOANMENU                     00000280
+              WHEN EIBAID = DFHPF3                                      00000290
+                 PERFORM 300-RETURN-LOANMENU                            00000300
+                                                                        00000310
+      *    WHEN USER PRESSES PF4 OR ENTER TO SUBMIT A PAYMENT           00000320
+              WHEN EIBAID = DFHPF4 OR EIBAID = DFHENTER                 00000330
+                 PERFORM 400-RECEIVE-DATA                               00000340
+                 PERFORM 500-VALIDATE-INPUTS                            00000350
+                                                                        00000360
+      *    WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE       00000370
+              WHEN OTHER                                                00000380
+                 MOVE 'INVALID KEY PRESSED.' TO MSGO                    00000390
+                 PERFORM 200-SEND-DATAONLY                              00000400
+           END-EVALUATE                                                 00000410
+                                                                        00000420
+           EXEC CICS RETURN                                             00000430
+                TRANSID('PAY1')                                         00000440
+                COMMAREA(COMMUNICATION-AREA)                            00000450
+           END-EXEC                                                     00000460
+           EXIT.                                                        00000470
+                                                                        00000480
+      *    SEND MAP, CLEAR THE SCREEN FROM USER INPUT                   00000490
+       100-SEND-MAP.                                                    00000500
+           EXEC CICS SEND                                               00000510
+                MAP('LPAY')                                             00000520
+                MAPSET('LMAPST7')                                       00000530
+                FROM(LPAYO)                                             00000540
+                ERASE                                                   00000550
+                FREEKB                                                  00000560
+                RESP(WS-RESPCODE)                                       00000570
+           END-EXEC                                                     00000580
+           EXIT.                                                        00000590
+                                                                        00000600
+      *    SEND DATA-ONLY WITHOUT RESETTING ANYTHING                    00000610
+       200-SEND-DATAONLY.                                               00000620
+           EXEC CICS SEND                                               00000630
+                MAPSET('LMAPST7')                                       00000640
+                MAP('LPAY')                                             00000650
+                RESP(WS-RESPCODE)                                       00000660
+                DATAONLY                                                00000670
+                CURSOR                                                  00000680
+           END-EXEC                                                     00000690
+           EXIT.                                                        00000700
+                                                                        00000710
+      *    NAVIGATE BACK TO LOANMENU                                    00000720
+       300-RETURN-LOANMENU.                                             00000730
+           EXEC CICS XCTL                                               00000740
+                PROGRAM('LOANMENU')                                     00000750
+                RESP(WS-RESPCODE)                                       00000760
+           END-EXEC                                                     00000770
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             00000780
+              CONTINUE                                                  00000790
+           END-IF                                                       00000800
+           EXIT.                                                        00000810
+                                                                        00000820
+       400-RECEIVE-DATA.                                                00000830
+           EXEC CICS RECEIVE                                            00000840
+                MAP('LPAY')                                             00000850
+                MAPSET('LMAPST7')                                       00000860
+                INTO(LPAYI)                                             00000870
+                RESP(WS-RESPCODE)                                       00000880
+           END-EXEC                                                     00000890
+           EXIT.                                                        00000900
+                                                                        00000910
+      *    AN APPLICATION ID IS ALWAYS REQUIRED. A PAYMENT TYPE OF      00000920
+      *    'PAYOFF' DOES NOT REQUIRE AN AMOUNT TO BE ENTERED, ANY       00000930
+      *    OTHER TYPE DOES                                              00000940
+       500-VALIDATE-INPUTS.                                             00000950
+           EVALUATE TRUE                                                00000960
+              WHEN APPIDI IS NOT NUMERIC OR APPIDI = ZERO               00000970
+                 MOVE 'APPLICATION ID MUST BE ENTERED' TO MSGO          00000980
+                 MOVE -1 TO APPIDL                                      00000990
+                 PERFORM 200-SEND-DATAONLY                              00001000
+              WHEN PAYTYPI = 'PAYOFF'                                   00001010
+                 PERFORM 700-SUBMIT-PAYMENT                             00001020
+              WHEN PAYAMTI IS NOT NUMERIC OR PAYAMTI = ZERO             00001030
+                 MOVE 'PAYMENT AMOUNT MUST BE ENTERED' TO MSGO          00001040
+                 MOVE -1 TO PAYAMTL                                     00001050
+                 PERFORM 200-SEND-DATAONLY                              00001060
+              WHEN OTHER                                                00001070
+                 MOVE 'NORMAL' TO PAYTYPI                               00001080
+                 PERFORM 700-SUBMIT-PAYMENT                             00001090
+           END-EVALUATE                                                 00001100
+           EXIT.                                                        00001110
+                                                                        00001120
+      *    ASK LOANDB2 TO APPLY THE PAYMENT AGAINST THE APPLICATION     00001130
+       700-SUBMIT-PAYMENT.                                              00001140
+           SET SW-PAYMENT TO TRUE                                       00001150
+           MOVE APPIDI  TO WS-APP-ID                                    00001160
+           MOVE PAYAMTI TO WS-PAY-AMOUNT                                00001170
+           MOVE PAYTYPI TO WS-PAY-TYPE                                  00001180
+                                                                        00001190
+           EXEC CICS LINK                                               00001200
+                PROGRAM('LOANDB2')                                      00001210
+                COMMAREA(DATAGROUP)                                     00001220
+                RESP(WS-RESPCODE)                                       00001230
+           END-EXEC                                                     00001240
+                                                                        00001250
+           EVALUATE TRUE                                                00001260
+              WHEN WS-RESPCODE NOT = DFHRESP(NORMAL)                    00001270
+                 MOVE 'ERROR LINKING TO LOANDB2' TO MSGO                00001280
+                 PERFORM 100-SEND-MAP                                   00001290
+              WHEN OTHER                                                00001300
+                 MOVE WS-OUTSTANDING-BAL TO BALO                        00001310
+                 MOVE WS-MESSAGE         TO MSGO                        00001320
+                 PERFORM 200-SEND-DATAONLY                              00001330
+           END-EVALUATE                                                 00001340
+           EXIT.                                                        00001350
