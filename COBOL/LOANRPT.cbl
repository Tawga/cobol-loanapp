@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANRPT.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT DAILY-REPORT ASSIGN TO RPTOUT                         00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-DAILY-REPORT-STATUS.                   00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  DAILY-REPORT                                                 00100000
+           RECORDING MODE F                                             00110000
+           LABEL RECORDS STANDARD.                                      00120000
+       01  RPT-LINE                PIC X(80).                           00130000
+                                                                        00140000
+       WORKING-STORAGE SECTION.                                         00150000
+           EXEC SQL                                                     00160000
+              INCLUDE SQLCA                                             00170000
+           END-EXEC.                                                    00180000
+           EXEC SQL                                                     00190000
+              INCLUDE APPS                                              00200000
+           END-EXEC.                                                    00210000
+           EXEC SQL                                                     00220000
+              INCLUDE TXNLOG                                            00230000
+           END-EXEC.                                                    00240000
+           EXEC SQL                                                     00225000
+              INCLUDE CHKPT                                             00226000
+           END-EXEC.                                                    00227000
+                                                                        00250000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00260000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00270000
+       01  WS-DAILY-REPORT-STATUS  PIC XX    VALUE '00'.                00270500
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANRPT'.           00271000
+       01  WS-APPROVED-CNT         PIC 9(7)  VALUE ZERO.                00280000
+       01  WS-REJECTED-CNT         PIC 9(7)  VALUE ZERO.                00290000
+       01  WS-PENDING-CNT          PIC 9(7)  VALUE ZERO.                00295000
+       01  WS-TOTAL-CNT            PIC 9(7)  VALUE ZERO.                00300000
+       01  WS-TOTAL-VOLUME         PIC S9(11)V9(2) COMP-3 VALUE ZERO.   00310000
+       01  WS-AVERAGE-LOAN         PIC S9(9)V9(2) COMP-3 VALUE ZERO.    00320000
+       01  WS-REPORT-DATE          PIC X(10).                          00330000
+                                                                        00340000
+      *    EDITED FIELDS FOR THE PRINTED SUMMARY LINES                 00350000
+       01  WS-ED-APPROVED          PIC ZZZ,ZZ9.                        00360000
+       01  WS-ED-REJECTED          PIC ZZZ,ZZ9.                        00370000
+       01  WS-ED-PENDING           PIC ZZZ,ZZ9.                        00375000
+       01  WS-ED-TOTAL             PIC ZZZ,ZZ9.                        00380000
+       01  WS-ED-VOLUME            PIC $$,$$$,$$$,$$9.99.              00390000
+       01  WS-ED-AVERAGE           PIC $$,$$$,$$9.99.                  00400000
+                                                                        00410000
+       LINKAGE SECTION.                                                00420000
+      *    JCL PARM='YYYY-MM-DD' - THE BUSINESS DATE TO REPORT ON,     00430000
+      *    DEFAULTS TO THE CURRENT DATE WHEN NOT SUPPLIED              00440000
+       01  LK-ASOF-PARM.                                               00450000
+           05  LK-ASOF-LEN         PIC S9(4) COMP.                     00460000
+           05  LK-ASOF-VALUE       PIC X(10).                          00470000
+                                                                        00480000
+       PROCEDURE DIVISION USING LK-ASOF-PARM.                          00490000
+       000-MAIN-PARA.                                                  00500000
+           PERFORM 100-INITIALIZE                                      00510000
+           PERFORM 200-FETCH-APPLICATION UNTIL WS-NO-MORE-ROWS         00520000
+           PERFORM 800-WRITE-SUMMARY                                   00530000
+           PERFORM 900-TERMINATE                                       00540000
+           STOP RUN.                                                   00550000
+                                                                        00560000
+       100-INITIALIZE.                                                 00570000
+           OPEN OUTPUT DAILY-REPORT                                    00580000
+           IF WS-DAILY-REPORT-STATUS NOT = '00'                         00580100
+              DISPLAY 'LOANRPT - UNABLE TO OPEN DAILY-REPORT, '         00580200
+                      'STATUS = ' WS-DAILY-REPORT-STATUS                00580300
+              MOVE 16 TO RETURN-CODE                                    00580400
+              STOP RUN                                                  00580500
+           END-IF                                                       00580600
+           PERFORM 150-ESTABLISH-CHECKPOINT                            00581000
+           IF LK-ASOF-LEN = ZERO                                       00590000
+              EXEC SQL                                                 00600000
+                 SELECT CHAR(CURRENT DATE) INTO :WS-REPORT-DATE         00610000
+                   FROM SYSIBM.SYSDUMMY1                                00620000
+              END-EXEC                                                 00630000
+           ELSE                                                        00640000
+              MOVE LK-ASOF-VALUE TO WS-REPORT-DATE                     00650000
+           END-IF                                                      00660000
+                                                                        00670000
+           EXEC SQL                                                    00680000
+              DECLARE TODAYS-APPS CURSOR FOR                           00690000
+              SELECT DISTINCT A.APP_ID, A.STATUS, A.LOAN_AMN            00700000
+                FROM KALA15.APPLICATIONS A, KALA15.TRANSACTION_LOG T    00710000
+               WHERE T.APP_ID = A.APP_ID                               00720000
+                 AND T.CRUD_SW = 'I'                                   00730000
+                 AND CHAR(DATE(T.TXN_TS)) = :WS-REPORT-DATE            00740000
+           END-EXEC                                                    00750000
+                                                                        00760000
+           EXEC SQL                                                    00770000
+              OPEN TODAYS-APPS                                         00780000
+           END-EXEC                                                    00790000
+           PERFORM 200-FETCH-APPLICATION                               00800000
+           EXIT.                                                       00810000
+                                                                        00820000
+      *    ESTABLISHES THIS JOB'S CHECKPOINT ROW - A SUMMARY REPORT    00821000
+      *    CANNOT SAFELY RESUME PARTWAY THROUGH AN AGGREGATE, SO A     00822000
+      *    RUN FOUND IN-PROGRESS FROM AN ABEND IS LOGGED AND THE       00823000
+      *    DAY'S SLICE IS RESCANNED FROM THE START RATHER THAN         00824000
+      *    RESUMING MID-COUNT; THE LAST-KEY/COMMIT-FREQ COLUMNS ARE    00825000
+      *    STILL MAINTAINED FOR OPERATOR VISIBILITY INTO HOW FAR A     00826000
+      *    RUN GOT BEFORE AN ABEND                                     00827000
+       150-ESTABLISH-CHECKPOINT.                                       00828000
+           EXEC SQL                                                    00828100
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                 00828200
+                FROM KALA15.BATCH_CHECKPOINT                           00828300
+               WHERE JOB_NAME = :WS-JOB-NAME                           00828400
+           END-EXEC                                                    00828500
+                                                                        00828600
+           EVALUATE SQLCODE                                            00828700
+              WHEN 100                                                 00828800
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                   00828900
+                 MOVE ZERO         TO CHKPT-LAST-KEY                   00829000
+                 MOVE 500          TO CHKPT-COMMIT-FREQ                00829100
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        00829200
+                 EXEC SQL                                              00829300
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                00829400
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,           00829500
+                            RUN_STATUS, LAST_UPDATE_TS)                00829600
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,          00829700
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,     00829800
+                            CURRENT TIMESTAMP)                         00829900
+                 END-EXEC                                              00830000
+              WHEN 00                                                  00830100
+                 IF CHKPT-IN-PROGRESS                                  00830200
+                    DISPLAY 'LOANRPT - PRIOR RUN DID NOT COMPLETE - '  00830300
+                            'RESCANNING TODAY''S SLICE FROM THE START' 00830400
+                 END-IF                                                00830500
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        00830600
+                 EXEC SQL                                              00830700
+                    UPDATE KALA15.BATCH_CHECKPOINT                     00830800
+                       SET LAST_KEY = 0, RUN_STATUS = 'R',             00830900
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP          00831000
+                     WHERE JOB_NAME = :WS-JOB-NAME                     00831100
+                 END-EXEC                                              00831200
+           END-EVALUATE                                                00831300
+           EXIT.                                                       00831400
+                                                                        00832000
+      *    ACCUMULATES THE COUNTS/VOLUME FOR ONE OF THE DAY'S NEWLY    00830000
+      *    INSERTED APPLICATIONS - IDENTIFIED VIA TRANSACTION-LOG      00840000
+      *    SINCE APPLICATIONS ITSELF CARRIES NO INSERT-DATE COLUMN     00850000
+       200-FETCH-APPLICATION.                                          00860000
+           EXEC SQL                                                    00870000
+              FETCH TODAYS-APPS                                        00880000
+                INTO :APP-ID, :APP-STATUS, :LOAN-AMN                    00890000
+           END-EXEC                                                    00900000
+                                                                        00910000
+           IF SQLCODE NOT = 00                                         00920000
+              MOVE 'Y' TO WS-EOF-SW                                    00930000
+           ELSE                                                        00940000
+              ADD 1 TO WS-TOTAL-CNT                                    00950000
+              ADD LOAN-AMN TO WS-TOTAL-VOLUME                          00960000
+              EVALUATE APP-STATUS                                      00970000
+                 WHEN 01                                                0097001
+                    ADD 1 TO WS-APPROVED-CNT                            0098001
+                 WHEN 02                                                0098002
+                    ADD 1 TO WS-PENDING-CNT                              0098003
+                 WHEN OTHER                                             0098004
+                    ADD 1 TO WS-REJECTED-CNT                            01000000
+              END-EVALUATE                                              01010000
+              IF FUNCTION MOD(WS-TOTAL-CNT, CHKPT-COMMIT-FREQ) = ZERO  01011000
+                 EXEC SQL                                              01012000
+                    UPDATE KALA15.BATCH_CHECKPOINT                     01013000
+                       SET LAST_KEY = :APP-ID,                         01014000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP          01015000
+                     WHERE JOB_NAME = :WS-JOB-NAME                     01016000
+                 END-EXEC                                              01017000
+                 EXEC SQL                                              01018000
+                    COMMIT                                             01019000
+                 END-EXEC                                              01019100
+              END-IF                                                   01019200
+           END-IF                                                      01020000
+           EXIT.                                                       01030000
+                                                                        01040000
+       800-WRITE-SUMMARY.                                              01050000
+           IF WS-TOTAL-CNT > ZERO                                      01060000
+              COMPUTE WS-AVERAGE-LOAN ROUNDED =                        01070000
+                      WS-TOTAL-VOLUME / WS-TOTAL-CNT                   01080000
+           END-IF                                                      01090000
+                                                                        01100000
+           MOVE WS-APPROVED-CNT TO WS-ED-APPROVED                      01110000
+           MOVE WS-REJECTED-CNT TO WS-ED-REJECTED                      01120000
+           MOVE WS-PENDING-CNT  TO WS-ED-PENDING                       01125000
+           MOVE WS-TOTAL-CNT    TO WS-ED-TOTAL                         01130000
+           MOVE WS-TOTAL-VOLUME TO WS-ED-VOLUME                        01140000
+           MOVE WS-AVERAGE-LOAN TO WS-ED-AVERAGE                       01150000
+                                                                        01160000
+           MOVE SPACES TO RPT-LINE                                     01170000
+           STRING 'DAILY APPLICATION SUMMARY FOR ' WS-REPORT-DATE      01180000
+                  DELIMITED BY SIZE INTO RPT-LINE                      01190000
+           END-STRING                                                  01200000
+           WRITE RPT-LINE                                              01210000
+                                                                        01220000
+           MOVE SPACES TO RPT-LINE                                     01230000
+           STRING 'APPROVED: ' WS-ED-APPROVED '   REJECTED: '          01240000
+                  WS-ED-REJECTED '   PENDING: ' WS-ED-PENDING           01245000
+                  '   TOTAL: ' WS-ED-TOTAL                              01247000
+                  DELIMITED BY SIZE INTO RPT-LINE                      01260000
+           END-STRING                                                  01270000
+           WRITE RPT-LINE                                              01280000
+                                                                        01290000
+           MOVE SPACES TO RPT-LINE                                     01300000
+           STRING 'TOTAL VOLUME: ' WS-ED-VOLUME '   AVERAGE LOAN: '    01310000
+                  WS-ED-AVERAGE DELIMITED BY SIZE INTO RPT-LINE        01320000
+           END-STRING                                                  01330000
+           WRITE RPT-LINE                                              01340000
+           EXIT.                                                       01350000
+                                                                        01360000
+       900-TERMINATE.                                                  01370000
+           EXEC SQL                                                    01380000
+              CLOSE TODAYS-APPS                                        01390000
+           END-EXEC                                                    01400000
+           EXEC SQL                                                    01401000
+              UPDATE KALA15.BATCH_CHECKPOINT                           01402000
+                 SET RUN_STATUS = 'C',                                 01403000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                01404000
+               WHERE JOB_NAME = :WS-JOB-NAME                           01405000
+           END-EXEC                                                    01406000
+           EXEC SQL                                                    01407000
+              COMMIT                                                   01408000
+           END-EXEC                                                    01409000
+           CLOSE DAILY-REPORT                                          01410000
+           EXIT.                                                       01420000
