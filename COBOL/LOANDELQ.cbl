@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANDELQ.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       DATA DIVISION.                                                   00080000
+       WORKING-STORAGE SECTION.                                         00160000
+           EXEC SQL                                                     00170000
+              INCLUDE SQLCA                                             00180000
+           END-EXEC.                                                    00190000
+           EXEC SQL                                                     00200000
+              INCLUDE DELINQ                                            00210000
+           END-EXEC.                                                    00220000
+           EXEC SQL                                                     00230000
+              INCLUDE SCHED                                             00240000
+           END-EXEC.                                                    00250000
+           EXEC SQL                                                     00260000
+              INCLUDE CHKPT                                             00270000
+           END-EXEC.                                                    00280000
+                                                                        00290000
+       01  WS-DELINQ-DAYS-PAST-DUE  PIC S9(9) COMP.                     00300000
+       01  WS-DELINQ-BUCKET         PIC X(8).                           00310000
+       01  WS-CAND-CNT              PIC 9(7)  VALUE ZERO.               00320000
+      *    THE CHECKPOINT ROW IS KEPT PURELY FOR OPERATOR VISIBILITY -  00330000
+      *    THE MERGE AGAINST KALA15.DELINQUENCY IS ITSELF IDEMPOTENT SO 00340000
+      *    A RERUN AFTER AN ABEND SIMPLY REVISITS EVERY PAST-DUE ROW    00350000
+       01  WS-JOB-NAME               PIC X(8) VALUE 'LOANDELQ'.         00360000
+                                                                        00370000
+       PROCEDURE DIVISION.                                              00490000
+       000-MAIN-PARA.                                                   00500000
+           PERFORM 100-INITIALIZE                                       00510000
+           PERFORM 200-CLEAR-CURED-DELINQUENCIES                        00520000
+           PERFORM 300-FETCH-PAST-DUE UNTIL SQLCODE NOT = 00             00530000
+           PERFORM 900-TERMINATE                                        00540000
+           STOP RUN.                                                    00550000
+                                                                        00560000
+       100-INITIALIZE.                                                  00570000
+           PERFORM 150-ESTABLISH-CHECKPOINT                             00580000
+                                                                        00590000
+      *    ONE ROW PER PAST-DUE, NOT-YET-PAID-OFF INSTALLMENT - THE     00600000
+      *    BUCKET/DAYS-PAST-DUE ARE RECOMPUTED AGAINST TODAY EVERY RUN  00610000
+           EXEC SQL                                                     00620000
+              DECLARE DELINQC CURSOR FOR                                00630000
+                 SELECT APP_ID, INSTALLMENT_NO, DUE_DATE,                00640000
+                        DAYS(CURRENT DATE) - DAYS(DUE_DATE)              00650000
+                   FROM KALA15.PAYMENT_SCHEDULE                         00660000
+                  WHERE DUE_DATE < CURRENT DATE                         00670000
+                    AND BALANCE_AMT > 0                                 00680000
+           END-EXEC                                                     00690000
+                                                                        00700000
+           EXEC SQL                                                     00710000
+              OPEN DELINQC                                              00720000
+           END-EXEC                                                     00730000
+           EXIT.                                                        00740000
+                                                                        00750000
+       150-ESTABLISH-CHECKPOINT.                                        00760000
+           EXEC SQL                                                     00770000
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                  00780000
+                FROM KALA15.BATCH_CHECKPOINT                            00790000
+               WHERE JOB_NAME = :WS-JOB-NAME                            00800000
+           END-EXEC                                                     00810000
+           EVALUATE SQLCODE                                             00820000
+              WHEN 100                                                  00830000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                     00840000
+                 MOVE ZERO         TO CHKPT-LAST-KEY                     00850000
+                 MOVE 1            TO CHKPT-COMMIT-FREQ                  00860000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                          00870000
+                 EXEC SQL                                                00880000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                  00890000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,             00900000
+                            RUN_STATUS, LAST_UPDATE_TS)                 00910000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,            00920000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,       00930000
+                            CURRENT TIMESTAMP)                          00940000
+                 END-EXEC                                                00950000
+              WHEN 00                                                    00960000
+                 IF CHKPT-IN-PROGRESS                                    00970000
+                    DISPLAY 'LOANDELQ - PRIOR RUN DID NOT COMPLETE - '   00980000
+                            'RESUMING'                                   00990000
+                 END-IF                                                  01000000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                          01010000
+                 EXEC SQL                                                01020000
+                    UPDATE KALA15.BATCH_CHECKPOINT                       01030000
+                       SET LAST_KEY = 0, RUN_STATUS = 'R',               01040000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP           01050000
+                     WHERE JOB_NAME = :WS-JOB-NAME                       01060000
+                 END-EXEC                                                01070000
+           END-EVALUATE                                                  01080000
+           EXIT.                                                         01090000
+                                                                        01100000
+      *    ANY DELINQUENCY WHOSE SCHEDULE BALANCE HAS SINCE REACHED     01110000
+      *    ZERO WAS CURED BY A PAYMENT SINCE THE LAST SWEEP             01120000
+       200-CLEAR-CURED-DELINQUENCIES.                                   01130000
+           EXEC SQL                                                     01140000
+              UPDATE KALA15.DELINQUENCY                                 01150000
+                 SET DELINQ_STATUS = 'CLEARED'                          01160000
+               WHERE DELINQ_STATUS = 'OPEN'                             01170000
+                 AND APP_ID IN                                          01180000
+                    (SELECT APP_ID                                      01190000
+                       FROM KALA15.PAYMENT_SCHEDULE                     01200000
+                      WHERE BALANCE_AMT = 0)                            01210000
+           END-EXEC                                                     01220000
+           EXIT.                                                        01230000
+                                                                        01240000
+       300-FETCH-PAST-DUE.                                              01250000
+           EXEC SQL                                                     01260000
+              FETCH DELINQC                                             01270000
+               INTO :SCHED-APP-ID, :SCHED-INSTALLMENT-NO,               01280000
+                    :SCHED-DUE-DATE, :WS-DELINQ-DAYS-PAST-DUE            01290000
+           END-EXEC                                                     01300000
+           IF SQLCODE = 00                                              01310000
+              ADD 1 TO WS-CAND-CNT                                      01320000
+              PERFORM 400-FLAG-DELINQUENCY                              01330000
+              PERFORM 500-CHECKPOINT-COMMIT                             01340000
+           END-IF                                                       01350000
+           EXIT.                                                        01360000
+                                                                        01370000
+       400-FLAG-DELINQUENCY.                                            01380000
+           EVALUATE TRUE                                                01390000
+              WHEN WS-DELINQ-DAYS-PAST-DUE >= 90                        01400000
+                 MOVE '90-DAYS' TO WS-DELINQ-BUCKET                     01410000
+              WHEN WS-DELINQ-DAYS-PAST-DUE >= 60                        01420000
+                 MOVE '60-DAYS' TO WS-DELINQ-BUCKET                     01430000
+              WHEN OTHER                                                01440000
+                 MOVE '30-DAYS' TO WS-DELINQ-BUCKET                     01450000
+           END-EVALUATE                                                 01460000
+                                                                        01470000
+           EXEC SQL                                                     01480000
+              SELECT COALESCE(MAX(DELINQ_ID), 0) + 1                    01490000
+                INTO :DELINQ-ID                                         01500000
+                FROM KALA15.DELINQUENCY                                 01510000
+           END-EXEC                                                     01520000
+                                                                        01530000
+           MOVE SCHED-APP-ID         TO DELINQ-APP-ID                   01540000
+           MOVE SCHED-INSTALLMENT-NO TO DELINQ-INSTALLMENT-NO           01550000
+           MOVE SCHED-DUE-DATE       TO DELINQ-DUE-DATE                 01560000
+           MOVE WS-DELINQ-DAYS-PAST-DUE                                 01570000
+              TO DELINQ-DAYS-PAST-DUE                                   01580000
+           MOVE WS-DELINQ-BUCKET     TO DELINQ-BUCKET                   01590000
+                                                                        01600000
+           EXEC SQL                                                     01610000
+              MERGE INTO KALA15.DELINQUENCY AS D                        01620000
+              USING (VALUES (:DELINQ-ID, :DELINQ-APP-ID,                01630000
+                     :DELINQ-INSTALLMENT-NO, :DELINQ-DUE-DATE,          01640000
+                     :DELINQ-DAYS-PAST-DUE, :DELINQ-BUCKET))            01650000
+                     AS S (DELINQ_ID, APP_ID, INSTALLMENT_NO,           01660000
+                           DUE_DATE, DAYS_PAST_DUE, BUCKET)             01670000
+              ON D.APP_ID = S.APP_ID                                    01680000
+                 AND D.INSTALLMENT_NO = S.INSTALLMENT_NO                01690000
+              WHEN MATCHED THEN                                         01700000
+                 UPDATE SET DAYS_PAST_DUE = S.DAYS_PAST_DUE,            01710000
+                            BUCKET = S.BUCKET,                          01720000
+                            DELINQ_STATUS = 'OPEN'                      01730000
+              WHEN NOT MATCHED THEN                                     01740000
+                 INSERT (DELINQ_ID, APP_ID, INSTALLMENT_NO,             01750000
+                         DUE_DATE, DAYS_PAST_DUE, BUCKET,               01760000
+                         DELINQ_STATUS, FLAGGED_DATE)                   01770000
+                 VALUES (S.DELINQ_ID, S.APP_ID,                         01780000
+                         S.INSTALLMENT_NO, S.DUE_DATE,                  01790000
+                         S.DAYS_PAST_DUE, S.BUCKET, 'OPEN',             01800000
+                         CURRENT DATE)                                  01810000
+           END-EXEC                                                     01820000
+           EXIT.                                                        01830000
+                                                                        01840000
+      *    COMMITS EVERY CANDIDATE SO A LONG SWEEP DOESN'T HOLD LOCKS   01850000
+      *    FOR THE FULL DURATION                                        01860000
+       500-CHECKPOINT-COMMIT.                                           01870000
+           EXEC SQL                                                     01880000
+              UPDATE KALA15.BATCH_CHECKPOINT                            01890000
+                 SET LAST_KEY = :WS-CAND-CNT,                           01900000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 01910000
+               WHERE JOB_NAME = :WS-JOB-NAME                            01920000
+           END-EXEC                                                     01930000
+           EXEC SQL                                                     01940000
+              COMMIT                                                    01950000
+           END-EXEC                                                     01960000
+           EXIT.                                                        01970000
+                                                                        01980000
+       900-TERMINATE.                                                  02060000
+           EXEC SQL                                                     02070000
+              CLOSE DELINQC                                             02080000
+           END-EXEC                                                     02090000
+           EXEC SQL                                                     02100000
+              UPDATE KALA15.BATCH_CHECKPOINT                            02110000
+                 SET RUN_STATUS = 'C',                                 02120000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                02130000
+               WHERE JOB_NAME = :WS-JOB-NAME                            02140000
+           END-EXEC                                                     02150000
+           EXEC SQL                                                     02160000
+              COMMIT                                                    02170000
+           END-EXEC                                                     02180000
+           DISPLAY 'LOANDELQ - PAST-DUE INSTALLMENTS FLAGGED: '         02190000
+                   WS-CAND-CNT                                          02191000
+           EXIT.                                                        02210000
