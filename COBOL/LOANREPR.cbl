@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANREPR.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT OUTREACH-EXTRACT ASSIGN TO REPROUT                    00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-OUTREACH-EXT-STATUS.                   00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE RECORD PER BOOKED LOAN WHOSE LOCKED RATE NOW SITS MORE   00100000
+      *    THAN THE CONFIGURED SPREAD ABOVE THE CURRENT BRACKET RATE -  00110000
+      *    LAID OUT FOR THE RETENTION TEAM'S OUTREACH MAIL-MERGE        00120000
+       FD  OUTREACH-EXTRACT                                             00130000
+           RECORDING MODE F                                             00140000
+           LABEL RECORDS STANDARD.                                      00150000
+       01  REPR-RECORD.                                                 00160000
+           05  REPR-APP-ID          PIC 9(09).                          00170000
+           05  REPR-F-NAME          PIC X(15).                          00180000
+           05  REPR-L-NAME          PIC X(15).                          00190000
+           05  REPR-ADDRESS         PIC X(20).                          00200000
+           05  REPR-CITY            PIC X(20).                          00210000
+           05  REPR-POSTAL-CODE     PIC X(05).                          00220000
+           05  REPR-LOAN-AMN        PIC 9(09).                          00230000
+           05  REPR-OLD-RATE        PIC 9V9(4).                         00240000
+           05  REPR-CURRENT-RATE    PIC 9V9(4).                         00250000
+                                                                        00260000
+       WORKING-STORAGE SECTION.                                         00270000
+           EXEC SQL                                                     00280000
+              INCLUDE SQLCA                                             00290000
+           END-EXEC.                                                    00300000
+           EXEC SQL                                                     00310000
+              INCLUDE APPS                                              00320000
+           END-EXEC.                                                    00330000
+           EXEC SQL                                                     00340000
+              INCLUDE CUSTOMER                                          00350000
+           END-EXEC.                                                    00360000
+                                                                        00370000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00380000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00390000
+       01  WS-OUTREACH-EXT-STATUS  PIC XX    VALUE '00'.                00395000
+       01  WS-OLD-RATE             PIC S9V9(4) COMP-3.                  00400000
+       01  WS-CURRENT-RATE         PIC S9V9(4) COMP-3.                  00410000
+       01  WS-RECS-WRITTEN         PIC 9(7)  VALUE ZERO.                00420000
+                                                                        00430000
+       LINKAGE SECTION.                                                 00440000
+      *    JCL PARM='NNNNN' - HOW FAR THE BOOKED RATE MUST SIT ABOVE    00450000
+      *    THE CURRENT BRACKET RATE, IN HUNDREDTHS OF A PERCENT,        00460000
+      *    E.G. '00100' = 1.00, BEFORE THE LOAN IS OFFERED A REPRICE;   00470000
+      *    DEFAULTS TO 1.00 WHEN NOT SUPPLIED                           00480000
+       01  LK-SPREAD-PARM.                                              00490000
+           05  LK-SPREAD-LEN       PIC S9(4) COMP.                      00500000
+           05  LK-SPREAD-VALUE     PIC 9V9(4).                          00510000
+                                                                        00520000
+       PROCEDURE DIVISION USING LK-SPREAD-PARM.                        00530000
+       000-MAIN-PARA.                                                  00540000
+           PERFORM 100-INITIALIZE                                      00550000
+           PERFORM 200-FETCH-CANDIDATE UNTIL WS-NO-MORE-ROWS            00560000
+           PERFORM 900-TERMINATE                                       00570000
+           STOP RUN.                                                   00580000
+                                                                        00590000
+       100-INITIALIZE.                                                 00600000
+           OPEN OUTPUT OUTREACH-EXTRACT                                00610000
+           IF WS-OUTREACH-EXT-STATUS NOT = '00'                         00610100
+              DISPLAY 'LOANREPR - UNABLE TO OPEN OUTREACH-EXTRACT, '    00610200
+                      'STATUS = ' WS-OUTREACH-EXT-STATUS                00610300
+              MOVE 16 TO RETURN-CODE                                    00610400
+              STOP RUN                                                  00610500
+           END-IF                                                       00610600
+           IF LK-SPREAD-LEN = ZERO                                     00620000
+              MOVE .0100 TO LK-SPREAD-VALUE                             00630000
+           END-IF                                                      00640000
+                                                                        00650000
+      *    CI IS WHICHEVER INTEREST BRACKET IS CURRENTLY IN EFFECT FOR 00660000
+      *    THIS LOAN'S AMOUNT AND CURRENCY - THE SAME BRACKET-MATCH    00670000
+      *    CONDITIONS 220-FETCH-INTEREST-RATE IN LOANDB2 USES AT       00680000
+      *    ORIGINATION TIME - COMPARED AGAINST I, THE RATE THAT WAS    00690000
+      *    ACTUALLY LOCKED IN WHEN THE LOAN WAS BOOKED                 00700000
+           EXEC SQL                                                    00710000
+              DECLARE REPRICE-CAND CURSOR FOR                          00720000
+              SELECT A.APP_ID, A.CUST_SSN, A.LOAN_AMN,                 00730000
+                     I.RATE, CI.RATE                                   00740000
+                FROM KALA15.APPLICATIONS A, KALA15.INTEREST I,         00750000
+                     KALA15.INTEREST CI                                00760000
+               WHERE A.INTEREST = I.INTEREST_ID                        00770000
+                 AND A.STATUS = 1                                      00780000
+                 AND (CI.RANGE_START IS NULL OR                        00790000
+                      CI.RANGE_START <= A.LOAN_AMN)                    00800000
+                 AND (CI.RANGE_END IS NULL OR                          00810000
+                      CI.RANGE_END >= A.LOAN_AMN)                      00820000
+                 AND CI.EFFECTIVE_DATE <= CURRENT DATE                 00830000
+                 AND (CI.END_DATE IS NULL OR                           00840000
+                      CI.END_DATE >= CURRENT DATE)                     00850000
+                 AND (CI.CURRENCY_CODE IS NULL OR                      00860000
+                      CI.CURRENCY_CODE = A.CURRENCY_CODE)              00870000
+                 AND I.RATE - CI.RATE > :LK-SPREAD-VALUE               00880000
+           END-EXEC                                                    00890000
+           EXEC SQL                                                    00900000
+              OPEN REPRICE-CAND                                        00910000
+           END-EXEC                                                    00920000
+           PERFORM 200-FETCH-CANDIDATE                                 00930000
+           EXIT.                                                       00940000
+                                                                        00950000
+       200-FETCH-CANDIDATE.                                            00960000
+           EXEC SQL                                                    00970000
+              FETCH REPRICE-CAND                                       00980000
+                INTO :APP-ID, :CUST-SSN, :LOAN-AMN,                    00990000
+                     :WS-OLD-RATE, :WS-CURRENT-RATE                    01000000
+           END-EXEC                                                    01010000
+                                                                        01020000
+           IF SQLCODE NOT = 00                                         01030000
+              MOVE 'Y' TO WS-EOF-SW                                    01040000
+           ELSE                                                        01050000
+              PERFORM 210-LOOKUP-CUSTOMER                              01060000
+              PERFORM 220-WRITE-OUTREACH-RECORD                        01070000
+           END-IF                                                      01080000
+           EXIT.                                                       01090000
+                                                                        01100000
+      *    THE CANDIDATE LIST IS BUILT FROM APPLICATIONS/INTEREST      01110000
+      *    ALONE - THE BORROWER'S CONTACT DETAILS ARE LOOKED UP ONLY   01120000
+      *    FOR THE ROWS THAT ACTUALLY QUALIFY                          01130000
+       210-LOOKUP-CUSTOMER.                                            01140000
+           EXEC SQL                                                    01150000
+              SELECT F_NAME, L_NAME, ADDRESS, CITY, POSTAL_CODE        01160000
+                INTO :F-NAME, :L-NAME, :CUSTOMER-ADDRESS, :CITY,       01170000
+                     :POSTAL-CODE                                      01180000
+                FROM KALA15.CUSTOMER                                   01190000
+               WHERE SSN = :CUST-SSN                                   01200000
+           END-EXEC                                                    01210000
+           EXIT.                                                       01220000
+                                                                        01230000
+       220-WRITE-OUTREACH-RECORD.                                      01240000
+           MOVE SPACES TO REPR-RECORD                                  01250000
+           MOVE APP-ID             TO REPR-APP-ID                      01260000
+           MOVE F-NAME             TO REPR-F-NAME                      01270000
+           MOVE L-NAME             TO REPR-L-NAME                      01280000
+           MOVE CUSTOMER-ADDRESS   TO REPR-ADDRESS                     01290000
+           MOVE CITY               TO REPR-CITY                        01300000
+           MOVE POSTAL-CODE        TO REPR-POSTAL-CODE                 01310000
+           MOVE LOAN-AMN           TO REPR-LOAN-AMN                    01320000
+           MOVE WS-OLD-RATE        TO REPR-OLD-RATE                    01330000
+           MOVE WS-CURRENT-RATE    TO REPR-CURRENT-RATE                01340000
+           WRITE REPR-RECORD                                          01350000
+           ADD 1 TO WS-RECS-WRITTEN                                    01360000
+           EXIT.                                                       01370000
+                                                                        01380000
+       900-TERMINATE.                                                  01390000
+           EXEC SQL                                                    01400000
+              CLOSE REPRICE-CAND                                       01410000
+           END-EXEC                                                    01420000
+           CLOSE OUTREACH-EXTRACT                                      01430000
+           DISPLAY 'LOANREPR - CANDIDATES FOUND: ' WS-RECS-WRITTEN     01440000
+           EXIT.                                                       01450000
