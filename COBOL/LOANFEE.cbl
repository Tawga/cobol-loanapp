@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANFEE.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT FEE-RPT      ASSIGN TO FEERPT                         00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-FEE-RPT-STATUS.                        00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE LINE PER LATE FEE ASSESSED                               00100000
+       FD  FEE-RPT                                                      00110000
+           RECORDING MODE F                                             00120000
+           LABEL RECORDS STANDARD.                                      00130000
+       01  FEE-RPT-LINE             PIC X(80).                          00140000
+                                                                        00150000
+       WORKING-STORAGE SECTION.                                         00160000
+           EXEC SQL                                                     00170000
+              INCLUDE SQLCA                                             00180000
+           END-EXEC.                                                    00190000
+           EXEC SQL                                                     00200000
+              INCLUDE DELINQ                                            00210000
+           END-EXEC.                                                    00220000
+           EXEC SQL                                                     00230000
+              INCLUDE FEEHIST                                           00240000
+           END-EXEC.                                                    00250000
+           EXEC SQL                                                     00260000
+              INCLUDE CHKPT                                             00270000
+           END-EXEC.                                                    00280000
+                                                                        00290000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00300000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00310000
+       01  WS-FEE-RPT-STATUS       PIC XX    VALUE '00'.                00315000
+       01  WS-GRACE-DAYS           PIC S9(9) COMP VALUE ZERO.           00320000
+       01  WS-FEE-AMT              PIC S9(6)V9(2) COMP-3 VALUE ZERO.    00330000
+       01  WS-CAND-CNT             PIC 9(7)  VALUE ZERO.                00340000
+       01  WS-ASSESSED-CNT         PIC 9(7)  VALUE ZERO.                00350000
+      *    LATE-FEE SCHEDULE BY DELINQUENCY BUCKET                      00360000
+       01  WS-FEE-SCHEDULE.                                             00370000
+           05  WS-FEE-30-DAYS      PIC S9(6)V9(2) COMP-3 VALUE 25.00.   00380000
+           05  WS-FEE-60-DAYS      PIC S9(6)V9(2) COMP-3 VALUE 50.00.   00390000
+           05  WS-FEE-90-DAYS      PIC S9(6)V9(2) COMP-3 VALUE 75.00.   00400000
+      *    THE ASSESSMENT PASS RECORDS A FEE_HISTORY ROW PER APP/       00401000
+      *    INSTALLMENT/BUCKET, SO A CANDIDATE ALREADY BILLED FOR ITS    00402000
+      *    CURRENT BUCKET NEVER MATCHES THE CURSOR AGAIN - THE          00403000
+      *    CHECKPOINT ROW IS KEPT PURELY FOR OPERATOR VISIBILITY        00404000
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANFEE '.          00405000
+                                                                        00410000
+       LINKAGE SECTION.                                                00420000
+      *    JCL PARM='NNN' - GRACE PERIOD IN DAYS PAST DUE BEFORE A     00430000
+      *    LATE FEE IS ASSESSED; DEFAULTS TO 15 WHEN NOT SUPPLIED      00440000
+       01  LK-GRACE-PARM.                                               00450000
+           05  LK-GRACE-LEN        PIC S9(4) COMP.                      00460000
+           05  LK-GRACE-VALUE      PIC 9(3).                            00470000
+                                                                        00480000
+       PROCEDURE DIVISION USING LK-GRACE-PARM.                         00490000
+       000-MAIN-PARA.                                                  00500000
+           PERFORM 100-INITIALIZE                                      00510000
+           PERFORM 200-FETCH-CANDIDATE UNTIL WS-NO-MORE-ROWS           00520000
+           PERFORM 900-TERMINATE                                       00530000
+           STOP RUN.                                                   00540000
+                                                                        00550000
+       100-INITIALIZE.                                                 00560000
+           OPEN OUTPUT FEE-RPT                                         00570000
+           IF WS-FEE-RPT-STATUS NOT = '00'                              00570100
+              DISPLAY 'LOANFEE - UNABLE TO OPEN FEE-RPT, STATUS = '     00570200
+                      WS-FEE-RPT-STATUS                                 00570300
+              MOVE 16 TO RETURN-CODE                                    00570400
+              STOP RUN                                                  00570500
+           END-IF                                                       00570600
+           IF LK-GRACE-LEN = ZERO                                      00580000
+              MOVE 15 TO LK-GRACE-VALUE                                00590000
+           END-IF                                                      00600000
+           MOVE LK-GRACE-VALUE TO WS-GRACE-DAYS                        00610000
+                                                                        00620000
+      *    ONLY UNBILLED DELINQUENCIES PAST GRACE QUALIFY - A ROW      00630000
+      *    ALREADY BILLED FOR ITS CURRENT BUCKET IS EXCLUDED BY THE    00640000
+      *    NOT EXISTS AGAINST FEE_HISTORY                              00650000
+           EXEC SQL                                                    00660000
+              DECLARE FEE-CAND CURSOR FOR                              00670000
+              SELECT D.APP_ID, D.INSTALLMENT_NO, D.DUE_DATE,           00680000
+                     D.DAYS_PAST_DUE, D.BUCKET                         00690000
+                FROM KALA15.DELINQUENCY D                              00700000
+               WHERE D.DELINQ_STATUS = 'OPEN'                          00710000
+                 AND D.DAYS_PAST_DUE >= :WS-GRACE-DAYS                 00720000
+                 AND NOT EXISTS                                        00730000
+                    (SELECT 1 FROM KALA15.FEE_HISTORY F                00740000
+                      WHERE F.APP_ID = D.APP_ID                        00750000
+                        AND F.INSTALLMENT_NO = D.INSTALLMENT_NO        00760000
+                        AND F.BUCKET = D.BUCKET)                       00770000
+           END-EXEC                                                    00780000
+           EXEC SQL                                                    00790000
+              OPEN FEE-CAND                                            00800000
+           END-EXEC                                                    00810000
+           PERFORM 150-ESTABLISH-CHECKPOINT                            00820000
+           EXIT.                                                       00830000
+                                                                        00840000
+       150-ESTABLISH-CHECKPOINT.                                       00850000
+           EXEC SQL                                                    00860000
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                 00870000
+                FROM KALA15.BATCH_CHECKPOINT                           00880000
+               WHERE JOB_NAME = :WS-JOB-NAME                           00890000
+           END-EXEC                                                    00900000
+           EVALUATE SQLCODE                                            00910000
+              WHEN 100                                                 00920000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                   00930000
+                 MOVE ZERO         TO CHKPT-LAST-KEY                   00940000
+                 MOVE 100          TO CHKPT-COMMIT-FREQ                00950000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        00960000
+                 EXEC SQL                                              00970000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                00980000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,           00990000
+                            RUN_STATUS, LAST_UPDATE_TS)                01000000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,          01010000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,     01020000
+                            CURRENT TIMESTAMP)                        01030000
+                 END-EXEC                                              01040000
+              WHEN 00                                                  01050000
+                 IF CHKPT-IN-PROGRESS                                  01060000
+                    DISPLAY 'LOANFEE - PRIOR RUN DID NOT COMPLETE - '  01070000
+                            'RESUMING FROM REMAINING CANDIDATES'       01080000
+                 END-IF                                                01090000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        01100000
+                 EXEC SQL                                              01110000
+                    UPDATE KALA15.BATCH_CHECKPOINT                     01120000
+                       SET LAST_KEY = 0, RUN_STATUS = 'R',             01130000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP          01140000
+                     WHERE JOB_NAME = :WS-JOB-NAME                     01150000
+                 END-EXEC                                              01160000
+           END-EVALUATE                                                01170000
+           EXIT.                                                       01180000
+                                                                        01190000
+      *    ASSESSES ONE LATE FEE - THE FEE_HISTORY INSERT AND THE      01200000
+      *    APPLICATIONS BALANCE UPDATE SHARE THE SAME UNIT OF WORK SO  01210000
+      *    A COMMIT NEVER RECORDS THE ASSESSMENT WITHOUT ALSO ADDING   01220000
+      *    IT TO THE OUTSTANDING BALANCE, OR VICE VERSA                01230000
+       200-FETCH-CANDIDATE.                                            01240000
+           EXEC SQL                                                    01250000
+              FETCH FEE-CAND                                           01260000
+                INTO :DELINQ-APP-ID, :DELINQ-INSTALLMENT-NO,           01270000
+                     :DELINQ-DUE-DATE, :DELINQ-DAYS-PAST-DUE,          01280000
+                     :DELINQ-BUCKET                                    01290000
+           END-EXEC                                                    01300000
+           IF SQLCODE NOT = 00                                         01310000
+              MOVE 'Y' TO WS-EOF-SW                                    01320000
+           ELSE                                                        01330000
+              ADD 1 TO WS-CAND-CNT                                     01340000
+              PERFORM 210-COMPUTE-FEE                                  01350000
+              PERFORM 220-ASSESS-FEE                                   01360000
+              PERFORM 230-CHECKPOINT-COMMIT                            01370000
+           END-IF                                                      01380000
+           EXIT.                                                       01390000
+                                                                        01400000
+       210-COMPUTE-FEE.                                                01410000
+           EVALUATE DELINQ-BUCKET                                      01420000
+              WHEN '90-DAYS'                                           01430000
+                 MOVE WS-FEE-90-DAYS TO WS-FEE-AMT                     01440000
+              WHEN '60-DAYS'                                           01450000
+                 MOVE WS-FEE-60-DAYS TO WS-FEE-AMT                     01460000
+              WHEN OTHER                                               01470000
+                 MOVE WS-FEE-30-DAYS TO WS-FEE-AMT                     01480000
+           END-EVALUATE                                                01490000
+           EXIT.                                                       01500000
+                                                                        01510000
+       220-ASSESS-FEE.                                                 01520000
+           EXEC SQL                                                    01530000
+              SELECT COALESCE(MAX(FEE_ID), 0) + 1                      01540000
+                INTO :FEE-ID                                           01550000
+                FROM KALA15.FEE_HISTORY                                01560000
+           END-EXEC                                                    01570000
+                                                                        01580000
+           MOVE DELINQ-APP-ID         TO FEE-APP-ID                    01590000
+           MOVE DELINQ-INSTALLMENT-NO TO FEE-INSTALLMENT-NO             01600000
+           MOVE DELINQ-DUE-DATE       TO FEE-DUE-DATE                  01610000
+           MOVE DELINQ-BUCKET         TO FEE-BUCKET                    01620000
+           MOVE WS-FEE-AMT            TO FEE-AMT                       01630000
+                                                                        01640000
+           EXEC SQL                                                    01650000
+              INSERT INTO KALA15.FEE_HISTORY                           01660000
+                     (FEE_ID, APP_ID, INSTALLMENT_NO, DUE_DATE,        01670000
+                      BUCKET, FEE_AMT, ASSESSED_DATE)                  01680000
+              VALUES (:FEE-ID, :FEE-APP-ID, :FEE-INSTALLMENT-NO,       01690000
+                      :FEE-DUE-DATE, :FEE-BUCKET, :FEE-AMT,            01700000
+                      CURRENT DATE)                                    01710000
+           END-EXEC                                                    01720000
+                                                                        01730000
+           EXEC SQL                                                    01740000
+              UPDATE KALA15.APPLICATIONS                               01750000
+                 SET TOTAL_LOAN = TOTAL_LOAN + :WS-FEE-AMT             01760000
+               WHERE APP_ID = :DELINQ-APP-ID                           01770000
+           END-EXEC                                                    01780000
+                                                                        01790000
+           ADD 1 TO WS-ASSESSED-CNT                                    01800000
+           MOVE SPACES TO FEE-RPT-LINE                                 01810000
+           STRING 'APP ' DELINQ-APP-ID ' INSTALLMENT '                 01820000
+                  DELINQ-INSTALLMENT-NO ' BUCKET ' DELINQ-BUCKET       01830000
+                  ' FEE ' WS-FEE-AMT DELIMITED BY SIZE                 01840000
+                  INTO FEE-RPT-LINE                                    01850000
+           END-STRING                                                  01860000
+           WRITE FEE-RPT-LINE                                          01870000
+           EXIT.                                                       01880000
+                                                                        01890000
+      *    COMMITS EVERY COMMIT-FREQ CANDIDATES SO A LONG ASSESSMENT   01900000
+      *    RUN DOESN'T HOLD LOCKS FOR THE FULL DURATION                01910000
+       230-CHECKPOINT-COMMIT.                                          01920000
+           IF FUNCTION MOD(WS-CAND-CNT, CHKPT-COMMIT-FREQ) = ZERO      01930000
+              EXEC SQL                                                 01940000
+                 UPDATE KALA15.BATCH_CHECKPOINT                        01950000
+                    SET LAST_KEY = :WS-CAND-CNT,                       01960000
+                        LAST_UPDATE_TS = CURRENT TIMESTAMP             01970000
+                  WHERE JOB_NAME = :WS-JOB-NAME                        01980000
+              END-EXEC                                                 01990000
+              EXEC SQL                                                 02000000
+                 COMMIT                                                02010000
+              END-EXEC                                                 02020000
+           END-IF                                                      02030000
+           EXIT.                                                       02040000
+                                                                        02050000
+       900-TERMINATE.                                                  02060000
+           EXEC SQL                                                    02070000
+              CLOSE FEE-CAND                                           02080000
+           END-EXEC                                                    02090000
+           EXEC SQL                                                    02100000
+              UPDATE KALA15.BATCH_CHECKPOINT                           02110000
+                 SET RUN_STATUS = 'C',                                 02120000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                02130000
+               WHERE JOB_NAME = :WS-JOB-NAME                           02140000
+           END-EXEC                                                    02150000
+           EXEC SQL                                                    02160000
+              COMMIT                                                   02170000
+           END-EXEC                                                    02180000
+           CLOSE FEE-RPT                                               02190000
+           DISPLAY 'LOANFEE - LATE FEES ASSESSED: ' WS-ASSESSED-CNT    02200000
+           EXIT.                                                       02210000
