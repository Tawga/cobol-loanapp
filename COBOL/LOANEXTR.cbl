@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANEXTR.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT PORTFOLIO-EXTRACT ASSIGN TO REGXTRCT                  00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-PORTFOLIO-EXT-STATUS.                  00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE COMMA-DELIMITED RECORD PER BOOKED LOAN, LAID OUT TO THE  00100000
+      *    REGULATOR'S PORTAL IMPORT LAYOUT                             00110000
+       FD  PORTFOLIO-EXTRACT                                            00120000
+           RECORDING MODE F                                             00130000
+           LABEL RECORDS STANDARD.                                      00140000
+       01  EXTRACT-RECORD          PIC X(80).                           00150000
+                                                                        00160000
+       WORKING-STORAGE SECTION.                                         00170000
+           EXEC SQL                                                     00180000
+              INCLUDE SQLCA                                             00190000
+           END-EXEC.                                                    00200000
+           EXEC SQL                                                     00210000
+              INCLUDE APPS                                              00220000
+           END-EXEC.                                                    00230000
+           EXEC SQL                                                     00240000
+              INCLUDE INTEREST                                          00250000
+           END-EXEC.                                                    00260000
+           EXEC SQL                                                     00270000
+              INCLUDE TXNLOG                                            00280000
+           END-EXEC.                                                    00290000
+           EXEC SQL                                                     00291000
+              INCLUDE CHKPT                                             00292000
+           END-EXEC.                                                    00293000
+                                                                        00300000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00310000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00320000
+       01  WS-PORTFOLIO-EXT-STATUS PIC XX    VALUE '00'.                00325000
+       01  WS-AS-OF-DATE           PIC X(10).                           00330000
+       01  WS-ORIGIN-DATE          PIC X(10).                           00340000
+       01  WS-RECS-WRITTEN         PIC 9(7)  VALUE ZERO.                00350000
+      *    CHECKPOINT/RESTART - EACH EXTRACT LINE IS INDEPENDENT OF     00351000
+      *    THE OTHERS, SO ROWS FETCHED AT OR BEFORE THE LAST            00352000
+      *    COMMITTED KEY ON A PRIOR RUN ARE SKIPPED RATHER THAN         00353000
+      *    REWRITTEN TO THE EXTRACT                                     00354000
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANEXTR'.          00355000
+       01  WS-RECS-READ             PIC S9(9) COMP VALUE ZERO.          00356000
+       01  WS-RESUME-POINT          PIC S9(9) COMP VALUE ZERO.          00357000
+                                                                        00360000
+      *    EDITED FIELDS FOR THE FIXED-WIDTH EXTRACT LINE               00370000
+       01  WS-ED-LOAN-AMN          PIC Z(8)9.                           00380000
+       01  WS-ED-RATE              PIC Z.99.                           00390000
+       01  WS-ED-STATUS            PIC X(08).                          00400000
+                                                                        00410000
+       LINKAGE SECTION.                                                00420000
+      *    JCL PARM='YYYY-MM-DD' - THE AS-OF SNAPSHOT DATE, DEFAULTS   00430000
+      *    TO THE CURRENT DATE WHEN NOT SUPPLIED                       00440000
+       01  LK-ASOF-PARM.                                                00450000
+           05  LK-ASOF-LEN         PIC S9(4) COMP.                      00460000
+           05  LK-ASOF-VALUE       PIC X(10).                          00470000
+                                                                        00480000
+       PROCEDURE DIVISION USING LK-ASOF-PARM.                          00490000
+       000-MAIN-PARA.                                                  00500000
+           PERFORM 100-INITIALIZE                                      00510000
+           PERFORM 200-FETCH-APPLICATION UNTIL WS-NO-MORE-ROWS         00520000
+           PERFORM 900-TERMINATE                                       00530000
+           STOP RUN.                                                   00540000
+                                                                        00550000
+      *    AN APPLICATION'S ORIGINATION DATE ISN'T CARRIED ON          00560000
+      *    APPLICATIONS ITSELF - IT IS DERIVED FROM THE INSERT ROW     00570000
+      *    LOANDB2 ALREADY WRITES TO TRANSACTION_LOG, THE SAME WAY     00580000
+      *    LOANRPT IDENTIFIES A DAY'S NEW APPLICATIONS                 00590000
+       100-INITIALIZE.                                                 00600000
+           OPEN OUTPUT PORTFOLIO-EXTRACT                               00610000
+           IF WS-PORTFOLIO-EXT-STATUS NOT = '00'                        00610100
+              DISPLAY 'LOANEXTR - UNABLE TO OPEN PORTFOLIO-EXTRACT, '   00610200
+                      'STATUS = ' WS-PORTFOLIO-EXT-STATUS               00610300
+              MOVE 16 TO RETURN-CODE                                    00610400
+              STOP RUN                                                  00610500
+           END-IF                                                       00610600
+           IF LK-ASOF-LEN = ZERO                                       00620000
+              EXEC SQL                                                 00630000
+                 SELECT CHAR(CURRENT DATE) INTO :WS-AS-OF-DATE          00640000
+                   FROM SYSIBM.SYSDUMMY1                                00650000
+              END-EXEC                                                 00660000
+           ELSE                                                        00670000
+              MOVE LK-ASOF-VALUE TO WS-AS-OF-DATE                      00680000
+           END-IF                                                      00690000
+                                                                        00700000
+           EXEC SQL                                                    00710000
+              DECLARE PORTFOLIO CURSOR FOR                             00720000
+              SELECT DISTINCT A.LOAN_AMN, I.RATE, A.STATUS,             00730000
+                     CHAR(DATE(T.TXN_TS))                               00740000
+                FROM KALA15.APPLICATIONS A                              00750000
+                LEFT JOIN KALA15.INTEREST I                             00760000
+                  ON A.INTEREST = I.INTEREST_ID                         00761000
+                JOIN KALA15.TRANSACTION_LOG T                           00770000
+                  ON T.APP_ID = A.APP_ID                                00780000
+               WHERE T.CRUD_SW = 'I'                                   00790000
+                 AND CHAR(DATE(T.TXN_TS)) <= :WS-AS-OF-DATE             00800000
+               ORDER BY A.APP_ID                                       00805000
+           END-EXEC                                                    00810000
+           EXEC SQL                                                    00820000
+              OPEN PORTFOLIO                                           00830000
+           END-EXEC                                                    00840000
+           PERFORM 150-ESTABLISH-CHECKPOINT                            00841000
+           PERFORM 200-FETCH-APPLICATION                               00850000
+           EXIT.                                                       00860000
+                                                                        00870000
+      *    LOCATES (OR OPENS) THIS JOB'S CHECKPOINT ROW - A ROW LEFT    00871000
+      *    IN-PROGRESS BY AN ABEND MEANS THIS IS A RESTART, SO ROWS     00872000
+      *    UP TO THE LAST COMMITTED KEY ARE SKIPPED RATHER THAN REDONE  00873000
+       150-ESTABLISH-CHECKPOINT.                                       00874000
+           EXEC SQL                                                    00875000
+              SELECT LAST_KEY, COMMIT_FREQ, RUN_STATUS                 00876000
+                INTO :CHKPT-LAST-KEY, :CHKPT-COMMIT-FREQ,               00877000
+                     :CHKPT-RUN-STATUS                                 00878000
+                FROM KALA15.BATCH_CHECKPOINT                           00879000
+               WHERE JOB_NAME = :WS-JOB-NAME                           00879100
+           END-EXEC                                                    00879200
+           EVALUATE SQLCODE                                            00879300
+              WHEN 100                                                 00879400
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                   00879500
+                 MOVE ZERO         TO CHKPT-LAST-KEY, WS-RESUME-POINT  00879600
+                 MOVE 250          TO CHKPT-COMMIT-FREQ                00879700
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        00879800
+                 EXEC SQL                                              00879900
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                0087991A
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,           0087992A
+                            RUN_STATUS, LAST_UPDATE_TS)                0087993A
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,          0087994A
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,     0087995A
+                            CURRENT TIMESTAMP)                        0087996A
+                 END-EXEC                                              0087997A
+              WHEN 00                                                  0087998A
+                 IF CHKPT-IN-PROGRESS                                  0087999A
+                    MOVE CHKPT-LAST-KEY TO WS-RESUME-POINT             00879994
+                    DISPLAY 'LOANEXTR - RESTARTING AFTER RECORD '      00879995
+                            WS-RESUME-POINT                            00879996
+                 ELSE                                                  00879997
+                    MOVE ZERO TO CHKPT-LAST-KEY, WS-RESUME-POINT       00879998
+                    SET  CHKPT-IN-PROGRESS TO TRUE                     00879999
+                    EXEC SQL                                           00880010
+                       UPDATE KALA15.BATCH_CHECKPOINT                  00880020
+                          SET LAST_KEY = 0, RUN_STATUS = 'R'           00880030
+                        WHERE JOB_NAME = :WS-JOB-NAME                  00880040
+                    END-EXEC                                           00880050
+                 END-IF                                                00880060
+           END-EVALUATE                                                00880070
+           EXIT.                                                       00880080
+                                                                        00880090
+       200-FETCH-APPLICATION.                                          00880000
+           EXEC SQL                                                    00890000
+              FETCH PORTFOLIO                                          00900000
+                INTO :LOAN-AMN, :RATE, :APP-STATUS, :WS-ORIGIN-DATE     00910000
+           END-EXEC                                                    00920000
+                                                                        00930000
+           IF SQLCODE NOT = 00                                         00940000
+              MOVE 'Y' TO WS-EOF-SW                                    00950000
+           ELSE                                                        00960000
+              ADD 1 TO WS-RECS-READ                                    00961000
+              IF WS-RECS-READ > WS-RESUME-POINT                        00962000
+                 MOVE LOAN-AMN TO WS-ED-LOAN-AMN                       00970000
+                 MOVE RATE     TO WS-ED-RATE                           00980000
+                 EVALUATE APP-STATUS                                  00990000
+                    WHEN 01                                            00990010
+                       MOVE 'APPROVED' TO WS-ED-STATUS                 01000000
+                    WHEN 02                                            01000010
+                       MOVE 'PENDING'  TO WS-ED-STATUS                 01000020
+                    WHEN OTHER                                        01010000
+                       MOVE 'REJECTED' TO WS-ED-STATUS                 01020000
+                 END-EVALUATE                                         01030000
+                 MOVE SPACES TO EXTRACT-RECORD                         01040000
+                 STRING WS-ED-LOAN-AMN ',' WS-ED-RATE ',' WS-ED-STATUS 01050000
+                        ',' WS-ORIGIN-DATE                             01060000
+                        DELIMITED BY SIZE INTO EXTRACT-RECORD          01070000
+                 END-STRING                                            01080000
+                 WRITE EXTRACT-RECORD                                  01090000
+                 ADD 1 TO WS-RECS-WRITTEN                              01100000
+              END-IF                                                   01101000
+              IF FUNCTION MOD(WS-RECS-READ, CHKPT-COMMIT-FREQ) = ZERO  01102000
+                 EXEC SQL                                               01103000
+                    UPDATE KALA15.BATCH_CHECKPOINT                      01104000
+                       SET LAST_KEY = :WS-RECS-READ,                    01105000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP          01106000
+                     WHERE JOB_NAME = :WS-JOB-NAME                      01107000
+                 END-EXEC                                               01108000
+                 EXEC SQL                                               01109000
+                    COMMIT                                              01109100
+                 END-EXEC                                               01109200
+              END-IF                                                   01109300
+           END-IF                                                      01110000
+           EXIT.                                                       01120000
+                                                                        01130000
+       900-TERMINATE.                                                  01140000
+           EXEC SQL                                                    01150000
+              CLOSE PORTFOLIO                                          01160000
+           END-EXEC                                                    01170000
+           EXEC SQL                                                    01171000
+              UPDATE KALA15.BATCH_CHECKPOINT                           01172000
+                 SET RUN_STATUS = 'C',                                 01173000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                01174000
+               WHERE JOB_NAME = :WS-JOB-NAME                           01175000
+           END-EXEC                                                    01176000
+           EXEC SQL                                                    01177000
+              COMMIT                                                   01178000
+           END-EXEC                                                    01179000
+           CLOSE PORTFOLIO-EXTRACT                                     01180000
+           DISPLAY 'LOANEXTR - RECORDS EXTRACTED: ' WS-RECS-WRITTEN     01190000
+           EXIT.                                                       01200000
