@@ -16,20 +16,130 @@
            EXEC SQL                                                     00072702
               INCLUDE INTEREST                                          00072802
            END-EXEC.                                                    00072902
+           EXEC SQL                                                     00072903
+              INCLUDE STATHIST                                          00072904
+           END-EXEC.                                                    00072905
+           EXEC SQL                                                    00072905A
+              INCLUDE RATEOVER                                         00072905B
+           END-EXEC.                                                   00072905C
+           EXEC SQL                                                    00072905D
+              INCLUDE COAPP                                            00072905E
+           END-EXEC.                                                   00072905F
+           EXEC SQL                                                    00072905G
+              INCLUDE COLL                                             00072905H
+           END-EXEC.                                                   00072905I
+           EXEC SQL                                                    00072905J
+              INCLUDE SCHED                                            00072905K
+           END-EXEC.                                                   00072905L
+           EXEC SQL                                                    00072905M
+              INCLUDE PAY                                              00072905N
+           END-EXEC.                                                   00072905O
+           EXEC SQL                                                    00072905P
+              INCLUDE CREDSCOR                                         00072905Q
+           END-EXEC.                                                   00072905R
+           EXEC SQL                                                     0072905S
+              INCLUDE BRANCH                                            0072905T
+           END-EXEC.                                                    0072905U
+           EXEC SQL                                                     0072905V
+              INCLUDE OFFICER                                           0072905W
+           END-EXEC.                                                    0072905X
+           EXEC SQL                                                     0072906A
+              INCLUDE DELINQ                                            0072906B
+           END-EXEC.                                                    0072906C
+           EXEC SQL                                                     0072906D
+              INCLUDE DOCCHK                                            0072906E
+           END-EXEC.                                                    0072906F
+           EXEC SQL                                                     0072906G
+              INCLUDE TXNLOG                                            0072906H
+           END-EXEC.                                                    0072906I
+           EXEC SQL                                                     0072906J
+              INCLUDE LOANLIM                                           0072906K
+           END-EXEC.                                                    0072906L
+           EXEC SQL                                                     0072906M
+              INCLUDE SUPVCFG                                           0072906N
+           END-EXEC.                                                    0072906O
                                                                         00073002
            COPY DFHAID.                                                 00080000
            COPY DFHBMSCA.                                               00090000
                                                                         00091000
        01 WS-SSN                   PIC X(11).                           00092109
        01 WS-SSN-FOUND             PIC X.                               00093008
+       01 WS-OVERRIDE-SW           PIC X.                              00093008A
+          88 OVERRIDE-FOUND        VALUE 'Y'.                          00093008B
+          88 OVERRIDE-NOT-FOUND    VALUE 'N'.                          00093008C
        01 WS-INTEREST              PIC 9V9(2).                          00093929
+       01 WS-COMBINED-INCOME       PIC S9(9) COMP VALUE ZERO.           00093930
        01 SQL-DISP                 PIC ZZ9.                             00094033
                                                                         00094129
        01 WS-CALCULATION-VARS.                                          00094212
           05 WS-INT-RATE              PIC S9V9(8)     COMP-3.           00094313
           05 WS-MO-RATE               PIC S9V9(8)     COMP-3.           00094413
           05 WS-INTERMEDIATE-RES      PIC S9(10)V9(8) COMP-3.           00094513
+          05 WS-CURR-WHOLE-AMT        PIC S9(10)      COMP.             0009451A
+          05 WS-MAX-LOAN-AMN          PIC S9(8)V9(2)  COMP-3.           0009451B
+          05 WS-MAX-PRIOR-INTEREST-ID PIC S9(9)       COMP.             0009451C
+          05 WS-MAX-ITERATIONS        PIC S9(4)       COMP.             0009451D
+          05 WS-MAX-CONVERGED-SW      PIC X.                            0009451E
+             88 WS-MAX-CONVERGED      VALUE 'Y'.                        0009451F
                                                                         00094608
+       01 WS-SCHEDULE-VARS.                                             00094610
+          05 WS-SCHED-BALANCE           PIC S9(8)V9(2) COMP-3.          00094611
+          05 WS-SCHED-PRINCIPAL-AMT     PIC S9(8)V9(2) COMP-3.          00094612
+          05 WS-SCHED-INTEREST-AMT      PIC S9(8)V9(2) COMP-3.          00094613
+          05 WS-SCHED-INSTALLMENT-NO    PIC S9(4)      COMP.            00094614
+          05 WS-SCHED-TOTAL-INSTALMENTS PIC S9(4)      COMP.            00094615
+          05 WS-SCHED-REMAINING-PERIOD  PIC S9(4)      COMP.           00094615A
+                                                                        00094616
+       01 WS-RESPCODE              PIC S9(8)      COMP.                 0009462A
+                                                                        0009462B
+      *    REQUEST/RESPONSE PASSED TO THE EXTERNAL CREDIT BUREAU        0009462C
+      *    SCORING SERVICE OVER A CICS CHANNEL/CONTAINER PAIR           0009462D
+       01 WS-CREDIT-BUREAU-VARS.                                        0009462E
+          05 WS-CREDIT-REQUEST.                                         0009462F
+             10 WS-CREDIT-REQ-SSN  PIC X(11).                           0009462G
+          05 WS-CREDIT-RESPONSE.                                        0009462H
+             10 WS-CREDIT-SCORE    PIC S9(3) COMP.                      0009462I
+          05 WS-MIN-SCORE          PIC S9(9) COMP.                      0009462J
+                                                                        00946221
+      *    REQUEST/RESPONSE PASSED TO THE EXTERNAL EMPLOYMENT/          00946222
+      *    PAYROLL VERIFICATION SERVICE OVER A CICS CHANNEL/            00946223
+      *    CONTAINER PAIR, THE SAME WAY AS THE CREDIT BUREAU CHECK      00946224
+       01 WS-EMPLOY-VERIFY-VARS.                                        00946225
+          05 WS-EMPLOY-REQUEST.                                         00946226
+             10 WS-EMPLOY-REQ-SSN    PIC X(11).                         00946227
+             10 WS-EMPLOY-REQ-STATUS PIC X(5).                          00946228
+          05 WS-EMPLOY-RESPONSE.                                        00946229
+             10 WS-EMPLOY-RESULT     PIC X(10).                         0094622A
+                                                                        0009462K
+      *    UNDERWRITING THRESHOLDS READ FROM LOAN_LIMITS AT THE START   0009462L
+      *    OF 210-APPROVE-APPLICATION SO RISK/POLICY STAFF CAN ADJUST   0009462M
+      *    THEM WITHOUT A CODE CHANGE                                   0009462N
+       01 WS-LOAN-LIMIT-VARS.                                           0009462O
+          05 WS-LIM-MIN-AGE            PIC S9(9) COMP.                  0009462P
+          05 WS-LIM-MAX-AGE            PIC S9(9) COMP.                  0009462Q
+          05 WS-LIM-AGE-SPECIAL-AMT    PIC S9(9) COMP.                  0009462R
+          05 WS-LIM-BRACKET1-MAX-AMT   PIC S9(9) COMP.                  0009462S
+          05 WS-LIM-BRACKET2-MAX-AMT   PIC S9(9) COMP.                  0009462T
+          05 WS-LIM-BRACKET2-MAX-PRD   PIC S9(9) COMP.                  0009462U
+          05 WS-LIM-BRACKET3-MAX-AMT   PIC S9(9) COMP.                  0009462V
+          05 WS-LIM-BRACKET3-MAX-PRD   PIC S9(9) COMP.                  0009462W
+          05 WS-LIM-BRACKET4-MIN-AMT   PIC S9(9) COMP.                  0009462X
+          05 WS-LIM-BRACKET4-MAX-PRD   PIC S9(9) COMP.                  0009462Y
+                                                                        0009462Z
+      *    LARGE-LOAN THRESHOLD READ FROM SUPERVISOR_REVIEW_CONFIG -    0094629A
+      *    216-CHECK-SUPERVISOR-THRESHOLD USES THIS INSTEAD OF A        0094629B
+      *    HARDCODED LITERAL SO THE FOUR-EYES CUTOFF CAN BE ADJUSTED    0094629C
+      *    WITHOUT A CODE CHANGE                                        0094629D
+       01 WS-SUPERVISOR-VARS.                                           0094629E
+          05 WS-SUPV-THRESHOLD        PIC S9(9) COMP.                   0094629F
+       01 WS-PAYMENT-VARS.                                              00094617
+          05 WS-CURRENT-BAL            PIC S9(8)V9(2) COMP-3.           00094618
+          05 WS-LAST-SCHED-INSTNO      PIC S9(4)      COMP.             00094619
+      *    THE FIRST INSTALLMENT STILL CARRYING NO ACTUAL PAYMENT -    00094619A
+      *    THE "NEXT INSTALLMENT DUE" POINTER A REAL PAYMENT ADVANCES  00094619B
+          05 WS-PAY-INSTALLMENT-NO     PIC S9(4)      COMP.             00094619C
+          05 WS-PAY-PRIOR-BAL          PIC S9(8)V9(2) COMP-3.           00094619D
+                                                                        00094620
        01 WS-INDICATOR-VARS.                                            00094705
           05 IV-ADDRESS            PIC S9(4) COMP.                      00095005
           05 IV-POSTAL-CODE        PIC S9(4) COMP.                      00096005
@@ -39,7 +149,45 @@
           05 IV-MO-PAYMNT          PIC S9(4) COMP.                      00099005
           05 IV-TOTAL-LOAN         PIC S9(4) COMP.                      00099105
           05 IV-LOAN-USAGE         PIC S9(4) COMP.                      00099205
+          05 IV-EMP-STATUS         PIC S9(4) COMP.                      00099206
+          05 IV-MO-GROSS-INC       PIC S9(4) COMP.                      00099207
+          05 IV-CURR-LOANS         PIC S9(4) COMP.                      00099208
+          05 IV-CURR-ASSETS        PIC S9(4) COMP.                      00099209
+          05 IV-REJECT-REASON      PIC S9(4) COMP.                      00099210
+          05 IV-REFINANCED-FROM-ID PIC S9(4) COMP.                      00099211
+          05 IV-CREDIT-SCORE       PIC S9(4) COMP.                      00099212
+          05 IV-BRANCH-ID         PIC S9(4) COMP.                       0099212A
+          05 IV-OFFICER-ID        PIC S9(4) COMP.                       0099212B
+          05 IV-EMP-VERIFY-STATUS  PIC S9(4) COMP.                      0099213A
                                                                         00100000
+      *    WORKING FIELDS FOR THE NIGHTLY DELINQUENCY SWEEP             0099212C
+       01 WS-DELINQUENCY-VARS.                                          0099212D
+          05 WS-DELINQ-DAYS-PAST-DUE PIC S9(9) COMP.                    0099212E
+          05 WS-DELINQ-BUCKET        PIC X(8).                          0099212F
+                                                                        0099212G
+      *    WORKING FIELD FOR THE OUTSTANDING-REQUIRED-DOCUMENT GATE     0099212H
+       01 WS-DOCUMENT-VARS.                                             0099212I
+          05 WS-DOCS-OUTSTANDING     PIC S9(9) COMP.                    0099212J
+                                                                        0099212K
+      *    WORKING FIELDS FOR THE NAME/CITY/POSTAL/STATUS SEARCH        0099212L
+      *    FILTERS AND THE APPLICATION-BROWSE READ                      0099212M
+       01 WS-SEARCH-VARS.                                               0099212N
+          05 WS-STATUS-FILTER-NUM    PIC S9(9) COMP.                    0099212O
+          05 WS-OPERATOR-CLASS       PIC X(1).                          0099212P
+          05 WS-LAST-NAME-LIKE       PIC X(16).                         0099212Q
+          05 WS-CITY-LIKE            PIC X(21).                         0099212R
+                                                                        0099212S
+                                                                        0099213B
+      *    WORKING FIELDS FOR THE LIVE DAILY-REPORT SUMMARY             0099213C
+      *    SHOWN ON THE MENU'S DAILY REPORT SCREEN                      0099213D
+       01 WS-DAILY-REPORT-VARS.                                         0099213E
+          05 WS-RPT-ASOF-DATE       PIC X(10).                          0099213F
+          05 WS-RPT-APPROVED-CNT    PIC 9(7).                           0099213G
+          05 WS-RPT-REJECTED-CNT    PIC 9(7).                           0099213H
+          05 WS-RPT-PENDING-CNT     PIC 9(7).                           0099213M
+          05 WS-RPT-TOTAL-CNT       PIC 9(7).                           0099213I
+          05 WS-RPT-TOTAL-VOLUME    PIC S9(10)V9(2) COMP-3.             0099213J
+          05 WS-RPT-AVERAGE-LOAN    PIC S9(9)V9(2) COMP-3.              0099213K
        LINKAGE SECTION.                                                 00110000
        01 DFHCOMMAREA.                                                  00110111
            COPY COMMDATA REPLACING ==:TAG:== BY ==LS==.                 00110210
@@ -56,18 +204,150 @@
            WHEN SW-INSERT                                               00131804
               PERFORM 200-PROCESS-APPLICATION                           00133427
                                                                         00133525
+           WHEN SW-UPDATE                                               00133526
+              PERFORM 200-PROCESS-APPLICATION                           00133527
+                                                                        00133528
            WHEN SW-DELETE                                               00133625
               PERFORM 300-PROCESS-DELETE                                00133733
                                                                         00133825
+           WHEN SW-COAPP                                                0013382A
+              PERFORM 500-PROCESS-COAPPLICANT                           0013382B
+                                                                        0013382C
+           WHEN SW-COLLATERAL                                           0013382D
+              PERFORM 600-PROCESS-COLLATERAL                            0013382E
+                                                                        0013382F
+           WHEN SW-SCHED-READ                                           0013382G
+              PERFORM 700-PROCESS-SCHEDULE-READ                         0013382H
+                                                                        0013382I
+           WHEN SW-PAYMENT                                              0013382J
+              PERFORM 800-PROCESS-PAYMENT                               0013382K
+                                                                        0013382L
+           WHEN SW-DELINQ-SWEEP                                         0013382M
+              PERFORM 900-SWEEP-DELINQUENCIES                           0013382N
+                                                                        0013382O
+           WHEN SW-DOCUMENT                                             0013382P
+              PERFORM 650-PROCESS-DOCUMENT                              0013382Q
+                                                                        0013382R
+           WHEN SW-CALC-ONLY                                            0013382S
+              PERFORM 260-CALCULATE-ONLY                                0013382T
+                                                                        0013382U
+           WHEN SW-MAX-SUGGEST                                          0013382V
+              PERFORM 270-SUGGEST-MAX-AMOUNT                            0013382W
+                                                                        0013382X
+           WHEN SW-SUPERVISOR-DECISION                                 0013382Y
+              PERFORM 280-PROCESS-SUPERVISOR-DECISION                  0013382Z
+                                                                        0013383A
+           WHEN SW-DAILY-REPORT                                         0013383B
+              PERFORM 290-BUILD-DAILY-REPORT                            0013383C
+                                                                        0013383D
+           WHEN SW-BROWSE                                               0013383E
+              PERFORM 100-PROCESS-READ                                  0013383F
+                                                                        0013383G
            END-EVALUATE                                                 00133925
                                                                         00134025
+           PERFORM 010-LOG-TRANSACTION                                  0013401A
+                                                                        0013401B
            PERFORM 400-RETURN-CONTROL                                   00134125
            GOBACK.                                                      00134225
                                                                         00134325
+      *    RECORDS ONE ROW PER LOANDB2 INVOCATION TO THE TRANSACTION    0013432A
+      *    LOG SO A READ, INSERT, UPDATE OR DELETE AGAINST CUSTOMER/    0013432B
+      *    APPLICATIONS CAN BE TRACED BACK TO A TERMINAL, OPERATOR      0013432C
+      *    AND OUTCOME AFTER THE FACT                                   0013432D
+       010-LOG-TRANSACTION.                                             0013432E
+           EXEC SQL                                                     0013432F
+              SELECT COALESCE(MAX(TXN_ID), 0) + 1                       0013432G
+                INTO :TXNLOG-ID                                         0013432H
+                FROM KALA15.TRANSACTION_LOG                             0013432I
+           END-EXEC                                                     0013432J
+                                                                        0013432K
+           MOVE EIBTRMID   TO TXNLOG-TERMINAL-ID                        0013432L
+           MOVE EIBOPID    TO TXNLOG-OPERATOR-ID                        0013432M
+           MOVE LS-CRUD-SW TO TXNLOG-CRUD-SW                            0013432N
+           MOVE WS-SSN     TO TXNLOG-CUST-SSN                           0013432O
+           MOVE APP-ID     TO TXNLOG-APP-ID                             00134321
+           MOVE LS-MESSAGE TO TXNLOG-MESSAGE                            0013432P
+                                                                        0013432Q
+           EXEC SQL                                                     0013432R
+              INSERT INTO KALA15.TRANSACTION_LOG                        0013432S
+                 (TXN_ID, TERMINAL_ID, OPERATOR_ID, CRUD_SW, CUST_SSN,  0013432T
+                  APP_ID, TXN_MESSAGE, TXN_TS)                          00134322
+              VALUES                                                    0013432V
+                 (:TXNLOG-ID, :TXNLOG-TERMINAL-ID, :TXNLOG-OPERATOR-ID, 0013432W
+                  :TXNLOG-CRUD-SW, :TXNLOG-CUST-SSN, :TXNLOG-APP-ID,    00134323
+                  :TXNLOG-MESSAGE, CURRENT TIMESTAMP)                   0013432X
+           END-EXEC                                                     0013432Z
+           EXIT.                                                        0013433A
+                                                                        0013433B
+      *    ENTRY POINT FOR EVERY READ-STYLE REQUEST - AN EXACT SSN/     0134432A
+      *    APP-ID LOOKUP, A NAME/CITY/POSTAL-CODE SEARCH, OR A          0134432B
+      *    SCROLLABLE BROWSE ALL SHARE THE SAME FILTER SET-UP           0134432C
        100-PROCESS-READ.                                                00134433
+           PERFORM 101-RESOLVE-OPERATOR-CLASS                           0134433A
+           PERFORM 102-BUILD-SEARCH-FILTERS                             0134433B
+                                                                        0134433C
+           IF SW-BROWSE                                                 0134433D
+              PERFORM 120-BROWSE-APPLICATIONS                           0134433E
+           ELSE                                                         0134433F
+              PERFORM 110-READ-SINGLE-APPLICATION                       0134433G
+           END-IF                                                       0134433H
+           EXIT.                                                        0134433I
+                                                                        0134433J
+      *    LOOKS UP THE OPERATOR CLASS FOR THE SIGNED-ON OPERATOR SO    0134433K
+      *    THE CALLING PROGRAM CAN DECIDE WHETHER TO MASK THE SSN ON    0134433L
+      *    THE RESULTS SCREEN - AN UNKNOWN OPERATOR DEFAULTS TO CLERK   0134433M
+       101-RESOLVE-OPERATOR-CLASS.                                      0134433N
+           MOVE 'C' TO WS-OPERATOR-CLASS                                0134433O
+           MOVE EIBOPID TO OFF-OPERATOR-ID                              0134433P
+                                                                        0134433Q
+           EXEC SQL                                                     0134433R
+              SELECT OPERATOR_CLASS                                     0134433S
+                INTO :OFF-OPERATOR-CLASS                                0134433T
+                FROM KALA15.LOAN_OFFICER                                0134433U
+               WHERE OPERATOR_ID = :OFF-OPERATOR-ID                     0134433V
+           END-EXEC                                                     0134433V1
+                                                                        0134433W
+           IF SQLCODE = 00                                              0134433X
+              MOVE OFF-OPERATOR-CLASS TO WS-OPERATOR-CLASS              0134433Y
+           END-IF                                                       0134433Z
+           MOVE WS-OPERATOR-CLASS TO LS-OPERATOR-CLASS                  0134434A
+           EXIT.                                                        0134434B
+                                                                        0134434C
+      *    TRANSLATES THE TEXT STATUS FILTER INTO THE NUMERIC STATUS    0134434D
+      *    COLUMN VALUE AND TURNS THE NAME/CITY SEARCH FIELDS INTO      0134434E
+      *    LEADING-EDGE LIKE PATTERNS, ALL AHEAD OF EITHER READ PATH    0134434F
+       102-BUILD-SEARCH-FILTERS.                                        0134434G
+           EVALUATE LS-STATUS-FILTER                                    0134434H
+              WHEN 'APPROVED'                                           0134434I
+                 MOVE 1 TO WS-STATUS-FILTER-NUM                         0134434J
+              WHEN 'REJECTED'                                           0134434K
+                 MOVE 0 TO WS-STATUS-FILTER-NUM                         0134434L
+              WHEN OTHER                                                0134434M
+                 MOVE -1 TO WS-STATUS-FILTER-NUM                        0134434N
+           END-EVALUATE                                                 0134434O
+                                                                        0134434P
+           MOVE SPACES TO WS-LAST-NAME-LIKE                             0134434Q
+           STRING LS-LAST-NAME-FILTER DELIMITED BY SPACE                0134434R
+                  '%'                 DELIMITED BY SIZE                 0134434S
+                  INTO WS-LAST-NAME-LIKE                                0134434T
+           END-STRING                                                   0134434U
+                                                                        0134434V
+           MOVE SPACES TO WS-CITY-LIKE                                  0134434W
+           STRING LS-CITY-FILTER      DELIMITED BY SPACE                0134434X
+                  '%'                 DELIMITED BY SIZE                 0134434Y
+                  INTO WS-CITY-LIKE                                     0134434Z
+           END-STRING                                                   0134435A
+           EXIT.                                                        0134435B
+                                                                        0134435C
+      *    EXACT LOOKUP - BY SSN, BY OFFICER'S MOST RECENT APPLICATION, 0134435D
+      *    OR BY WHICHEVER NAME/CITY/POSTAL/STATUS FIELDS ARE FILLED    0134435E
+      *    IN WHEN THE SSN IS LEFT BLANK - RETURNS THE SINGLE BEST      0134435F
+      *    MATCH THE SAME WAY THE OFFICER-ID SEARCH ALREADY DID         0134435G
+       110-READ-SINGLE-APPLICATION.                                     0134435H
            EXEC SQL                                                     00134525
               SELECT                                                    00134625
                  A.APP_ID,                                              00134725
+                 A.CUST_SSN,                                            0134725A
                  A.STATUS,                                              00134825
                  A.LOAN_AMN,                                            00134925
                  A.LOAN_PERIOD,                                         00135025
@@ -75,13 +355,25 @@
                  COALESCE(A.MO_PAYMNT, 0) AS MO_PAYMNT,                 00135242
                  COALESCE(A.TOTAL_LOAN, 0) AS TOTAL_LOAN,               00135342
                  COALESCE(A.LOAN_USAGE, ' ') AS LOAN_USAGE,             00135442
+                 COALESCE(A.EMP_STATUS, ' ') AS EMP_STATUS,             00135443
+                 COALESCE(A.MO_GROSS_INC, 0) AS MO_GROSS_INC,           00135444
+                 COALESCE(A.CURR_LOANS, 0) AS CURR_LOANS,               00135445
+                 COALESCE(A.CURR_ASSETS, 0) AS CURR_ASSETS,             00135446
+                 COALESCE(A.REJECT_REASON, ' ') AS REJECT_REASON,      00135446A
+                 A.ROW_VERSION,                                        00135446B
+                 COALESCE(DQ.BUCKET,'CURRENT') AS DELINQ_BUCKET,        0135446C
+                 A.CURRENCY_CODE,                                       0135446D
                  C.F_NAME,                                              00135525
                  C.L_NAME,                                              00135625
                  COALESCE(C.ADDRESS, ' ') AS ADDRESS,                   00135742
                  COALESCE(C.POSTAL_CODE, ' ') AS POSTAL_CODE,           00135842
-                 COALESCE(C.CITY, ' ') AS CITY                          00135942
+                 COALESCE(C.CITY, ' ') AS CITY,                         00135942
+                 C.ROW_VERSION,                                         0135943A
+                 COALESCE(SC.BALANCE_AMT, 0) AS OUTSTANDING_BAL,        0135943B
+                 COALESCE(SC.DUE_DATE, ' ') AS NEXT_DUE_DATE            0135943C
               INTO                                                      00136025
                  :APP-ID,                                               00136125
+                 :CUST-SSN,                                             0136125A
                  :APP-STATUS,                                           00136225
                  :LOAN-AMN,                                             00136325
                  :LOAN-PERIOD,                                          00136425
@@ -89,11 +381,21 @@
                  :MO-PAYMNT :IV-MO-PAYMNT,                              00136625
                  :TOTAL-LOAN :IV-TOTAL-LOAN,                            00136725
                  :LOAN-USAGE :IV-LOAN-USAGE,                            00136825
+                 :EMP-STATUS :IV-EMP-STATUS,                            00136826
+                 :MO-GROSS-INC :IV-MO-GROSS-INC,                        00136827
+                 :CURR-LOANS :IV-CURR-LOANS,                            00136828
+                 :CURR-ASSETS :IV-CURR-ASSETS,                          00136829
+                 :REJECT-REASON :IV-REJECT-REASON,                     00136829A
+                 :APP-ROW-VERSION,                                     00136829B
+                 :DELINQ-BUCKET,                                        0136829C
                  :F-NAME,                                               00136925
                  :L-NAME,                                               00137025
                  :CUSTOMER-ADDRESS :IV-ADDRESS,                         00137125
                  :POSTAL-CODE :IV-POSTAL-CODE,                          00137225
-                 :CITY :IV-CITY                                         00137325
+                 :CITY :IV-CITY,                                        00137325
+                 :CUST-ROW-VERSION,                                     0137326A
+                 :SCHED-BALANCE-AMT,                                    0137326B
+                 :SCHED-DUE-DATE                                        0137326C
               FROM                                                      00137425
                  KALA15.CUSTOMER C                                      00137525
               JOIN                                                      00137625
@@ -104,13 +406,203 @@
                  KALA15.INTEREST I                                      00138125
               ON                                                        00138225
                  A.INTEREST = I.INTEREST_ID                             00138325
+              LEFT JOIN                                                 0013832A
+                 (SELECT APP_ID, MAX(BUCKET) AS BUCKET                  0013832B
+                    FROM KALA15.DELINQUENCY                             0013832C
+                   WHERE DELINQ_STATUS = 'OPEN'                         0013832D
+                   GROUP BY APP_ID) DQ                                  0013832E
+              ON                                                        0013832F
+                 DQ.APP_ID = A.APP_ID                                   0013832G
+              LEFT JOIN                                                 0013832H
+                 (SELECT PS.APP_ID, PS.DUE_DATE, PS.BALANCE_AMT         0013832I
+                    FROM KALA15.PAYMENT_SCHEDULE PS                     0013832J
+                    JOIN (SELECT APP_ID, MAX(INSTALLMENT_NO) AS         0013832K
+                                 INSTALLMENT_NO                         0013832L
+                            FROM KALA15.PAYMENT_SCHEDULE                0013832M
+                           GROUP BY APP_ID) LATEST                      0013832N
+                      ON LATEST.APP_ID = PS.APP_ID                      0013832O
+                     AND LATEST.INSTALLMENT_NO =                        0013832P
+                         PS.INSTALLMENT_NO) SC                          0013832Q
+              ON                                                        0013832R
+                 SC.APP_ID = A.APP_ID                                   0013832S
               WHERE                                                     00138425
-                 C.SSN = :WS-SSN                                        00138525
+                 (:LS-OFFICER-ID = 0 OR A.OFFICER_ID =                  0138525A
+                    :LS-OFFICER-ID)                                     0138525B
+                 AND (:LS-OFFICER-ID NOT = 0 OR :WS-SSN = ' ' OR        0138525C
+                    C.SSN = :WS-SSN)                                    0138525D
+                 AND (:LS-APP-ID = 0 OR A.APP_ID = :LS-APP-ID)          00138526
+                 AND (:LS-LAST-NAME-FILTER = ' ' OR                     0138526A
+                    C.L_NAME LIKE :WS-LAST-NAME-LIKE)                   0138526B
+                 AND (:LS-CITY-FILTER = ' ' OR                          0138526C
+                    C.CITY LIKE :WS-CITY-LIKE)                          0138526D
+                 AND (:LS-POSTAL-FILTER = ' ' OR                        0138526E
+                    C.POSTAL_CODE = :LS-POSTAL-FILTER)                  0138526F
+                 AND (:WS-STATUS-FILTER-NUM = -1 OR                     0138526G
+                    A.STATUS = :WS-STATUS-FILTER-NUM)                   0138526H
+              ORDER BY                                                  00138527
+                 A.APP_ID DESC                                          00138528
+              FETCH FIRST 1 ROWS ONLY                                   00138529
            END-EXEC.                                                    00138625
                                                                         00138725
+           PERFORM 115-STORE-READ-RESULT                                0134435I
+           EXIT.                                                        0134435J
+                                                                        0134435K
+      *    SCROLLABLE BROWSE - PF7/PF8 IN LOANSRCH DRIVE LS-BROWSE-DIR  0134435L
+      *    'B'(ACK) TOWARD OLDER APP-IDS OR 'F'(ORWARD) TOWARD NEWER    0134435M
+      *    ONES; A ZERO LS-APP-ID (FIRST ENTRY INTO BROWSE) STARTS AT   0134435N
+      *    THE NEWEST APPLICATION MATCHING THE FILTERS                  0134435O
+       120-BROWSE-APPLICATIONS.                                         0134435P
+           IF LS-APP-ID = 0                                             0134435Q
+              PERFORM 121-BROWSE-NEWEST                                 0134435R
+           ELSE                                                         0134435S
+              IF LS-BROWSE-DIR = 'B'                                    0134435T
+                 PERFORM 122-BROWSE-OLDER                               0134435U
+              ELSE                                                      0134435V
+                 PERFORM 123-BROWSE-NEWER                               0134435W
+              END-IF                                                    0134435X
+           END-IF                                                       0134435Y
+           EXIT.                                                        0134435Z
+                                                                        0134436A
+       121-BROWSE-NEWEST.                                               0134436B
+           EXEC SQL                                                     0134436C
+              SELECT                                                    0134436D
+                 A.APP_ID, A.CUST_SSN, A.STATUS, A.LOAN_AMN,            0134436E
+                 A.LOAN_PERIOD, COALESCE(I.RATE, 0), A.MO_PAYMNT,       0134436F
+                 A.TOTAL_LOAN, COALESCE(A.LOAN_USAGE, ' '),             0134436G
+                 COALESCE(A.EMP_STATUS, ' '), COALESCE(A.MO_GROSS_INC,0),0134436H
+                 COALESCE(A.CURR_LOANS, 0), COALESCE(A.CURR_ASSETS, 0), 0134436I
+                 COALESCE(A.REJECT_REASON, ' '), A.ROW_VERSION,         0134436J
+                 COALESCE(DQ.BUCKET,'CURRENT'), A.CURRENCY_CODE,        0134436J
+                 C.F_NAME, C.L_NAME,                                    0134436K
+                 COALESCE(C.ADDRESS, ' '), COALESCE(C.POSTAL_CODE, ' '),0134436L
+                 COALESCE(C.CITY, ' '), C.ROW_VERSION                   0134436M
+              INTO                                                      0134436N
+                 :APP-ID, :CUST-SSN, :APP-STATUS, :LOAN-AMN,            0134436O
+                 :LOAN-PERIOD, :RATE, :MO-PAYMNT, :TOTAL-LOAN,          0134436P
+                 :LOAN-USAGE, :EMP-STATUS, :MO-GROSS-INC, :CURR-LOANS,  0134436Q
+                 :CURR-ASSETS, :REJECT-REASON, :APP-ROW-VERSION,        0134436R
+                 :DELINQ-BUCKET, :CURRENCY-CODE,                        0134436R
+                 :F-NAME, :L-NAME, :CUSTOMER-ADDRESS,                   0134436S
+                 :POSTAL-CODE, :CITY, :CUST-ROW-VERSION                 0134436T
+              FROM KALA15.CUSTOMER C                                    0134436U
+              JOIN KALA15.APPLICATIONS A ON C.SSN = A.CUST_SSN          0134436V
+              LEFT JOIN KALA15.INTEREST I ON A.INTEREST = I.INTEREST_ID 0134436W
+              LEFT JOIN                                                 0134436X
+                 (SELECT APP_ID, MAX(BUCKET) AS BUCKET                  0134436Y
+                    FROM KALA15.DELINQUENCY                             0134436Z
+                   WHERE DELINQ_STATUS = 'OPEN'                         0134437A
+                   GROUP BY APP_ID) DQ ON DQ.APP_ID = A.APP_ID          0134437B
+              WHERE                                                     0134437C
+                 (:LS-OFFICER-ID = 0 OR A.OFFICER_ID = :LS-OFFICER-ID)  0134437D
+                 AND (:LS-LAST-NAME-FILTER = ' ' OR                     0134437E
+                    C.L_NAME LIKE :WS-LAST-NAME-LIKE)                   0134437F
+                 AND (:LS-CITY-FILTER = ' ' OR                          0134437G
+                    C.CITY LIKE :WS-CITY-LIKE)                          0134437H
+                 AND (:LS-POSTAL-FILTER = ' ' OR                        0134437I
+                    C.POSTAL_CODE = :LS-POSTAL-FILTER)                  0134437J
+                 AND (:WS-STATUS-FILTER-NUM = -1 OR                     0134437K
+                    A.STATUS = :WS-STATUS-FILTER-NUM)                   0134437L
+              ORDER BY A.APP_ID DESC                                    0134437M
+              FETCH FIRST 1 ROWS ONLY                                   0134437N
+           END-EXEC.                                                    0134437O
+           PERFORM 115-STORE-READ-RESULT                                0134437P
+           EXIT.                                                        0134437Q
+                                                                        0134437R
+       122-BROWSE-OLDER.                                                0134437S
+           EXEC SQL                                                     0134437T
+              SELECT                                                    0134437U
+                 A.APP_ID, A.CUST_SSN, A.STATUS, A.LOAN_AMN,            0134437V
+                 A.LOAN_PERIOD, COALESCE(I.RATE, 0), A.MO_PAYMNT,       0134437W
+                 A.TOTAL_LOAN, COALESCE(A.LOAN_USAGE, ' '),             0134437X
+                 COALESCE(A.EMP_STATUS, ' '), COALESCE(A.MO_GROSS_INC,0),0134437Y
+                 COALESCE(A.CURR_LOANS, 0), COALESCE(A.CURR_ASSETS, 0), 0134437Z
+                 COALESCE(A.REJECT_REASON, ' '), A.ROW_VERSION,         0134438A
+                 COALESCE(DQ.BUCKET,'CURRENT'), C.F_NAME, C.L_NAME,     0134438B
+                 COALESCE(C.ADDRESS, ' '), COALESCE(C.POSTAL_CODE, ' '),0134438C
+                 COALESCE(C.CITY, ' '), C.ROW_VERSION                   0134438D
+              INTO                                                      0134438E
+                 :APP-ID, :CUST-SSN, :APP-STATUS, :LOAN-AMN,            0134438F
+                 :LOAN-PERIOD, :RATE, :MO-PAYMNT, :TOTAL-LOAN,          0134438G
+                 :LOAN-USAGE, :EMP-STATUS, :MO-GROSS-INC, :CURR-LOANS,  0134438H
+                 :CURR-ASSETS, :REJECT-REASON, :APP-ROW-VERSION,        0134438I
+                 :DELINQ-BUCKET, :F-NAME, :L-NAME, :CUSTOMER-ADDRESS,   0134438J
+                 :POSTAL-CODE, :CITY, :CUST-ROW-VERSION                 0134438K
+              FROM KALA15.CUSTOMER C                                    0134438L
+              JOIN KALA15.APPLICATIONS A ON C.SSN = A.CUST_SSN          0134438M
+              LEFT JOIN KALA15.INTEREST I ON A.INTEREST = I.INTEREST_ID 0134438N
+              LEFT JOIN                                                 0134438O
+                 (SELECT APP_ID, MAX(BUCKET) AS BUCKET                  0134438P
+                    FROM KALA15.DELINQUENCY                             0134438Q
+                   WHERE DELINQ_STATUS = 'OPEN'                         0134438R
+                   GROUP BY APP_ID) DQ ON DQ.APP_ID = A.APP_ID          0134438S
+              WHERE                                                     0134438T
+                 A.APP_ID < :LS-APP-ID                                  0134438U
+                 AND (:LS-OFFICER-ID = 0 OR A.OFFICER_ID = :LS-OFFICER-ID)0134438V
+                 AND (:LS-LAST-NAME-FILTER = ' ' OR                     0134438W
+                    C.L_NAME LIKE :WS-LAST-NAME-LIKE)                   0134438X
+                 AND (:LS-CITY-FILTER = ' ' OR                          0134438Y
+                    C.CITY LIKE :WS-CITY-LIKE)                          0134438Z
+                 AND (:LS-POSTAL-FILTER = ' ' OR                        0134439A
+                    C.POSTAL_CODE = :LS-POSTAL-FILTER)                  0134439B
+                 AND (:WS-STATUS-FILTER-NUM = -1 OR                     0134439C
+                    A.STATUS = :WS-STATUS-FILTER-NUM)                   0134439D
+              ORDER BY A.APP_ID DESC                                    0134439E
+              FETCH FIRST 1 ROWS ONLY                                   0134439F
+           END-EXEC.                                                    0134439G
+           PERFORM 115-STORE-READ-RESULT                                0134439H
+           EXIT.                                                        0134439I
+                                                                        0134439J
+       123-BROWSE-NEWER.                                                0134439K
+           EXEC SQL                                                     0134439L
+              SELECT                                                    0134439M
+                 A.APP_ID, A.CUST_SSN, A.STATUS, A.LOAN_AMN,            0134439N
+                 A.LOAN_PERIOD, COALESCE(I.RATE, 0), A.MO_PAYMNT,       0134439O
+                 A.TOTAL_LOAN, COALESCE(A.LOAN_USAGE, ' '),             0134439P
+                 COALESCE(A.EMP_STATUS, ' '), COALESCE(A.MO_GROSS_INC,0),0134439Q
+                 COALESCE(A.CURR_LOANS, 0), COALESCE(A.CURR_ASSETS, 0), 0134439R
+                 COALESCE(A.REJECT_REASON, ' '), A.ROW_VERSION,         0134439S
+                 COALESCE(DQ.BUCKET,'CURRENT'), C.F_NAME, C.L_NAME,     0134439T
+                 COALESCE(C.ADDRESS, ' '), COALESCE(C.POSTAL_CODE, ' '),0134439U
+                 COALESCE(C.CITY, ' '), C.ROW_VERSION                   0134439V
+              INTO                                                      0134439W
+                 :APP-ID, :CUST-SSN, :APP-STATUS, :LOAN-AMN,            0134439X
+                 :LOAN-PERIOD, :RATE, :MO-PAYMNT, :TOTAL-LOAN,          0134439Y
+                 :LOAN-USAGE, :EMP-STATUS, :MO-GROSS-INC, :CURR-LOANS,  0134439Z
+                 :CURR-ASSETS, :REJECT-REASON, :APP-ROW-VERSION,        0134440A
+                 :DELINQ-BUCKET, :F-NAME, :L-NAME, :CUSTOMER-ADDRESS,   0134440B
+                 :POSTAL-CODE, :CITY, :CUST-ROW-VERSION                 0134440C
+              FROM KALA15.CUSTOMER C                                    0134440D
+              JOIN KALA15.APPLICATIONS A ON C.SSN = A.CUST_SSN          0134440E
+              LEFT JOIN KALA15.INTEREST I ON A.INTEREST = I.INTEREST_ID 0134440F
+              LEFT JOIN                                                 0134440G
+                 (SELECT APP_ID, MAX(BUCKET) AS BUCKET                  0134440H
+                    FROM KALA15.DELINQUENCY                             0134440I
+                   WHERE DELINQ_STATUS = 'OPEN'                         0134440J
+                   GROUP BY APP_ID) DQ ON DQ.APP_ID = A.APP_ID          0134440K
+              WHERE                                                     0134440L
+                 A.APP_ID > :LS-APP-ID                                  0134440M
+                 AND (:LS-OFFICER-ID = 0 OR A.OFFICER_ID = :LS-OFFICER-ID)0134440N
+                 AND (:LS-LAST-NAME-FILTER = ' ' OR                     0134440O
+                    C.L_NAME LIKE :WS-LAST-NAME-LIKE)                   0134440P
+                 AND (:LS-CITY-FILTER = ' ' OR                          0134440Q
+                    C.CITY LIKE :WS-CITY-LIKE)                          0134440R
+                 AND (:LS-POSTAL-FILTER = ' ' OR                        0134440S
+                    C.POSTAL_CODE = :LS-POSTAL-FILTER)                  0134440T
+                 AND (:WS-STATUS-FILTER-NUM = -1 OR                     0134440U
+                    A.STATUS = :WS-STATUS-FILTER-NUM)                   0134440V
+              ORDER BY A.APP_ID ASC                                     0134440W
+              FETCH FIRST 1 ROWS ONLY                                   0134440X
+           END-EXEC.                                                    0134440Y
+           PERFORM 115-STORE-READ-RESULT                                0134440Z
+           EXIT.                                                        0134441A
+                                                                        0134441B
+      *    SHARED RESULT-TO-COMMAREA MAPPING FOR BOTH THE EXACT LOOKUP  0134441C
+      *    AND EVERY BROWSE DIRECTION                                   0134441D
+       115-STORE-READ-RESULT.                                           0134441E
            EVALUATE SQLCODE                                             00138825
               WHEN 00                                                   00138925
                  MOVE 'APPLICATION FOUND' TO LS-MESSAGE                 00139035
+                 MOVE CUST-SSN            TO LS-SSN                    00139035A
                  MOVE F-NAME              TO LS-F-NAME                  00139135
                  MOVE L-NAME              TO LS-L-NAME                  00139235
                  MOVE CUSTOMER-ADDRESS    TO LS-ADDRESS                 00139335
@@ -123,6 +615,17 @@
                  MOVE MO-PAYMNT           TO LS-MO-PAYMNT               00140235
                  MOVE TOTAL-LOAN          TO LS-TOTAL-LOAN              00140335
                  MOVE LOAN-USAGE          TO LS-LOAN-USAGE              00140435
+                 MOVE EMP-STATUS          TO LS-EMP-STATUS              00140436
+                 MOVE MO-GROSS-INC        TO LS-MO-GROSS-INC            00140437
+                 MOVE CURR-LOANS          TO LS-CURR-LOANS              00140438
+                 MOVE CURR-ASSETS         TO LS-CURR-ASSETS             00140439
+                 MOVE REJECT-REASON       TO LS-REJECT-REASON          00140439A
+                 MOVE APP-ROW-VERSION     TO LS-APP-ROW-VER            00140439B
+                 MOVE CUST-ROW-VERSION    TO LS-CUST-ROW-VER           00140439C
+                 MOVE DELINQ-BUCKET       TO LS-DELINQ-BUCKET          00140439D
+                 MOVE CURRENCY-CODE       TO LS-CURRENCY-CODE           00140439E
+                 MOVE SCHED-BALANCE-AMT   TO LS-OUTSTANDING-BAL         0140439F
+                 MOVE SCHED-DUE-DATE      TO LS-SCHED-DUE-DATE          0140439G
                  COMPUTE LS-INTEREST = RATE * 100                       00140535
                  SET SUCCESS TO TRUE                                    00140633
                                                                         00140725
@@ -147,12 +650,26 @@
            MOVE LS-ADDRESS     TO CUSTOMER-ADDRESS                      00142928
            MOVE LS-POSTAL-CODE TO POSTAL-CODE                           00143028
            MOVE LS-CITY        TO CITY                                  00143128
+           MOVE LS-APP-ID      TO APP-ID                                00143201
            MOVE LS-LOAN-AMN    TO LOAN-AMN                              00143228
            MOVE LS-LOAN-PERIOD TO LOAN-PERIOD                           00143328
            MOVE LS-INTEREST    TO WS-INTEREST                           00143428
            MOVE LS-MO-PAYMNT   TO MO-PAYMNT                             00143528
            MOVE LS-TOTAL-LOAN  TO TOTAL-LOAN                            00143628
            MOVE LS-LOAN-USAGE  TO LOAN-USAGE                            00143742
+           MOVE LS-EMP-STATUS  TO EMP-STATUS                            00143743
+           MOVE LS-MO-GROSS-INC TO MO-GROSS-INC                         00143744
+           MOVE LS-CURR-LOANS  TO CURR-LOANS                            00143745
+           MOVE LS-CURR-ASSETS TO CURR-ASSETS                           00143746
+           MOVE LS-REFINANCED-FROM-APP-ID TO REFINANCED-FROM-APP-ID     00143747
+           MOVE LS-ARM-FLAG    TO ARM-FLAG                              00143748
+           MOVE LS-CURRENCY-CODE TO CURRENCY-CODE                       0014374A
+           MOVE LS-APP-ROW-VER TO APP-ROW-VERSION                       0014374B
+           MOVE LS-CUST-ROW-VER TO CUST-ROW-VERSION                     0014374C
+                                                                        0014375A
+           IF NOT SW-UPDATE                                             0014375B
+              PERFORM 201-ASSIGN-BRANCH-OFFICER                         0014375C
+           END-IF                                                       0014375D
                                                                         00143840
            EVALUATE TRUE                                                00143940
               WHEN LS-LOAN-AMN <= 00                                    00144040
@@ -166,14 +683,109 @@
            END-EVALUATE                                                 00145040
            EXIT.                                                        00145105
                                                                         00145205
-       210-APPROVE-APPLICATION.                                         00145309
+      *    ASSIGNS THE BRANCH AND LOAN OFFICER HANDLING THIS            00145206
+      *    APPLICATION FROM THE SIGNED-ON TERMINAL AND OPERATOR -       00145209
+      *    A WALK-UP TERMINAL OR OPERATOR WITH NO MATCHING ROW GETS     00145212
+      *    NO ASSIGNMENT RATHER THAN A BOGUS ONE                        00145215
+       201-ASSIGN-BRANCH-OFFICER.                                       00145218
+           MOVE -1 TO IV-BRANCH-ID                                      00145221
+           MOVE -1 TO IV-OFFICER-ID                                     00145224
+                                                                        00145227
+           EXEC SQL                                                     00145230
+              SELECT BRANCH_ID                                          00145233
+                INTO :BRANCH-ID                                         00145236
+                FROM KALA15.BRANCH                                      00145239
+               WHERE TERMINAL_ID = :EIBTRMID                            00145242
+           END-EXEC                                                     00145245
+                                                                        00145248
+           IF SQLCODE = 00                                              00145251
+              MOVE ZERO TO IV-BRANCH-ID                                 00145254
+           END-IF                                                       00145257
+                                                                        00145260
+           EXEC SQL                                                     00145263
+              SELECT OFFICER_ID                                         00145266
+                INTO :OFFICER-ID                                        00145269
+                FROM KALA15.LOAN_OFFICER                                00145272
+               WHERE OPERATOR_ID = :EIBOPID                             00145275
+           END-EXEC                                                     00145278
+                                                                        00145281
+           IF SQLCODE = 00                                              00145284
+              MOVE ZERO TO IV-OFFICER-ID                                00145287
+           END-IF                                                       00145290
+           EXIT.                                                        00145293
+                                                                        00145294
+      *    LOADS THE CURRENTLY-EFFECTIVE UNDERWRITING THRESHOLDS FROM   00145295
+      *    LOAN_LIMITS - 211-EVALUATE-AGE AND 212-EVALUATE-APPLICATION- 00145296
+      *    INFO USE THESE INSTEAD OF HARDCODED LITERALS SO RISK/POLICY  00145297
+      *    STAFF CAN ADJUST THEM WITHOUT A CODE CHANGE AND RECOMPILE    00145298
+       205-LOAD-LOAN-LIMITS.                                            00145299
+           EXEC SQL                                                     0014529A
+              SELECT MIN_AGE, MAX_AGE, AGE_SPECIAL_AMOUNT,              0014529B
+                     BRACKET1_MAX_AMOUNT,                               0014529C
+                     BRACKET2_MAX_AMOUNT, BRACKET2_MAX_PERIOD,          0014529D
+                     BRACKET3_MAX_AMOUNT, BRACKET3_MAX_PERIOD,          0014529E
+                     BRACKET4_MIN_AMOUNT, BRACKET4_MAX_PERIOD           0014529F
+                INTO :WS-LIM-MIN-AGE, :WS-LIM-MAX-AGE,                  0014529G
+                     :WS-LIM-AGE-SPECIAL-AMT,                           0014529H
+                     :WS-LIM-BRACKET1-MAX-AMT,                          0014529I
+                     :WS-LIM-BRACKET2-MAX-AMT, :WS-LIM-BRACKET2-MAX-PRD,0014529J
+                     :WS-LIM-BRACKET3-MAX-AMT, :WS-LIM-BRACKET3-MAX-PRD,0014529K
+                     :WS-LIM-BRACKET4-MIN-AMT, :WS-LIM-BRACKET4-MAX-PRD 0014529L
+                FROM KALA15.LOAN_LIMITS                                 0014529M
+               WHERE EFFECTIVE_DATE <= CURRENT DATE                     0014529N
+                 AND (END_DATE IS NULL OR                               0014529O
+                      END_DATE >= CURRENT DATE)                         0014529P
+               FETCH FIRST 1 ROWS ONLY                                  0014529Q
+           END-EXEC                                                     0014529R
+                                                                        0014529S
+      *    NO ACTIVE ROW IS TREATED AS A CONFIGURATION ERROR - FALL     0014529T
+      *    BACK TO THE ORIGINAL HARDCODED THRESHOLDS SO UNDERWRITING    0014529U
+      *    STILL RUNS IF THE TABLE IS EVER LEFT EMPTY                   0014529V
+           IF SQLCODE NOT = 00                                          0014529W
+              MOVE 18     TO WS-LIM-MIN-AGE                             0014529X
+              MOVE 80     TO WS-LIM-MAX-AGE                             0014529Y
+              MOVE 50000  TO WS-LIM-AGE-SPECIAL-AMT                     0014529Z
+              MOVE 1000   TO WS-LIM-BRACKET1-MAX-AMT                    00145301
+              MOVE 50000  TO WS-LIM-BRACKET2-MAX-AMT                    00145302
+              MOVE 48     TO WS-LIM-BRACKET2-MAX-PRD                    00145303
+              MOVE 100000 TO WS-LIM-BRACKET3-MAX-AMT                    00145304
+              MOVE 36     TO WS-LIM-BRACKET3-MAX-PRD                    00145305
+              MOVE 100000 TO WS-LIM-BRACKET4-MIN-AMT                    00145306
+              MOVE 25     TO WS-LIM-BRACKET4-MAX-PRD                    00145307
+           END-IF                                                       00145308
+           EXIT.                                                        0014530A
+                                                                        0014530B
+       210-APPROVE-APPLICATION.                                         0014531A
+           PERFORM 205-LOAD-LOAN-LIMITS                                 0014531B
            PERFORM 211-EVALUATE-AGE                                     00145540
+           IF APP-STATUS = 01                                           0014564A
+              PERFORM 215-CREDIT-BUREAU-CHECK                           0014564B
+           END-IF                                                       0014564C
+           IF APP-STATUS = 01 AND                                       0014564J
+              (LS-EMP-STATUS = 'EMPLD' OR LS-EMP-STATUS = 'SELFE')      0014564K
+              PERFORM 217-VERIFY-EMPLOYMENT                             0014564L
+           END-IF                                                       0014564M
+           IF APP-STATUS = 01 AND                                       0014564N
+              (EMP-VERIFY-STATUS = 'UNVERIFIED' OR                      0014564O
+               EMP-VERIFY-STATUS = 'FAILED') AND                        0014564P
+              LS-LOAN-AMN >= WS-LIM-BRACKET2-MAX-AMT                    0014564Q
+              MOVE 0 TO APP-STATUS                                      0014564R
+              MOVE 'EMPLOY NOT VERIFIED' TO REJECT-REASON               0014564S
+           END-IF                                                       0014564T
+           IF APP-STATUS = 01                                           0014564D
+              PERFORM 213-CHECK-DOCUMENT-CHECKLIST                      0014564E
+           END-IF                                                       0014564F
+           IF APP-STATUS = 01                                           0014564G
+              PERFORM 216-CHECK-SUPERVISOR-THRESHOLD                    0014564H
+           END-IF                                                       0014564I
            IF APP-STATUS = 01                                           00145641
               PERFORM 220-FETCH-INTEREST-RATE                           00145736
            ELSE                                                         00145836
               MOVE -1 TO IV-INTEREST-ID                                 00146741
               MOVE -1 TO IV-MO-PAYMNT                                   00146842
               MOVE -1 TO IV-TOTAL-LOAN                                  00146942
+              MOVE -1 TO IV-CREDIT-SCORE                                0014694A
+              MOVE -1 TO IV-EMP-VERIFY-STATUS                           0014694B
                                                                         00147042
               PERFORM 240-INSERT                                        00147141
            END-IF                                                       00147236
@@ -181,12 +793,15 @@
                                                                         00147436
        211-EVALUATE-AGE.                                                00147536
       *   EVALUATE APPLICANT AGE                                        00147636
+           MOVE SPACES TO REJECT-REASON                                00147736A
            EVALUATE TRUE                                                00147736
-              WHEN LS-AGE < 18                                          00147837
+              WHEN LS-AGE < WS-LIM-MIN-AGE                              00147837
                  MOVE 0 TO APP-STATUS                                   00147936
-              WHEN LS-AGE > 80                                          00148038
-                 IF LS-LOAN-AMN > 50000                                 00148138
+                 MOVE 'AGE UNDER 18' TO REJECT-REASON                  00147936A
+              WHEN LS-AGE > WS-LIM-MAX-AGE                              00148038
+                 IF LS-LOAN-AMN > WS-LIM-AGE-SPECIAL-AMT                00148138
                     MOVE 0 TO APP-STATUS                                00148238
+                    MOVE 'AGE OVER 80 HI AMT' TO REJECT-REASON         00148238A
                  ELSE                                                   00148341
                     PERFORM 212-EVALUATE-APPLICATION-INFO               00148441
                  END-IF                                                 00148538
@@ -198,23 +813,185 @@
        212-EVALUATE-APPLICATION-INFO.                                   00149136
       *   EVALUATING APPLICATION INFORMATION                            00149236
            MOVE 0 TO APP-STATUS                                         00149339
+           IF LS-EMP-STATUS = 'UNEMP' AND LS-LOAN-AMN >= 1000           00149340
+              MOVE 0 TO APP-STATUS                                      00149341
+              MOVE 'UNEMPLOYED HI AMT' TO REJECT-REASON                00149341A
+           ELSE                                                         00149342
+      *    DEBT-TO-INCOME GUARD: REJECT IF THE LOAN AMOUNT SPREAD       00149343
+      *    OVER ITS PERIOD ALREADY EXCEEDS HALF THE APPLICANT'S         00149344
+      *    MONTHLY GROSS INCOME, BEFORE INTEREST IS EVEN APPLIED        00149345
+           IF LS-MO-GROSS-INC > 0 AND                                   00149346
+              (LS-LOAN-AMN / LS-LOAN-PERIOD) >                          00149347
+              (LS-MO-GROSS-INC * 5 / 10)                                00149348
+              MOVE 0 TO APP-STATUS                                      00149349
+              MOVE 'DEBT TO INCOME' TO REJECT-REASON                   00149349A
+           ELSE                                                         00149350
+      *    NET-WORTH GUARD: REJECT IF EXISTING LOANS EXCEED EXISTING    00149351
+      *    ASSETS BY MORE THAN THE NEW LOAN AMOUNT REQUESTED            00149352
+           IF LS-CURR-LOANS > LS-CURR-ASSETS + LS-LOAN-AMN              00149353
+              MOVE 0 TO APP-STATUS                                      00149354
+              MOVE 'NET WORTH' TO REJECT-REASON                        00149354A
+           ELSE                                                         00149355
            EVALUATE TRUE                                                00149436
-              WHEN LS-LOAN-AMN < 1000                                   00149537
+              WHEN LS-LOAN-AMN < WS-LIM-BRACKET1-MAX-AMT                00149537
                  MOVE 1 TO APP-STATUS                                   00149636
                                                                         00149739
-              WHEN LS-LOAN-AMN < 50000  AND LS-LOAN-PERIOD < 48         00149839
+              WHEN LS-LOAN-AMN < WS-LIM-BRACKET2-MAX-AMT AND            00149839
+                   LS-LOAN-PERIOD < WS-LIM-BRACKET2-MAX-PRD             0014983A
                  MOVE 1 TO APP-STATUS                                   00149939
                                                                         00150039
-              WHEN LS-LOAN-AMN < 100000 AND LS-LOAN-PERIOD < 36         00150139
+              WHEN LS-LOAN-AMN < WS-LIM-BRACKET3-MAX-AMT AND            00150139
+                   LS-LOAN-PERIOD < WS-LIM-BRACKET3-MAX-PRD             0015013A
                   MOVE 1 TO APP-STATUS                                  00150238
                                                                         00150339
-              WHEN LS-LOAN-AMN > 100000 AND LS-LOAN-PERIOD < 25         00150439
+              WHEN LS-LOAN-AMN > WS-LIM-BRACKET4-MIN-AMT AND            00150439
+                   LS-LOAN-PERIOD < WS-LIM-BRACKET4-MAX-PRD             0015043A
                   MOVE 1 TO APP-STATUS                                  00150538
                                                                         00150639
+              WHEN OTHER                                               00150639A
+                 MOVE 'AMT/PERIOD BRACKET' TO REJECT-REASON            00150639B
            END-EVALUATE                                                 00150741
+           END-IF                                                       00150742
+           END-IF                                                       00150743
+           END-IF                                                       00150744
            EXIT.                                                        00150841
                                                                         00150908
+                                                                        00150910
+       213-CHECK-DOCUMENT-CHECKLIST.                                    0150910A
+      *    COUNTS REQUIRED DOCUMENT-CHECKLIST ITEMS STILL AWAITING A    0150910B
+      *    RECEIVED DATE FOR THIS APPLICATION -- AN APPLICATION WITH    0150910C
+      *    NO CHECKLIST ROWS YET (NONE SET UP BY STAFF) PASSES THROUGH  0150910D
+           MOVE ZERO TO WS-DOCS-OUTSTANDING                             0150910E
+           MOVE LS-APP-ID TO DOCCHK-APP-ID                              0150910F
+                                                                        0150910G
+           EXEC SQL                                                     0150910H
+              SELECT COUNT(*)                                           0150910I
+                INTO :WS-DOCS-OUTSTANDING                               0150910J
+                FROM KALA15.DOCUMENT_CHECKLIST                          0150910K
+               WHERE APP_ID = :DOCCHK-APP-ID                            0150910L
+                 AND REQUIRED_FLAG = 'Y'                                0150910M
+                 AND RECEIVED_DATE IS NULL                              0150910N
+           END-EXEC                                                     0150910O
+                                                                        0150910P
+           IF WS-DOCS-OUTSTANDING > 0                                   0150910Q
+              MOVE 0 TO APP-STATUS                                      0150910R
+              MOVE 'DOCS INCOMPLETE' TO REJECT-REASON                   0150910S
+           END-IF                                                       0150910T
+           EXIT.                                                        0150910U
+                                                                        0150910V
+      *    A LOAN THAT WOULD OTHERWISE BE AUTO-APPROVED IS INSTEAD      0150910X
+      *    PARKED IN PENDING-SUPERVISOR-REVIEW STATUS (2) WHEN THE      0150910Y
+      *    AMOUNT CLEARS THE CONFIGURED FOUR-EYES THRESHOLD - NO RATE   0150910Z
+      *    IS QUOTED AND NOTHING IS COMMITTED UNTIL A SUPERVISOR        01509101
+      *    FINALIZES OR REJECTS IT THROUGH 280-PROCESS-SUPERVISOR-      01509102
+      *    DECISION                                                     01509103
+       216-CHECK-SUPERVISOR-THRESHOLD.                                  01509104
+           EXEC SQL                                                     01509105
+              SELECT THRESHOLD_AMOUNT                                   01509106
+                INTO :WS-SUPV-THRESHOLD                                 01509107
+                FROM KALA15.SUPERVISOR_REVIEW_CONFIG                    01509108
+               WHERE EFFECTIVE_DATE <= CURRENT DATE                     01509109
+                 AND (END_DATE IS NULL OR                               0150910A1
+                      END_DATE >= CURRENT DATE)                         0150910A2
+               FETCH FIRST 1 ROWS ONLY                                  0150910A3
+           END-EXEC                                                     0150910A4
+                                                                        0150910A5
+      *    NO ACTIVE ROW IS TREATED AS A CONFIGURATION ERROR - FALL     0150910A6
+      *    BACK TO A $100,000 CUTOFF, THE SAME AMOUNT THAT ALREADY      0150910A7
+      *    MARKS THE START OF THE BRACKET4 UNDERWRITING TIER            0150910A8
+           IF SQLCODE NOT = 00                                          0150910A9
+              MOVE 100000 TO WS-SUPV-THRESHOLD                          0150910B1
+           END-IF                                                       0150910B2
+                                                                        0150910B3
+           IF LS-LOAN-AMN > WS-SUPV-THRESHOLD                           0150910B4
+              MOVE 2 TO APP-STATUS                                      0150910B5
+           END-IF                                                       0150910B6
+           EXIT.                                                        0150910B7
+                                                                        0150910B8
+      *    CHECKS THE APPLICANT'S SCORE WITH AN EXTERNAL CREDIT         00150911
+      *    BUREAU OVER A CICS WEB SERVICE BEFORE A RATE IS QUOTED -     00150912
+      *    A LOW SCORE DECLINES THE LOAN EVEN THOUGH THE AGE AND        00150913
+      *    AMOUNT/PERIOD BRACKETS ABOVE WOULD OTHERWISE APPROVE IT      00150914
+       215-CREDIT-BUREAU-CHECK.                                         00150915
+           MOVE WS-SSN TO WS-CREDIT-REQ-SSN                             00150916
+           MOVE -1    TO IV-CREDIT-SCORE                                00150917
+                                                                        00150918
+           EXEC CICS PUT CONTAINER('CREDREQ')                           00150919
+                CHANNEL('CREDITCHN')                                    00150920
+                FROM(WS-CREDIT-REQUEST)                                 00150921
+           END-EXEC                                                     00150922
+                                                                        00150923
+           EXEC CICS INVOKE WEBSERVICE('CREDITSCORE')                   00150924
+                OPERATION('GETSCORE')                                   00150925
+                CHANNEL('CREDITCHN')                                    0015092A
+                RESP(WS-RESPCODE)                                       0015092B
+           END-EXEC                                                     0015092C
+                                                                        0015092D
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             0015092E
+              EXEC CICS GET CONTAINER('CREDRESP')                       0015092F
+                   CHANNEL('CREDITCHN')                                 0015092G
+                   INTO(WS-CREDIT-RESPONSE)                             0015092H
+              END-EXEC                                                  0015092I
+                                                                        0015092J
+              MOVE WS-CREDIT-SCORE TO CREDIT-SCORE                      0015092K
+              MOVE ZERO TO IV-CREDIT-SCORE                              0015092L
+                                                                        0015092M
+              EXEC SQL                                                  0015092N
+                 SELECT MIN_SCORE                                       0015092O
+                   INTO :WS-MIN-SCORE                                   0015092P
+                   FROM KALA15.CREDIT_SCORE_CONFIG                      0015092Q
+                  WHERE EFFECTIVE_DATE <= CURRENT DATE                  0015092R
+                    AND (END_DATE IS NULL OR                            0015092S
+                         END_DATE >= CURRENT DATE)                      0015092T
+                  FETCH FIRST 1 ROWS ONLY                               0015092U
+              END-EXEC                                                  0015092V
+                                                                        0015092W
+              IF SQLCODE = 00 AND WS-CREDIT-SCORE < WS-MIN-SCORE        0015092X
+                 MOVE 0 TO APP-STATUS                                   0015092Y
+                 MOVE 'CREDIT SCORE BELOW THRESHOLD' TO REJECT-REASON   0015092Z
+              END-IF                                                    00150926
+           END-IF                                                       00150927
+           EXIT.                                                        00150928
+                                                                        00150929
+      *    VERIFIES EMPLOYMENT STATUS WITH AN EXTERNAL PAYROLL          01509301
+      *    VERIFICATION SERVICE OVER A CICS WEB SERVICE, THE SAME       01509302
+      *    WAY 215-CREDIT-BUREAU-CHECK REACHES THE CREDIT BUREAU -      01509303
+      *    A FAILED OR UNCONFIRMED RESULT DOES NOT REJECT THE           01509304
+      *    APPLICATION BY ITSELF, BUT NARROWS THE BRACKETS              01509305
+      *    212-EVALUATE-APPLICATION-INFO WILL ALLOW IT THROUGH ON       01509306
+       217-VERIFY-EMPLOYMENT.                                           01509307
+           MOVE WS-SSN         TO WS-EMPLOY-REQ-SSN                     01509308
+           MOVE LS-EMP-STATUS  TO WS-EMPLOY-REQ-STATUS                  01509309
+           MOVE -1 TO IV-EMP-VERIFY-STATUS                              0150930A
+                                                                        0150930B
+           EXEC CICS PUT CONTAINER('EMPREQ')                            0150930C
+                CHANNEL('EMPLOYCHN')                                    0150930D
+                FROM(WS-EMPLOY-REQUEST)                                 0150930E
+           END-EXEC                                                     0150930F
+                                                                        0150930G
+           EXEC CICS INVOKE WEBSERVICE('EMPLOYVERIFY')                  0150930H
+                OPERATION('VERIFY')                                     0150930I
+                CHANNEL('EMPLOYCHN')                                    0150930J
+                RESP(WS-RESPCODE)                                       0150930K
+           END-EXEC                                                     0150930L
+                                                                        0150930M
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             0150930N
+              EXEC CICS GET CONTAINER('EMPRESP')                        0150930O
+                   CHANNEL('EMPLOYCHN')                                 0150930P
+                   INTO(WS-EMPLOY-RESPONSE)                             0150930Q
+              END-EXEC                                                  0150930R
+              MOVE WS-EMPLOY-RESULT TO EMP-VERIFY-STATUS                0150930S
+           ELSE                                                         0150930T
+              MOVE 'FAILED' TO EMP-VERIFY-STATUS                        0150930U
+           END-IF                                                       0150930V
+           MOVE ZERO TO IV-EMP-VERIFY-STATUS                            0150930W
+           EXIT.                                                        0150930X
+                                                                        0150930Y
        220-FETCH-INTEREST-RATE.                                         00151010
+           PERFORM 221-CHECK-RATE-OVERRIDE                              00151015
+           IF OVERRIDE-FOUND                                            00151016
+              PERFORM 230-CALCULATE-LOAN                                00151017
+           ELSE                                                         00151018
            EXEC SQL                                                     00151119
                SELECT RATE, INTEREST_ID                                 00151224
                INTO :RATE, :INTEREST-ID                                 00151324
@@ -223,6 +1000,11 @@
                       RANGE_START <= :LOAN-AMN)                         00151620
                  AND (RANGE_END IS NULL OR                              00151719
                       RANGE_END >= :LOAN-AMN)                           00151820
+                 AND EFFECTIVE_DATE <= CURRENT DATE                     00151821
+                 AND (END_DATE IS NULL OR                               00151822
+                      END_DATE >= CURRENT DATE)                         00151823
+                 AND (CURRENCY_CODE IS NULL OR                          0015182A
+                      CURRENCY_CODE = :CURRENCY-CODE)                   0015182B
            END-EXEC                                                     00151919
                                                                         00152021
            EVALUATE SQLCODE                                             00152121
@@ -234,8 +1016,30 @@
                           LS-LOAN-AMN DELIMITED BY SIZE                 00152727
                           INTO LS-MESSAGE                               00152827
                   END-STRING                                            00152927
+           END-EVALUATE                                                 00152928
+           END-IF                                                       00152929
            EXIT.                                                        00153042
                                                                         00153142
+      *    A LOAN OFFICER CAN GRANT A REPEAT CUSTOMER A PREFERENTIAL    00153143
+      *    RATE THAT BEATS THE STANDARD RANGE_START/RANGE_END BRACKET;  00153144
+      *    230-CALCULATE-LOAN USES WHICHEVER RATE ENDED UP IN :RATE     00153145
+       221-CHECK-RATE-OVERRIDE.                                         00153146
+           SET OVERRIDE-NOT-FOUND TO TRUE                               00153147
+           EXEC SQL                                                     00153148
+              SELECT OVERRIDE_RATE                                      00153149
+                INTO :OVERRIDE-RATE                                     00153150
+                FROM KALA15.CUSTOMER_RATE_OVERRIDE                      00153151
+               WHERE CUST_SSN = :WS-SSN                                 00153152
+                 AND EXPIRY_DATE >= CURRENT DATE                        00153153
+               FETCH FIRST 1 ROWS ONLY                                  00153154
+           END-EXEC                                                     00153155
+           IF SQLCODE = 00                                              00153156
+              MOVE OVERRIDE-RATE TO RATE                               00153157A
+              MOVE -1 TO IV-INTEREST-ID                                 00153157
+              SET OVERRIDE-FOUND TO TRUE                                00153158
+           END-IF                                                       00153159
+           EXIT.                                                        00153160
+                                                                        00153161
        230-CALCULATE-LOAN.                                              00153242
            MOVE RATE TO WS-INT-RATE                                     00153321
       *    CALCULATE MOTHLY RATE                                        00153413
@@ -249,13 +1053,61 @@
                                                                         00154210
       *    CALCULATE TOTAL LOAN AMOUNT                                  00154322
            COMPUTE TOTAL-LOAN = MO-PAYMNT * LOAN-PERIOD                 00154422
-           PERFORM 240-INSERT                                           00154525
+           PERFORM 235-FORMAT-FOR-CURRENCY.                             0015442A
+           IF NOT SW-CALC-ONLY                                          00154523
+              PERFORM 240-INSERT                                        00154525
+           END-IF                                                       00154524
            EXIT.                                                        00154608
+                                                                        0015460A
+      *    SOME CURRENCIES HAVE NO MINOR UNIT - A JPY MONTHLY PAYMENT   0015460B
+      *    QUOTED TO THE YEN, NOT TO A FRACTION OF ONE, IS WHAT THE     0015460C
+      *    CUSTOMER ACTUALLY OWES, SO THE COMPUTED DECIMAL RESULT IS    0015460D
+      *    ROUNDED BACK TO A WHOLE UNIT BEFORE IT IS STORED OR DISPLAYED0015460E
+       235-FORMAT-FOR-CURRENCY.                                         0015460F
+           IF CURRENCY-CODE = 'JPY'                                     0015460G
+              COMPUTE WS-CURR-WHOLE-AMT = MO-PAYMNT                     0015460H
+              MOVE WS-CURR-WHOLE-AMT TO MO-PAYMNT                       0015460L
+              COMPUTE WS-CURR-WHOLE-AMT = TOTAL-LOAN                    0015460I
+              MOVE WS-CURR-WHOLE-AMT TO TOTAL-LOAN                      0015460M
+           END-IF                                                       0015460J
+           EXIT.                                                        0015460K
                                                                         00154708
        240-INSERT.                                                      00154808
            IF LOAN-USAGE = SPACES OR LOAN-USAGE = LOW-VALUE             00155742
               MOVE -1 TO IV-LOAN-USAGE                                  00155842
            END-IF                                                       00155942
+                                                                        00155943
+           IF EMP-STATUS = SPACES OR EMP-STATUS = LOW-VALUE             00155944
+              MOVE -1 TO IV-EMP-STATUS                                  00155945
+           END-IF                                                       00155946
+                                                                        00155947
+           IF MO-GROSS-INC = ZERO                                       00155948
+              MOVE -1 TO IV-MO-GROSS-INC                                00155949
+           END-IF                                                       00155950
+                                                                        00155951
+           IF CURR-LOANS = ZERO                                         00155952
+              MOVE -1 TO IV-CURR-LOANS                                  00155953
+           END-IF                                                       00155954
+                                                                        00155955
+           IF CURR-ASSETS = ZERO                                        00155956
+              MOVE -1 TO IV-CURR-ASSETS                                 00155957
+           END-IF                                                       00155958
+                                                                       00155958A
+           IF REJECT-REASON = SPACES OR REJECT-REASON = LOW-VALUE      00155958B
+              MOVE -1 TO IV-REJECT-REASON                              00155958C
+           END-IF                                                      00155958D
+                                                                       00155958E
+           IF REFINANCED-FROM-APP-ID = ZERO                            00155958F
+              MOVE -1 TO IV-REFINANCED-FROM-ID                         00155958G
+           END-IF                                                      00155958H
+                                                                       00155958I
+           IF ARM-FLAG NOT = 'Y'                                       00155958J
+              MOVE 'N' TO ARM-FLAG                                     00155958K
+           END-IF                                                      00155958L
+                                                                        00155958M
+           IF CURRENCY-CODE = SPACES OR CURRENCY-CODE = LOW-VALUE       00155958N
+              MOVE 'USD' TO CURRENCY-CODE                               00155958O
+           END-IF                                                       00155958P
                                                                         00156042
            IF CUSTOMER-ADDRESS = SPACES OR CUSTOMER-ADDRESS = LOW-VALUE 00156142
               MOVE -1 TO IV-ADDRESS                                     00156242
@@ -269,27 +1121,31 @@
               MOVE -1 TO IV-CITY                                        00157042
            END-IF                                                       00157142
                                                                         00157442
-      *    SQL MERGE I/U TO CUSTOMER                                    00157542
+      *    SQL MERGE I/U TO CUSTOMER - WHEN MATCHED CARRIES A ROW_VERS  00157542
+      *    CHECK SO TWO TERMINALS UPDATING THE SAME CUSTOMER CLOSE      0015754A
+      *    TOGETHER DON'T SILENTLY OVERWRITE EACH OTHER'S CHANGES       0015754B
            EXEC SQL                                                     00157642
               MERGE INTO KALA15.CUSTOMER AS C                           00157742
               USING (VALUES (:SSN, :F-NAME, :L-NAME,                    00157842
                     :CUSTOMER-ADDRESS :IV-ADDRESS,                      00157942
                     :POSTAL-CODE :IV-POSTAL-CODE,                       00158042
-                    :CITY :IV-CITY)) AS S                               00158142
-                    (SSN, F_NAME, L_NAME, ADDRESS, POSTAL_CODE, CITY)   00158242
+                    :CITY :IV-CITY, :CUST-ROW-VERSION)) AS S            00158142
+                    (SSN, F_NAME, L_NAME, ADDRESS, POSTAL_CODE, CITY,   00158242
+                    ROW_VERSION)                                        0015824A
               ON C.SSN = S.SSN                                          00158342
-              WHEN MATCHED THEN                                         00158442
+              WHEN MATCHED AND C.ROW_VERSION = S.ROW_VERSION THEN       0015844A
                  UPDATE SET                                             00158642
                     C.F_NAME = S.F_NAME,                                00158742
                     C.L_NAME = S.L_NAME,                                00158842
                     C.ADDRESS = S.ADDRESS,                              00158942
                     C.POSTAL_CODE = S.POSTAL_CODE,                      00159042
-                    C.CITY = S.CITY                                     00159142
+                    C.CITY = S.CITY,                                    0015904A
+                    C.ROW_VERSION = S.ROW_VERSION + 1                   0015904B
               WHEN NOT MATCHED THEN                                     00159242
                  INSERT (SSN, F_NAME, L_NAME, ADDRESS, POSTAL_CODE,     00159342
-                 CITY)                                                  00159442
+                 CITY, ROW_VERSION)                                     0015944A
                  VALUES (S.SSN, S.F_NAME, S.L_NAME, S.ADDRESS,          00159542
-                         S.POSTAL_CODE, S.CITY)                         00159642
+                         S.POSTAL_CODE, S.CITY, 1)                      00159642
            END-EXEC                                                     00159742
                                                                         00159842
            IF SQLCODE NOT = 00                                          00159942
@@ -297,31 +1153,120 @@
               PERFORM 400-RETURN-CONTROL                                00160142
            END-IF                                                       00160242
                                                                         00160342
+           IF SQLCODE = 00 AND SQLERRD(3) = 0                           0016034A
+              MOVE 'APPLICATION CHANGED BY ANOTHER USER, PLEASE RETRY'  0016034B
+                  TO LS-MESSAGE                                         0016034C
+              PERFORM 400-RETURN-CONTROL                                0016034D
+           END-IF                                                       0016034E
+                                                                        0016034F
+           IF SW-UPDATE                                                 00160343
+              PERFORM 242-UPDATE-APPLICATION                            00160344
+           ELSE                                                         00160345
+              PERFORM 241-MERGE-APPLICATION                             00160346
+           END-IF                                                       00160347
+           PERFORM 243-LOG-STATUS-HISTORY                              00160347A
+                                                                       00160347B
+      *    ONLY AN APPROVED LOAN GETS A PAYMENT SCHEDULE - A REJECTED  00160347L
+      *    APPLICATION HAS NO LOAN TO SCHEDULE PAYMENTS AGAINST        00160347M
+           IF APP-STATUS = 1                                          0 0160347N
+              PERFORM 244-GENERATE-SCHEDULE                           0 0160347O
+           END-IF                                                     0 0160347P
+                                                                        16074700
+      *    WHEN THIS APPLICATION REPLACES AN EARLIER ONE AND IS         16074710
+      *    APPROVED, CLOSE OUT THE OLD APPLICATION IT REFINANCES        16074720
+           IF APP-STATUS = 1 AND                                        16074730
+              LS-REFINANCED-FROM-APP-ID NOT = ZERO                      16074740
+              PERFORM 246-CLOSE-REFINANCED-APPLICATION                  16074750
+           END-IF                                                       16074760
+                                                                       00160347Q
+      *    HAND THE CURRENT ROW_VERSION BACK SO A FOLLOW-ON CO-        00160347C
+      *    APPLICANT SCREEN CAN RE-SUBMIT WITH A VALID VERSION STAMP   00160347D
+           EXEC SQL                                                    00160347E
+              SELECT ROW_VERSION                                       00160347F
+                INTO :APP-ROW-VERSION                                  00160347G
+                FROM KALA15.APPLICATIONS                               00160347H
+               WHERE APP_ID = :APP-ID                                  00160347I
+           END-EXEC                                                    00160347J
+           MOVE APP-ROW-VERSION TO LS-APP-ROW-VER                      00160347K
+           EXIT.                                                        00160348
+                                                                        00160349
+       241-MERGE-APPLICATION.                                           00160441
+      *    APPLICATIONS IS KEYED BY APP_ID, NOT CUST_SSN, SO A REPEAT  00160442A
+      *    CUSTOMER'S NEW APPLICATION GETS ITS OWN ROW INSTEAD OF      00160442B
+      *    OVERWRITING WHATEVER APPLICATION THEY ALREADY HAD ON FILE   00160442C
+           EXEC SQL                                                     00160443
+              SELECT COALESCE(MAX(APP_ID), 0) + 1                       00160444
+                INTO :APP-ID                                            00160445
+                FROM KALA15.APPLICATIONS                                00160446
+           END-EXEC                                                     00160447
+           MOVE APP-ID TO LS-APP-ID                                     00160448
+                                                                        00160449
       *    SQL MERGE I/U TO APPLICATIONS                                00160442
-           EXEC SQL                                                     00160542
-               MERGE INTO KALA15.APPLICATIONS AS A                      00160642
-               USING (VALUES (:WS-SSN, :APP-STATUS, :LOAN-AMN,          00160742
-                       :LOAN-PERIOD, :INTEREST-ID :IV-INTEREST-ID,      00160842
-                       :MO-PAYMNT, :TOTAL-LOAN, :LOAN-USAGE)) AS S      00160942
-                     (CUST_SSN, STATUS, LOAN_AMN, LOAN_PERIOD, INTEREST,00161042
-                     MO_PAYMNT, TOTAL_LOAN, LOAN_USAGE)                 00161142
-               ON A.CUST_SSN = S.CUST_SSN                               00161242
-               WHEN MATCHED THEN                                        00161342
-                  UPDATE SET                                            00161442
-                    A.STATUS = S.STATUS,                                00161542
-                    A.LOAN_AMN = S.LOAN_AMN,                            00161642
-                    A.LOAN_PERIOD = S.LOAN_PERIOD,                      00161742
-                    A.INTEREST = S.INTEREST,                            00161842
-                    A.MO_PAYMNT = S.MO_PAYMNT,                          00161942
-                    A.TOTAL_LOAN = S.TOTAL_LOAN,                        00162042
-                    A.LOAN_USAGE = S.LOAN_USAGE                         00162142
-               WHEN NOT MATCHED THEN                                    00162242
-                  INSERT (CUST_SSN, STATUS, LOAN_AMN, LOAN_PERIOD,      00162342
-                         INTEREST, MO_PAYMNT, TOTAL_LOAN, LOAN_USAGE)   00162442
-                  VALUES (S.CUST_SSN, S.STATUS, S.LOAN_AMN,             00162542
-                          S.LOAN_PERIOD, S.INTEREST, S.MO_PAYMNT,       00162642
-                         S.TOTAL_LOAN, S.LOAN_USAGE)                    00162742
-           END-EXEC                                                     00162842
+           EXEC SQL                                                     16074200
+               MERGE INTO KALA15.APPLICATIONS AS A                      16074210
+               USING (VALUES (:APP-ID, :WS-SSN, :APP-STATUS, :LOAN-AMN, 16074220
+                       :LOAN-PERIOD, :INTEREST-ID :IV-INTEREST-ID,      16074230
+                       :MO-PAYMNT, :TOTAL-LOAN, :LOAN-USAGE,            16074240
+                       :EMP-STATUS :IV-EMP-STATUS,                      16074250
+                       :MO-GROSS-INC :IV-MO-GROSS-INC,                  16074260
+                       :CURR-LOANS :IV-CURR-LOANS,                      16074270
+                       :CURR-ASSETS :IV-CURR-ASSETS,                    16074280
+                       :REJECT-REASON :IV-REJECT-REASON, 0,             16074290
+                       :REFINANCED-FROM-APP-ID :IV-REFINANCED-FROM-ID,  16074300
+                       :ARM-FLAG,                                       6074300A
+                       :CREDIT-SCORE :IV-CREDIT-SCORE,                  6074300B
+                       :BRANCH-ID :IV-BRANCH-ID,                        6074300C
+                       :OFFICER-ID :IV-OFFICER-ID,                      6074300E
+                       :CURRENCY-CODE,                                  6074300D
+                       :EMP-VERIFY-STATUS :IV-EMP-VERIFY-STATUS)) AS S  6074300F
+                     (APP_ID, CUST_SSN, STATUS, LOAN_AMN, LOAN_PERIOD,  16074320
+                     INTEREST, MO_PAYMNT, TOTAL_LOAN, LOAN_USAGE,       16074330
+                     EMP_STATUS, MO_GROSS_INC, CURR_LOANS, CURR_ASSETS, 16074340
+                     REJECT_REASON, ROW_VERSION,                        16074350
+                     REFINANCED_FROM_APP_ID, ARM_FLAG,                  16074360
+                     CREDIT_SCORE, BRANCH_ID, OFFICER_ID,               6074360B
+                     CURRENCY_CODE, EMP_VERIFY_STATUS)                  6074360E
+               ON A.APP_ID = S.APP_ID                                   16074370
+               WHEN MATCHED THEN                                        16074380
+                  UPDATE SET                                            16074390
+                    A.STATUS = S.STATUS,                                16074400
+                    A.LOAN_AMN = S.LOAN_AMN,                            16074410
+                    A.LOAN_PERIOD = S.LOAN_PERIOD,                      16074420
+                    A.INTEREST = S.INTEREST,                            16074430
+                    A.MO_PAYMNT = S.MO_PAYMNT,                          16074440
+                    A.TOTAL_LOAN = S.TOTAL_LOAN,                        16074450
+                    A.LOAN_USAGE = S.LOAN_USAGE,                        16074460
+                    A.EMP_STATUS = S.EMP_STATUS,                        16074470
+                    A.MO_GROSS_INC = S.MO_GROSS_INC,                    16074480
+                    A.CURR_LOANS = S.CURR_LOANS,                        16074490
+                    A.CURR_ASSETS = S.CURR_ASSETS,                      16074500
+                    A.REJECT_REASON = S.REJECT_REASON,                  16074510
+                    A.REFINANCED_FROM_APP_ID =                          16074520
+                       S.REFINANCED_FROM_APP_ID,                        16074530
+                    A.ARM_FLAG = S.ARM_FLAG,                            6074530A
+                    A.CREDIT_SCORE = S.CREDIT_SCORE,                    6074530B
+                    A.CURRENCY_CODE = S.CURRENCY_CODE,                  6074530C
+                    A.EMP_VERIFY_STATUS = S.EMP_VERIFY_STATUS,          6074530D
+                    A.ROW_VERSION = A.ROW_VERSION + 1                   16074540
+               WHEN NOT MATCHED THEN                                    16074550
+                  INSERT (APP_ID, CUST_SSN, STATUS, LOAN_AMN,           16074560
+                         LOAN_PERIOD, INTEREST, MO_PAYMNT, TOTAL_LOAN,  16074570
+                         LOAN_USAGE, EMP_STATUS, MO_GROSS_INC,          16074580
+                         CURR_LOANS, CURR_ASSETS, REJECT_REASON,        16074590
+                         ROW_VERSION, REFINANCED_FROM_APP_ID,           16074600
+                         ARM_FLAG, CREDIT_SCORE, BRANCH_ID,             6074600B
+                         OFFICER_ID, CURRENCY_CODE,                     6074600C
+                         EMP_VERIFY_STATUS)                             6074600D
+                  VALUES (S.APP_ID, S.CUST_SSN, S.STATUS, S.LOAN_AMN,   16074610
+                          S.LOAN_PERIOD, S.INTEREST, S.MO_PAYMNT,       16074620
+                         S.TOTAL_LOAN, S.LOAN_USAGE, S.EMP_STATUS,      16074630
+                         S.MO_GROSS_INC, S.CURR_LOANS, S.CURR_ASSETS,   16074640
+                         S.REJECT_REASON, 1,                            16074650
+                         S.REFINANCED_FROM_APP_ID, S.ARM_FLAG,          16074660
+                         S.CREDIT_SCORE, S.BRANCH_ID,                   6074660B
+                         S.OFFICER_ID, S.CURRENCY_CODE,                 6074660C
+                         S.EMP_VERIFY_STATUS)                           6074660D
+           END-EXEC                                                     16074670
                                                                         00162942
            EVALUATE SQLCODE                                             00163042
            WHEN 00                                                      00163142
@@ -336,7 +1281,512 @@
            END-EVALUATE                                                 00164042
                                                                         00164142
            EXIT.                                                        00164242
-                                                                        00164342
+                                                                        00164250
+       242-UPDATE-APPLICATION.                                          00164260
+      *    SQL UPDATE OF EXISTING APPLICATION, KEYED BY APP-ID RATHER   00164270
+      *    THAN BY CUST-SSN, SO EDITING ONE APPLICATION DOES NOT TOUCH  00164280
+      *    ANY OTHER APPLICATION BELONGING TO THE SAME CUSTOMER         00164290
+           EXEC SQL                                                     00164300
+              UPDATE KALA15.APPLICATIONS                                00164310
+                 SET STATUS = :APP-STATUS,                              00164320
+                     LOAN_AMN = :LOAN-AMN,                              00164330
+                     LOAN_PERIOD = :LOAN-PERIOD,                        00164340
+                     INTEREST = :INTEREST-ID :IV-INTEREST-ID,           00164350
+                     MO_PAYMNT = :MO-PAYMNT,                            00164360
+                     TOTAL_LOAN = :TOTAL-LOAN,                          00164370
+                     LOAN_USAGE = :LOAN-USAGE :IV-LOAN-USAGE,           00164380
+                     EMP_STATUS = :EMP-STATUS :IV-EMP-STATUS,           00164390
+                     MO_GROSS_INC = :MO-GROSS-INC :IV-MO-GROSS-INC,     00164400
+                     CURR_LOANS = :CURR-LOANS :IV-CURR-LOANS,           00164410
+                     CURR_ASSETS = :CURR-ASSETS :IV-CURR-ASSETS,        00164420
+                     REJECT_REASON = :REJECT-REASON :IV-REJECT-REASON,  0016442A
+                     ARM_FLAG = :ARM-FLAG,                              0016442C
+                     CREDIT_SCORE = :CREDIT-SCORE :IV-CREDIT-SCORE,     0016442D
+                     CURRENCY_CODE = :CURRENCY-CODE,                    0016442E
+                     EMP_VERIFY_STATUS = :EMP-VERIFY-STATUS             0016442F
+                       :IV-EMP-VERIFY-STATUS,                           0016442G
+                     ROW_VERSION = ROW_VERSION + 1                      0016442B
+               WHERE APP_ID = :APP-ID                                   00164430
+                 AND ROW_VERSION = :APP-ROW-VERSION                     0016443A
+           END-EXEC                                                     00164440
+                                                                        00164450
+           EVALUATE SQLCODE                                             00164460
+           WHEN 00                                                      00164470
+              IF SQLERRD(3) = 0                                         0016447A
+                 MOVE                                                   0016447B
+                  'APPLICATION CHANGED BY ANOTHER USER, PLEASE RETRY'   0016447C
+                    TO LS-MESSAGE                                       0016447D
+                 PERFORM 400-RETURN-CONTROL                             0016447F
+              ELSE                                                      0016447E
+              IF APP-STATUS = 1                                         00164480
+                 MOVE 'APPLICATION UPDATED' TO LS-MESSAGE               00164490
+              ELSE                                                      00164500
+                 MOVE 'APPLICATION UPDATED AS REJECT' TO LS-MESSAGE     00164510
+              END-IF                                                    00164520
+              END-IF                                                    0016452A
+                                                                        00164530
+           WHEN 100                                                     00164540
+              MOVE 'APPLICATION NOT FOUND' TO LS-MESSAGE                00164550
+                                                                        00164560
+           WHEN OTHER                                                   00164570
+              MOVE 'ERROR WHILE UPDATING APPLICATION' TO LS-MESSAGE     00164580
+           END-EVALUATE                                                 00164590
+                                                                        00164600
+           EXIT.                                                        00164610
+                                                                        00164620
+      *    LOG THE DECISION AS A ROW IN APPLICATION_STATUS_HISTORY SO   00164621
+      *    THE LOAN'S LIFECYCLE CAN BE TRACKED BEYOND A SINGLE FLAG     00164622
+       243-LOG-STATUS-HISTORY.                                          00164623
+           EVALUATE APP-STATUS                                          0164623A
+              WHEN 1                                                    0164623B
+                 MOVE 'APPROVED'   TO STATUS-CODE                       00164625
+              WHEN 2                                                    0164623C
+                 MOVE 'PENDING'    TO STATUS-CODE                       0164623D
+              WHEN OTHER                                                00164626
+                 MOVE 'REJECTED'   TO STATUS-CODE                       00164627
+           END-EVALUATE                                                 00164628
+                                                                        00164629
+           EXEC SQL                                                     00164630
+              SELECT COALESCE(MAX(HIST_ID), 0) + 1                      00164631
+                INTO :HIST-ID                                           00164632
+                FROM KALA15.APPLICATION_STATUS_HISTORY                  00164633
+           END-EXEC                                                     00164634
+                                                                        00164635
+           MOVE APP-ID TO HIST-APP-ID                                   00164636
+                                                                        00164637
+           EXEC SQL                                                     00164638
+              INSERT INTO KALA15.APPLICATION_STATUS_HISTORY             00164639
+                 (HIST_ID, APP_ID, STATUS_CODE, CHANGED_TS, CHANGED_BY) 00164640
+              VALUES                                                    00164641
+                 (:HIST-ID, :HIST-APP-ID, :STATUS-CODE,                 00164642
+                  CURRENT TIMESTAMP, 'LOANDB2-240-INSERT')              00164643
+           END-EXEC                                                     00164644
+           EXIT.                                                        00164645
+                                                                        00164646
+      *    BUILD THE FULL PAYMENT-BY-PAYMENT BREAKDOWN FOR AN APPROVED  00164651
+      *    LOAN. ANY SCHEDULE ALREADY ON FILE FOR THIS APP-ID IS        00164652
+      *    DROPPED FIRST SO RE-APPROVING AN EDITED APPLICATION DOES     00164653
+      *    NOT LEAVE A STALE SCHEDULE BEHIND IT                         00164654
+       244-GENERATE-SCHEDULE.                                           00164655
+           EXEC SQL                                                     00164656
+              DELETE FROM KALA15.PAYMENT_SCHEDULE                       00164657
+               WHERE APP_ID = :APP-ID                                   00164658
+           END-EXEC                                                     00164659
+                                                                        00164660
+           EXEC SQL                                                     00164661
+              SELECT COALESCE(MAX(SCHED_ID), 0)                         00164662
+                INTO :SCHED-ID                                          00164663
+                FROM KALA15.PAYMENT_SCHEDULE                            00164664
+           END-EXEC                                                     00164665
+                                                                        00164666
+           MOVE LOAN-AMN TO WS-SCHED-BALANCE                            00164667
+           MOVE 1        TO WS-SCHED-INSTALLMENT-NO                     00164668
+           PERFORM 245-INSERT-SCHEDULE-ROW                              00164669
+              UNTIL WS-SCHED-INSTALLMENT-NO > LOAN-PERIOD               00164670
+           EXIT.                                                        00164671
+                                                                        00164672
+      *    ONE INSTALLMENT'S WORTH OF STANDARD AMORTIZATION: INTEREST   00164673
+      *    ON THE REMAINING BALANCE, THE REST OF THE LEVEL PAYMENT      00164674
+      *    GOES TO PRINCIPAL, AND THE BALANCE CARRIES FORWARD           00164675
+       245-INSERT-SCHEDULE-ROW.                                         00164676
+      *    AN ADJUSTABLE-RATE LOAN'S ANNUAL RESETS ARE NOT SIMULATED    0016467D
+      *    HERE - THEY HAVE NOT HAPPENED YET, SO THERE IS NO BRACKET    0016467E
+      *    TO RE-CHECK UNTIL EACH RESET ANNIVERSARY ACTUALLY ARRIVES.   0016467F
+      *    THE SCHEDULE IS GENERATED FLAT AT THE ORIGINATION RATE AND   0016467G
+      *    LOANARM RE-PRICES THE REMAINING ROWS WHEN A RESET DATE HITS  0016467H
+           COMPUTE WS-SCHED-INTEREST-AMT ROUNDED =                      00164677
+                   WS-SCHED-BALANCE * WS-MO-RATE                        00164678
+           COMPUTE WS-SCHED-PRINCIPAL-AMT ROUNDED =                     00164679
+                   MO-PAYMNT - WS-SCHED-INTEREST-AMT                    00164680
+           COMPUTE WS-SCHED-BALANCE ROUNDED =                           00164681
+                   WS-SCHED-BALANCE - WS-SCHED-PRINCIPAL-AMT            00164682
+           ADD 1 TO SCHED-ID                                            00164683
+                                                                        00164684
+           EXEC SQL                                                     00164685
+              INSERT INTO KALA15.PAYMENT_SCHEDULE                       00164686
+                 (SCHED_ID, APP_ID, INSTALLMENT_NO, DUE_DATE,           00164687
+                  PRINCIPAL_AMT, INTEREST_AMT, BALANCE_AMT)             00164688
+              VALUES                                                    00164689
+                 (:SCHED-ID, :APP-ID, :WS-SCHED-INSTALLMENT-NO,         00164690
+                  CURRENT DATE + :WS-SCHED-INSTALLMENT-NO MONTHS,       00164691
+                  :WS-SCHED-PRINCIPAL-AMT, :WS-SCHED-INTEREST-AMT,      00164692
+                  :WS-SCHED-BALANCE)                                    00164693
+           END-EXEC                                                     00164694
+                                                                        00164695
+           ADD 1 TO WS-SCHED-INSTALLMENT-NO                             00164696
+           EXIT.                                                        00164697
+                                                                        00164698
+                                                                        16475000
+      *    LOGS THE OLD APPLICATION AS REFINANCED IN ITS STATUS         16475010
+      *    HISTORY ONCE ITS REPLACEMENT HAS BEEN APPROVED, THE SAME     16475020
+      *    WAY 830-CLOSE-APPLICATION CLOSES OUT A PAID-OFF LOAN         16475030
+       246-CLOSE-REFINANCED-APPLICATION.                                16475040
+           MOVE 'REFINANCED' TO STATUS-CODE                             16475050
+                                                                        16475060
+           EXEC SQL                                                     16475070
+              SELECT COALESCE(MAX(HIST_ID), 0) + 1                      16475080
+                INTO :HIST-ID                                           16475090
+                FROM KALA15.APPLICATION_STATUS_HISTORY                  16475100
+           END-EXEC                                                     16475110
+                                                                        16475120
+           MOVE LS-REFINANCED-FROM-APP-ID TO HIST-APP-ID                16475130
+                                                                        16475140
+           EXEC SQL                                                     16475150
+              INSERT INTO KALA15.APPLICATION_STATUS_HISTORY             16475160
+                     (HIST_ID, APP_ID, STATUS_CODE)                     16475170
+              VALUES (:HIST-ID, :HIST-APP-ID, :STATUS-CODE)             16475180
+           END-EXEC                                                     16475190
+           EXIT.                                                        16475200
+                                                                        00475220
+                                                                        16475210
+      *    QUOTES A PAYMENT/TOTAL FOR A HYPOTHETICAL AMOUNT AND PERIOD  00475541
+      *    WITHOUT TOUCHING CUSTOMER OR APPLICATIONS - 230-CALCULATE-   00475542
+      *    LOAN SKIPS ITS 240-INSERT WHEN SW-CALC-ONLY IS SET           00475543
+       260-CALCULATE-ONLY.                                              00475544
+           MOVE LS-LOAN-AMN    TO LOAN-AMN                              00475545
+           MOVE LS-LOAN-PERIOD TO LOAN-PERIOD                           00475546
+           MOVE -1 TO IV-INTEREST-ID                                    00475547
+           MOVE -1 TO IV-MO-PAYMNT                                      00475548
+           MOVE -1 TO IV-TOTAL-LOAN                                     00475549
+                                                                        00475550
+           EVALUATE TRUE                                                00475551
+              WHEN LS-LOAN-AMN <= 00                                    00475552
+                 MOVE 'LOAN AMOUNT CANNOT BE NEGATIVE NUMBER'           00475553
+                      TO LS-MESSAGE                                     00475554
+              WHEN LS-LOAN-PERIOD <= 00                                 00475555
+                 MOVE 'LOAN PERIOD CANNOT BE NEGATIVE NUMBER'           00475556
+                      TO LS-MESSAGE                                     00475557
+              WHEN OTHER                                                00475558
+                 PERFORM 220-FETCH-INTEREST-RATE                        00475559
+                 MOVE MO-PAYMNT  TO LS-MO-PAYMNT                        00475560
+                 MOVE TOTAL-LOAN TO LS-TOTAL-LOAN                       00475561
+                 COMPUTE LS-INTEREST = RATE * 100                       00475562
+                 MOVE 'QUOTE ONLY - NOTHING SAVED' TO LS-MESSAGE        00475563
+           END-EVALUATE                                                 00475564
+           EXIT.                                                        00475565
+                                                                        00475566
+      *    SUGGESTS A MAXIMUM AFFORDABLE LOAN AMOUNT FOR THE ENTERED    00475567
+      *    INCOME AND PERIOD, BEFORE THE APPLICANT COMMITS TO A         00475568
+      *    SPECIFIC LOAN-AMN - USES THE SAME 50 PERCENT-OF-INCOME       00475569
+      *    CEILING 212-EVALUATE-APPLICATION-INFO'S DEBT-TO-INCOME       00475570
+      *    GUARD ENFORCES, INVERTING 230-CALCULATE-LOAN'S AMORTIZATION  00475571
+      *    FORMULA TO SOLVE FOR PRINCIPAL GIVEN A FIXED PAYMENT         00475572
+      *    THE BRACKET THAT PRICES A ZERO LOAN AMOUNT IS OFTEN NOT THE  0047557A
+      *    BRACKET THE SOLVED-FOR AMOUNT ACTUALLY FALLS INTO, SO        0047557B
+      *    271-SOLVE-MAX-BRACKET RE-CHECKS THE BRACKET AGAINST ITS OWN  0047557C
+      *    ANSWER AND RE-SOLVES UNTIL THE SAME BRACKET COMES BACK TWICE 0047557D
+       270-SUGGEST-MAX-AMOUNT.                                          00475573
+           MOVE ZERO TO LOAN-AMN                                        00475574
+           MOVE LS-LOAN-PERIOD TO LOAN-PERIOD                           00475575
+           MOVE LS-MO-GROSS-INC TO MO-GROSS-INC                         00475576
+           MOVE ZERO TO LS-MAX-LOAN-AMN                                 00475577
+           MOVE ZERO TO WS-MAX-ITERATIONS                               0047557E
+           MOVE -1 TO WS-MAX-PRIOR-INTEREST-ID                          0047557F
+           MOVE 'N' TO WS-MAX-CONVERGED-SW                              0047557G
+                                                                        00475578
+           EVALUATE TRUE                                                00475579
+              WHEN LS-LOAN-PERIOD <= 00                                 00475580
+                 MOVE 'LOAN PERIOD CANNOT BE NEGATIVE NUMBER'           00475581
+                      TO LS-MESSAGE                                     00475582
+              WHEN LS-MO-GROSS-INC <= 00                                00475583
+                 MOVE 'MONTHLY GROSS INCOME REQUIRED'                   00475584
+                      TO LS-MESSAGE                                     00475585
+              WHEN OTHER                                                00475586
+                 PERFORM 271-SOLVE-MAX-BRACKET                          0047558A
+                    UNTIL WS-MAX-CONVERGED OR                           0047558B
+                          WS-MAX-ITERATIONS >= 5                        0047558C
+                 IF NOT WS-MAX-CONVERGED                                0047558D
+                    MOVE WS-MAX-LOAN-AMN TO LS-MAX-LOAN-AMN             0047558E
+                    MOVE 'MAXIMUM RECOMMENDED AMOUNT CALCULATED'        0047558F
+                         TO LS-MESSAGE                                  0047558G
+                 END-IF                                                 0047558H
+           END-EVALUATE                                                 00475618
+           EXIT.                                                        00475619
+                                                                        0047561A
+      *    PRICES ONE CANDIDATE AMOUNT'S BRACKET AND SOLVES FOR THE     0047561B
+      *    MAXIMUM PRINCIPAL THAT BRACKET'S RATE SUPPORTS - IF THAT     0047561C
+      *    SOLUTION FALLS INTO A DIFFERENT BRACKET, THE NEXT ITERATION  0047561D
+      *    RE-PRICES AGAINST IT RATHER THAN REPORTING AN AMOUNT THAT    0047561E
+      *    REAL UNDERWRITING WOULD NEVER ACTUALLY OFFER AT THAT RATE    0047561F
+       271-SOLVE-MAX-BRACKET.                                           0047561G
+           ADD 1 TO WS-MAX-ITERATIONS                                   0047561H
+           EXEC SQL                                                     00475587
+              SELECT RATE, INTEREST_ID                                  00475588
+                INTO :RATE, :INTEREST-ID                                00475589
+                FROM KALA15.INTEREST                                    00475590
+               WHERE (RANGE_START IS NULL OR                            00475591
+                      RANGE_START <= :LOAN-AMN)                         00475592
+                 AND (RANGE_END IS NULL OR                              00475593
+                      RANGE_END >= :LOAN-AMN)                           00475594
+                 AND EFFECTIVE_DATE <= CURRENT DATE                     00475595
+                 AND (END_DATE IS NULL OR                               00475596
+                      END_DATE >= CURRENT DATE)                         00475597
+                 AND (CURRENCY_CODE IS NULL OR                          00475598
+                      CURRENCY_CODE = :CURRENCY-CODE)                   00475599
+           END-EXEC                                                     00475600
+
+           EVALUATE SQLCODE                                             00475602
+              WHEN 00                                                   00475603
+                 MOVE RATE TO WS-INT-RATE                                00475604
+                 COMPUTE WS-MO-RATE = WS-INT-RATE / 12                  00475605
+                 COMPUTE WS-INTERMEDIATE-RES =                          00475606
+                    (1 - (1 + WS-MO-RATE) ** (-1 * LOAN-PERIOD))        00475607
+                 COMPUTE WS-MAX-LOAN-AMN =                              00475608
+                    ((MO-GROSS-INC * 5 / 10) *                          00475609
+                     WS-INTERMEDIATE-RES) / WS-MO-RATE                  00475610
+                 IF INTEREST-ID = WS-MAX-PRIOR-INTEREST-ID              0047561I
+                    MOVE WS-MAX-LOAN-AMN TO LS-MAX-LOAN-AMN             00475611
+                    MOVE 'MAXIMUM RECOMMENDED AMOUNT CALCULATED'        00475612
+                         TO LS-MESSAGE                                  00475613
+                    SET WS-MAX-CONVERGED TO TRUE                        0047561J
+                 ELSE                                                   0047561K
+                    MOVE INTEREST-ID TO WS-MAX-PRIOR-INTEREST-ID        0047561L
+                    MOVE WS-MAX-LOAN-AMN TO LOAN-AMN                    0047561M
+                 END-IF                                                 0047561N
+              WHEN OTHER                                                00475614
+                 MOVE 'UNABLE TO DETERMINE APPLICABLE RATE'             00475615
+                      TO LS-MESSAGE                                     00475616
+                 SET WS-MAX-CONVERGED TO TRUE                           0047561O
+           END-EVALUATE                                                 00475617
+           EXIT.                                                        0047561P
+                                                                        00475620
+      *    FINALIZES OR REJECTS AN APPLICATION LEFT IN PENDING-         0475621B
+      *    SUPERVISOR-REVIEW STATUS BY 216-CHECK-SUPERVISOR-THRESHOLD - 0475621C
+      *    LS-SUPV-DECISION OF 'A' PRICES AND COMMITS THE LOAN THE      0475621D
+      *    SAME WAY 210-APPROVE-APPLICATION WOULD HAVE HAD IT NOT       0475621E
+      *    NEEDED A SECOND SET OF EYES; 'R' REJECTS IT OUTRIGHT         0475621F
+      *    IDENTIFIES THE OPERATOR KEYING IN THIS DECISION SO A CLERK    0475621D1
+      *    CANNOT RENDER A SUPERVISOR DECISION AND THE OFFICER WHO       0475621D2
+      *    ORIGINATED THE APPLICATION CANNOT BE THE SAME ONE CLEARING    0475621D3
+      *    ITS OWN FOUR-EYES REVIEW                                      0475621D4
+       279-RESOLVE-DECIDING-OFFICER.                                     0475621D5
+           MOVE 'C' TO WS-OPERATOR-CLASS                                 0475621D6
+           MOVE ZERO TO OFF-OFFICER-ID                                   0475621D7
+           MOVE EIBOPID TO OFF-OPERATOR-ID                                0475621D8
+                                                                        0475621D9
+           EXEC SQL                                                       0475621DA
+              SELECT OPERATOR_CLASS, OFFICER_ID                           0475621DB
+                INTO :OFF-OPERATOR-CLASS, :OFF-OFFICER-ID                 0475621DC
+                FROM KALA15.LOAN_OFFICER                                  0475621DD
+               WHERE OPERATOR_ID = :OFF-OPERATOR-ID                       0475621DE
+           END-EXEC                                                       0475621DF
+                                                                        0475621DG
+           IF SQLCODE = 00                                                0475621DH
+              MOVE OFF-OPERATOR-CLASS TO WS-OPERATOR-CLASS                0475621DI
+           END-IF                                                         0475621DJ
+           EXIT.                                                          0475621DK
+                                                                        0475621DL
+       280-PROCESS-SUPERVISOR-DECISION.                                 0475621G
+           MOVE LS-APP-ID TO APP-ID                                     0475621H
+           PERFORM 279-RESOLVE-DECIDING-OFFICER                          0475621H1
+           EXEC SQL                                                     0475621I
+              SELECT CUST_SSN, STATUS, LOAN_AMN, LOAN_PERIOD,           0475621J
+                     CURRENCY_CODE, ROW_VERSION, OFFICER_ID              0475621J1
+                INTO :CUST-SSN, :APP-STATUS, :LOAN-AMN, :LOAN-PERIOD,   0475621L
+                     :CURRENCY-CODE, :APP-ROW-VERSION, :OFFICER-ID       0475621L1
+                FROM KALA15.APPLICATIONS                                0475621N
+               WHERE APP_ID = :APP-ID                                   0475621O
+           END-EXEC                                                     0475621P
+                                                                        0475621Q
+           EVALUATE TRUE                                                0475621R
+              WHEN SQLCODE NOT = 00                                     0475621S
+                 MOVE 'APPLICATION NOT FOUND' TO LS-MESSAGE             0475621T
+              WHEN APP-STATUS NOT = 2                                   0475621U
+                 MOVE 'APPLICATION NOT PENDING SUPERVISOR REVIEW'       0475621V
+                      TO LS-MESSAGE                                     0475621W
+              WHEN WS-OPERATOR-CLASS NOT = 'S'                           0475621W1
+                 MOVE 'ONLY A SUPERVISOR MAY DECIDE THIS APPLICATION'    0475621W2
+                      TO LS-MESSAGE                                      0475621W3
+              WHEN OFF-OFFICER-ID = OFFICER-ID                           0475621W4
+                 MOVE 'CANNOT DECIDE AN APPLICATION YOU ORIGINATED'      0475621W5
+                      TO LS-MESSAGE                                      0475621W6
+              WHEN LS-SUPV-DECISION = 'A'                               0475621X
+                 PERFORM 281-FINALIZE-APPROVAL                          0475621Y
+              WHEN LS-SUPV-DECISION = 'R'                               0475621Z
+                 PERFORM 282-FINALIZE-REJECTION                         04756211
+              WHEN OTHER                                                04756212
+                 MOVE 'SUPERVISOR DECISION MUST BE A OR R'              04756213
+                      TO LS-MESSAGE                                     04756214
+           END-EVALUATE                                                 04756215
+           EXIT.                                                        04756216
+                                                                        04756217
+      *    PRICES THE PENDING LOAN AT THE CURRENT BRACKET RATE (OR AN   04756218
+      *    ACTIVE CUSTOMER OVERRIDE), THEN COMMITS THE APPROVAL WITH    04756219
+      *    THE SAME OPTIMISTIC-CONCURRENCY GUARD 242-UPDATE-APPLICATION 0475622A
+      *    USES, NARROWED TO ONLY THE COLUMNS THIS DECISION CHANGES     0475622B
+       281-FINALIZE-APPROVAL.                                           0475622C
+           MOVE CUST-SSN TO WS-SSN                                      0475622D
+           PERFORM 221-CHECK-RATE-OVERRIDE                              0475622E
+           IF NOT OVERRIDE-FOUND                                        0475622F
+              EXEC SQL                                                  0475622G
+                 SELECT RATE, INTEREST_ID                               0475622H
+                   INTO :RATE, :INTEREST-ID                             0475622I
+                   FROM KALA15.INTEREST                                 0475622J
+                  WHERE (RANGE_START IS NULL OR                         0475622K
+                         RANGE_START <= :LOAN-AMN)                      0475622L
+                    AND (RANGE_END IS NULL OR                           0475622M
+                         RANGE_END >= :LOAN-AMN)                        0475622N
+                    AND EFFECTIVE_DATE <= CURRENT DATE                  0475622O
+                    AND (END_DATE IS NULL OR                            0475622P
+                         END_DATE >= CURRENT DATE)                      0475622Q
+                    AND (CURRENCY_CODE IS NULL OR                       0475622R
+                         CURRENCY_CODE = :CURRENCY-CODE)                0475622S
+              END-EXEC                                                  0475622T
+           END-IF                                                       0475622U
+                                                                        0475622V
+           IF SQLCODE NOT = 00 AND NOT OVERRIDE-FOUND                   0475622W
+              MOVE 'UNABLE TO DETERMINE APPLICABLE RATE' TO LS-MESSAGE  0475622X
+           ELSE                                                         0475622Y
+              MOVE RATE TO WS-INT-RATE                                  0475622Z
+              COMPUTE WS-MO-RATE = WS-INT-RATE / 12                     04756223
+              COMPUTE WS-INTERMEDIATE-RES =                             04756224
+                 (1 - (1 + WS-MO-RATE) ** (-1 * LOAN-PERIOD))           04756225
+              COMPUTE MO-PAYMNT =                                       04756226
+                 (LOAN-AMN * WS-MO-RATE) / WS-INTERMEDIATE-RES          04756227
+              COMPUTE TOTAL-LOAN = MO-PAYMNT * LOAN-PERIOD              04756228
+              PERFORM 235-FORMAT-FOR-CURRENCY                           04756229
+              MOVE 1 TO APP-STATUS                                      047562210
+                                                                        047562211
+              EXEC SQL                                                  047562212
+                 UPDATE KALA15.APPLICATIONS                             047562213
+                    SET STATUS = :APP-STATUS,                           047562214
+                        INTEREST = :INTEREST-ID :IV-INTEREST-ID,        047562215
+                        MO_PAYMNT = :MO-PAYMNT,                         047562216
+                        TOTAL_LOAN = :TOTAL-LOAN,                       047562217
+                        ROW_VERSION = ROW_VERSION + 1                   047562218
+                  WHERE APP_ID = :APP-ID                                047562219
+                    AND ROW_VERSION = :APP-ROW-VERSION                  0475622110
+                    AND STATUS = 2                                      0475622111
+              END-EXEC                                                  0475622112
+                                                                        0475622113
+              IF SQLCODE = 00 AND SQLERRD(3) > 0                        0475622114
+                 PERFORM 243-LOG-STATUS-HISTORY                         0475622115
+                 PERFORM 244-GENERATE-SCHEDULE                          0475622116
+                 MOVE MO-PAYMNT TO LS-MO-PAYMNT                         0475622117
+                 MOVE TOTAL-LOAN TO LS-TOTAL-LOAN                       0475622118
+                 MOVE 'APPLICATION APPROVED' TO LS-MESSAGE              0475622119
+              ELSE                                                      0475622120
+                 MOVE                                                   0475622121
+                  'APPLICATION CHANGED BY ANOTHER USER, PLEASE RETRY'   0475622122
+                    TO LS-MESSAGE                                       0475622123
+              END-IF                                                    0475622124
+           END-IF                                                       0475622125
+           EXIT.                                                        0475622126
+                                                                        0475622127
+      *    REJECTS THE PENDING LOAN OUTRIGHT WITHOUT EVER QUOTING A     0475622128
+      *    RATE - THE SAME OPTIMISTIC-CONCURRENCY GUARD APPLIES         0475622129
+       282-FINALIZE-REJECTION.                                          0475622130
+           MOVE 0 TO APP-STATUS                                         0475622131
+           MOVE 'SUPERVISOR REJECTED' TO REJECT-REASON                  0475622132
+                                                                        0475622133
+           EXEC SQL                                                     0475622134
+              UPDATE KALA15.APPLICATIONS                                0475622135
+                 SET STATUS = :APP-STATUS,                              0475622136
+                     REJECT_REASON = :REJECT-REASON,                    0475622137
+                     ROW_VERSION = ROW_VERSION + 1                      0475622138
+               WHERE APP_ID = :APP-ID                                   0475622139
+                 AND ROW_VERSION = :APP-ROW-VERSION                     0475622140
+                 AND STATUS = 2                                         0475622141
+           END-EXEC                                                     0475622142
+                                                                        0475622143
+           IF SQLCODE = 00 AND SQLERRD(3) > 0                           0475622144
+              PERFORM 243-LOG-STATUS-HISTORY                            0475622145
+              MOVE 'APPLICATION REJECTED' TO LS-MESSAGE                 0475622146
+           ELSE                                                         0475622147
+              MOVE                                                      0475622148
+               'APPLICATION CHANGED BY ANOTHER USER, PLEASE RETRY'      0475622149
+                 TO LS-MESSAGE                                          0475622150
+           END-IF                                                       0475622151
+           EXIT.                                                        0475622152
+      *    LIVE, ON-DEMAND VERSION OF THE COUNTS LOANRPT WRITES IN      04756200
+      *    ITS OVERNIGHT BATCH RUN - TODAY'S APPROVED/REJECTED/TOTAL    04756201
+      *    APPLICATION COUNTS AND LOAN VOLUME, FOR THE MENU'S DAILY     04756202
+      *    REPORT SCREEN                                                04756203
+       290-BUILD-DAILY-REPORT.                                          04756204
+           EXEC SQL                                                     04756205
+              SELECT CHAR(CURRENT DATE)                                 04756206
+                INTO :WS-RPT-ASOF-DATE                                  04756207
+                FROM SYSIBM.SYSDUMMY1                                   04756208
+           END-EXEC                                                     04756209
+                                                                        04756210
+           EXEC SQL                                                     04756211
+              SELECT COUNT(CASE WHEN A.STATUS = 1 THEN 1 END),          04756212
+                     COUNT(CASE WHEN A.STATUS = 0 THEN 1 END),          04756213
+                     COUNT(CASE WHEN A.STATUS = 2 THEN 1 END),         04756213A
+                     COUNT(*),                                          04756214
+                     COALESCE(SUM(A.LOAN_AMN), 0)                       04756215
+                INTO :WS-RPT-APPROVED-CNT,                              04756216
+                     :WS-RPT-REJECTED-CNT,                              04756217
+                     :WS-RPT-PENDING-CNT,                              04756217A
+                     :WS-RPT-TOTAL-CNT,                                 04756218
+                     :WS-RPT-TOTAL-VOLUME                               04756219
+                FROM KALA15.APPLICATIONS A,                             04756220
+                     KALA15.TRANSACTION_LOG T                           04756221
+               WHERE T.APP_ID = A.APP_ID                                04756222
+                 AND T.CRUD_SW = 'I'                                    04756223
+                 AND CHAR(DATE(T.TXN_TS)) = :WS-RPT-ASOF-DATE           04756224
+           END-EXEC                                                     04756225
+                                                                        04756226
+           IF WS-RPT-TOTAL-CNT > 0                                      04756227
+              COMPUTE WS-RPT-AVERAGE-LOAN ROUNDED =                     04756228
+                      WS-RPT-TOTAL-VOLUME / WS-RPT-TOTAL-CNT            04756229
+           ELSE                                                         04756230
+              MOVE 0 TO WS-RPT-AVERAGE-LOAN                             04756231
+           END-IF                                                       04756232
+                                                                        04756233
+           MOVE WS-RPT-ASOF-DATE    TO LS-RPT-ASOF-DATE                 04756234
+           MOVE WS-RPT-APPROVED-CNT TO LS-RPT-APPROVED-CNT              04756235
+           MOVE WS-RPT-REJECTED-CNT TO LS-RPT-REJECTED-CNT              04756236
+           MOVE WS-RPT-PENDING-CNT  TO LS-RPT-PENDING-CNT              04756236A
+           MOVE WS-RPT-TOTAL-CNT    TO LS-RPT-TOTAL-CNT                 04756237
+           MOVE WS-RPT-TOTAL-VOLUME TO LS-RPT-TOTAL-VOLUME              04756238
+           MOVE WS-RPT-AVERAGE-LOAN TO LS-RPT-AVERAGE-LOAN              04756239
+           MOVE 'DAILY REPORT LOADED' TO LS-MESSAGE                     04756240
+           EXIT.                                                        04756241
+                                                                        04756242
+      *    SUPPORTS LSKED - A ONE-INSTALLMENT-AT-A-TIME INQUIRY/PRINT   00164699
+      *    SCREEN OVER THE SCHEDULE, PAGING FORWARD AND BACKWARD BY     00164700
+      *    INSTALLMENT NUMBER THE SAME WAY LOANSRCH PAGES BY SSN        00164701
+       700-PROCESS-SCHEDULE-READ.                                       00164702
+           MOVE LS-APP-ID TO SCHED-APP-ID                               00164703
+           MOVE LS-SCHED-INSTALLMENT-NO TO SCHED-INSTALLMENT-NO         00164704
+           IF SCHED-INSTALLMENT-NO = ZERO                               00164705
+              MOVE 1 TO SCHED-INSTALLMENT-NO                            00164706
+           END-IF                                                       00164707
+                                                                        00164708
+           EXEC SQL                                                     00164709
+              SELECT COALESCE(MAX(INSTALLMENT_NO), 0)                   00164710
+                INTO :WS-SCHED-TOTAL-INSTALMENTS                        00164711
+                FROM KALA15.PAYMENT_SCHEDULE                            00164712
+               WHERE APP_ID = :SCHED-APP-ID                             00164713
+           END-EXEC                                                     00164714
+                                                                        00164715
+           EXEC SQL                                                     00164716
+              SELECT DUE_DATE, PRINCIPAL_AMT, INTEREST_AMT,             00164717
+                     BALANCE_AMT                                        00164718
+                INTO :SCHED-DUE-DATE, :SCHED-PRINCIPAL-AMT,             00164719
+                     :SCHED-INTEREST-AMT, :SCHED-BALANCE-AMT            00164720
+                FROM KALA15.PAYMENT_SCHEDULE                            00164721
+               WHERE APP_ID = :SCHED-APP-ID                             00164722
+                 AND INSTALLMENT_NO = :SCHED-INSTALLMENT-NO             00164723
+           END-EXEC                                                     00164724
+                                                                        00164725
+           EVALUATE SQLCODE                                             00164726
+           WHEN 00                                                      00164727
+              MOVE SCHED-INSTALLMENT-NO TO LS-SCHED-INSTALLMENT-NO      00164728
+              MOVE WS-SCHED-TOTAL-INSTALMENTS                           00164729
+                              TO LS-SCHED-TOTAL-INSTALLMENTS            00164730
+              MOVE SCHED-DUE-DATE      TO LS-SCHED-DUE-DATE             00164731
+              MOVE SCHED-PRINCIPAL-AMT TO LS-SCHED-PRINCIPAL-AMT        00164732
+              MOVE SCHED-INTEREST-AMT  TO LS-SCHED-INTEREST-AMT         00164733
+              MOVE SCHED-BALANCE-AMT   TO LS-SCHED-BALANCE-AMT          00164734
+              MOVE 'SCHEDULE ROW FOUND' TO LS-MESSAGE                   00164735
+           WHEN 100                                                     00164736
+              MOVE 'NO SCHEDULE ROW FOR THAT INSTALLMENT' TO LS-MESSAGE 00164737
+           WHEN OTHER                                                   00164738
+              MOVE 'ERROR WHILE READING PAYMENT SCHEDULE' TO LS-MESSAGE 00164739
+           END-EVALUATE                                                 00164740
+           EXIT.                                                        00164741
        300-PROCESS-DELETE.                                              00164442
            EXEC SQL                                                     00164542
                SELECT 'Y'                                               00164642
@@ -366,7 +1816,481 @@
            END-EVALUATE                                                 00167042
            EXIT.                                                        00167142
                                                                         00167242
-       400-RETURN-CONTROL.                                              00167342
+      *    SAVE/REPLACE THE ONE CO-APPLICANT ALLOWED ON AN APPLICATION  00167243
+      *    AND SEE WHETHER THEIR INCOME RESCUES AN INCOME-BASED DECLINE 00167244
+       500-PROCESS-COAPPLICANT.                                         00167245
+           MOVE LS-APP-ID          TO COAP-APP-ID                       00167246
+           MOVE LS-CO-SSN          TO COAP-SSN                          00167247
+           MOVE LS-CO-F-NAME       TO COAP-F-NAME                       00167248
+           MOVE LS-CO-L-NAME       TO COAP-L-NAME                       00167249
+           MOVE LS-CO-RELATIONSHIP TO COAP-RELATIONSHIP                 00167250
+           MOVE LS-CO-MO-GROSS-INC TO COAP-MO-GROSS-INC                 00167251
+           PERFORM 510-MERGE-COAPPLICANT                                00167252
+           PERFORM 520-REEVALUATE-APPLICATION                           00167253
+           EXIT.                                                        00167254
+                                                                        00167255
+      *    CO_APPLICANT IS KEYED 1-TO-1 BY APP_ID, SO RETURNING TO      00167256
+      *    THIS SCREEN REPLACES THE SAME CO-SIGNER RATHER THAN ADDING   00167257
+      *    A SECOND ONE                                                 00167258
+       510-MERGE-COAPPLICANT.                                           00167259
+           EXEC SQL                                                     00167260
+              MERGE INTO KALA15.CO_APPLICANT AS CA                      00167261
+              USING (VALUES (:COAP-APP-ID, :COAP-SSN, :COAP-F-NAME,     00167262
+                     :COAP-L-NAME, :COAP-RELATIONSHIP,                  00167263
+                     :COAP-MO-GROSS-INC)) AS S                          00167264
+                     (APP_ID, CO_SSN, CO_F_NAME, CO_L_NAME,             00167265
+                     RELATIONSHIP, CO_MO_GROSS_INC)                     00167266
+              ON CA.APP_ID = S.APP_ID                                   00167267
+              WHEN MATCHED THEN                                         00167268
+                 UPDATE SET                                             00167269
+                    CA.CO_SSN = S.CO_SSN,                               00167270
+                    CA.CO_F_NAME = S.CO_F_NAME,                         00167271
+                    CA.CO_L_NAME = S.CO_L_NAME,                         00167272
+                    CA.RELATIONSHIP = S.RELATIONSHIP,                   00167273
+                    CA.CO_MO_GROSS_INC = S.CO_MO_GROSS_INC              00167274
+              WHEN NOT MATCHED THEN                                     00167275
+                 INSERT (APP_ID, CO_SSN, CO_F_NAME, CO_L_NAME,          00167276
+                        RELATIONSHIP, CO_MO_GROSS_INC)                  00167277
+                 VALUES (S.APP_ID, S.CO_SSN, S.CO_F_NAME, S.CO_L_NAME,  00167278
+                        S.RELATIONSHIP, S.CO_MO_GROSS_INC)              00167279
+           END-EXEC                                                     00167280
+                                                                        00167281
+           IF SQLCODE NOT = 00                                          00167282
+              MOVE 'ERROR WHILE SAVING CO-APPLICANT' TO LS-MESSAGE      00167283
+              PERFORM 400-RETURN-CONTROL                                00167284
+           END-IF                                                       00167285
+           EXIT.                                                        00167286
+                                                                        00167287
+      *    ONLY AN INCOME-RELATED DECLINE CAN BE RESCUED BY ADDING THE  00167288
+      *    CO-APPLICANT'S INCOME TO THE MIX - AGE OR AMOUNT/PERIOD      00167289
+      *    BRACKET DECLINES STAND REGARDLESS, SAME AS 212-EVALUATE-     00167290
+      *    APPLICATION-INFO'S ORIGINAL CHECKS                           00167291
+       520-REEVALUATE-APPLICATION.                                      00167292
+           EXEC SQL                                                     00167293
+              SELECT STATUS, REJECT_REASON, LOAN_AMN, LOAN_PERIOD,      00167294
+                     CURR_LOANS, CURR_ASSETS, MO_GROSS_INC, ROW_VERSION 00167295
+                INTO :APP-STATUS, :REJECT-REASON, :LOAN-AMN,            00167296
+                     :LOAN-PERIOD, :CURR-LOANS, :CURR-ASSETS,           00167297
+                     :MO-GROSS-INC, :APP-ROW-VERSION                    00167298
+                FROM KALA15.APPLICATIONS                                00167299
+               WHERE APP_ID = :COAP-APP-ID                              00167300
+           END-EXEC                                                     00167301
+                                                                        00167302
+           IF SQLCODE NOT = 00                                          00167303
+              MOVE 'ERROR WHILE RE-CHECKING APPLICATION' TO LS-MESSAGE  00167304
+              PERFORM 400-RETURN-CONTROL                                00167305
+           END-IF                                                       00167306
+                                                                        00167307
+           IF APP-STATUS = 1                                            00167308
+              MOVE 'CO-APPLICANT ADDED TO APPLICATION' TO LS-MESSAGE    00167309
+              PERFORM 400-RETURN-CONTROL                                00167310
+           END-IF                                                       00167311
+                                                                        00167312
+           IF REJECT-REASON NOT = 'DEBT TO INCOME' AND                  00167313
+              REJECT-REASON NOT = 'NET WORTH' AND                       00167314
+              REJECT-REASON NOT = 'UNEMPLOYED HI AMT'                   00167315
+              MOVE 'CO-APPLICANT ADDED, APPLICATION STILL DECLINED'     00167316
+                   TO LS-MESSAGE                                        00167317
+              PERFORM 400-RETURN-CONTROL                                00167318
+           END-IF                                                       00167319
+                                                                        00167320
+           COMPUTE WS-COMBINED-INCOME =                                 00167321
+                   MO-GROSS-INC + COAP-MO-GROSS-INC                     00167322
+                                                                        00167323
+           IF WS-COMBINED-INCOME > 0 AND                                00167324
+              (LOAN-AMN / LOAN-PERIOD) >                                00167325
+              (WS-COMBINED-INCOME * 5 / 10)                             00167326
+              MOVE 'CO-APPLICANT ADDED, APPLICATION STILL DECLINED'     00167327
+                   TO LS-MESSAGE                                        00167328
+              PERFORM 400-RETURN-CONTROL                                00167329
+           END-IF                                                       00167330
+                                                                        00167331
+           IF CURR-LOANS > CURR-ASSETS + LOAN-AMN                       00167332
+              MOVE 'CO-APPLICANT ADDED, APPLICATION STILL DECLINED'     00167333
+                   TO LS-MESSAGE                                        00167334
+              PERFORM 400-RETURN-CONTROL                                00167335
+           END-IF                                                       00167336
+                                                                        00167337
+           EXEC SQL                                                     00167338
+              UPDATE KALA15.APPLICATIONS                                00167339
+                 SET STATUS = 1,                                        00167340
+                     REJECT_REASON = SPACE,                             00167341
+                     ROW_VERSION = ROW_VERSION + 1                      00167342
+               WHERE APP_ID = :COAP-APP-ID                              00167343
+                 AND ROW_VERSION = :APP-ROW-VERSION                     00167344
+           END-EXEC                                                     00167345
+                                                                        00167346
+           IF SQLCODE = 00 AND SQLERRD(3) = 0                           00167347
+              MOVE 'APPLICATION CHANGED BY ANOTHER USER, PLEASE RETRY'  00167348
+                   TO LS-MESSAGE                                        00167349
+           ELSE                                                         00167350
+              MOVE 'CO-APPLICANT ADDED, APPLICATION NOW APPROVED'       00167351
+                   TO LS-MESSAGE                                        00167352
+           END-IF                                                       00167353
+           EXIT.                                                        00167354
+                                                                        00167355
+      *    ADD OR REPLACE A COLLATERAL RECORD AGAINST AN APPLICATION    00167357
+      *    LS-COLL-ID = 0 MEANS A NEW ITEM, OTHERWISE REPLACE THE ONE   00167358
+      *    ALREADY ON FILE FOR THAT COLL-ID/APP-ID PAIR                 00167359
+       600-PROCESS-COLLATERAL.                                          00167360
+           MOVE LS-APP-ID          TO COLL-APP-ID                       00167361
+           MOVE LS-COLL-ASSET-TYPE TO COLL-ASSET-TYPE                   00167362
+           MOVE LS-COLL-DESC       TO COLL-DESCRIPTION                  00167363
+           MOVE LS-COLL-APPR-VAL   TO COLL-APPRAISED-VAL                00167364
+           MOVE LS-COLL-LIEN-POS   TO COLL-LIEN-POSITION                00167365
+           IF LS-COLL-ID = 0                                            00167366
+              PERFORM 610-INSERT-COLLATERAL                             00167367
+           ELSE                                                         00167368
+              MOVE LS-COLL-ID TO COLL-ID                                00167369
+              PERFORM 620-UPDATE-COLLATERAL                             00167370
+           END-IF                                                       00167371
+           EXIT.                                                        00167372
+                                                                        00167373
+       610-INSERT-COLLATERAL.                                           00167374
+           EXEC SQL                                                     00167375
+              SELECT COALESCE(MAX(COLL_ID), 0) + 1                      00167376
+                INTO :COLL-ID                                           00167377
+                FROM KALA15.COLLATERAL                                  00167378
+           END-EXEC                                                     00167379
+                                                                        00167380
+           EXEC SQL                                                     00167381
+              INSERT INTO KALA15.COLLATERAL                             00167382
+                 (COLL_ID, APP_ID, ASSET_TYPE, DESCRIPTION,             00167383
+                  APPRAISED_VALUE, LIEN_POSITION)                       00167384
+              VALUES                                                    00167385
+                 (:COLL-ID, :COLL-APP-ID, :COLL-ASSET-TYPE,             00167386
+                  :COLL-DESCRIPTION, :COLL-APPRAISED-VAL,               00167387
+                  :COLL-LIEN-POSITION)                                  00167388
+           END-EXEC                                                     00167389
+                                                                        00167390
+           IF SQLCODE = 00                                              00167391
+              MOVE COLL-ID TO LS-COLL-ID                                00167392
+              MOVE 'COLLATERAL RECORD ADDED' TO LS-MESSAGE              00167393
+           ELSE                                                         00167394
+              MOVE 'ERROR WHILE ADDING COLLATERAL' TO LS-MESSAGE        00167395
+           END-IF                                                       00167396
+           EXIT.                                                        00167397
+                                                                        00167398
+       620-UPDATE-COLLATERAL.                                           00167399
+           EXEC SQL                                                     00167400
+              UPDATE KALA15.COLLATERAL                                  00167401
+                 SET ASSET_TYPE = :COLL-ASSET-TYPE,                     00167402
+                     DESCRIPTION = :COLL-DESCRIPTION,                   00167403
+                     APPRAISED_VALUE = :COLL-APPRAISED-VAL,             00167404
+                     LIEN_POSITION = :COLL-LIEN-POSITION                00167405
+               WHERE COLL_ID = :COLL-ID                                 00167406
+                 AND APP_ID = :COLL-APP-ID                              00167407
+           END-EXEC                                                     00167408
+                                                                        00167409
+           IF SQLCODE NOT = 00                                          00167410
+              MOVE 'ERROR WHILE UPDATING COLLATERAL' TO LS-MESSAGE      00167411
+           ELSE                                                         00167412
+              IF SQLERRD(3) = 0                                         00167413
+                 MOVE 'COLLATERAL RECORD NOT FOUND' TO LS-MESSAGE       00167414
+              ELSE                                                      00167415
+                 MOVE 'COLLATERAL RECORD UPDATED' TO LS-MESSAGE         00167416
+              END-IF                                                    00167417
+           END-IF                                                       00167419
+           EXIT.                                                        00167420
+                                                                        00167421
+      *    A REAL PAYMENT NEVER TOUCHES THE GENERATED SCHEDULE'S OWN     0020000A
+      *    BALANCE-AMT - THAT COLUMN STAYS THE FIXED THEORETICAL         0020000B
+      *    AMORTIZATION FIGURE 245-INSERT-SCHEDULE-ROW COMPUTED. THE     0020000C
+      *    REAL, POSSIBLY-DIVERGENT OUTSTANDING BALANCE IS TRACKED IN    0020000D
+      *    ACTUAL-BALANCE-AMT, ONE INSTALLMENT AT A TIME, ADVANCING THE  0020000E
+      *    "NEXT INSTALLMENT DUE" POINTER (810-FIND-PAY-INSTALLMENT)     0020000F
+       800-PROCESS-PAYMENT.                                             00200010
+           MOVE LS-APP-ID TO SCHED-APP-ID                               00200020
+           MOVE LS-APP-ID TO PAY-APP-ID                                 00200030
+                                                                        00200040
+           EXEC SQL                                                     00200050
+              SELECT COALESCE(MAX(INSTALLMENT_NO), 0)                   00200060
+                INTO :WS-LAST-SCHED-INSTNO                              00200070
+                FROM KALA15.PAYMENT_SCHEDULE                            00200080
+               WHERE APP_ID = :SCHED-APP-ID                             00200090
+           END-EXEC                                                     00200100
+                                                                        00200110
+           IF WS-LAST-SCHED-INSTNO = ZERO                               00200120
+              MOVE 'NO PAYMENT SCHEDULE FOUND FOR APPLICATION'          00200130
+                                                TO LS-MESSAGE           00200140
+           ELSE                                                         00200150
+              PERFORM 810-FIND-PAY-INSTALLMENT                          002001551
+              IF WS-PAY-INSTALLMENT-NO = ZERO                            002001552
+                 MOVE 'LOAN ALREADY PAID IN FULL' TO LS-MESSAGE          002001553
+              ELSE                                                       002001554
+              MOVE WS-PAY-INSTALLMENT-NO TO SCHED-INSTALLMENT-NO         00200160
+              MOVE WS-PAY-PRIOR-BAL      TO WS-CURRENT-BAL               002001601
+                                                                        00200250
+              EVALUATE TRUE                                             00200260
+              WHEN LS-PAY-TYPE = 'PAYOFF'                               00200270
+                 MOVE ZERO TO WS-CURRENT-BAL                            00200280
+                 MOVE WS-PAY-PRIOR-BAL TO LS-PAY-AMOUNT                  002002901
+                 PERFORM 830-CLOSE-APPLICATION                          00200300
+              WHEN OTHER                                                00200310
+                 COMPUTE WS-CURRENT-BAL = WS-CURRENT-BAL                00200320
+                            - LS-PAY-AMOUNT                             00200330
+                 IF WS-CURRENT-BAL < ZERO                               00200340
+                    MOVE ZERO TO WS-CURRENT-BAL                         00200350
+                 END-IF                                                 00200360
+                 IF WS-CURRENT-BAL = ZERO                               00200370
+                    PERFORM 830-CLOSE-APPLICATION                       00200380
+                 END-IF                                                 00200390
+              END-EVALUATE                                              00200400
+                                                                        00200410
+              PERFORM 820-UPDATE-SCHEDULE-BALANCE                       00200420
+              PERFORM 840-LOG-PAYMENT                                   00200430
+                                                                        00200440
+              MOVE WS-CURRENT-BAL TO LS-OUTSTANDING-BAL                 00200450
+              IF WS-CURRENT-BAL = ZERO                                  00200460
+                 MOVE 'LOAN PAID OFF' TO LS-MESSAGE                     00200470
+              ELSE                                                      00200480
+                 MOVE 'PAYMENT PROCESSED' TO LS-MESSAGE                 00200490
+              END-IF                                                    00200500
+              END-IF                                                     002005001
+           END-IF                                                       00200510
+           EXIT.                                                        00200520
+                                                                        00200530
+      *    LOCATES THE FIRST INSTALLMENT THAT HAS NOT YET RECEIVED AN   00200535
+      *    ACTUAL PAYMENT AND THE BALANCE IT CARRIES INTO THAT PAYMENT  00200536
+       810-FIND-PAY-INSTALLMENT.                                        00200537
+           EXEC SQL                                                     00200538
+              SELECT COALESCE(MIN(INSTALLMENT_NO), 0)                   00200539
+                INTO :WS-PAY-INSTALLMENT-NO                             0020053A
+                FROM KALA15.PAYMENT_SCHEDULE                            0020053B
+               WHERE APP_ID = :SCHED-APP-ID                             0020053C
+                 AND ACTUAL_BALANCE_AMT IS NULL                         0020053D
+           END-EXEC                                                     0020053E
+                                                                        0020053F
+           IF WS-PAY-INSTALLMENT-NO NOT = ZERO                          0020053G
+              IF WS-PAY-INSTALLMENT-NO = 1                              0020053H
+                 EXEC SQL                                                0020053I
+                    SELECT LOAN_AMN                                      0020053J
+                      INTO :LOAN-AMN                                     0020053K
+                      FROM KALA15.APPLICATIONS                           0020053L
+                     WHERE APP_ID = :SCHED-APP-ID                        0020053M
+                 END-EXEC                                                0020053N
+                 MOVE LOAN-AMN TO WS-PAY-PRIOR-BAL                       0020053O
+              ELSE                                                       0020053P
+                 COMPUTE SCHED-INSTALLMENT-NO =                          0020053Q
+                         WS-PAY-INSTALLMENT-NO - 1                       0020053R
+                 EXEC SQL                                                0020053S
+                    SELECT ACTUAL_BALANCE_AMT                            0020053T
+                      INTO :WS-PAY-PRIOR-BAL                             0020053U
+                      FROM KALA15.PAYMENT_SCHEDULE                       0020053V
+                     WHERE APP_ID = :SCHED-APP-ID                        0020053W
+                       AND INSTALLMENT_NO = :SCHED-INSTALLMENT-NO        0020053X
+                 END-EXEC                                                0020053Y
+                 MOVE WS-PAY-INSTALLMENT-NO TO SCHED-INSTALLMENT-NO      0020053Z
+              END-IF                                                     00200541
+           END-IF                                                        00200542
+           EXIT.                                                         00200543
+                                                                        00200544
+       820-UPDATE-SCHEDULE-BALANCE.                                     00200540
+           EXEC SQL                                                     00200550
+              UPDATE KALA15.PAYMENT_SCHEDULE                            00200560
+                 SET ACTUAL_BALANCE_AMT = :WS-CURRENT-BAL                0020057A
+               WHERE APP_ID = :SCHED-APP-ID                             00200580
+                 AND INSTALLMENT_NO = :SCHED-INSTALLMENT-NO             00200590
+           END-EXEC                                                     00200600
+           EXIT.                                                        00200610
+                                                                        00200620
+       830-CLOSE-APPLICATION.                                           00200630
+           MOVE 'CLOSED' TO STATUS-CODE                                 00200640
+                                                                        00200650
+           EXEC SQL                                                     00200660
+              SELECT COALESCE(MAX(HIST_ID), 0) + 1                      00200670
+                INTO :HIST-ID                                           00200680
+                FROM KALA15.APPLICATION_STATUS_HISTORY                  00200690
+           END-EXEC                                                     00200700
+                                                                        00200710
+           MOVE LS-APP-ID TO HIST-APP-ID                                00200720
+                                                                        00200730
+           EXEC SQL                                                     00200740
+              INSERT INTO KALA15.APPLICATION_STATUS_HISTORY             00200750
+                     (HIST_ID, APP_ID, STATUS_CODE)                     00200760
+              VALUES (:HIST-ID, :HIST-APP-ID, :STATUS-CODE)             00200770
+           END-EXEC                                                     00200780
+           EXIT.                                                        00200790
+                                                                        00200800
+       840-LOG-PAYMENT.                                                 00200810
+           EXEC SQL                                                     00200820
+              SELECT COALESCE(MAX(PAY_ID), 0) + 1                       00200830
+                INTO :PAY-ID                                            00200840
+                FROM KALA15.PAYMENT                                     00200850
+           END-EXEC                                                     00200860
+                                                                        00200870
+           MOVE LS-PAY-AMOUNT  TO PAY-AMOUNT                            00200880
+           MOVE LS-PAY-TYPE    TO PAY-TYPE                              00200890
+           MOVE WS-CURRENT-BAL TO PAY-BALANCE-AFTER                     00200900
+                                                                        00200910
+           EXEC SQL                                                     00200920
+              INSERT INTO KALA15.PAYMENT                                00200930
+                     (PAY_ID, APP_ID, PAY_AMOUNT, PAY_DATE, PAY_TYPE,   00200940
+                      BALANCE_AFTER)                                    00200950
+              VALUES (:PAY-ID, :PAY-APP-ID, :PAY-AMOUNT, CURRENT DATE,  00200960
+                      :PAY-TYPE, :PAY-BALANCE-AFTER)                    00200970
+           END-EXEC                                                     00200980
+           EXIT.                                                        00200990
+                                                                        00201010
+      *    CLEARS ANY OPEN DELINQUENCY WHOSE INSTALLMENT HAS SINCE      00201020
+      *    BEEN PAID OFF, THEN RE-FLAGS EVERY UNPAID, PAST-DUE          00201030
+      *    SCHEDULE ROW INTO ITS 30/60/90-DAY BUCKET -- MEANT TO BE     00201040
+      *    DRIVEN BY A NIGHTLY BATCH JOB OR STARTED TASK, NOT ONLINE    00201050
+       900-SWEEP-DELINQUENCIES.                                         00201060
+           EXEC SQL                                                     00201070
+              UPDATE KALA15.DELINQUENCY                                 00201080
+                 SET DELINQ_STATUS = 'CLEARED'                          00201090
+               WHERE DELINQ_STATUS = 'OPEN'                             00201100
+                 AND APP_ID IN                                          00201110
+                    (SELECT APP_ID                                      00201120
+                       FROM KALA15.PAYMENT_SCHEDULE                     00201130
+                      WHERE BALANCE_AMT = 0)                            00201140
+           END-EXEC                                                     00201150
+                                                                        00201160
+           EXEC SQL                                                     00201170
+              DECLARE DELINQC CURSOR FOR                                00201180
+                 SELECT APP_ID, INSTALLMENT_NO, DUE_DATE,               00201190
+                        DAYS(CURRENT DATE) - DAYS(DUE_DATE)             00201200
+                   FROM KALA15.PAYMENT_SCHEDULE                         00201210
+                  WHERE DUE_DATE < CURRENT DATE                         00201220
+                    AND BALANCE_AMT > 0                                 00201230
+           END-EXEC                                                     00201240
+                                                                        00201250
+           EXEC SQL                                                     00201260
+              OPEN DELINQC                                              00201270
+           END-EXEC                                                     00201280
+                                                                        00201290
+           PERFORM 910-FETCH-DELINQUENT-SCHEDULE                        00201300
+              UNTIL SQLCODE NOT = 00                                    00201310
+                                                                        00201320
+           EXEC SQL                                                     00201330
+              CLOSE DELINQC                                             00201340
+           END-EXEC                                                     00201350
+           EXIT.                                                        00201360
+                                                                        00201370
+       910-FETCH-DELINQUENT-SCHEDULE.                                   00201380
+           EXEC SQL                                                     00201390
+              FETCH DELINQC                                             00201400
+               INTO :SCHED-APP-ID, :SCHED-INSTALLMENT-NO,               00201410
+                    :SCHED-DUE-DATE, :WS-DELINQ-DAYS-PAST-DUE           00201420
+           END-EXEC                                                     00201430
+                                                                        00201440
+           IF SQLCODE = 00                                              00201450
+              PERFORM 920-FLAG-DELINQUENCY                              00201460
+           END-IF                                                       00201470
+           EXIT.                                                        00201480
+                                                                        00201490
+       920-FLAG-DELINQUENCY.                                            00201500
+           EVALUATE TRUE                                                00201510
+              WHEN WS-DELINQ-DAYS-PAST-DUE >= 90                        00201520
+                 MOVE '90-DAYS' TO WS-DELINQ-BUCKET                     00201530
+              WHEN WS-DELINQ-DAYS-PAST-DUE >= 60                        00201540
+                 MOVE '60-DAYS' TO WS-DELINQ-BUCKET                     00201550
+              WHEN OTHER                                                00201560
+                 MOVE '30-DAYS' TO WS-DELINQ-BUCKET                     00201570
+           END-EVALUATE                                                 00201580
+                                                                        00201590
+           EXEC SQL                                                     00201600
+              SELECT COALESCE(MAX(DELINQ_ID), 0) + 1                    00201610
+                INTO :DELINQ-ID                                         00201620
+                FROM KALA15.DELINQUENCY                                 00201630
+           END-EXEC                                                     00201640
+                                                                        00201650
+           MOVE SCHED-APP-ID         TO DELINQ-APP-ID                   00201660
+           MOVE SCHED-INSTALLMENT-NO TO DELINQ-INSTALLMENT-NO           00201670
+           MOVE SCHED-DUE-DATE       TO DELINQ-DUE-DATE                 00201680
+           MOVE WS-DELINQ-DAYS-PAST-DUE                                 00201690
+              TO DELINQ-DAYS-PAST-DUE                                   00201700
+           MOVE WS-DELINQ-BUCKET     TO DELINQ-BUCKET                   00201710
+                                                                        00201720
+           EXEC SQL                                                     00201730
+              MERGE INTO KALA15.DELINQUENCY AS D                        00201740
+              USING (VALUES (:DELINQ-ID, :DELINQ-APP-ID,                00201750
+                     :DELINQ-INSTALLMENT-NO, :DELINQ-DUE-DATE,          00201760
+                     :DELINQ-DAYS-PAST-DUE, :DELINQ-BUCKET))            00201770
+                     AS S (DELINQ_ID, APP_ID, INSTALLMENT_NO,           00201780
+                           DUE_DATE, DAYS_PAST_DUE, BUCKET)             00201790
+              ON D.APP_ID = S.APP_ID                                    00201800
+                 AND D.INSTALLMENT_NO = S.INSTALLMENT_NO                00201810
+              WHEN MATCHED THEN                                         00201820
+                 UPDATE SET DAYS_PAST_DUE = S.DAYS_PAST_DUE,            00201830
+                            BUCKET = S.BUCKET,                          00201840
+                            DELINQ_STATUS = 'OPEN'                      00201850
+              WHEN NOT MATCHED THEN                                     00201860
+                 INSERT (DELINQ_ID, APP_ID, INSTALLMENT_NO,             00201870
+                         DUE_DATE, DAYS_PAST_DUE, BUCKET,               00201880
+                         DELINQ_STATUS, FLAGGED_DATE)                   00201890
+                 VALUES (S.DELINQ_ID, S.APP_ID,                         00201900
+                         S.INSTALLMENT_NO, S.DUE_DATE,                  00201910
+                         S.DAYS_PAST_DUE, S.BUCKET, 'OPEN',             00201920
+                         CURRENT DATE)                                  00201930
+           END-EXEC                                                     00201940
+           EXIT.                                                        00201950
+                                                                        00202010
+      *    INSERTS OR UPDATES A SINGLE DOCUMENT-CHECKLIST LINE FOR      00202020
+      *    AN APPLICATION -- A ZERO DOC ID MEANS THIS IS A NEW LINE,    00202030
+      *    OTHERWISE THE EXISTING LINE FOR THAT DOC ID IS REPLACED      00202040
+       650-PROCESS-DOCUMENT.                                            00202050
+           MOVE LS-APP-ID      TO DOCCHK-APP-ID                         00202060
+           MOVE LS-DOC-TYPE    TO DOCCHK-DOC-TYPE                       00202070
+           MOVE LS-DOC-REQUIRED TO DOCCHK-REQUIRED-FLAG                 00202080
+           MOVE LS-DOC-RECEIVED-DATE TO DOCCHK-RECEIVED-DATE            00202090
+           MOVE LS-DOC-IMAGE-REF TO DOCCHK-IMAGE-REF                    00202100
+           IF LS-DOC-ID = 0                                             00202110
+              PERFORM 660-INSERT-DOCUMENT                               00202120
+           ELSE                                                         00202130
+              MOVE LS-DOC-ID TO DOCCHK-ID                               00202140
+              PERFORM 670-UPDATE-DOCUMENT                               00202150
+           END-IF                                                       00202160
+           EXIT.                                                        00202170
+                                                                        00202180
+       660-INSERT-DOCUMENT.                                             00202190
+           EXEC SQL                                                     00202200
+              SELECT COALESCE(MAX(DOC_ID), 0) + 1                       00202210
+                INTO :DOCCHK-ID                                         00202220
+                FROM KALA15.DOCUMENT_CHECKLIST                          00202230
+           END-EXEC                                                     00202240
+                                                                        00202250
+           EXEC SQL                                                     00202260
+              INSERT INTO KALA15.DOCUMENT_CHECKLIST                     00202270
+                 (DOC_ID, APP_ID, DOC_TYPE, REQUIRED_FLAG,              00202280
+                  RECEIVED_DATE, IMAGE_REF)                             00202290
+              VALUES                                                    00202300
+                 (:DOCCHK-ID, :DOCCHK-APP-ID, :DOCCHK-DOC-TYPE,         00202310
+                  :DOCCHK-REQUIRED-FLAG, :DOCCHK-RECEIVED-DATE,         00202320
+                  :DOCCHK-IMAGE-REF)                                    00202330
+           END-EXEC                                                     00202340
+                                                                        00202350
+           IF SQLCODE = 00                                              00202360
+              MOVE DOCCHK-ID TO LS-DOC-ID                               00202370
+              MOVE 'DOCUMENT CHECKLIST ITEM ADDED' TO LS-MESSAGE        00202380
+           ELSE                                                         00202390
+              MOVE 'ERROR WHILE ADDING CHECKLIST ITEM' TO LS-MESSAGE    00202400
+           END-IF                                                       00202410
+           EXIT.                                                        00202420
+                                                                        00202430
+       670-UPDATE-DOCUMENT.                                             00202440
+           EXEC SQL                                                     00202450
+              UPDATE KALA15.DOCUMENT_CHECKLIST                          00202460
+                 SET DOC_TYPE = :DOCCHK-DOC-TYPE,                       00202470
+                     REQUIRED_FLAG = :DOCCHK-REQUIRED-FLAG,             00202480
+                     RECEIVED_DATE = :DOCCHK-RECEIVED-DATE,             00202490
+                     IMAGE_REF = :DOCCHK-IMAGE-REF                      00202500
+               WHERE DOC_ID = :DOCCHK-ID                                00202510
+                 AND APP_ID = :DOCCHK-APP-ID                            00202520
+           END-EXEC                                                     00202530
+                                                                        00202540
+           IF SQLCODE NOT = 00                                          00202550
+              MOVE 'ERROR WHILE UPDATING CHECKLIST ITEM' TO LS-MESSAGE  00202560
+           ELSE                                                         00202570
+              IF SQLERRD(3) = 0                                         00202580
+                 MOVE 'CHECKLIST ITEM NOT FOUND' TO LS-MESSAGE          00202590
+              ELSE                                                      00202600
+                 MOVE 'DOCUMENT CHECKLIST ITEM UPDATED' TO LS-MESSAGE   00202610
+              END-IF                                                    00202620
+           END-IF                                                       00202630
+           EXIT.                                                        00202640
+       400-RETURN-CONTROL.                                              00167356
            EXEC CICS RETURN END-EXEC                                    00168042
            EXIT.                                                        00170008
-
\ No newline at end of file
+
