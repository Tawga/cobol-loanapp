@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANANON.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT SSN-FEED     ASSIGN TO SSNFEED                        00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-SSN-FEED-STATUS.                       00075000
+           SELECT ANON-RPT     ASSIGN TO ANONRPT                        00080000
+               ORGANIZATION IS SEQUENTIAL                               00090000
+               FILE STATUS IS WS-ANON-RPT-STATUS.                       00095000
+       DATA DIVISION.                                                   00100000
+       FILE SECTION.                                                    00110000
+      *    ONE SSN PER RECORD - THE RIGHT-TO-BE-FORGOTTEN OR RETENTION  00120000
+      *    RULE LIST TO BE SCRUBBED FROM KALA15.CUSTOMER                00130000
+       FD  SSN-FEED                                                     00140000
+           RECORDING MODE F                                             00150000
+           LABEL RECORDS STANDARD.                                      00160000
+       01  SSN-FEED-RECORD.                                             00170000
+           05  SSN-FEED-SSN        PIC X(11).                           00180000
+           05  FILLER              PIC X(69).                           00190000
+                                                                        00200000
+       FD  ANON-RPT                                                     00210000
+           RECORDING MODE F                                             00220000
+           LABEL RECORDS STANDARD.                                      00230000
+       01  ANON-RPT-LINE           PIC X(80).                           00240000
+                                                                        00250000
+       WORKING-STORAGE SECTION.                                         00260000
+           EXEC SQL                                                     00270000
+              INCLUDE SQLCA                                             00280000
+           END-EXEC.                                                    00290000
+           EXEC SQL                                                     00300000
+              INCLUDE CUSTOMER                                          00310000
+           END-EXEC.                                                    00320000
+           EXEC SQL                                                     00330000
+              INCLUDE CHKPT                                             00340000
+           END-EXEC.                                                    00350000
+                                                                        00360000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00370000
+           88  WS-NO-MORE-FEED     VALUE 'Y'.                           00380000
+       01  WS-SSN-FEED-STATUS      PIC XX    VALUE '00'.                00385001
+       01  WS-ANON-RPT-STATUS      PIC XX    VALUE '00'.                00385002
+       01  WS-RECS-READ            PIC 9(7)  VALUE ZERO.                00390000
+       01  WS-RECS-ANONYMIZED      PIC 9(7)  VALUE ZERO.                00400000
+       01  WS-RECS-NOT-FOUND       PIC 9(7)  VALUE ZERO.                00410000
+      *    CHECKPOINT/RESTART - RECORDS ALREADY COMMITTED ON A PRIOR    00411000
+      *    RUN ARE RE-READ BUT NOT RE-APPLIED                           00412000
+       01  WS-RESUME-POINT         PIC S9(9) COMP VALUE ZERO.           00413000
+       01  WS-JOB-NAME             PIC X(8) VALUE 'LOANANON'.           00414000
+      *    ANONYMIZED PLACEHOLDER VALUES - THE SSN ITSELF IS LEFT       00415000
+      *    UNCHANGED SO IT CONTINUES TO KEY AGGREGATE LOAN STATISTICS   00416000
+       01  WS-ANON-F-NAME          PIC X(15) VALUE 'ANONYMIZED'.        00417000
+       01  WS-ANON-L-NAME          PIC X(15) VALUE 'ANONYMIZED'.        00418000
+       01  WS-ANON-ADDRESS         PIC X(20) VALUE 'REDACTED'.          00419000
+       01  WS-ANON-POSTAL-CODE     PIC X(5)  VALUE '00000'.             00420000
+       01  WS-ANON-CITY            PIC X(20) VALUE 'REDACTED'.          00421000
+                                                                        00430000
+       PROCEDURE DIVISION.                                              00440000
+       000-MAIN-PARA.                                                   00450000
+           PERFORM 100-INITIALIZE                                       00460000
+           PERFORM 200-PROCESS-SSN UNTIL WS-NO-MORE-FEED                 00470000
+           PERFORM 900-TERMINATE                                        00480000
+           STOP RUN.                                                    00490000
+                                                                        00500000
+       100-INITIALIZE.                                                  00510000
+           OPEN INPUT  SSN-FEED                                         00520000
+           IF WS-SSN-FEED-STATUS NOT = '00'                             00521001
+              DISPLAY 'LOANANON - UNABLE TO OPEN SSN-FEED, STATUS = '   00521002
+                      WS-SSN-FEED-STATUS                                00521003
+              MOVE 16 TO RETURN-CODE                                    00521004
+              STOP RUN                                                  00521005
+           END-IF                                                       00521006
+           OPEN OUTPUT ANON-RPT                                         00530000
+           IF WS-ANON-RPT-STATUS NOT = '00'                             00531001
+              DISPLAY 'LOANANON - UNABLE TO OPEN ANON-RPT, STATUS = '   00531002
+                      WS-ANON-RPT-STATUS                                00531003
+              MOVE 16 TO RETURN-CODE                                    00531004
+              STOP RUN                                                  00531005
+           END-IF                                                       00531006
+           PERFORM 150-ESTABLISH-CHECKPOINT                             00540000
+           PERFORM 110-READ-FEED                                        00550000
+           EXIT.                                                        00560000
+                                                                        00570000
+      *    LOCATES (OR OPENS) THIS JOB'S CHECKPOINT ROW - A ROW LEFT    00580000
+      *    IN-PROGRESS BY AN ABEND MEANS THIS IS A RESTART, SO RECORDS  00590000
+      *    UP TO THE LAST COMMITTED KEY ARE SKIPPED RATHER THAN REDONE  00600000
+       150-ESTABLISH-CHECKPOINT.                                        00610000
+           EXEC SQL                                                     00620000
+              SELECT LAST_KEY, COMMIT_FREQ, RUN_STATUS                  00630000
+                INTO :CHKPT-LAST-KEY, :CHKPT-COMMIT-FREQ,               00640000
+                     :CHKPT-RUN-STATUS                                  00650000
+                FROM KALA15.BATCH_CHECKPOINT                            00660000
+               WHERE JOB_NAME = :WS-JOB-NAME                            00670000
+           END-EXEC                                                     00680000
+           EVALUATE SQLCODE                                             00690000
+              WHEN 100                                                  00700000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                    00710000
+                 MOVE ZERO         TO CHKPT-LAST-KEY, WS-RESUME-POINT   00720000
+                 MOVE 100          TO CHKPT-COMMIT-FREQ                 00730000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                         00740000
+                 EXEC SQL                                               00750000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                 00760000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,            00770000
+                            RUN_STATUS, LAST_UPDATE_TS)                 00780000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,           00790000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,      00800000
+                            CURRENT TIMESTAMP)                         00810000
+                 END-EXEC                                               00820000
+              WHEN 00                                                   00830000
+                 IF CHKPT-IN-PROGRESS                                   00840000
+                    MOVE CHKPT-LAST-KEY TO WS-RESUME-POINT              00850000
+                    DISPLAY 'LOANANON - RESTARTING AFTER RECORD '       00860000
+                            WS-RESUME-POINT                             00870000
+                 ELSE                                                   00880000
+                    MOVE ZERO TO CHKPT-LAST-KEY, WS-RESUME-POINT        00890000
+                    SET  CHKPT-IN-PROGRESS TO TRUE                      00900000
+                    EXEC SQL                                            00910000
+                       UPDATE KALA15.BATCH_CHECKPOINT                   00920000
+                          SET LAST_KEY = 0, RUN_STATUS = 'R'            00930000
+                        WHERE JOB_NAME = :WS-JOB-NAME                   00940000
+                    END-EXEC                                            00950000
+                 END-IF                                                 00960000
+           END-EVALUATE                                                 00970000
+           EXIT.                                                        00980000
+                                                                        00990000
+       110-READ-FEED.                                                   01000000
+           READ SSN-FEED                                                01010000
+              AT END                                                    01020000
+                 MOVE 'Y' TO WS-EOF-SW                                  01030000
+           END-READ                                                     01040000
+           IF NOT WS-NO-MORE-FEED                                       01050000
+              ADD 1 TO WS-RECS-READ                                     01060000
+           END-IF                                                       01070000
+           EXIT.                                                        01080000
+                                                                        01090000
+      *    SCRUBS ONE CUSTOMER'S PII - THE SSN AND ANY AGGREGATE LOAN   01100000
+      *    STATISTICS KEYED OFF IT ARE LEFT UNTOUCHED, ONLY THE NAME/   01110000
+      *    ADDRESS FIELDS ARE OVERWRITTEN - RECORDS AT OR BEFORE THE    01120000
+      *    RESUME POINT WERE ALREADY APPLIED ON A PRIOR RUN AND ARE     01130000
+      *    SKIPPED                                                      01140000
+       200-PROCESS-SSN.                                                 01150000
+           IF WS-RECS-READ <= WS-RESUME-POINT                           01160000
+              CONTINUE                                                  01170000
+           ELSE                                                         01180000
+              MOVE SSN-FEED-SSN TO SSN                                  01190000
+              EXEC SQL                                                  01200000
+                 UPDATE KALA15.CUSTOMER                                 01210000
+                    SET F_NAME = :WS-ANON-F-NAME,                       01220000
+                        L_NAME = :WS-ANON-L-NAME,                       01230000
+                        ADDRESS = :WS-ANON-ADDRESS,                     01240000
+                        POSTAL_CODE = :WS-ANON-POSTAL-CODE,             01250000
+                        CITY = :WS-ANON-CITY,                           01260000
+                        ROW_VERSION = ROW_VERSION + 1                   01270000
+                  WHERE SSN = :SSN                                      01280000
+              END-EXEC                                                  01290000
+              MOVE SPACES TO ANON-RPT-LINE                              01300000
+              EVALUATE SQLCODE                                          01310000
+                 WHEN 00                                                01320000
+                    ADD 1 TO WS-RECS-ANONYMIZED                         01330000
+                    STRING 'ANONYMIZED CUSTOMER SSN: ' SSN              01340000
+                           DELIMITED BY SIZE INTO ANON-RPT-LINE         01350000
+                    END-STRING                                          01360000
+                 WHEN 100                                               01370000
+                    ADD 1 TO WS-RECS-NOT-FOUND                          01380000
+                    STRING 'NO CUSTOMER ON FILE FOR SSN: ' SSN          01390000
+                           DELIMITED BY SIZE INTO ANON-RPT-LINE         01400000
+                    END-STRING                                          01410000
+                 WHEN OTHER                                             01420000
+                    STRING 'SQL ERROR ' SQLCODE ' ON SSN: ' SSN         01430000
+                           DELIMITED BY SIZE INTO ANON-RPT-LINE         01440000
+                    END-STRING                                          01450000
+              END-EVALUATE                                              01460000
+              WRITE ANON-RPT-LINE                                       01470000
+              PERFORM 230-CHECKPOINT-COMMIT                             01480000
+           END-IF                                                       01490000
+           PERFORM 110-READ-FEED                                        01500000
+           EXIT.                                                        01510000
+                                                                        01520000
+      *    COMMITS EVERY COMMIT-FREQ RECORDS AND ADVANCES THE           01530000
+      *    CHECKPOINT SO A RERUN AFTER AN ABEND RESUMES HERE RATHER     01540000
+      *    THAN FROM THE START OF THE FEED                              01550000
+       230-CHECKPOINT-COMMIT.                                           01560000
+           IF FUNCTION MOD(WS-RECS-READ, CHKPT-COMMIT-FREQ) = ZERO      01570000
+              EXEC SQL                                                  01580000
+                 UPDATE KALA15.BATCH_CHECKPOINT                         01590000
+                    SET LAST_KEY = :WS-RECS-READ,                       01600000
+                        LAST_UPDATE_TS = CURRENT TIMESTAMP              01610000
+                  WHERE JOB_NAME = :WS-JOB-NAME                         01620000
+              END-EXEC                                                  01630000
+              EXEC SQL                                                  01640000
+                 COMMIT                                                 01650000
+              END-EXEC                                                  01660000
+           END-IF                                                       01670000
+           EXIT.                                                        01680000
+                                                                        01690000
+       900-TERMINATE.                                                   01700000
+           CLOSE SSN-FEED                                               01710000
+           CLOSE ANON-RPT                                               01720000
+           EXEC SQL                                                     01730000
+              UPDATE KALA15.BATCH_CHECKPOINT                            01740000
+                 SET RUN_STATUS = 'C',                                  01750000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 01760000
+               WHERE JOB_NAME = :WS-JOB-NAME                            01770000
+           END-EXEC                                                     01780000
+           EXEC SQL                                                     01790000
+              COMMIT                                                    01800000
+           END-EXEC                                                     01810000
+           DISPLAY 'LOANANON - RECORDS READ       : ' WS-RECS-READ      01820000
+           DISPLAY 'LOANANON - CUSTOMERS ANONYMIZED: '                  01830000
+                   WS-RECS-ANONYMIZED                                  01830100
+           DISPLAY 'LOANANON - SSNS NOT ON FILE    : '                  01840000
+                   WS-RECS-NOT-FOUND                                   01840100
+           EXIT.                                                        01850000
