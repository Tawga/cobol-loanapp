@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANSUPV.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       DATA DIVISION.                                                   00040000
+                                                                        00050000
+       WORKING-STORAGE SECTION.                                         00060000
+           COPY LMAPST9.                                                00070000
+           COPY DFHAID.                                                 00080000
+           COPY DFHBMSCA.                                               00090000
+       01 DATAGROUP.                                                    00100000
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00110000
+                                                                        00120000
+       01 COMMUNICATION-AREA       PIC X.                               00130000
+                                                                        00140000
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00150000
+                                                                        00160000
+       PROCEDURE DIVISION.                                              00480000
+       000-MAIN-PARA.                                                   00490000
+           INITIALIZE DATAGROUP                                         00491000
+           EVALUATE TRUE                                                00500000
+      *       WHEN NO COMMAREA WAS PASSED - A FRESH ENTRY FROM MENU     00501000
+              WHEN EIBCALEN = ZERO                                      00510000
+                 MOVE LOW-VALUES TO LSUPVO                              00511000
+                 MOVE 'ENTER APPLICATION ID AND DECISION (A/R)'         00512000
+                      TO MSGO                                           00513000
+                 PERFORM 100-SEND-MAP                                   00514000
+                                                                        00520000
+      *       WHEN USER PRESSES PF3 RETURN TO LOANMENU WITHOUT SAVING   00521000
+              WHEN EIBAID = DFHPF3                                      00540000
+                 PERFORM 300-RETURN-LOANMENU                            00541000
+                                                                        00550000
+      *       WHEN USER PRESSES PF4 OR ENTER SUBMITS THE DECISION       00551000
+              WHEN EIBAID = DFHPF4 OR EIBAID = DFHENTER                 00552000
+                 PERFORM 400-RECEIVE-DATA                               00553000
+                 PERFORM 500-VALIDATE-INPUTS                            00554000
+                                                                        00560000
+      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00571000
+              WHEN OTHER                                                00580000
+                 MOVE 'INVALID KEY PRESSED.' TO MSGO                    00581000
+                 PERFORM 200-SEND-DATAONLY                              00582000
+           END-EVALUATE                                                 00590000
+                                                                        00600000
+           EXEC CICS RETURN                                             00610000
+                TRANSID('SUPV')                                         00620000
+                COMMAREA(COMMUNICATION-AREA)                            00630000
+           END-EXEC                                                     00640000
+           EXIT.                                                        00650000
+                                                                        00660000
+      *    SEND MAP, CLEAR THE SCREEN FROM USER INPUT                   00670000
+       100-SEND-MAP.                                                    00680000
+           EXEC CICS SEND                                               00690000
+                MAP('LSUPV')                                            00700000
+                MAPSET('LMAPST9')                                       00710000
+                FROM(LSUPVO)                                            00720000
+                ERASE                                                   00730000
+                FREEKB                                                  00740000
+                RESP(WS-RESPCODE)                                       00750000
+           END-EXEC                                                     00760000
+           EXIT.                                                        00770000
+                                                                        00780000
+      *    SEND DATA-ONLY WITHOUT RESETTING ANYTHING                    00790000
+       200-SEND-DATAONLY.                                               00800000
+           EXEC CICS SEND                                               00810000
+                MAPSET('LMAPST9')                                       00820000
+                MAP('LSUPV')                                            00830000
+                RESP(WS-RESPCODE)                                       00840000
+                DATAONLY                                                00850000
+                CURSOR                                                  00860000
+           END-EXEC                                                     00870000
+           EXIT.                                                        00880000
+                                                                        00890000
+      *    NAVIGATE BACK TO LOANMENU                                    00900000
+       300-RETURN-LOANMENU.                                             00910000
+           EXEC CICS XCTL                                               00920000
+                PROGRAM('LOANMENU')                                     00930000
+                RESP(WS-RESPCODE)                                       00940000
+           END-EXEC                                                     00950000
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             00960000
+              CONTINUE                                                  00970000
+           END-IF                                                       00980000
+           EXIT.                                                        00990000
+                                                                        01000000
+       400-RECEIVE-DATA.                                                01010000
+           EXEC CICS RECEIVE                                            01020000
+                MAP('LSUPV')                                            01030000
+                MAPSET('LMAPST9')                                       01040000
+                INTO(LSUPVI)                                            01050000
+                RESP(WS-RESPCODE)                                       01060000
+           END-EXEC                                                     01070000
+           EXIT.                                                        01080000
+                                                                        01090000
+      *    AN APPLICATION ID IS REQUIRED AND THE DECISION MUST BE       01100000
+      *    A (APPROVE) OR R (REJECT) BEFORE THIS IS PASSED ON TO        01110000
+      *    LOANDB2 TO FINALIZE THE FOUR-EYES REVIEW                     01111000
+       500-VALIDATE-INPUTS.                                             01120000
+           EVALUATE TRUE                                                01130000
+              WHEN APPIDI IS NOT NUMERIC OR APPIDI = ZERO               01140000
+                 MOVE 'APPLICATION ID MUST BE ENTERED' TO MSGO          01150000
+                 MOVE -1 TO APPIDL                                      01160000
+                 PERFORM 200-SEND-DATAONLY                              01170000
+              WHEN DECISIONI NOT = 'A' AND DECISIONI NOT = 'R'          01180000
+                 MOVE 'DECISION MUST BE A (APPROVE) OR R (REJECT)'      01190000
+                      TO MSGO                                           01200000
+                 MOVE -1 TO DECISIONL                                   01210000
+                 PERFORM 200-SEND-DATAONLY                              01220000
+              WHEN OTHER                                                01300000
+                 PERFORM 700-SUBMIT-DECISION                            01301000
+           END-EVALUATE                                                 01310000
+           EXIT.                                                        01320000
+                                                                        01330000
+       700-SUBMIT-DECISION.                                             01370000
+           SET SW-SUPERVISOR-DECISION TO TRUE                           01380000
+           MOVE APPIDI    TO WS-APP-ID                                  01390000
+           MOVE DECISIONI TO WS-SUPV-DECISION                           01400000
+                                                                        01490000
+           EXEC CICS LINK                                               01500000
+                PROGRAM('LOANDB2')                                      01510000
+                COMMAREA(DATAGROUP)                                     01520000
+                RESP(WS-RESPCODE)                                       01530000
+           END-EXEC                                                     01540000
+                                                                        01550000
+           EVALUATE TRUE                                                01560000
+              WHEN WS-RESPCODE = DFHRESP(NORMAL)                        01570000
+                 MOVE WS-MESSAGE  TO MSGO                               01580000
+                 PERFORM 200-SEND-DATAONLY                              01600000
+              WHEN OTHER                                                01610000
+                 MOVE 'ERROR LINKING TO LOANDB2' TO MSGO                01620000
+                 PERFORM 100-SEND-MAP                                   01630000
+           END-EVALUATE                                                 01640000
+           EXIT.                                                        01650000
