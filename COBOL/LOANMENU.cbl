@@ -8,21 +8,54 @@
            COPY DFHAID.                                                 00080000
            COPY DFHBMSCA.                                               00090000
                                                                         00091000
-       01 COMMUNICATION-AREA       PIC X.                               00092001
        01 WS-EXIT-MESG             PIC X(23).                           00093001
        01 WS-RESPCODE              PIC S9(08) COMP.                     00094001
                                                                         00100000
+      *    CARRIES THE SIGN-ON STATE ACROSS THE PSEUDO-CONVERSATION SO 00100101
+      *    THE OPERATOR ONLY HAS TO ENTER THEIR ID ONCE PER SESSION AT 00100102
+      *    THIS TERMINAL                                                00100103
+       01 WS-MENU-COMMAREA.                                             00100104
+          05 WS-SIGNON-SW          PIC X     VALUE SPACE.               00100105
+             88 OP-SIGNED-ON       VALUE 'Y'.                           00100106
+          05 WS-OPERATOR-ID        PIC X(3)  VALUE SPACES.              00100107
+                                                                        00100108
+      *    BUILT TO MATCH LOANFORM'S DFHCOMMAREA SO PF12 CAN DROP THE   00100109
+      *    USER STRAIGHT INTO THE QUOTE CALCULATOR                      0010010A
+       01 WS-CALC-COMMAREA.                                             0010010B
+          05 WS-CALC-SW            PIC X.                               0010010C
+             88 WS-CALC-MODE       VALUE 'C'.                           0010010D
+          05 WS-CALC-SSN           PIC X(11).                           0010010E
+          05 WS-CALC-APP-ID        PIC 9(8).                            0010010F
+                                                                        0010010G
        LINKAGE SECTION.                                                 00110000
-       01 DFHCOMMAREA              PIC X.                               00111001
+       01 DFHCOMMAREA.                                                  00111001
+          05 LS-SIGNON-SW          PIC X.                               00111002
+          05 LS-OPERATOR-ID        PIC X(3).                            00111003
                                                                         00112000
        PROCEDURE DIVISION.                                              00120000
        000-MAIN-PARA.                                                   00130000
+           IF EIBCALEN NOT = ZERO                                       00130101
+              MOVE DFHCOMMAREA TO WS-MENU-COMMAREA                      00130102
+           END-IF                                                       00130103
            EVALUATE TRUE                                                00131000
       *       WHEN PROGRAM STARTS FOR THE FIRST TIME                    00131100
               WHEN EIBCALEN = ZERO                                      00132000
+                 MOVE SPACE TO WS-SIGNON-SW                             00132001
+                 MOVE SPACES TO WS-OPERATOR-ID                          00132002
                  MOVE LOW-VALUE TO LMENUO                               00132101
+                 MOVE 'ENTER OPERATOR ID TO SIGN ON' TO MESSAGEO        00132102
                  PERFORM 100-SEND-MAP                                   00132201
                                                                         00132900
+      *       WHEN USER PRESSES ENTER TO SIGN ON                        00132910
+              WHEN EIBAID = DFHENTER AND NOT OP-SIGNED-ON               00132920
+                 PERFORM 250-RECEIVE-SIGNON                             00132930
+                                                                        00132940
+      *       WHEN A PF KEY IS PRESSED BEFORE SIGNING ON                00132950
+              WHEN NOT OP-SIGNED-ON AND EIBAID NOT = DFHPF3             00132960
+                 MOVE LOW-VALUE TO LMENUO                               00132970
+                 MOVE 'SIGN ON REQUIRED - ENTER OPID' TO MESSAGEO       00132980
+                 PERFORM 100-SEND-MAP                                   00132990
+                                                                        00133000
       *       WHEN USER PRESSES PF3 EXIT THE APP                        00133000
               WHEN EIBAID = DFHPF3                                      00133100
                  PERFORM 200-TERMINATE                                  00133201
@@ -55,7 +88,108 @@
                     PERFORM 100-SEND-MAP                                00136001
                  END-IF                                                 00136101
                                                                         00136201
-      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00136300
+      *       WHEN USER PRESSES PF6 XCTL TO LOANCOLL PROGRAM            00135950
+              WHEN EIBAID = DFHPF6                                      00135960
+                 EXEC CICS XCTL                                         00135970
+                      PROGRAM('LOANCOLL')                               00135980
+                      RESP(WS-RESPCODE)                                 00135990
+                 END-EXEC                                               00136000
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       00136010
+                    CONTINUE                                            00136020
+                 ELSE                                                   00136030
+                    MOVE LOW-VALUE TO LMENUO                            00136040
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  00136050
+                    PERFORM 100-SEND-MAP                                00136060
+                 END-IF                                                 00136070
+                                                                        00136080
+      *       WHEN USER PRESSES PF7 XCTL TO LOANSKED PROGRAM            00136090
+              WHEN EIBAID = DFHPF7                                      00136100
+                 EXEC CICS XCTL                                         00136110
+                      PROGRAM('LOANSKED')                               00136120
+                      RESP(WS-RESPCODE)                                 00136130
+                 END-EXEC                                               00136140
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       00136150
+                    CONTINUE                                            00136160
+                 ELSE                                                   00136170
+                    MOVE LOW-VALUE TO LMENUO                            00136180
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  00136190
+                    PERFORM 100-SEND-MAP                                00136200
+                 END-IF                                                 00136210
+                                                                        00136220
+      *       WHEN USER PRESSES PF8 XCTL TO LOANPAY PROGRAM             00136230
+              WHEN EIBAID = DFHPF8                                      00136240
+                 EXEC CICS XCTL                                         00136250
+                      PROGRAM('LOANPAY')                                00136260
+                      RESP(WS-RESPCODE)                                 00136270
+                 END-EXEC                                               00136280
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       00136290
+                    CONTINUE                                            00136300
+                 ELSE                                                   00136310
+                    MOVE LOW-VALUE TO LMENUO                            00136320
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  00136330
+                    PERFORM 100-SEND-MAP                                00136340
+                 END-IF                                                 00136350
+                                                                        00136360
+      *       WHEN USER PRESSES PF9 XCTL TO LOANDOCS PROGRAM            00136355
+              WHEN EIBAID = DFHPF9                                      00136360
+                 EXEC CICS XCTL                                         00136365
+                      PROGRAM('LOANDOCS')                               00136370
+                      RESP(WS-RESPCODE)                                 00136375
+                 END-EXEC                                               00136380
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       00136385
+                    CONTINUE                                            00136390
+                 ELSE                                                   00136395
+                    MOVE LOW-VALUE TO LMENUO                            00136396
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  00136397
+                    PERFORM 100-SEND-MAP                                00136398
+                 END-IF                                                 00136399
+                                                                        00136399A
+      *       WHEN USER PRESSES PF10 XCTL TO LOANSUPV PROGRAM           0013639B
+              WHEN EIBAID = DFHPF10                                     0013639C
+                 EXEC CICS XCTL                                         0013639D
+                      PROGRAM('LOANSUPV')                               0013639E
+                      RESP(WS-RESPCODE)                                 0013639F
+                 END-EXEC                                               0013639G
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       0013639H
+                    CONTINUE                                            0013639I
+                 ELSE                                                   0013639J
+                    MOVE LOW-VALUE TO LMENUO                            0013639K
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  0013639L
+                    PERFORM 100-SEND-MAP                                0013639M
+                 END-IF                                                 0013639N
+                                                                        0013639O
+      *       WHEN USER PRESSES PF11 XCTL TO LOANDRPT PROGRAM           0013639P
+              WHEN EIBAID = DFHPF11                                     0013639Q
+                 EXEC CICS XCTL                                         0013639R
+                      PROGRAM('LOANDRPT')                               0013639S
+                      RESP(WS-RESPCODE)                                 0013639T
+                 END-EXEC                                               0013639U
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       0013639V
+                    CONTINUE                                            0013639W
+                 ELSE                                                   0013639X
+                    MOVE LOW-VALUE TO LMENUO                            0013639Y
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  0013639Z
+                    PERFORM 100-SEND-MAP                                00136410
+                 END-IF                                                 00136420
+                                                                        00136430
+      *       WHEN USER PRESSES PF12 XCTL TO LOANFORM CALCULATOR MODE   00136440
+              WHEN EIBAID = DFHPF12                                     00136450
+                 MOVE SPACES TO WS-CALC-COMMAREA                        00136460
+                 SET WS-CALC-MODE TO TRUE                               00136470
+                 EXEC CICS XCTL                                         00136480
+                      PROGRAM('LOANFORM')                               00136490
+                      COMMAREA(WS-CALC-COMMAREA)                        001364A0
+                      RESP(WS-RESPCODE)                                 001364B0
+                 END-EXEC                                               001364C0
+                 IF WS-RESPCODE = DFHRESP(NORMAL)                       001364D0
+                    CONTINUE                                            001364E0
+                 ELSE                                                   001364F0
+                    MOVE LOW-VALUE TO LMENUO                            001364G0
+                    MOVE "PRGM NOT FOUND"  TO MESSAGEO                  001364H0
+                    PERFORM 100-SEND-MAP                                001364I0
+                 END-IF                                                 001364J0
+                                                                        001364K0
+      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00136231
               WHEN OTHER                                                00136400
                   MOVE LOW-VALUE TO LMENUO                              00136500
                   MOVE 'INVALID KEY PRESSED.' TO MESSAGEO               00136600
@@ -83,10 +217,32 @@
            EXEC CICS RETURN END-EXEC.                                   00270001
            EXIT.                                                        00300000
                                                                         00301001
+      *    RECEIVE THE OPERATOR ID KEYED ON THE SIGN-ON SCREEN AND      00301101
+      *    SET THE SIGN-ON SWITCH SO SUBSEQUENT TURNS SKIP THE PROMPT   00301102
+       250-RECEIVE-SIGNON.                                              00301103
+           EXEC CICS RECEIVE                                            00301104
+                MAP('LMENU')                                            00301105
+                MAPSET('LMAPST1')                                       00301106
+                INTO(LMENUI)                                            00301107
+                RESP(WS-RESPCODE)                                       00301108
+           END-EXEC                                                     00301109
+           IF OPIDI = SPACES OR OPIDI = LOW-VALUES                      00301110
+              MOVE LOW-VALUE TO LMENUO                                  00301111
+              MOVE 'OPID REQUIRED TO SIGN ON' TO MESSAGEO               00301112
+              PERFORM 100-SEND-MAP                                      00301113
+           ELSE                                                         00301114
+              MOVE OPIDI TO WS-OPERATOR-ID                              00301115
+              SET OP-SIGNED-ON TO TRUE                                  00301116
+              MOVE LOW-VALUE TO LMENUO                                  00301117
+              MOVE 'SIGNED ON - SELECT AN OPTION' TO MESSAGEO           00301118
+              PERFORM 100-SEND-MAP                                      00301119
+           END-IF                                                       00301120
+           EXIT.                                                        00301121
+                                                                        00301122
        300-RETURN.                                                      00302001
            EXEC CICS RETURN                                             00303001
                      TRANSID('LOAN')                                    00304001
-                     COMMAREA(COMMUNICATION-AREA)                       00305001
+                     COMMAREA(WS-MENU-COMMAREA)                         00305001
            END-EXEC.                                                    00306001
            EXIT.                                                        00307001
                                                                         00310000
