@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. LOANBAL.                                             00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+                                                                        00000050
+       WORKING-STORAGE SECTION.                                         00000060
+           COPY DFHAID.                                                 00000070
+           COPY DFHBMSCA.                                               00000080
+       01 DATAGROUP.                                                    00000090
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00000100
+                                                                        00000110
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00000120
+       01 WS-ENTERED-POSTAL-CODE   PIC X(5).                            00000130
+                                                                        00000140
+      *    THE ONLY DATA HANDED BACK TO THE KIOSK/ONLINE-BANKING        00000150
+      *    CHANNEL - DELIBERATELY NARROWER THAN DATAGROUP SO A          00000160
+      *    CUSTOMER SESSION NEVER SEES THE NAME/ADDRESS/UNDERWRITING    00000170
+      *    FIELDS THE STAFF SCREENS CARRY                               00000180
+       01 WS-BALANCE-RESPONSE.                                          00000190
+           05 WS-RESP-SSN              PIC X(11).                       00000200
+           05 WS-RESP-STATUS           PIC 9.                           00000210
+           05 WS-RESP-OUTSTANDING-BAL  PIC 9(8)V9(2).                   00000220
+           05 WS-RESP-NEXT-DUE-DATE    PIC X(10).                       00000230
+           05 WS-RESP-MESSAGE          PIC X(40).                       00000240
+                                                                        00000250
+      *    READ-ONLY CUSTOMER SELF-SERVICE BALANCE INQUIRY. CALLABLE    00000260
+      *    FROM A KIOSK OR ONLINE-BANKING PIPELINE THE SAME WAY LOANAPI 00000270
+      *    IS CALLABLE FOR SUBMISSIONS - THE REQUEST AND RESPONSE       00000280
+      *    TRAVEL IN THE DFHWS-BODY CONTAINER OF THE CHANNEL CICS       00000290
+      *    PASSES IN. THE CUSTOMER AUTHENTICATES WITH SSN PLUS POSTAL   00000300
+      *    CODE ON FILE (THE SAME SECOND FACTOR LOANSRCH ALREADY USES   00000310
+      *    TO NARROW A SEARCH) AND GETS BACK ONLY STATUS, OUTSTANDING   00000320
+      *    BALANCE AND THE NEXT PAYMENT DUE DATE - NONE OF THE STAFF    00000330
+      *    SEARCH/EDIT/DELETE CAPABILITIES LOANSRCH AND LOANFORM CARRY  00000340
+       PROCEDURE DIVISION.                                              00000350
+       0000-MAIN-PARA.                                                  00000360
+           PERFORM 100-RECEIVE-REQUEST                                  00000370
+           IF WS-SSN = SPACES OR WS-POSTAL-CODE = SPACES                00000380
+              PERFORM 200-REJECT-REQUEST                                00000390
+           ELSE                                                         00000400
+              MOVE WS-POSTAL-CODE TO WS-ENTERED-POSTAL-CODE             00000410
+              PERFORM 300-LOOKUP-BALANCE                                00000420
+           END-IF                                                       00000430
+           PERFORM 900-SEND-RESPONSE                                    00000440
+                                                                        00000450
+           EXEC CICS RETURN                                             00000460
+           END-EXEC                                                     00000470
+           EXIT.                                                        00000480
+                                                                        00000490
+      *    RECEIVE THE INBOUND REQUEST STRUCTURE FROM THE WEB SERVICE   00000500
+      *    PIPELINE'S CONTAINER                                         00000510
+       100-RECEIVE-REQUEST.                                             00000520
+           INITIALIZE DATAGROUP                                         00000530
+           INITIALIZE WS-BALANCE-RESPONSE                               00000540
+           EXEC CICS GET CONTAINER('DFHWS-BODY')                        00000550
+                INTO(DATAGROUP)                                         00000560
+                RESP(WS-RESPCODE)                                       00000570
+           END-EXEC                                                     00000580
+           EXIT.                                                        00000590
+                                                                        00000600
+      *    MINIMAL SHAPE CHECK BEFORE ATTEMPTING THE LOOKUP - BOTH THE  00000610
+      *    SSN AND THE SECOND FACTOR ARE REQUIRED TO EVEN TRY           00000620
+       200-REJECT-REQUEST.                                              00000630
+           MOVE 'SSN AND POSTAL CODE ARE REQUIRED' TO WS-RESP-MESSAGE   00000640
+           EXIT.                                                        00000650
+                                                                        00000660
+      *    LOOKS UP THE APPLICATION FOR THIS SSN VIA THE SAME 100-      00000670
+      *    PROCESS-READ PATH LOANSRCH USES, FORCING A SINGLE-CUSTOMER   00000680
+      *    LOOKUP RATHER THAN A STAFF BROWSE                            00000690
+       300-LOOKUP-BALANCE.                                              00000700
+           MOVE ZERO   TO WS-APP-ID                                     00000710
+           MOVE ZERO   TO WS-OFFICER-ID                                 00000720
+           MOVE SPACES TO WS-LAST-NAME-FILTER                           00000730
+           MOVE SPACES TO WS-CITY-FILTER                                00000740
+           MOVE SPACES TO WS-POSTAL-FILTER                              00000750
+           MOVE SPACES TO WS-STATUS-FILTER                              00000760
+           MOVE SPACES TO WS-BROWSE-DIR                                 00000770
+           SET  SW-READ TO TRUE                                         00000780
+                                                                        00000790
+           EXEC CICS LINK                                               00000800
+                PROGRAM('LOANDB2')                                      00000810
+                COMMAREA(DATAGROUP)                                     00000820
+                RESP(WS-RESPCODE)                                       00000830
+           END-EXEC                                                     00000840
+                                                                        00000850
+           IF WS-RESPCODE NOT = DFHRESP(NORMAL)                         00000860
+              MOVE 'ERROR LINKING TO LOANDB2' TO WS-RESP-MESSAGE        00000870
+           ELSE                                                         00000880
+              PERFORM 400-CHECK-AUTHORIZATION                           00000890
+           END-IF                                                       00000900
+           EXIT.                                                        00000910
+                                                                        00000920
+      *    THE SECOND FACTOR IS CHECKED HERE, AFTER LOANDB2 HAS         00000930
+      *    RETURNED THE POSTAL CODE ON FILE FOR THE MATCHING CUSTOMER - 00000940
+      *    A MISMATCH IS TREATED IDENTICALLY TO "NOT FOUND" SO A        00000950
+      *    GUESSED SSN CANNOT BE USED TO CONFIRM WHETHER IT IS VALID    00000960
+       400-CHECK-AUTHORIZATION.                                         00000970
+           IF WS-MESSAGE NOT = 'APPLICATION FOUND'                      00000980
+              MOVE WS-MESSAGE TO WS-RESP-MESSAGE                        00000990
+           ELSE                                                         00001000
+              IF WS-POSTAL-CODE NOT = WS-ENTERED-POSTAL-CODE            00001010
+                 MOVE 'APPLICATION NOT FOUND'                           00001020
+                                                   TO WS-RESP-MESSAGE   00001030
+              ELSE                                                      00001040
+                 PERFORM 500-BUILD-BALANCE-RESPONSE                     00001050
+              END-IF                                                    00001060
+           END-IF                                                       00001070
+           EXIT.                                                        00001080
+                                                                        00001090
+      *    COPIES ONLY THE THREE FIELDS THE CUSTOMER IS ENTITLED TO     00001100
+      *    SEE OUT OF DATAGROUP AND INTO THE NARROWER RESPONSE RECORD   00001110
+       500-BUILD-BALANCE-RESPONSE.                                      00001120
+           MOVE WS-SSN             TO WS-RESP-SSN                       00001130
+           MOVE WS-STATUS          TO WS-RESP-STATUS                    00001140
+           MOVE WS-OUTSTANDING-BAL TO WS-RESP-OUTSTANDING-BAL           00001150
+           MOVE WS-SCHED-DUE-DATE  TO WS-RESP-NEXT-DUE-DATE             00001160
+           MOVE 'BALANCE INQUIRY SUCCESSFUL' TO WS-RESP-MESSAGE         00001170
+           EXIT.                                                        00001180
+                                                                        00001190
+      *    RETURN THE NARROW RESPONSE STRUCTURE BACK OUT THROUGH THE    00001200
+      *    SAME CONTAINER SO THE PIPELINE CAN MARSHAL IT BACK TO THE    00001210
+      *    CALLER AS JSON OR XML                                        00001220
+       900-SEND-RESPONSE.                                               00001230
+           EXEC CICS PUT CONTAINER('DFHWS-BODY')                        00001240
+                FROM(WS-BALANCE-RESPONSE)                               00001250
+                RESP(WS-RESPCODE)                                       00001260
+           END-EXEC                                                     00001270
+           EXIT.                                                        00001280
