@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANRATE.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT MARKET-FEED  ASSIGN TO MKTFEED                        00060000
+               ORGANIZATION IS SEQUENTIAL                                00070000
+               FILE STATUS IS WS-MARKET-FEED-STATUS.                     00075000
+           SELECT RATE-AUDIT   ASSIGN TO RATERPT                        00080000
+               ORGANIZATION IS SEQUENTIAL                                00090000
+               FILE STATUS IS WS-RATE-AUDIT-STATUS.                      00095000
+       DATA DIVISION.                                                   00100000
+       FILE SECTION.                                                    00110000
+      *    ONE BRACKET ADJUSTMENT PER RECORD FROM THE MARKET-RATE FEED  00120000
+       FD  MARKET-FEED                                                  00130000
+           RECORDING MODE F                                             00140000
+           LABEL RECORDS STANDARD.                                      00150000
+       01  MKT-FEED-RECORD.                                             00160000
+           05  MKT-RANGE-START     PIC 9(9).                             00170000
+           05  MKT-RANGE-END       PIC 9(9).                             00180000
+           05  MKT-BASE-RATE       PIC 9V99.                             00190000
+           05  FILLER              PIC X(53).                            00200000
+                                                                        00210000
+       FD  RATE-AUDIT                                                   00220000
+           RECORDING MODE F                                             00230000
+           LABEL RECORDS STANDARD.                                      00240000
+       01  RATE-AUDIT-RECORD       PIC X(80).                            00250000
+                                                                        00260000
+       WORKING-STORAGE SECTION.                                         00270000
+           EXEC SQL                                                     00280000
+              INCLUDE SQLCA                                             00290000
+           END-EXEC.                                                    00300000
+           EXEC SQL                                                     00310000
+              INCLUDE INTEREST                                          00320000
+           END-EXEC.                                                    00330000
+           EXEC SQL                                                     00325000
+              INCLUDE CHKPT                                             00326000
+           END-EXEC.                                                    00327000
+                                                                        00340000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                  00350000
+           88  WS-NO-MORE-FEED     VALUE 'Y'.                            00360000
+       01  WS-MARKET-FEED-STATUS   PIC XX    VALUE '00'.                 00365001
+       01  WS-RATE-AUDIT-STATUS    PIC XX    VALUE '00'.                 00365002
+       01  WS-NEW-RATE             PIC S9V9(2) COMP-3.                   00370000
+       01  WS-RECS-READ            PIC 9(7) VALUE ZERO.                  00380000
+       01  WS-RECS-UPDATED         PIC 9(7) VALUE ZERO.                  00390000
+       01  WS-RECS-INSERTED        PIC 9(7) VALUE ZERO.                  00400000
+      *    CHECKPOINT/RESTART - RECORDS ALREADY COMMITTED ON A PRIOR    00401000
+      *    RUN ARE RE-READ BUT NOT RE-APPLIED                           00402000
+       01  WS-RESUME-POINT         PIC S9(9) COMP VALUE ZERO.            00403000
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANRATE'.           00404000
+                                                                        00410000
+       LINKAGE SECTION.                                                 00420000
+      *    JCL PARM='NNNNN' - THE SPREAD ABOVE THE FEED'S BASE RATE,     00430000
+      *    IN HUNDREDTHS OF A PERCENT, E.G. '00150' = 1.50               00440000
+       01  LK-SPREAD-PARM.                                              00450000
+           05  LK-SPREAD-LEN       PIC S9(4) COMP.                       00460000
+           05  LK-SPREAD-VALUE     PIC 9V9(4).                           00470000
+                                                                        00480000
+       PROCEDURE DIVISION USING LK-SPREAD-PARM.                         00490000
+       000-MAIN-PARA.                                                   00500000
+           PERFORM 100-INITIALIZE                                       00510000
+           PERFORM 200-PROCESS-FEED-RECORD UNTIL WS-NO-MORE-FEED         00520000
+           PERFORM 900-TERMINATE                                        00530000
+           STOP RUN.                                                    00540000
+                                                                        00550000
+       100-INITIALIZE.                                                  00560000
+           OPEN INPUT  MARKET-FEED                                      00570000
+           IF WS-MARKET-FEED-STATUS NOT = '00'                           00570100
+              DISPLAY 'LOANRATE - UNABLE TO OPEN MARKET-FEED, '          00570200
+                      'STATUS = ' WS-MARKET-FEED-STATUS                  00570300
+              MOVE 16 TO RETURN-CODE                                     00570400
+              STOP RUN                                                   00570500
+           END-IF                                                        00570600
+           OPEN OUTPUT RATE-AUDIT                                       00580000
+           IF WS-RATE-AUDIT-STATUS NOT = '00'                            00580100
+              DISPLAY 'LOANRATE - UNABLE TO OPEN RATE-AUDIT, '           00580200
+                      'STATUS = ' WS-RATE-AUDIT-STATUS                   00580300
+              MOVE 16 TO RETURN-CODE                                     00580400
+              STOP RUN                                                   00580500
+           END-IF                                                        00580600
+           IF LK-SPREAD-LEN = ZERO                                       00590000
+              MOVE .0150 TO LK-SPREAD-VALUE                              00600000
+           END-IF                                                       00610000
+           PERFORM 150-ESTABLISH-CHECKPOINT                             00611000
+           PERFORM 110-READ-FEED                                        00620000
+           EXIT.                                                        00630000
+                                                                        00640000
+      *    LOCATES (OR OPENS) THIS JOB'S CHECKPOINT ROW - A ROW LEFT    00612000
+      *    IN-PROGRESS BY AN ABEND MEANS THIS IS A RESTART, SO RECORDS  00613000
+      *    UP TO THE LAST COMMITTED KEY ARE SKIPPED RATHER THAN REDONE  00614000
+       150-ESTABLISH-CHECKPOINT.                                        00615000
+           EXEC SQL                                                     00616000
+              SELECT LAST_KEY, COMMIT_FREQ, RUN_STATUS                  00617000
+                INTO :CHKPT-LAST-KEY, :CHKPT-COMMIT-FREQ,                00618000
+                     :CHKPT-RUN-STATUS                                  00619000
+                FROM KALA15.BATCH_CHECKPOINT                            00619100
+               WHERE JOB_NAME = :WS-JOB-NAME                            00619200
+           END-EXEC                                                     00619300
+                                                                        00619400
+           EVALUATE SQLCODE                                             00619500
+              WHEN 100                                                  00619600
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                    00619700
+                 MOVE ZERO         TO CHKPT-LAST-KEY, WS-RESUME-POINT   00619800
+                 MOVE 100          TO CHKPT-COMMIT-FREQ                 00619900
+                 SET  CHKPT-IN-PROGRESS TO TRUE                          0061991A
+                 EXEC SQL                                                0061992A
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                  0061993A
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,             0061994A
+                            RUN_STATUS, LAST_UPDATE_TS)                  0061995A
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,            0061996A
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,       0061997A
+                            CURRENT TIMESTAMP)                          0061998A
+                 END-EXEC                                                0061999A
+              WHEN 00                                                    0062000A
+                 IF CHKPT-IN-PROGRESS                                    0062001A
+                    MOVE CHKPT-LAST-KEY TO WS-RESUME-POINT               0062002A
+                    DISPLAY 'LOANRATE - RESTARTING AFTER RECORD '        0062003A
+                            WS-RESUME-POINT                              0062004A
+                 ELSE                                                    0062005A
+                    MOVE ZERO TO CHKPT-LAST-KEY, WS-RESUME-POINT         0062006A
+                    SET  CHKPT-IN-PROGRESS TO TRUE                       0062007A
+                    EXEC SQL                                             0062008A
+                       UPDATE KALA15.BATCH_CHECKPOINT                    0062009A
+                          SET LAST_KEY = 0, RUN_STATUS = 'R'             0062010A
+                        WHERE JOB_NAME = :WS-JOB-NAME                    0062011A
+                    END-EXEC                                             0062012A
+                 END-IF                                                  0062013A
+           END-EVALUATE                                                 0062014A
+           EXIT.                                                        0062015A
+                                                                        00640000
+       110-READ-FEED.                                                   00650000
+           READ MARKET-FEED                                             00660000
+              AT END                                                    00670000
+                 MOVE 'Y' TO WS-EOF-SW                                   00680000
+           END-READ                                                     00690000
+           IF WS-MARKET-FEED-STATUS NOT = '00'                           00695001
+              AND WS-MARKET-FEED-STATUS NOT = '10'                       00695002
+              DISPLAY 'LOANRATE - ERROR READING MARKET-FEED, '           00695003
+                      'STATUS = ' WS-MARKET-FEED-STATUS                  00695004
+              MOVE 16 TO RETURN-CODE                                     00695005
+              STOP RUN                                                   00695006
+           END-IF                                                        00695007
+           IF NOT WS-NO-MORE-FEED                                       00700000
+              ADD 1 TO WS-RECS-READ                                     00710000
+           END-IF                                                       00720000
+           EXIT.                                                        00730000
+                                                                        00740000
+      *    ADJUSTS THE FED BASE RATE BY THE CONFIGURED SPREAD AND       00750000
+      *    UPDATES THE MATCHING OPEN BRACKET, OR OPENS A NEW ONE WHEN   00760000
+      *    THE FEED DESCRIBES A BRACKET WE DON'T HAVE YET - RECORDS AT  00761000
+      *    OR BEFORE THE RESUME POINT WERE ALREADY APPLIED ON A PRIOR   00762000
+      *    RUN AND ARE SKIPPED                                          00763000
+       200-PROCESS-FEED-RECORD.                                         00780000
+           IF WS-RECS-READ <= WS-RESUME-POINT                           00764000
+              CONTINUE                                                  00765000
+           ELSE                                                         00766000
+              COMPUTE WS-NEW-RATE ROUNDED =                             00790000
+                      MKT-BASE-RATE + LK-SPREAD-VALUE                   00800000
+                                                                        00810000
+      *    FINDS THE BRACKET'S CURRENTLY-EFFECTIVE ROW WITHOUT           00815000
+      *    TOUCHING IT - THE RATE ITSELF IS NEVER OVERWRITTEN IN PLACE  00816000
+      *    SO THE RATE IN EFFECT ON ANY PAST DATE STAYS RECONSTRUCTABLE 00817000
+              EXEC SQL                                                  00820000
+                 SELECT CURRENCY_CODE INTO :INT-CURRENCY-CODE           00825000
+                   FROM KALA15.INTEREST                                 00826000
+                  WHERE RANGE_START = :MKT-RANGE-START                  00850000
+                    AND RANGE_END   = :MKT-RANGE-END                    00860000
+                    AND EFFECTIVE_DATE <= CURRENT DATE                  00870000
+                    AND (END_DATE IS NULL OR END_DATE >= CURRENT DATE)  00880000
+              END-EXEC                                                  00890000
+                                                                        00900000
+              EVALUATE SQLCODE                                          00910000
+                 WHEN 00                                                00920000
+                    PERFORM 220-REPRICE-BRACKET                         00925000
+                 WHEN 100                                               00980000
+                    PERFORM 210-INSERT-NEW-BRACKET                      00990000
+                 WHEN OTHER                                             01000000
+                    STRING 'SQL ERROR ' SQLCODE ' ON RANGE '            01010000
+                           MKT-RANGE-START DELIMITED BY SIZE            01011000
+                           INTO RATE-AUDIT-RECORD                       01012000
+                    END-STRING                                          01030000
+              END-EVALUATE                                              01040000
+              WRITE RATE-AUDIT-RECORD                                   01050000
+              PERFORM 230-CHECKPOINT-COMMIT                             01051000
+           END-IF                                                       01052000
+           PERFORM 110-READ-FEED                                        01060000
+           EXIT.                                                        01070000
+                                                                        01080000
+       210-INSERT-NEW-BRACKET.                                          01090000
+           EXEC SQL                                                     01100000
+              SELECT COALESCE(MAX(INTEREST_ID), 0) + 1                  01110000
+                INTO :INTEREST-ID                                       01120000
+                FROM KALA15.INTEREST                                    01130000
+           END-EXEC                                                     01140000
+                                                                        01150000
+           MOVE MKT-RANGE-START TO RANGE-START                          01160000
+           MOVE MKT-RANGE-END   TO RANGE-END                            01170000
+                                                                        01180000
+           EXEC SQL                                                     01190000
+              INSERT INTO KALA15.INTEREST                               01200000
+                     (INTEREST_ID, RATE, RANGE_START, RANGE_END,        01210000
+                      EFFECTIVE_DATE)                                   01220000
+              VALUES (:INTEREST-ID, :WS-NEW-RATE, :RANGE-START,         01230000
+                      :RANGE-END, CURRENT DATE)                         01240000
+           END-EXEC                                                     01250000
+                                                                        01260000
+           ADD 1 TO WS-RECS-INSERTED                                    01270000
+           STRING 'OPENED NEW RANGE ' MKT-RANGE-START '-' MKT-RANGE-END 01280000
+                  ' RATE ' WS-NEW-RATE DELIMITED BY SIZE                01290000
+                  INTO RATE-AUDIT-RECORD                                01300000
+           END-STRING                                                  01310000
+           EXIT.                                                       01320000
+                                                                        01330000
+      *    END-DATES THE BRACKET'S CURRENTLY-EFFECTIVE ROW AS OF        01321000
+      *    YESTERDAY AND OPENS A NEW ROW FOR THE REPRICED RATE - THE    01322000
+      *    OLD ROW IS LEFT INTACT SO A LOAN APPROVED WHILE IT WAS       01323000
+      *    EFFECTIVE CAN STILL BE TRACED BACK TO THE RATE THAT ACTUALLY 01324000
+      *    APPLIED THAT DAY                                             01325000
+       220-REPRICE-BRACKET.                                             01326000
+           EXEC SQL                                                     01327000
+              UPDATE KALA15.INTEREST                                    01328000
+                 SET END_DATE = CURRENT DATE - 1 DAY                    01329000
+               WHERE RANGE_START = :MKT-RANGE-START                     0132910A
+                 AND RANGE_END   = :MKT-RANGE-END                       0132920A
+                 AND EFFECTIVE_DATE <= CURRENT DATE                     0132930A
+                 AND (END_DATE IS NULL OR END_DATE >= CURRENT DATE)     0132940A
+           END-EXEC                                                     0132950A
+                                                                        0132960A
+           EXEC SQL                                                     0132970A
+              SELECT COALESCE(MAX(INTEREST_ID), 0) + 1                  0132980A
+                INTO :INTEREST-ID                                       0132990A
+                FROM KALA15.INTEREST                                    0133000A
+           END-EXEC                                                     0133010A
+                                                                        0133020A
+           MOVE MKT-RANGE-START TO RANGE-START                          0133030A
+           MOVE MKT-RANGE-END   TO RANGE-END                            0133040A
+                                                                        0133050A
+           EXEC SQL                                                     0133060A
+              INSERT INTO KALA15.INTEREST                               0133070A
+                     (INTEREST_ID, RATE, RANGE_START, RANGE_END,        0133080A
+                      EFFECTIVE_DATE, CURRENCY_CODE)                    0133090A
+              VALUES (:INTEREST-ID, :WS-NEW-RATE, :RANGE-START,         0133100A
+                      :RANGE-END, CURRENT DATE, :INT-CURRENCY-CODE)     0133110A
+           END-EXEC                                                     0133120A
+                                                                        0133130A
+           ADD 1 TO WS-RECS-UPDATED                                     0133140A
+           STRING 'REPRICED RANGE ' MKT-RANGE-START '-'                 0133150A
+                  MKT-RANGE-END ' NEW RATE ' WS-NEW-RATE                0133160A
+                  DELIMITED BY SIZE INTO RATE-AUDIT-RECORD              0133170A
+           END-STRING                                                  0133180A
+           EXIT.                                                        0133190A
+                                                                        01330000
+      *    COMMITS EVERY COMMIT-FREQ RECORDS AND ADVANCES THE           01053000
+      *    CHECKPOINT SO A RERUN AFTER AN ABEND RESUMES HERE RATHER     01054000
+      *    THAN FROM THE START OF THE FEED                              01055000
+       230-CHECKPOINT-COMMIT.                                           01056000
+           IF FUNCTION MOD(WS-RECS-READ, CHKPT-COMMIT-FREQ) = ZERO       01057000
+              EXEC SQL                                                  01058000
+                 UPDATE KALA15.BATCH_CHECKPOINT                         01059000
+                    SET LAST_KEY = :WS-RECS-READ,                       01059100
+                        LAST_UPDATE_TS = CURRENT TIMESTAMP              01059200
+                  WHERE JOB_NAME = :WS-JOB-NAME                         01059300
+              END-EXEC                                                  01059400
+              EXEC SQL                                                  01059500
+                 COMMIT                                                 01059600
+              END-EXEC                                                  01059700
+           END-IF                                                       01059800
+           EXIT.                                                        01059900
+                                                                        01059950
+       900-TERMINATE.                                                   01340000
+           CLOSE MARKET-FEED                                            01350000
+           CLOSE RATE-AUDIT                                             01360000
+           EXEC SQL                                                     01361000
+              UPDATE KALA15.BATCH_CHECKPOINT                            01362000
+                 SET RUN_STATUS = 'C',                                  01362100
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 01363000
+               WHERE JOB_NAME = :WS-JOB-NAME                            01364000
+           END-EXEC                                                     01365000
+           EXEC SQL                                                     01366000
+              COMMIT                                                    01367000
+           END-EXEC                                                     01368000
+           DISPLAY 'LOANRATE - RECORDS READ    : ' WS-RECS-READ         01370000
+           DISPLAY 'LOANRATE - BRACKETS UPDATED : ' WS-RECS-UPDATED     01380000
+           DISPLAY 'LOANRATE - BRACKETS OPENED  : ' WS-RECS-INSERTED    01390000
+           EXIT.                                                        01400000
