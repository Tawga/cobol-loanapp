@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANDRPT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       DATA DIVISION.                                                   00040000
+                                                                        00050000
+       WORKING-STORAGE SECTION.                                         00060000
+           COPY LMAPST10.                                               00070000
+           COPY DFHAID.                                                 00080000
+           COPY DFHBMSCA.                                               00090000
+       01 DATAGROUP.                                                    00100000
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00110000
+                                                                        00120000
+       01 COMMUNICATION-AREA       PIC X.                               00130000
+                                                                        00140000
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00150000
+                                                                        00160000
+       PROCEDURE DIVISION.                                              00480000
+       000-MAIN-PARA.                                                   00490000
+           INITIALIZE DATAGROUP                                         00491000
+           EVALUATE TRUE                                                00500000
+      *       WHEN NO COMMAREA WAS PASSED - A FRESH ENTRY FROM MENU     00501000
+              WHEN EIBCALEN = ZERO                                      00510000
+                 MOVE LOW-VALUES TO LDRPTO                              00511000
+                 PERFORM 700-FETCH-REPORT                               00512000
+                                                                        00520000
+      *       WHEN USER PRESSES PF3 RETURN TO LOANMENU                  00521000
+              WHEN EIBAID = DFHPF3                                      00540000
+                 PERFORM 300-RETURN-LOANMENU                            00541000
+                                                                        00550000
+      *       WHEN USER PRESSES ENTER REFRESH TODAY'S TOTALS            00551000
+              WHEN EIBAID = DFHENTER                                    00552000
+                 PERFORM 700-FETCH-REPORT                               00553000
+                                                                        00560000
+      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00571000
+              WHEN OTHER                                                00580000
+                 MOVE 'INVALID KEY PRESSED.' TO MSGO                    00581000
+                 PERFORM 200-SEND-DATAONLY                              00582000
+           END-EVALUATE                                                 00590000
+                                                                        00600000
+           EXEC CICS RETURN                                             00610000
+                TRANSID('DRPT')                                         00620000
+                COMMAREA(COMMUNICATION-AREA)                            00630000
+           END-EXEC                                                     00640000
+           EXIT.                                                        00650000
+                                                                        00660000
+      *    SEND MAP, CLEAR THE SCREEN FROM USER INPUT                   00670000
+       100-SEND-MAP.                                                    00680000
+           EXEC CICS SEND                                               00690000
+                MAP('LDRPT')                                            00700000
+                MAPSET('LMAPST10')                                      00710000
+                FROM(LDRPTO)                                            00720000
+                ERASE                                                   00730000
+                FREEKB                                                  00740000
+                RESP(WS-RESPCODE)                                       00750000
+           END-EXEC                                                     00760000
+           EXIT.                                                        00770000
+                                                                        00780000
+      *    SEND DATA-ONLY WITHOUT RESETTING ANYTHING                    00790000
+       200-SEND-DATAONLY.                                               00800000
+           EXEC CICS SEND                                               00810000
+                MAPSET('LMAPST10')                                      00820000
+                MAP('LDRPT')                                            00830000
+                FROM(LDRPTO)                                            00835000
+                RESP(WS-RESPCODE)                                       00840000
+                DATAONLY                                                00850000
+           END-EXEC                                                     00870000
+           EXIT.                                                        00880000
+                                                                        00890000
+      *    NAVIGATE BACK TO LOANMENU                                    00900000
+       300-RETURN-LOANMENU.                                             00910000
+           EXEC CICS XCTL                                               00920000
+                PROGRAM('LOANMENU')                                     00930000
+                RESP(WS-RESPCODE)                                       00940000
+           END-EXEC                                                     00950000
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             00960000
+              CONTINUE                                                  00970000
+           END-IF                                                       00980000
+           EXIT.                                                        00990000
+                                                                        01000000
+      *    ASK LOANDB2 TO BUILD TODAY'S APPROVED/REJECTED/VOLUME        01340000
+      *    SUMMARY AND DISPLAY IT ON THE REPORT SCREEN                  01350000
+       700-FETCH-REPORT.                                                01370000
+           SET SW-DAILY-REPORT TO TRUE                                  01380000
+                                                                        01490000
+           EXEC CICS LINK                                               01500000
+                PROGRAM('LOANDB2')                                      01510000
+                COMMAREA(DATAGROUP)                                     01520000
+                RESP(WS-RESPCODE)                                       01530000
+           END-EXEC                                                     01540000
+                                                                        01550000
+           EVALUATE TRUE                                                01560000
+              WHEN WS-RESPCODE = DFHRESP(NORMAL)                        01570000
+                 MOVE WS-RPT-ASOF-DATE     TO ASOFO                     01580000
+                 MOVE WS-RPT-APPROVED-CNT  TO APPRO                     01581000
+                 MOVE WS-RPT-REJECTED-CNT  TO REJTO                     01582000
+                 MOVE WS-RPT-PENDING-CNT   TO PENDO                     01582500
+                 MOVE WS-RPT-TOTAL-CNT     TO TOTO                      01583000
+                 MOVE WS-RPT-TOTAL-VOLUME  TO VOLO                      01584000
+                 MOVE WS-RPT-AVERAGE-LOAN  TO AVGO                      01585000
+                 MOVE WS-MESSAGE           TO MSGO                      01590000
+                 PERFORM 100-SEND-MAP                                   01600000
+              WHEN OTHER                                                01610000
+                 MOVE 'ERROR LINKING TO LOANDB2' TO MSGO                01620000
+                 PERFORM 100-SEND-MAP                                   01630000
+           END-EVALUATE                                                 01640000
+           EXIT.                                                        01650000
