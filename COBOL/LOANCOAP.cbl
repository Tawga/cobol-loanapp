@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANCOAP.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       DATA DIVISION.                                                   00040000
+                                                                        00050000
+       WORKING-STORAGE SECTION.                                         00060000
+           COPY LMAPST4.                                                00070000
+           COPY DFHAID.                                                 00080000
+           COPY DFHBMSCA.                                               00090000
+       01 DATAGROUP.                                                    00100000
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00110000
+                                                                        00120000
+       01 COMMUNICATION-AREA       PIC X.                               00130000
+                                                                        00131000
+      *    CARRIES THE APPLICATION BEING WORKED ON ACROSS THE PSEUDO-   00132000
+      *    CONVERSATION SO A SUBSEQUENT ENTER KNOWS WHICH APPLICATION   00133000
+      *    TO ATTACH THE CO-APPLICANT TO                                00134000
+       01 WS-RETURN-AREA.                                               00135000
+          05 WS-RETURN-SW         PIC X     VALUE SPACE.                00136000
+          05 WS-RETURN-APP-ID     PIC 9(8)  VALUE ZERO.                 00137000
+          05 WS-RETURN-APP-VER    PIC 9(9)  VALUE ZERO.                 00138000
+                                                                        00139000
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00150000
+                                                                        00160000
+       LINKAGE SECTION.                                                 00450000
+      *    LC-SW 'N' = LOANFORM XCTL'D IN WITH A FRESHLY SUBMITTED OR   00451000
+      *    UPDATED APPLICATION AWAITING A CO-APPLICANT                  00452000
+       01 DFHCOMMAREA.                                                  00460000
+          05 LC-SW                PIC X.                                00460100
+             88 LC-NEW-ENTRY      VALUE 'N'.                            00460200
+          05 LC-APP-ID            PIC 9(8).                             00460300
+          05 LC-APP-ROW-VER       PIC 9(9).                             00460400
+                                                                        00470000
+       PROCEDURE DIVISION.                                              00480000
+       000-MAIN-PARA.                                                   00490000
+           INITIALIZE DATAGROUP                                         00491000
+           IF EIBCALEN NOT = ZERO                                       00492000
+              MOVE DFHCOMMAREA TO WS-RETURN-AREA                        00493000
+           END-IF                                                       00494000
+           EVALUATE TRUE                                                00500000
+      *       WHEN NO COMMAREA WAS PASSED AT ALL - NOTHING TO WORK ON   00501000
+              WHEN EIBCALEN = ZERO                                      00510000
+                 MOVE LOW-VALUES TO LCOAPO                              00511000
+                 MOVE 'NO APPLICATION TO ATTACH A CO-APPLICANT TO'      00512000
+                      TO MSGO                                           00513000
+                 PERFORM 100-SEND-MAP                                   00514000
+                                                                        00520000
+      *       WHEN LOANFORM XCTL'D IN AFTER A SUCCESSFUL SUBMIT         00521000
+              WHEN LC-NEW-ENTRY                                         00522000
+                 MOVE LOW-VALUES TO LCOAPO                              00523000
+                 MOVE LC-APP-ID      TO APPIDO                          00524000
+                 MOVE LC-APP-ID      TO WS-RETURN-APP-ID                00525000
+                 MOVE LC-APP-ROW-VER TO WS-RETURN-APP-VER               00526000
+                 MOVE SPACE TO WS-RETURN-SW                             00527000
+                 PERFORM 100-SEND-MAP                                   00528000
+                                                                        00530000
+      *       WHEN USER PRESSES PF3 RETURN TO LOANMENU WITHOUT SAVING   00531000
+              WHEN EIBAID = DFHPF3                                      00540000
+                 PERFORM 300-RETURN-LOANMENU                            00541000
+                                                                        00550000
+      *       WHEN USER PRESSES PF4 OR ENTER TO SAVE THE CO-APPLICANT   00551000
+              WHEN EIBAID = DFHPF4 OR EIBAID = DFHENTER                 00552000
+                 PERFORM 400-RECEIVE-DATA                               00553000
+                 PERFORM 500-VALIDATE-INPUTS                            00554000
+                                                                        00560000
+      *       WHEN USER PRESSES PF5 TO SKIP ADDING A CO-APPLICANT       00561000
+              WHEN EIBAID = DFHPF5                                      00562000
+                 MOVE LOW-VALUES TO LCOAPO                              00563000
+                 MOVE 'NO CO-APPLICANT ADDED' TO MSGO                   00564000
+                 PERFORM 300-RETURN-LOANMENU                            00565000
+                                                                        00570000
+      *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00571000
+              WHEN OTHER                                                00580000
+                 MOVE 'INVALID KEY PRESSED.' TO MSGO                    00581000
+                 PERFORM 200-SEND-DATAONLY                              00582000
+           END-EVALUATE                                                 00590000
+                                                                        00600000
+           EXEC CICS RETURN                                             00610000
+                TRANSID('COAP')                                         00620000
+                COMMAREA(WS-RETURN-AREA)                                00630000
+           END-EXEC                                                     00640000
+           EXIT.                                                        00650000
+                                                                        00660000
+      *    SEND MAP, CLEAR THE SCREEN FROM USER INPUT                   00670000
+       100-SEND-MAP.                                                    00680000
+           EXEC CICS SEND                                               00690000
+                MAP('LCOAP')                                            00700000
+                MAPSET('LMAPST4')                                       00710000
+                FROM(LCOAPO)                                            00720000
+                ERASE                                                   00730000
+                FREEKB                                                  00740000
+                RESP(WS-RESPCODE)                                       00750000
+           END-EXEC                                                     00760000
+           EXIT.                                                        00770000
+                                                                        00780000
+      *    SEND DATA-ONLY WITHOUT RESETTING ANYTHING                    00790000
+       200-SEND-DATAONLY.                                               00800000
+           EXEC CICS SEND                                               00810000
+                MAPSET('LMAPST4')                                       00820000
+                MAP('LCOAP')                                            00830000
+                RESP(WS-RESPCODE)                                       00840000
+                DATAONLY                                                00850000
+                CURSOR                                                  00860000
+           END-EXEC                                                     00870000
+           EXIT.                                                        00880000
+                                                                        00890000
+      *    NAVIGATE BACK TO LOANMENU                                    00900000
+       300-RETURN-LOANMENU.                                             00910000
+           EXEC CICS XCTL                                               00920000
+                PROGRAM('LOANMENU')                                     00930000
+                RESP(WS-RESPCODE)                                       00940000
+           END-EXEC                                                     00950000
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             00960000
+              CONTINUE                                                  00970000
+           END-IF                                                       00980000
+           EXIT.                                                        00990000
+                                                                        01000000
+       400-RECEIVE-DATA.                                                01010000
+           EXEC CICS RECEIVE                                            01020000
+                MAP('LCOAP')                                            01030000
+                MAPSET('LMAPST4')                                       01040000
+                INTO(LCOAPI)                                            01050000
+                RESP(WS-RESPCODE)                                       01060000
+           END-EXEC                                                     01070000
+           EXIT.                                                        01080000
+                                                                        01090000
+      *    A MISSING SSN OR NAME CANNOT BE USED TO UNDERWRITE WITH, SO  01100000
+      *    CATCH IT HERE RATHER THAN SENDING IT ON TO LOANDB2           01110000
+       500-VALIDATE-INPUTS.                                             01120000
+           EVALUATE TRUE                                                01130000
+              WHEN CSSNI = SPACES                                       01140000
+                 MOVE 'CO-APPLICANT SSN CANNOT BE BLANK' TO MSGO        01150000
+                 MOVE -1 TO CSSNL                                       01160000
+                 PERFORM 200-SEND-DATAONLY                              01170000
+              WHEN CFNAMEI = SPACES OR CLNAMEI = SPACES                 01180000
+                 MOVE 'CO-APPLICANT NAME CANNOT BE BLANK' TO MSGO       01190000
+                 MOVE -1 TO CFNAMEL                                     01200000
+                 PERFORM 200-SEND-DATAONLY                              01210000
+              WHEN CMOGII IS NOT NUMERIC                                01220000
+                 MOVE 'CO-APPLICANT INCOME MUST BE NUMERIC' TO MSGO     01230000
+                 MOVE -1 TO CMOGIL                                      01240000
+                 PERFORM 200-SEND-DATAONLY                              01250000
+              WHEN OTHER                                                01260000
+                 PERFORM 700-SUBMIT-COAPPLICANT                         01270000
+           END-EVALUATE                                                 01280000
+           EXIT.                                                        01290000
+                                                                        01300000
+       700-SUBMIT-COAPPLICANT.                                          01310000
+           SET SW-COAPP TO TRUE                                         01320000
+           MOVE WS-RETURN-APP-ID  TO WS-APP-ID                          01330000
+           MOVE WS-RETURN-APP-VER TO WS-APP-ROW-VER                     01340000
+           MOVE CSSNI             TO WS-CO-SSN                          01350000
+           MOVE CFNAMEI           TO WS-CO-F-NAME                       01360000
+           MOVE CLNAMEI           TO WS-CO-L-NAME                       01370000
+           MOVE CRELI             TO WS-CO-RELATIONSHIP                 01380000
+           MOVE CMOGII            TO WS-CO-MO-GROSS-INC                 01390000
+                                                                        01400000
+           EXEC CICS LINK                                               01410000
+                PROGRAM('LOANDB2')                                      01420000
+                COMMAREA(DATAGROUP)                                     01430000
+                RESP(WS-RESPCODE)                                       01440000
+           END-EXEC                                                     01450000
+                                                                        01460000
+           EVALUATE TRUE                                                01470000
+              WHEN WS-RESPCODE = DFHRESP(NORMAL)                        01480000
+                 MOVE WS-MESSAGE TO MSGO                                01490000
+                 PERFORM 200-SEND-DATAONLY                              01500000
+              WHEN OTHER                                                01510000
+                 MOVE 'ERROR LINKING TO LOANDB2' TO MSGO                01520000
+                 PERFORM 100-SEND-MAP                                   01530000
+           END-EVALUATE                                                 01540000
+           EXIT.                                                        01550000
