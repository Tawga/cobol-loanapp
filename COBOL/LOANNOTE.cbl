@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANNOTE.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT NOTICE-EXTRACT ASSIGN TO NOTEOUT                      00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-NOTICE-EXT-STATUS.                     00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE FIXED-WIDTH RECORD PER INSTALLMENT COMING DUE, LAID OUT  00100000
+      *    TO THE NOTICE-PRINTING VENDOR'S MAIL-MERGE LAYOUT            00110000
+       FD  NOTICE-EXTRACT                                               00120000
+           RECORDING MODE F                                             00130000
+           LABEL RECORDS STANDARD.                                      00140000
+       01  NOTE-RECORD.                                                 00150000
+           05  NOTE-F-NAME         PIC X(15).                           00160000
+           05  NOTE-L-NAME         PIC X(15).                           00170000
+           05  NOTE-ADDRESS        PIC X(20).                           00180000
+           05  NOTE-CITY           PIC X(20).                           00190000
+           05  NOTE-POSTAL-CODE    PIC X(05).                           00200000
+           05  NOTE-AMOUNT-DUE     PIC 9(08)V99.                        00210000
+           05  NOTE-DUE-DATE       PIC X(10).                           00220000
+                                                                        00230000
+       WORKING-STORAGE SECTION.                                         00240000
+           EXEC SQL                                                     00250000
+              INCLUDE SQLCA                                             00260000
+           END-EXEC.                                                    00270000
+           EXEC SQL                                                     00280000
+              INCLUDE SCHED                                             00290000
+           END-EXEC.                                                    00300000
+           EXEC SQL                                                     00310000
+              INCLUDE APPS                                              00320000
+           END-EXEC.                                                    00330000
+           EXEC SQL                                                     00340000
+              INCLUDE CUSTOMER                                          00350000
+           END-EXEC.                                                    00360000
+                                                                        00370000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00380000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00390000
+       01  WS-NOTICE-EXT-STATUS    PIC XX    VALUE '00'.                00395000
+       01  WS-AMOUNT-DUE           PIC S9(8)V9(2) COMP-3.               00400000
+       01  WS-RECS-WRITTEN         PIC 9(7)  VALUE ZERO.                00410000
+                                                                        00420000
+       LINKAGE SECTION.                                                00430000
+      *    JCL PARM='NNN' - NOTICE WINDOW IN DAYS, DEFAULTS TO 10       00440000
+       01  LK-WINDOW-PARM.                                              00450000
+           05  LK-WINDOW-LEN       PIC S9(4) COMP.                      00460000
+           05  LK-WINDOW-VALUE     PIC 9(03).                           00470000
+                                                                        00480000
+       PROCEDURE DIVISION USING LK-WINDOW-PARM.                        00490000
+       000-MAIN-PARA.                                                  00500000
+           PERFORM 100-INITIALIZE                                      00510000
+           PERFORM 200-FETCH-DUE-INSTALLMENT UNTIL WS-NO-MORE-ROWS      00520000
+           PERFORM 900-TERMINATE                                       00530000
+           STOP RUN.                                                   00540000
+                                                                        00550000
+       100-INITIALIZE.                                                 00560000
+           OPEN OUTPUT NOTICE-EXTRACT                                  00570000
+           IF WS-NOTICE-EXT-STATUS NOT = '00'                           00570100
+              DISPLAY 'LOANNOTE - UNABLE TO OPEN NOTICE-EXTRACT, '      00570200
+                      'STATUS = ' WS-NOTICE-EXT-STATUS                  00570300
+              MOVE 16 TO RETURN-CODE                                    00570400
+              STOP RUN                                                  00570500
+           END-IF                                                       00570600
+           IF LK-WINDOW-LEN = ZERO                                     00580000
+              MOVE 10 TO LK-WINDOW-VALUE                                00590000
+           END-IF                                                      00600000
+                                                                        00610000
+           EXEC SQL                                                    00620000
+              DECLARE DUE-INSTALLMENTS CURSOR FOR                      00630000
+              SELECT C.F_NAME, C.L_NAME, C.ADDRESS, C.CITY,             00640000
+                     C.POSTAL_CODE, S.PRINCIPAL_AMT + S.INTEREST_AMT,   00650000
+                     CHAR(S.DUE_DATE)                                   00660000
+                FROM KALA15.PAYMENT_SCHEDULE S, KALA15.APPLICATIONS A,  00670000
+                     KALA15.CUSTOMER C                                  00680000
+               WHERE S.APP_ID = A.APP_ID                                00690000
+                 AND A.CUST_SSN = C.SSN                                 00700000
+                 AND S.DUE_DATE BETWEEN CURRENT DATE AND                00710000
+                     CURRENT DATE + :LK-WINDOW-VALUE DAYS               00720000
+           END-EXEC                                                    00730000
+           EXEC SQL                                                    00740000
+              OPEN DUE-INSTALLMENTS                                    00750000
+           END-EXEC                                                    00760000
+           PERFORM 200-FETCH-DUE-INSTALLMENT                           00770000
+           EXIT.                                                       00780000
+                                                                        00790000
+       200-FETCH-DUE-INSTALLMENT.                                      00800000
+           EXEC SQL                                                    00810000
+              FETCH DUE-INSTALLMENTS                                   00820000
+                INTO :F-NAME, :L-NAME, :CUSTOMER-ADDRESS, :CITY,        00830000
+                     :POSTAL-CODE, :WS-AMOUNT-DUE, :SCHED-DUE-DATE      00840000
+           END-EXEC                                                    00850000
+                                                                        00860000
+           IF SQLCODE NOT = 00                                         00870000
+              MOVE 'Y' TO WS-EOF-SW                                    00880000
+           ELSE                                                        00890000
+              MOVE F-NAME         TO NOTE-F-NAME                       00900000
+              MOVE L-NAME         TO NOTE-L-NAME                       00910000
+              MOVE CUSTOMER-ADDRESS TO NOTE-ADDRESS                    00920000
+              MOVE CITY           TO NOTE-CITY                         00930000
+              MOVE POSTAL-CODE    TO NOTE-POSTAL-CODE                  00940000
+              MOVE WS-AMOUNT-DUE  TO NOTE-AMOUNT-DUE                   00950000
+              MOVE SCHED-DUE-DATE TO NOTE-DUE-DATE                     00960000
+              WRITE NOTE-RECORD                                        00970000
+              ADD 1 TO WS-RECS-WRITTEN                                 00980000
+           END-IF                                                      00990000
+           EXIT.                                                       01000000
+                                                                        01030000
+       900-TERMINATE.                                                  01040000
+           EXEC SQL                                                    01050000
+              CLOSE DUE-INSTALLMENTS                                   01060000
+           END-EXEC                                                    01070000
+           CLOSE NOTICE-EXTRACT                                        01080000
+           DISPLAY 'LOANNOTE - NOTICES WRITTEN: ' WS-RECS-WRITTEN       01090000
+           EXIT.                                                       01100000
