@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. LOANAPI.                                             00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+                                                                        00000050
+       WORKING-STORAGE SECTION.                                         00000060
+           COPY DFHAID.                                                 00000070
+           COPY DFHBMSCA.                                               00000080
+       01 DATAGROUP.                                                    00000090
+           COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00000100
+                                                                        00000110
+       01 WS-RESPCODE              PIC S9(08) COMP.                     00000120
+                                                                        00000130
+      *    CALLABLE WEB SERVICE ENTRY POINT FOR LOAN APPLICATION        00000140
+      *    SUBMISSION. THIS IS THE TARGET PROGRAM OF A PIPELINE/        00000150
+      *    URIMAP DEFINITION THAT EXPOSES SUBMISSION AS A SOAP OR       00000160
+      *    REST OPERATION - CICS' OWN WEB SERVICES SUPPORT DOES THE     00000170
+      *    JSON/XML TO COBOL MAPPING (VIA A WSBIND BUILT FROM THE       00000180
+      *    COMMDATA LAYOUT) BEFORE THIS PROGRAM GETS CONTROL, SO NO     00000190
+      *    JSON PARSING APPEARS HERE. BOTH THE REQUEST AND THE          00000200
+      *    RESPONSE TRAVEL IN THE DFHWS-BODY CONTAINER OF THE CHANNEL   00000210
+      *    CICS PASSES IN, USING THE SAME FIELD LAYOUT LOANFORM         00000220
+      *    ALREADY PASSES TO LOANDB2 ON A COMMAREA                      00000230
+       PROCEDURE DIVISION.                                              00000240
+       0000-MAIN-PARA.                                                  00000250
+           PERFORM 100-RECEIVE-REQUEST                                  00000260
+           IF WS-SSN = SPACES OR WS-LOAN-AMN = ZERO                     00000270
+              PERFORM 200-REJECT-REQUEST                                00000280
+           ELSE                                                         00000290
+              PERFORM 300-SUBMIT-APPLICATION                            00000300
+           END-IF                                                       00000310
+           PERFORM 400-SEND-RESPONSE                                    00000320
+                                                                        00000330
+           EXEC CICS RETURN                                             00000340
+           END-EXEC                                                     00000350
+           EXIT.                                                        00000360
+                                                                        00000370
+      *    RECEIVE THE INBOUND REQUEST STRUCTURE FROM THE WEB SERVICE   00000380
+      *    PIPELINE'S CONTAINER                                         00000390
+       100-RECEIVE-REQUEST.                                             00000400
+           INITIALIZE DATAGROUP                                         00000410
+           EXEC CICS GET CONTAINER('DFHWS-BODY')                        00000420
+                INTO(DATAGROUP)                                         00000430
+                RESP(WS-RESPCODE)                                       00000440
+           END-EXEC                                                     00000450
+           EXIT.                                                        00000460
+                                                                        00000470
+      *    MINIMAL SHAPE CHECK BEFORE HANDING OFF TO LOANDB2 - THE      00000480
+      *    FULL UNDERWRITING EDITS STILL LIVE IN LOANDB2 SO THIS AND    00000490
+      *    THE SCREEN-DRIVEN PATH STAY IN SYNC                          00000500
+       200-REJECT-REQUEST.                                              00000510
+           MOVE 'SSN AND LOAN AMOUNT ARE REQUIRED' TO WS-MESSAGE        00000520
+           EXIT.                                                        00000530
+                                                                        00000540
+      *    HAND THE REQUEST TO THE SAME BUSINESS LOGIC THE SCREEN       00000550
+      *    FLOW USES - IDENTICAL COMMAREA SHAPE, IDENTICAL LINK         00000560
+       300-SUBMIT-APPLICATION.                                          00000570
+           SET SW-INSERT TO TRUE                                        00000580
+           EXEC CICS LINK                                               00000590
+                PROGRAM('LOANDB2')                                      00000600
+                COMMAREA(DATAGROUP)                                     00000610
+                RESP(WS-RESPCODE)                                       00000620
+           END-EXEC                                                     00000630
+           IF WS-RESPCODE NOT = DFHRESP(NORMAL)                         00000640
+              MOVE 'ERROR LINKING TO LOANDB2' TO WS-MESSAGE             00000650
+           END-IF                                                       00000660
+           EXIT.                                                        00000670
+                                                                        00000680
+      *    RETURN THE (POSSIBLY UPDATED) STRUCTURE BACK OUT THROUGH     00000690
+      *    THE SAME CONTAINER SO THE PIPELINE CAN MARSHAL IT BACK TO    00000700
+      *    THE CALLER AS JSON OR XML                                    00000710
+       400-SEND-RESPONSE.                                               00000720
+           EXEC CICS PUT CONTAINER('DFHWS-BODY')                        00000730
+                FROM(DATAGROUP)                                         00000740
+                RESP(WS-RESPCODE)                                       00000750
+           END-EXEC                                                     00000760
+           EXIT.                                                        00000770
