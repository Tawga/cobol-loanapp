@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANVOL.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT OPS-ALERT    ASSIGN TO ALERTOUT                       00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-OPS-ALERT-STATUS.                      00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE RECORD IS WRITTEN ONLY WHEN TODAY'S VOLUME IS OUTSIDE    00100000
+      *    THE CONFIGURED BAND - THE OPS PAGING/EMAIL PIPELINE PICKS    00110000
+      *    THIS FEED UP THE SAME WAY THE NOTICE-PRINTING VENDOR PICKS   00120000
+      *    UP LOANNOTE'S EXTRACT                                        00130000
+       FD  OPS-ALERT                                                    00140000
+           RECORDING MODE F                                             00150000
+           LABEL RECORDS STANDARD.                                      00160000
+       01  ALERT-RECORD            PIC X(80).                           00170000
+                                                                        00180000
+       WORKING-STORAGE SECTION.                                         00190000
+           EXEC SQL                                                     00200000
+              INCLUDE SQLCA                                             00210000
+           END-EXEC.                                                    00220000
+           EXEC SQL                                                     00230000
+              INCLUDE TXNLOG                                            00240000
+           END-EXEC.                                                    00250000
+           EXEC SQL                                                     00260000
+              INCLUDE CHKPT                                             00270000
+           END-EXEC.                                                    00280000
+                                                                        00290000
+       01  WS-OPS-ALERT-STATUS      PIC XX    VALUE '00'.                00295000
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANVOL'.           00300000
+       01  WS-REPORT-DATE           PIC X(10).                          00310000
+      *    HOW FAR BACK THE ROLLING AVERAGE LOOKS - A MONTH OF          00320000
+      *    BUSINESS DAYS IS A STABLE ENOUGH BASELINE WITHOUT DRAGGING   00330000
+      *    IN STALE, PRE-SEASONAL VOLUME                                00340000
+       01  WS-TRAILING-DAYS         PIC S9(3) COMP VALUE 30.            00350000
+       01  WS-TODAY-CNT             PIC S9(9) COMP VALUE ZERO.          00360000
+       01  WS-AVG-CNT               PIC S9(9)V9(2) COMP-3 VALUE ZERO.   00370000
+       01  WS-LOW-BAND              PIC S9(9)V9(2) COMP-3 VALUE ZERO.   00380000
+       01  WS-HIGH-BAND             PIC S9(9)V9(2) COMP-3 VALUE ZERO.   00390000
+       01  WS-BAND-PCT              PIC S9V9(2) COMP-3 VALUE ZERO.      00400000
+                                                                        00410000
+      *    EDITED FIELDS FOR THE ALERT RECORD                          00420000
+       01  WS-ED-TODAY              PIC ZZZ,ZZ9.                       00430000
+       01  WS-ED-AVG                PIC ZZZ,ZZ9.99.                    00440000
+                                                                        00450000
+       LINKAGE SECTION.                                                00460000
+      *    JCL PARM='9V99' - ALLOWED DEVIATION FROM THE TRAILING       00470000
+      *    AVERAGE BEFORE AN ALERT IS RAISED, EXPRESSED AS A FRACTION  00480000
+      *    OF THE AVERAGE (E.G. '025' = 25%); DEFAULTS TO .25          00490000
+       01  LK-BAND-PARM.                                                00500000
+           05  LK-BAND-LEN          PIC S9(4) COMP.                     00510000
+           05  LK-BAND-VALUE        PIC 9V99.                           00520000
+                                                                        00530000
+       PROCEDURE DIVISION USING LK-BAND-PARM.                          00540000
+       000-MAIN-PARA.                                                  00550000
+           PERFORM 100-INITIALIZE                                      00560000
+           PERFORM 200-EVALUATE-VOLUME                                 00570000
+           PERFORM 900-TERMINATE                                       00580000
+           STOP RUN.                                                   00590000
+                                                                        00600000
+       100-INITIALIZE.                                                 00610000
+           OPEN OUTPUT OPS-ALERT                                       00620000
+           IF WS-OPS-ALERT-STATUS NOT = '00'                            00620100
+              DISPLAY 'LOANVOL - UNABLE TO OPEN OPS-ALERT, STATUS = '   00620200
+                      WS-OPS-ALERT-STATUS                               00620300
+              MOVE 16 TO RETURN-CODE                                    00620400
+              STOP RUN                                                  00620500
+           END-IF                                                       00620600
+           PERFORM 150-ESTABLISH-CHECKPOINT                            00630000
+           IF LK-BAND-LEN = ZERO                                       00640000
+              MOVE .25 TO LK-BAND-VALUE                                 00650000
+           END-IF                                                      00660000
+           MOVE LK-BAND-VALUE TO WS-BAND-PCT                           00670000
+                                                                        00680000
+           EXEC SQL                                                    00690000
+              SELECT CHAR(CURRENT DATE) INTO :WS-REPORT-DATE            00700000
+                FROM SYSIBM.SYSDUMMY1                                   00710000
+           END-EXEC                                                    00720000
+           EXIT.                                                       00730000
+                                                                        00740000
+      *    ESTABLISHES THIS JOB'S CHECKPOINT ROW - LIKE LOANRPT, A     00741000
+      *    RUN FOUND IN-PROGRESS FROM AN ABEND IS LOGGED AND THE        00742000
+      *    COMPARISON IS SIMPLY REDONE RATHER THAN RESUMED, SINCE AN    00743000
+      *    AGGREGATE CANNOT SAFELY PICK UP PARTWAY THROUGH             00744000
+       150-ESTABLISH-CHECKPOINT.                                        00745000
+           EXEC SQL                                                     00746000
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                  00747000
+                FROM KALA15.BATCH_CHECKPOINT                            00748000
+               WHERE JOB_NAME = :WS-JOB-NAME                            00749000
+           END-EXEC                                                     00750000
+                                                                        00751000
+           EVALUATE SQLCODE                                             00752000
+              WHEN 100                                                  00753000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                    00754000
+                 MOVE ZERO         TO CHKPT-LAST-KEY                    00755000
+                 MOVE 1            TO CHKPT-COMMIT-FREQ                 00756000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                         00757000
+                 EXEC SQL                                               00758000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                 00759000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,            00760000
+                            RUN_STATUS, LAST_UPDATE_TS)                 00761000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,           00762000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,      00763000
+                            CURRENT TIMESTAMP)                          00764000
+                 END-EXEC                                               00765000
+              WHEN 00                                                   00766000
+                 IF CHKPT-IN-PROGRESS                                   00767000
+                    DISPLAY 'LOANVOL - PRIOR RUN DID NOT COMPLETE - '   00768000
+                            'REDOING TODAY''S COMPARISON'               00769000
+                 END-IF                                                 00770000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                         00771000
+                 EXEC SQL                                               00772000
+                    UPDATE KALA15.BATCH_CHECKPOINT                      00773000
+                       SET RUN_STATUS = 'R',                            00774000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP           00775000
+                     WHERE JOB_NAME = :WS-JOB-NAME                      00776000
+                 END-EXEC                                               00777000
+           END-EVALUATE                                                 00778000
+           EXIT.                                                        00779000
+                                                                        00780000
+      *    COUNTS TODAY'S NEWLY INSERTED APPLICATIONS THE SAME WAY     00790000
+      *    LOANRPT DOES (VIA TRANSACTION-LOG, SINCE APPLICATIONS       00800000
+      *    CARRIES NO INSERT-DATE COLUMN OF ITS OWN), AVERAGES THE     00810000
+      *    TRAILING WINDOW'S DAILY COUNTS, AND FLAGS TODAY WHEN IT      00820000
+      *    FALLS OUTSIDE THE CONFIGURED BAND AROUND THAT AVERAGE       00830000
+       200-EVALUATE-VOLUME.                                             00840000
+           EXEC SQL                                                     00850000
+              SELECT COUNT(DISTINCT A.APP_ID)                           00860000
+                INTO :WS-TODAY-CNT                                      00870000
+                FROM KALA15.APPLICATIONS A, KALA15.TRANSACTION_LOG T    00880000
+               WHERE T.APP_ID = A.APP_ID                                00890000
+                 AND T.CRUD_SW = 'I'                                    00900000
+                 AND CHAR(DATE(T.TXN_TS)) = :WS-REPORT-DATE             00910000
+           END-EXEC                                                     00920000
+                                                                        00930000
+           EXEC SQL                                                     00940000
+              SELECT COALESCE(AVG(DAILY_CNT), 0)                       00950000
+                INTO :WS-AVG-CNT                                        00960000
+                FROM (SELECT DATE(T.TXN_TS) AS TXN_DAY,                00970000
+                             COUNT(DISTINCT A.APP_ID) AS DAILY_CNT      00980000
+                        FROM KALA15.APPLICATIONS A,                     00990000
+                             KALA15.TRANSACTION_LOG T                   01000000
+                       WHERE T.APP_ID = A.APP_ID                        01010000
+                         AND T.CRUD_SW = 'I'                            01020000
+                         AND DATE(T.TXN_TS) BETWEEN                     01030000
+                             (:WS-REPORT-DATE - :WS-TRAILING-DAYS DAYS) 01040000
+                             AND (:WS-REPORT-DATE - 1 DAYS)             01050000
+                       GROUP BY DATE(T.TXN_TS)) X                       01060000
+           END-EXEC                                                     01070000
+                                                                        01080000
+           COMPUTE WS-LOW-BAND  ROUNDED =                               01090000
+                   WS-AVG-CNT * (1 - WS-BAND-PCT)                       01100000
+           COMPUTE WS-HIGH-BAND ROUNDED =                               01110000
+                   WS-AVG-CNT * (1 + WS-BAND-PCT)                       01120000
+                                                                        01130000
+           IF WS-AVG-CNT > ZERO AND                                     01140000
+              (WS-TODAY-CNT < WS-LOW-BAND OR                           01150000
+               WS-TODAY-CNT > WS-HIGH-BAND)                            01160000
+              PERFORM 210-WRITE-ALERT                                   01170000
+           END-IF                                                       01180000
+                                                                        01190000
+           EXEC SQL                                                     01200000
+              UPDATE KALA15.BATCH_CHECKPOINT                            01210000
+                 SET LAST_KEY = :WS-TODAY-CNT,                          01220000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 01230000
+               WHERE JOB_NAME = :WS-JOB-NAME                            01240000
+           END-EXEC                                                     01250000
+           EXEC SQL                                                     01260000
+              COMMIT                                                    01270000
+           END-EXEC                                                     01280000
+           EXIT.                                                        01290000
+                                                                        01300000
+       210-WRITE-ALERT.                                                 01310000
+           MOVE WS-TODAY-CNT TO WS-ED-TODAY                            01320000
+           MOVE WS-AVG-CNT   TO WS-ED-AVG                              01330000
+           MOVE SPACES TO ALERT-RECORD                                  01340000
+           STRING 'APPLICATION VOLUME OUT OF BAND FOR '                01350000
+                  WS-REPORT-DATE ' - TODAY: ' WS-ED-TODAY               01360000
+                  '  TRAILING AVG: ' WS-ED-AVG                          01370000
+                  DELIMITED BY SIZE INTO ALERT-RECORD                   01380000
+           END-STRING                                                  01390000
+           WRITE ALERT-RECORD                                          01400000
+           DISPLAY 'LOANVOL - ' ALERT-RECORD                           01410000
+           EXIT.                                                        01420000
+                                                                        01430000
+       900-TERMINATE.                                                  01440000
+           EXEC SQL                                                    01450000
+              UPDATE KALA15.BATCH_CHECKPOINT                           01460000
+                 SET RUN_STATUS = 'C',                                 01470000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                01480000
+               WHERE JOB_NAME = :WS-JOB-NAME                           01490000
+           END-EXEC                                                    01500000
+           EXEC SQL                                                    01510000
+              COMMIT                                                   01520000
+           END-EXEC                                                    01530000
+           CLOSE OPS-ALERT                                             01540000
+           DISPLAY 'LOANVOL - TODAYS COUNT     : ' WS-TODAY-CNT        01550000
+           DISPLAY 'LOANVOL - TRAILING AVERAGE : ' WS-AVG-CNT          01560000
+           EXIT.                                                        01570000
