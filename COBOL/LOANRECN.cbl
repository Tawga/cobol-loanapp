@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANRECN.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT EXCEPTION-RPT ASSIGN TO RECNRPT                       00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.                  00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  EXCEPTION-RPT                                                00100000
+           RECORDING MODE F                                             00110000
+           LABEL RECORDS STANDARD.                                      00120000
+       01  RPT-LINE                PIC X(80).                           00130000
+                                                                        00140000
+       WORKING-STORAGE SECTION.                                         00150000
+           EXEC SQL                                                     00160000
+              INCLUDE SQLCA                                             00170000
+           END-EXEC.                                                    00180000
+           EXEC SQL                                                     00190000
+              INCLUDE CUSTOMER                                          00200000
+           END-EXEC.                                                    00210000
+           EXEC SQL                                                     00220000
+              INCLUDE APPS                                              00230000
+           END-EXEC.                                                    00240000
+           EXEC SQL                                                     00241000
+              INCLUDE CHKPT                                             00242000
+           END-EXEC.                                                    00243000
+                                                                        00250000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00260000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00270000
+       01  WS-EXCEPTION-RPT-STATUS PIC XX    VALUE '00'.                00275000
+       01  WS-ORPHAN-CUST-CNT      PIC 9(7)  VALUE ZERO.                00280000
+       01  WS-ORPHAN-APP-CNT       PIC 9(7)  VALUE ZERO.                00290000
+      *    CHECKPOINT/RESTART - EACH PASS IS TRACKED UNDER ITS OWN      00291000
+      *    LOGICAL JOB NAME SINCE THE TWO CURSORS SCAN DIFFERENT        00292000
+      *    TABLES AND CAN RESTART INDEPENDENTLY OF ONE ANOTHER          00293000
+       01  WS-CUST-JOB-NAME         PIC X(8) VALUE 'RECNCUST'.          00294000
+       01  WS-APP-JOB-NAME          PIC X(8) VALUE 'RECNAPP '.          00295000
+       01  WS-CUST-READ-CNT         PIC S9(9) COMP VALUE ZERO.          00296000
+       01  WS-APP-READ-CNT          PIC S9(9) COMP VALUE ZERO.          00297000
+       01  WS-CUST-RESUME-POINT     PIC S9(9) COMP VALUE ZERO.          00298000
+       01  WS-APP-RESUME-POINT      PIC S9(9) COMP VALUE ZERO.          00299000
+       01  WS-CUST-COMMIT-FREQ      PIC S9(9) COMP VALUE ZERO.          00299100
+       01  WS-APP-COMMIT-FREQ       PIC S9(9) COMP VALUE ZERO.          00299200
+                                                                        00300000
+       PROCEDURE DIVISION.                                              00310000
+       000-MAIN-PARA.                                                   00320000
+           PERFORM 100-INITIALIZE                                       00330000
+           PERFORM 200-FIND-ORPHAN-CUSTOMERS                            00340000
+           PERFORM 300-FIND-ORPHAN-APPLICATIONS                         00350000
+           PERFORM 900-TERMINATE                                        00360000
+           STOP RUN.                                                    00370000
+                                                                        00380000
+       100-INITIALIZE.                                                  00390000
+           OPEN OUTPUT EXCEPTION-RPT                                    00400000
+           IF WS-EXCEPTION-RPT-STATUS NOT = '00'                        00400100
+              DISPLAY 'LOANRECN - UNABLE TO OPEN EXCEPTION-RPT, '       00400200
+                      'STATUS = ' WS-EXCEPTION-RPT-STATUS               00400300
+              MOVE 16 TO RETURN-CODE                                    00400400
+              STOP RUN                                                  00400500
+           END-IF                                                       00400600
+           MOVE SPACES TO RPT-LINE                                      00410000
+           STRING 'ORPHANED CUSTOMER/APPLICATION RECONCILIATION'        00420000
+                  DELIMITED BY SIZE INTO RPT-LINE                       00430000
+           END-STRING                                                   00440000
+           WRITE RPT-LINE                                               00450000
+           PERFORM 150-ESTABLISH-CUST-CHECKPOINT                        00451000
+           PERFORM 160-ESTABLISH-APP-CHECKPOINT                         00452000
+           EXIT.                                                        00460000
+                                                                        00461000
+      *    RECORDS UP TO THE LAST COMMITTED KEY ON A PRIOR RUN ARE      00462000
+      *    SKIPPED RATHER THAN REWRITTEN TO THE EXCEPTION REPORT        00463000
+       150-ESTABLISH-CUST-CHECKPOINT.                                   00464000
+           EXEC SQL                                                     00465000
+              SELECT LAST_KEY, RUN_STATUS                               00466000
+                INTO :CHKPT-LAST-KEY, :CHKPT-RUN-STATUS                 00467000
+                FROM KALA15.BATCH_CHECKPOINT                            00468000
+               WHERE JOB_NAME = :WS-CUST-JOB-NAME                       00469000
+           END-EXEC                                                     00470000
+           EVALUATE SQLCODE                                             00471000
+              WHEN 100                                                  00472000
+                 MOVE WS-CUST-JOB-NAME TO CHKPT-JOB-NAME                00473000
+                 MOVE ZERO             TO CHKPT-LAST-KEY                00474000
+                 MOVE 100              TO CHKPT-COMMIT-FREQ             00475000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                         00476000
+                 EXEC SQL                                               00477000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                 00478000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,            00479000
+                            RUN_STATUS, LAST_UPDATE_TS)                 00480000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,           00481000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,      00482000
+                            CURRENT TIMESTAMP)                         00483000
+                 END-EXEC                                               00484000
+              WHEN 00                                                   00485000
+                 IF CHKPT-IN-PROGRESS                                   00486000
+                    MOVE CHKPT-LAST-KEY TO WS-CUST-RESUME-POINT         00487000
+                    DISPLAY 'LOANRECN - CUSTOMER PASS RESTARTING AFTER '00488000
+                            'ROW ' WS-CUST-RESUME-POINT                 00489000
+                 ELSE                                                   00490000
+                    MOVE ZERO TO CHKPT-LAST-KEY, WS-CUST-RESUME-POINT   00491000
+                    SET  CHKPT-IN-PROGRESS TO TRUE                      00492000
+                    EXEC SQL                                            00493000
+                       UPDATE KALA15.BATCH_CHECKPOINT                   00494000
+                          SET LAST_KEY = 0, RUN_STATUS = 'R'            00495000
+                        WHERE JOB_NAME = :WS-CUST-JOB-NAME              00496000
+                    END-EXEC                                            00497000
+                 END-IF                                                 00498000
+           END-EVALUATE                                                00499000
+           MOVE CHKPT-COMMIT-FREQ TO WS-CUST-COMMIT-FREQ                00499050
+           EXIT.                                                       00499100
+                                                                        00499200
+      *    SAME PATTERN AS 150-ESTABLISH-CUST-CHECKPOINT, KEPT AS A     00499300
+      *    SEPARATE PARAGRAPH SINCE THE APPLICATION PASS RESTARTS       00499400
+      *    INDEPENDENTLY OF THE CUSTOMER PASS                           00499500
+       160-ESTABLISH-APP-CHECKPOINT.                                   00499600
+           EXEC SQL                                                     00499700
+              SELECT LAST_KEY, RUN_STATUS                               00499800
+                INTO :CHKPT-LAST-KEY, :CHKPT-RUN-STATUS                 00499900
+                FROM KALA15.BATCH_CHECKPOINT                            00499910
+               WHERE JOB_NAME = :WS-APP-JOB-NAME                        00499920
+           END-EXEC                                                     00499930
+           EVALUATE SQLCODE                                             00499940
+              WHEN 100                                                  00499950
+                 MOVE WS-APP-JOB-NAME  TO CHKPT-JOB-NAME                00499960
+                 MOVE ZERO             TO CHKPT-LAST-KEY                00499970
+                 MOVE 100              TO CHKPT-COMMIT-FREQ             00499980
+                 SET  CHKPT-IN-PROGRESS TO TRUE                         00499990
+                 EXEC SQL                                               00499991
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                 00499992
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,            00499993
+                            RUN_STATUS, LAST_UPDATE_TS)                 00499994
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,           00499995
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,      00499996
+                            CURRENT TIMESTAMP)                         00499997
+                 END-EXEC                                               00499998
+              WHEN 00                                                   00499999
+                 IF CHKPT-IN-PROGRESS                                   00500010
+                    MOVE CHKPT-LAST-KEY TO WS-APP-RESUME-POINT          00500020
+                    DISPLAY 'LOANRECN - APPLICATION PASS RESTARTING '   00500030
+                            'AFTER ROW ' WS-APP-RESUME-POINT            00500040
+                 ELSE                                                   00500050
+                    MOVE ZERO TO CHKPT-LAST-KEY, WS-APP-RESUME-POINT    00500060
+                    SET  CHKPT-IN-PROGRESS TO TRUE                      00500070
+                    EXEC SQL                                            00500080
+                       UPDATE KALA15.BATCH_CHECKPOINT                   00500090
+                          SET LAST_KEY = 0, RUN_STATUS = 'R'            00500100
+                        WHERE JOB_NAME = :WS-APP-JOB-NAME               00500110
+                    END-EXEC                                            00500120
+                 END-IF                                                 00500130
+           END-EVALUATE                                                00500140
+           MOVE CHKPT-COMMIT-FREQ TO WS-APP-COMMIT-FREQ                 00500145
+           EXIT.                                                       00500150
+                                                                        00470000
+      *    CUSTOMER ROWS LEFT BEHIND BY 310-DELETE-FROM-DATABASE, WHICH 00480000
+      *    REMOVES ONLY THE APPLICATIONS ROW FOR AN SSN                 00490000
+       200-FIND-ORPHAN-CUSTOMERS.                                       00500000
+           MOVE 'N' TO WS-EOF-SW                                        00510000
+           EXEC SQL                                                     00520000
+              DECLARE ORPHAN-CUST CURSOR FOR                            00530000
+              SELECT SSN FROM KALA15.CUSTOMER                           00540000
+               WHERE NOT EXISTS                                         00550000
+                     (SELECT 1 FROM KALA15.APPLICATIONS A               00560000
+                       WHERE A.CUST_SSN = CUSTOMER.SSN)                 00570000
+               ORDER BY SSN                                             00575000
+           END-EXEC                                                     00580000
+           EXEC SQL                                                     00590000
+              OPEN ORPHAN-CUST                                          00600000
+           END-EXEC                                                     00610000
+           PERFORM 210-FETCH-ORPHAN-CUST UNTIL WS-NO-MORE-ROWS          00620000
+           EXEC SQL                                                     00630000
+              CLOSE ORPHAN-CUST                                         00640000
+           END-EXEC                                                     00650000
+           EXIT.                                                        00660000
+                                                                        00670000
+       210-FETCH-ORPHAN-CUST.                                           00680000
+           EXEC SQL                                                     00690000
+              FETCH ORPHAN-CUST INTO :SSN                               00700000
+           END-EXEC                                                     00710000
+           IF SQLCODE NOT = 00                                          00720000
+              MOVE 'Y' TO WS-EOF-SW                                     00730000
+           ELSE                                                         00740000
+              ADD 1 TO WS-CUST-READ-CNT                                 00741000
+              IF WS-CUST-READ-CNT > WS-CUST-RESUME-POINT                00742000
+                 ADD 1 TO WS-ORPHAN-CUST-CNT                            00750000
+                 MOVE SPACES TO RPT-LINE                                00760000
+                 STRING 'ORPHAN CUSTOMER - NO APPLICATION - SSN: ' SSN  00770000
+                        DELIMITED BY SIZE INTO RPT-LINE                 00780000
+                 END-STRING                                             00790000
+                 WRITE RPT-LINE                                         00800000
+              END-IF                                                    00801000
+              IF FUNCTION MOD(WS-CUST-READ-CNT, WS-CUST-COMMIT-FREQ) = 0        00802000
+                 EXEC SQL                                                00803000
+                    UPDATE KALA15.BATCH_CHECKPOINT                       00804000
+                       SET LAST_KEY = :WS-CUST-READ-CNT,                 00805000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP           00806000
+                     WHERE JOB_NAME = :WS-CUST-JOB-NAME                  00807000
+                 END-EXEC                                                00808000
+                 EXEC SQL                                                00809000
+                    COMMIT                                               00809100
+                 END-EXEC                                                00809200
+              END-IF                                                    00809300
+           END-IF                                                       00810000
+           EXIT.                                                        00820000
+                                                                        00830000
+      *    APPLICATIONS ROWS WITH NO MATCHING CUSTOMER - SHOULD NEVER   00840000
+      *    HAPPEN SINCE 240-INSERT MERGES CUSTOMER FIRST, BUT GUARDS    00850000
+      *    AGAINST A PARTIAL RUN THAT COMMITTED ONE MERGE AND NOT THE   00860000
+      *    OTHER                                                       00870000
+       300-FIND-ORPHAN-APPLICATIONS.                                    00880000
+           MOVE 'N' TO WS-EOF-SW                                        00890000
+           EXEC SQL                                                     00900000
+              DECLARE ORPHAN-APP CURSOR FOR                             00910000
+              SELECT APP_ID, CUST_SSN FROM KALA15.APPLICATIONS A        00920000
+               WHERE NOT EXISTS                                         00930000
+                     (SELECT 1 FROM KALA15.CUSTOMER C                   00940000
+                       WHERE C.SSN = A.CUST_SSN)                        00950000
+               ORDER BY A.APP_ID                                        00955000
+           END-EXEC                                                     00960000
+           EXEC SQL                                                     00970000
+              OPEN ORPHAN-APP                                           00980000
+           END-EXEC                                                     00990000
+           PERFORM 310-FETCH-ORPHAN-APP UNTIL WS-NO-MORE-ROWS           01000000
+           EXEC SQL                                                     01010000
+              CLOSE ORPHAN-APP                                          01020000
+           END-EXEC                                                     01030000
+           EXIT.                                                        01040000
+                                                                        01050000
+       310-FETCH-ORPHAN-APP.                                            01060000
+           EXEC SQL                                                     01070000
+              FETCH ORPHAN-APP INTO :APP-ID, :CUST-SSN                  01080000
+           END-EXEC                                                     01090000
+           IF SQLCODE NOT = 00                                          01100000
+              MOVE 'Y' TO WS-EOF-SW                                     01110000
+           ELSE                                                         01120000
+              ADD 1 TO WS-APP-READ-CNT                                  01121000
+              IF WS-APP-READ-CNT > WS-APP-RESUME-POINT                  01122000
+                 ADD 1 TO WS-ORPHAN-APP-CNT                             01130000
+                 MOVE SPACES TO RPT-LINE                                01140000
+                 STRING 'ORPHAN APPLICATION - NO CUSTOMER - APP ID: '   01150000
+                        APP-ID ' SSN: ' CUST-SSN                        01160000
+                        DELIMITED BY SIZE INTO RPT-LINE                 01170000
+                 END-STRING                                             01180000
+                 WRITE RPT-LINE                                         01190000
+              END-IF                                                    01191000
+              IF FUNCTION MOD(WS-APP-READ-CNT, WS-APP-COMMIT-FREQ) = 0  01192000
+                 EXEC SQL                                               01193000
+                    UPDATE KALA15.BATCH_CHECKPOINT                      01194000
+                       SET LAST_KEY = :WS-APP-READ-CNT,                 01195000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP           01196000
+                     WHERE JOB_NAME = :WS-APP-JOB-NAME                  01197000
+                 END-EXEC                                               01198000
+                 EXEC SQL                                               01199000
+                    COMMIT                                              01199100
+                 END-EXEC                                               01199200
+              END-IF                                                    01199300
+           END-IF                                                       01200000
+           EXIT.                                                        01210000
+                                                                        01220000
+       900-TERMINATE.                                                   01230000
+           MOVE SPACES TO RPT-LINE                                      01240000
+           STRING 'ORPHAN CUSTOMERS: ' WS-ORPHAN-CUST-CNT               01250000
+                  '  ORPHAN APPLICATIONS: ' WS-ORPHAN-APP-CNT           01260000
+                  DELIMITED BY SIZE INTO RPT-LINE                       01270000
+           END-STRING                                                  01280000
+           WRITE RPT-LINE                                              01290000
+           EXEC SQL                                                    01291000
+              UPDATE KALA15.BATCH_CHECKPOINT                           01292000
+                 SET RUN_STATUS = 'C',                                 01293000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 01294000
+               WHERE JOB_NAME IN (:WS-CUST-JOB-NAME, :WS-APP-JOB-NAME)  01295000
+           END-EXEC                                                    01296000
+           EXEC SQL                                                    01297000
+              COMMIT                                                   01298000
+           END-EXEC                                                    01299000
+           CLOSE EXCEPTION-RPT                                         01300000
+           EXIT.                                                       01310000
