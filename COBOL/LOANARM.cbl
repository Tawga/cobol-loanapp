@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANARM.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       DATA DIVISION.                                                   00080000
+       WORKING-STORAGE SECTION.                                         00160000
+           EXEC SQL                                                     00170000
+              INCLUDE SQLCA                                             00180000
+           END-EXEC.                                                    00190000
+           EXEC SQL                                                     00200000
+              INCLUDE APPS                                              00210000
+           END-EXEC.                                                    00220000
+           EXEC SQL                                                     00230000
+              INCLUDE SCHED                                             00240000
+           END-EXEC.                                                    00250000
+           EXEC SQL                                                     00260000
+              INCLUDE INTEREST                                          00270000
+           END-EXEC.                                                    00280000
+           EXEC SQL                                                     00290000
+              INCLUDE CHKPT                                             00300000
+           END-EXEC.                                                    00310000
+
+       01  WS-EOF-SW                 PIC X     VALUE 'N'.                00320000
+           88  WS-NO-MORE-ROWS       VALUE 'Y'.                          00330000
+       01  WS-CAND-CNT               PIC 9(7)  VALUE ZERO.               00340000
+       01  WS-REPRICED-CNT           PIC 9(7)  VALUE ZERO.               00350000
+       01  WS-RESET-INSTALLMENT-NO   PIC S9(9) COMP.                     00360000
+      *    STANDARD AMORTIZATION WORKING FIELDS - SAME NAMES AND         00370000
+      *    PICTURES AS LOANDB2'S SCHEDULE-GENERATION FIELDS SINCE THIS   00380000
+      *    IS THE SAME MATH APPLIED AT A LATER POINT IN THE LOAN'S LIFE  00390000
+       01  WS-SCHED-BALANCE          PIC S9(8)V9(2) COMP-3.              00400000
+       01  WS-SCHED-PRINCIPAL-AMT    PIC S9(8)V9(2) COMP-3.              00410000
+       01  WS-SCHED-INTEREST-AMT     PIC S9(8)V9(2) COMP-3.              00420000
+       01  WS-SCHED-INSTALLMENT-NO   PIC S9(4)      COMP.                00430000
+       01  WS-SCHED-REMAINING-PERIOD PIC S9(4)      COMP.                00440000
+       01  WS-NEW-PAYMENT            PIC S9(8)V9(2) COMP-3.              00450000
+       01  WS-INT-RATE               PIC S9V9(8)    COMP-3.              00460000
+       01  WS-MO-RATE                PIC S9V9(8)    COMP-3.              00470000
+       01  WS-INTERMEDIATE-RES       PIC S9(10)V9(8) COMP-3.             00480000
+      *    THE CURSOR ITSELF NEVER RE-SELECTS AN INSTALLMENT ONCE ITS    00490000
+      *    ROW HAS BEEN RE-PRICED (THE RE-PRICE ONLY TOUCHES ROWS DUE    00500000
+      *    ON OR AFTER TODAY), SO THE CHECKPOINT ROW IS KEPT PURELY FOR  00510000
+      *    OPERATOR VISIBILITY, THE SAME AS LOANDELQ AND LOANFEE         00520000
+       01  WS-JOB-NAME               PIC X(8) VALUE 'LOANARM '.          00530000
+
+       PROCEDURE DIVISION.                                              00540000
+       000-MAIN-PARA.                                                   00550000
+           PERFORM 100-INITIALIZE                                       00560000
+           PERFORM 200-PROCESS-CANDIDATE UNTIL WS-NO-MORE-ROWS          00570000
+           PERFORM 900-TERMINATE                                        00580000
+           STOP RUN.                                                    00590000
+
+      *    ONE ROW PER ADJUSTABLE-RATE LOAN WHOSE ANNUAL RESET FALLS    00600000
+      *    DUE TODAY AND HAS NOT YET BEEN PAID - AN INSTALLMENT ALREADY 00610000
+      *    PAID BEFORE ITS RESET RAN IS LEFT ALONE RATHER THAN          00620000
+      *    RE-PRICED AFTER THE FACT                                    00630000
+       100-INITIALIZE.                                                  00640000
+           EXEC SQL                                                     00650000
+              DECLARE ARMC CURSOR FOR                                   00660000
+                 SELECT A.APP_ID, A.LOAN_AMN, A.LOAN_PERIOD,             00670000
+                        A.CURRENCY_CODE, S.INSTALLMENT_NO                00680000
+                   FROM KALA15.APPLICATIONS A, KALA15.PAYMENT_SCHEDULE S 00690000
+                  WHERE A.APP_ID = S.APP_ID                              00700000
+                    AND A.ARM_FLAG = 'Y'                                 00710000
+                    AND A.STATUS = 1                                     00720000
+                    AND S.DUE_DATE = CURRENT DATE                        00730000
+                    AND S.INSTALLMENT_NO > 1                             00740000
+                    AND MOD(S.INSTALLMENT_NO - 1, 12) = 0                00750000
+                    AND S.ACTUAL_BALANCE_AMT IS NULL                     00760000
+           END-EXEC                                                     00770000
+
+           EXEC SQL                                                     00780000
+              OPEN ARMC                                                 00790000
+           END-EXEC                                                     00800000
+           PERFORM 150-ESTABLISH-CHECKPOINT                             00810000
+           EXIT.                                                        00820000
+
+       150-ESTABLISH-CHECKPOINT.                                        00830000
+           EXEC SQL                                                     00840000
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                  00850000
+                FROM KALA15.BATCH_CHECKPOINT                            00860000
+               WHERE JOB_NAME = :WS-JOB-NAME                            00870000
+           END-EXEC                                                     00880000
+           EVALUATE SQLCODE                                             00890000
+              WHEN 100                                                  00900000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                     00910000
+                 MOVE ZERO         TO CHKPT-LAST-KEY                     00920000
+                 MOVE 1            TO CHKPT-COMMIT-FREQ                  00930000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                          00940000
+                 EXEC SQL                                                00950000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                  00960000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,             00970000
+                            RUN_STATUS, LAST_UPDATE_TS)                  00980000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,            00990000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,       01000000
+                            CURRENT TIMESTAMP)                          01010000
+                 END-EXEC                                                01020000
+              WHEN 00                                                    01030000
+                 IF CHKPT-IN-PROGRESS                                    01040000
+                    DISPLAY 'LOANARM - PRIOR RUN DID NOT COMPLETE - '    01050000
+                            'RESUMING'                                   01060000
+                 END-IF                                                  01070000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                          01080000
+                 EXEC SQL                                                01090000
+                    UPDATE KALA15.BATCH_CHECKPOINT                       01100000
+                       SET LAST_KEY = 0, RUN_STATUS = 'R',               01110000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP            01120000
+                     WHERE JOB_NAME = :WS-JOB-NAME                       01130000
+                 END-EXEC                                                01140000
+           END-EVALUATE                                                  01150000
+           EXIT.                                                         01160000
+
+       200-PROCESS-CANDIDATE.                                           01170000
+           EXEC SQL                                                     01180000
+              FETCH ARMC                                                01190000
+               INTO :APP-ID, :LOAN-AMN, :LOAN-PERIOD,                   01200000
+                    :CURRENCY-CODE, :WS-RESET-INSTALLMENT-NO            01210000
+           END-EXEC                                                     01220000
+           IF SQLCODE NOT = 00                                          01230000
+              MOVE 'Y' TO WS-EOF-SW                                     01240000
+           ELSE                                                         01250000
+              ADD 1 TO WS-CAND-CNT                                      01260000
+              PERFORM 210-REPRICE-APPLICATION                           01270000
+              PERFORM 290-CHECKPOINT-COMMIT                             01280000
+           END-IF                                                       01290000
+           EXIT.                                                        01300000
+
+      *    RE-CHECKS THE STANDARD INTEREST BRACKET (NOT ANY ONE-TIME    01310000
+      *    CUSTOMER OVERRIDE) AGAINST TODAY'S RATE TABLE AND            01320000
+      *    RE-AMORTIZES WHAT IS LEFT OF THE LOAN OVER THE OUTSTANDING   01330000
+      *    BALANCE CARRIED INTO THE RESET INSTALLMENT                   01340000
+       210-REPRICE-APPLICATION.                                         01350000
+           COMPUTE SCHED-INSTALLMENT-NO =                               01360000
+                   WS-RESET-INSTALLMENT-NO - 1                          01370000
+           EXEC SQL                                                     01380000
+              SELECT COALESCE(ACTUAL_BALANCE_AMT, BALANCE_AMT)          01390000
+                INTO :WS-SCHED-BALANCE                                  01400000
+                FROM KALA15.PAYMENT_SCHEDULE                            01410000
+               WHERE APP_ID = :APP-ID                                   01420000
+                 AND INSTALLMENT_NO = :SCHED-INSTALLMENT-NO             01430000
+           END-EXEC                                                     01440000
+
+           COMPUTE WS-SCHED-REMAINING-PERIOD =                          01450000
+                   LOAN-PERIOD - WS-RESET-INSTALLMENT-NO + 1            01460000
+
+           EXEC SQL                                                     01470000
+              SELECT RATE, INTEREST_ID                                  01480000
+                INTO :RATE, :INTEREST-ID                                01490000
+                FROM KALA15.INTEREST                                    01500000
+               WHERE (RANGE_START IS NULL OR                            01510000
+                      RANGE_START <= :LOAN-AMN)                         01520000
+                 AND (RANGE_END IS NULL OR                              01530000
+                      RANGE_END >= :LOAN-AMN)                           01540000
+                 AND EFFECTIVE_DATE <= CURRENT DATE                     01550000
+                 AND (END_DATE IS NULL OR                               01560000
+                      END_DATE >= CURRENT DATE)                         01570000
+                 AND (CURRENCY_CODE IS NULL OR                          01580000
+                      CURRENCY_CODE = :CURRENCY-CODE)                   01590000
+           END-EXEC                                                     01600000
+
+           IF SQLCODE = 00                                              01610000
+              MOVE RATE TO WS-INT-RATE                                  01620000
+              COMPUTE WS-MO-RATE = WS-INT-RATE / 12                     01630000
+              COMPUTE WS-INTERMEDIATE-RES =                             01640000
+                      (1 - (1 + WS-MO-RATE) **                          01650000
+                         (-1 * WS-SCHED-REMAINING-PERIOD))              01660000
+              COMPUTE WS-NEW-PAYMENT ROUNDED =                          01670000
+                      (WS-SCHED-BALANCE * WS-MO-RATE) /                 01680000
+                         WS-INTERMEDIATE-RES                            01690000
+
+              EXEC SQL                                                  01700000
+                 UPDATE KALA15.APPLICATIONS                             01710000
+                    SET MO_PAYMNT = :WS-NEW-PAYMENT,                    01720000
+                        INTEREST = :INTEREST-ID                         01730000
+                  WHERE APP_ID = :APP-ID                                01740000
+              END-EXEC                                                  01750000
+
+              MOVE WS-RESET-INSTALLMENT-NO TO WS-SCHED-INSTALLMENT-NO   01760000
+              PERFORM 220-REPRICE-SCHEDULE-ROW                          01770000
+                 UNTIL WS-SCHED-INSTALLMENT-NO > LOAN-PERIOD            01780000
+              ADD 1 TO WS-REPRICED-CNT                                  01790000
+              DISPLAY 'LOANARM - APP ' APP-ID ' RESET AT INSTALLMENT '  01800000
+                      WS-RESET-INSTALLMENT-NO ' NEW PAYMENT '           01810000
+                      WS-NEW-PAYMENT                                    01820000
+           ELSE                                                         01830000
+              DISPLAY 'LOANARM - APP ' APP-ID                           01840000
+                      ' NO EFFECTIVE RATE FOUND FOR RESET, SKIPPED'     01850000
+           END-IF                                                       01860000
+           EXIT.                                                        01870000
+
+      *    RE-WRITES ONE FUTURE SCHEDULE ROW'S THEORETICAL FIGURES -    01880000
+      *    ACTUAL-BALANCE-AMT IS NEVER TOUCHED HERE SINCE NONE OF       01890000
+      *    THESE INSTALLMENTS HAVE BEEN PAID YET                        01900000
+       220-REPRICE-SCHEDULE-ROW.                                        01910000
+           COMPUTE WS-SCHED-INTEREST-AMT ROUNDED =                      01920000
+                   WS-SCHED-BALANCE * WS-MO-RATE                        01930000
+           COMPUTE WS-SCHED-PRINCIPAL-AMT ROUNDED =                     01940000
+                   WS-NEW-PAYMENT - WS-SCHED-INTEREST-AMT               01950000
+           COMPUTE WS-SCHED-BALANCE ROUNDED =                           01960000
+                   WS-SCHED-BALANCE - WS-SCHED-PRINCIPAL-AMT            01970000
+
+           EXEC SQL                                                     01980000
+              UPDATE KALA15.PAYMENT_SCHEDULE                            01990000
+                 SET PRINCIPAL_AMT = :WS-SCHED-PRINCIPAL-AMT,           02000000
+                     INTEREST_AMT = :WS-SCHED-INTEREST-AMT,             02010000
+                     BALANCE_AMT = :WS-SCHED-BALANCE                    02020000
+               WHERE APP_ID = :APP-ID                                   02030000
+                 AND INSTALLMENT_NO = :WS-SCHED-INSTALLMENT-NO          02040000
+           END-EXEC                                                     02050000
+
+           ADD 1 TO WS-SCHED-INSTALLMENT-NO                             02060000
+           EXIT.                                                        02070000
+
+      *    COMMITS EVERY CANDIDATE SO A LONG RUN DOESN'T HOLD LOCKS      02080000
+      *    FOR THE FULL DURATION                                        02090000
+       290-CHECKPOINT-COMMIT.                                           02100000
+           EXEC SQL                                                     02110000
+              UPDATE KALA15.BATCH_CHECKPOINT                            02120000
+                 SET LAST_KEY = :WS-CAND-CNT,                           02130000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 02140000
+               WHERE JOB_NAME = :WS-JOB-NAME                            02150000
+           END-EXEC                                                     02160000
+           EXEC SQL                                                     02170000
+              COMMIT                                                    02180000
+           END-EXEC                                                     02190000
+           EXIT.                                                        02200000
+
+       900-TERMINATE.                                                   02210000
+           EXEC SQL                                                     02220000
+              CLOSE ARMC                                                02230000
+           END-EXEC                                                     02240000
+           EXEC SQL                                                     02250000
+              UPDATE KALA15.BATCH_CHECKPOINT                            02260000
+                 SET RUN_STATUS = 'C',                                  02270000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                 02280000
+               WHERE JOB_NAME = :WS-JOB-NAME                            02290000
+           END-EXEC                                                     02300000
+           EXEC SQL                                                     02310000
+              COMMIT                                                    02320000
+           END-EXEC                                                     02330000
+           DISPLAY 'LOANARM - ARM LOANS RESET: ' WS-REPRICED-CNT        02340000
+           EXIT.                                                        02350000
