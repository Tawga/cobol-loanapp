@@ -11,7 +11,35 @@
            COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00110004
                                                                         00120013
        01 COMMUNICATION-AREA       PIC X.                               00130000
+                                                                        00131001
+      *    CARRIES EDIT-MODE STATE ACROSS THE PSEUDO-CONVERSATION SO    00131002
+      *    A SUBSEQUENT ENTER/PF4 KNOWS TO UPDATE RATHER THAN INSERT    00131003
+       01 WS-RETURN-AREA.                                               00131004
+          05 WS-RETURN-SW          PIC X     VALUE SPACE.               00131005
+             88 WS-EDIT-MODE       VALUE 'E'.                           00131006
+          05 WS-RETURN-SSN         PIC X(11) VALUE SPACES.              00131007
+          05 WS-RETURN-APP-ID      PIC 9(8)  VALUE ZERO.                00131008
+          05 WS-RETURN-APP-VER     PIC 9(9)  VALUE ZERO.                0013100A
+          05 WS-RETURN-CUST-VER    PIC 9(9)  VALUE ZERO.                0013100B
+      *    NON-ZERO WHEN THIS FORM IS A REFINANCE, CARRYING THE OLD     0013100G
+      *    APPLICATION'S ID ACROSS THE CONVERSATION SO 700-SUBMIT-DATA  0013100H
+      *    CAN STAMP IT ONTO THE NEW APPLICATION AS ITS ORIGIN LOAN     0013100I
+          05 WS-RETURN-REFI-FROM-ID PIC 9(8) VALUE ZERO.                0013100J
+                                                                        00131009
+      *    COMMAREA BUILT WHEN XCTL'ING TO LOANCOAP FOR PF6             0013100C
+       01 WS-COAP-AREA.                                                 0013100D
+          05 WS-COAP-SW            PIC X     VALUE 'N'.                 0013100E
+          05 WS-COAP-APP-ID        PIC 9(8)  VALUE ZERO.                0013100F
+          05 WS-COAP-APP-ROW-VER   PIC 9(9)  VALUE ZERO.                00131010
+                                                                        00131011
        01 WS-RESPCODE              PIC S9(08) COMP.                     00150001
+      *    EDITED WORKING COPIES OF THE QUOTE FIGURES LOANDB2 HANDS     00150002
+      *    BACK FOR PF7 SO THEY CAN BE STRUNG INTO MSGO                 00150003
+       01 WS-QUOTE-PMT             PIC ZZZZZZ9.99.                      00150004
+       01 WS-QUOTE-TOTAL           PIC ZZZZZZZZ9.99.                    00150005
+      *    EDITED WORKING COPY OF THE SUGGESTED MAXIMUM AMOUNT LOANDB2  0015000A
+      *    HANDS BACK FOR PF8 SO IT CAN BE STRUNG INTO MSGO             0015000B
+       01 WS-QUOTE-MAX             PIC ZZZZZZZ9.                        0015000C
        01 WS-FLD-CNT               PIC 9(7) VALUE ZERO.                 00160008
        01 WS-LINK-C                PIC X VALUE 'N'.                     00170017
        01 I                        PIC 9(1) VALUE 0.                    00180022
@@ -45,6 +73,16 @@
              10 WS-CURRENT-DAY     PIC 9(2).                            00231425
       * AAAAAAAAAAAAA                                                   00231525
                                                                         00232025
+      *    HENKILOTUNNUS INDIVIDUAL-NUMBER/CHECK-CHARACTER VALIDATION   00231601
+       01 WS-SSN-CHECKSUM-VARS.                                         00231701
+          05 WS-INDIV-NUM          PIC 9(3).                            00231801
+          05 WS-CHECK-CHAR         PIC X.                               00231901
+          05 WS-CHECKSUM-NUM       PIC 9(9).                            00232001
+          05 WS-CHECKSUM-REM       PIC 99.                              00232101
+          05 WS-EXPECTED-CHAR      PIC X.                               00232201
+          05 WS-CHECK-CHAR-TABLE   PIC X(31)                            00232301
+             VALUE '0123456789ABCDEFHJKLMNPRSTUVWXY'.                   00232401
+                                                                        00232501
                                                                         00233025
        01 SSNI-VARS.                                                    00240011
           05 WS-VALI-SSNI          PIC X(6) VALUE SPACE.                00250013
@@ -68,17 +106,60 @@
                                                                         00430016
                                                                         00440016
        LINKAGE SECTION.                                                 00450000
-       01 DFHCOMMAREA              PIC X.                               00460000
+      *    LC-CRUD-SW 'U' = LOANSRCH REQUESTS THE APPLICATION BE        00450001
+      *    LOADED FOR EDITING                                           00450002
+      *    LC-CRUD-SW 'F' = LOANSRCH REQUESTS A REFINANCE, LC-APP-ID   00460004A
+      *    NAMES THE OLD APPLICATION BEING REPLACED                    00460004B
+      *    LC-CRUD-SW 'C' = LOANMENU REQUESTS THE BLANK FORM BE        00460004C
+      *    OPENED DIRECTLY IN QUOTE/CALCULATOR MODE (PF7/PF8, NO SAVE) 00460004D
+       01 DFHCOMMAREA.                                                  00460000
+          05 LC-CRUD-SW            PIC X.                               00460001
+             88 LC-LOAD-FOR-EDIT   VALUE 'U'.                           00460002
+             88 LC-LOAD-FOR-REFINANCE VALUE 'F'.                       00460002A
+             88 LC-CALC-ONLY-ENTRY VALUE 'C'.                           00460009
+          05 LC-SSN                PIC X(11).                           00460003
+          05 LC-APP-ID             PIC 9(8).                            00460004
+      *    PADS DFHCOMMAREA OUT TO THE SIZE OF WS-RETURN-AREA SO A     00460004E
+      *    SELF-RETURN COMMAREA CAN BE MOVED ACROSS WHOLE - ONLY EVER  00460004F
+      *    REFERENCED WHEN EIBCALEN CONFIRMS THAT MUCH WAS PASSED      00460004G
+          05 FILLER                PIC X(26).                           00460004H
                                                                         00470000
        PROCEDURE DIVISION.                                              00480000
        000-MAIN-PARA.                                                   00490000
            INITIALIZE DATAGROUP                                         00491025
+      *    A COMMAREA THE SIZE OF WS-RETURN-AREA MEANS THIS PROGRAM IS  00491026A
+      *    RE-ENTERING ITSELF ON A LATER PSEUDO-CONVERSATION TURN -    00491026B
+      *    RESTORE ITS OWN CARRIED STATE. A SHORTER (20-BYTE) COMMAREA 00491026C
+      *    IS LOANSRCH'S ORIGINAL LC-CRUD-SW/LC-SSN/LC-APP-ID REQUEST, 00491026D
+      *    ALREADY REACHABLE VIA DFHCOMMAREA ITSELF - LEAVE THE FRESH  00491026E
+      *    WORKING-STORAGE DEFAULTS IN WS-RETURN-AREA ALONE            00491026F
+           IF EIBCALEN = LENGTH OF WS-RETURN-AREA                       00491027A
+              MOVE DFHCOMMAREA TO WS-RETURN-AREA                        00491027B
+           END-IF                                                       00491028
            EVALUATE TRUE                                                00500000
       *       WHEN PROGRAM STARTS FOR THE FIRST TIME                    00510000
               WHEN EIBCALEN = ZERO                                      00520000
                  MOVE LOW-VALUES TO LFORMO                              00530003
+                 MOVE 'USD' TO CURRO                                    0053001A
                  PERFORM 100-SEND-MAP                                   00540000
                                                                         00550000
+      *       WHEN LOANSRCH XCTLD IN TO LOAD AN APPLICATION FOR EDIT    00551001
+              WHEN LC-LOAD-FOR-EDIT                                     00551002
+                 PERFORM 250-LOAD-FOR-EDIT                              00551003
+                 PERFORM 100-SEND-MAP                                   00551004
+                                                                        00551005
+      *       WHEN LOANSRCH XCTLD IN TO REFINANCE AN APPLICATION        00551006
+              WHEN LC-LOAD-FOR-REFINANCE                                00551007
+                 PERFORM 260-LOAD-FOR-REFINANCE                         00551008
+                 PERFORM 100-SEND-MAP                                   00551009
+                                                                        0055100A
+      *       WHEN LOANMENU XCTLD IN DIRECTLY TO THE QUOTE CALCULATOR   0055100B
+              WHEN LC-CALC-ONLY-ENTRY                                   0055100C
+                 MOVE LOW-VALUES TO LFORMO                              0055100D
+                 MOVE 'PF7=QUOTE PAYMENT  PF8=SUGGEST MAX AMOUNT'       0055100E
+                      TO MSGO                                           0055100F
+                 PERFORM 100-SEND-MAP                                   0055100G
+                                                                        0055100H
       *       WHEN USER PRESSES PF3 RETURN TO LMENU                     00560001
               WHEN EIBAID = DFHPF3                                      00570000
                  PERFORM 300-RETURN-LMENU                               00580007
@@ -98,8 +179,22 @@
               WHEN EIBAID = DFHPF5                                      00720000
                  MOVE LOW-VALUES TO LFORMO                              00740004
                  MOVE 'FORM CLEARED' TO MSGO                            00750004
+                 MOVE SPACE TO WS-RETURN-SW                             00750005
+                 MOVE ZERO TO WS-RETURN-REFI-FROM-ID                    00750006
                  PERFORM 100-SEND-MAP                                   00760001
+                                                                        00761001
+      *       WHEN USER PRESSES PF6 ADD A CO-APPLICANT TO THIS APP      00762001
+              WHEN EIBAID = DFHPF6 AND WS-RETURN-APP-ID NOT = ZERO      00763001
+                 PERFORM 350-LINK-COAPPLICANT                           00764001
                                                                         00800000
+      *       WHEN USER PRESSES PF7 QUOTE A PAYMENT - NOTHING IS SAVED  00764101
+              WHEN EIBAID = DFHPF7                                      00764102
+                 PERFORM 375-CALCULATE-QUOTE                            00764103
+                                                                        00764104
+      *       WHEN USER PRESSES PF8 SUGGEST A MAX AFFORDABLE AMOUNT     0076410A
+              WHEN EIBAID = DFHPF8                                      0076410B
+                 PERFORM 376-SUGGEST-MAX-AMOUNT                         0076410C
+                                                                        0076410D
       *       WHEN USER PRESSES ANY OTHER AID KEY SEND INVAL MESSAGE    00810000
               WHEN OTHER                                                00820000
                   MOVE 'INVALID KEY PRESSED.' TO MSGO                   00830001
@@ -109,7 +204,7 @@
       *                                                                 00870004
            EXEC CICS RETURN                                             00880004
                 TRANSID('FORM')                                         00890004
-                COMMAREA(COMMUNICATION-AREA)                            00900004
+                COMMAREA(WS-RETURN-AREA)                                00900004
            END-EXEC                                                     00910025
            EXIT.                                                        00920000
                                                                         00930000
@@ -138,6 +233,92 @@
                                                                         01250016
            EXIT.                                                        01260007
                                                                         01270007
+      *    LOAD AN EXISTING APPLICATION'S DATA ONTO THE FORM SO THE     01271001
+      *    USER CAN EDIT AND RESUBMIT IT RATHER THAN CREATE A NEW ONE   01271002
+       250-LOAD-FOR-EDIT.                                               01271003
+           SET SW-READ TO TRUE                                          01271004
+           MOVE LC-SSN    TO WS-SSN                                     01271005
+           MOVE LC-APP-ID TO WS-APP-ID                                  01271006
+                                                                       01271006A
+           EXEC CICS LINK                                               01271007
+                PROGRAM('LOANDB2')                                      01271008
+                COMMAREA(DATAGROUP)                                     01271009
+                RESP(WS-RESPCODE)                                       01271010
+           END-EXEC                                                     01271011
+                                                                        01271012
+           IF WS-RESPCODE = DFHRESP(NORMAL) AND SUCCESS                 01271013
+              MOVE LOW-VALUES     TO LFORMO                             01271014
+              MOVE WS-SSN(1:6)    TO SSNO                               01271015
+              MOVE WS-SSN(7:1)    TO SVNTHO                             01271016
+              MOVE WS-SSN(8:4)    TO RESTO                              01271017
+              MOVE WS-F-NAME      TO FNAMEO                             01271018
+              MOVE WS-L-NAME      TO LNAMEO                             01271019
+              MOVE WS-ADDRESS     TO ADDRESSO                           01271020
+              MOVE WS-POSTAL-CODE TO POSTCDO                            01271021
+              MOVE WS-CITY        TO CITYO                              01271022
+              MOVE WS-LOAN-AMN    TO LAMNTO                             01271023
+              MOVE WS-LOAN-PERIOD TO LPRDO                              01271024
+              MOVE WS-LOAN-USAGE  TO USAGEO                             01271025
+              MOVE WS-EMP-STATUS  TO EMPSTSO                            01271026
+              MOVE WS-MO-GROSS-INC TO MOGIO                             01271027
+              MOVE WS-CURR-LOANS  TO CLOANSO                            01271028
+              MOVE WS-CURR-ASSETS TO CASSTSO                            01271029
+              MOVE WS-CURRENCY-CODE TO CURRO                            0127102A
+              MOVE 'APPLICATION LOADED FOR EDITING' TO MSGO             01271030
+                                                                        01271031
+              SET WS-EDIT-MODE       TO TRUE                            01271032
+              MOVE WS-SSN            TO WS-RETURN-SSN                   01271033
+              MOVE WS-APP-ID         TO WS-RETURN-APP-ID                01271034
+              MOVE WS-APP-ROW-VER    TO WS-RETURN-APP-VER               0127103A
+              MOVE WS-CUST-ROW-VER   TO WS-RETURN-CUST-VER              0127103B
+           ELSE                                                         01271035
+              MOVE LOW-VALUES TO LFORMO                                 01271036
+              MOVE 'ERROR LOADING APPLICATION FOR EDIT' TO MSGO         01271037
+           END-IF                                                       01271038
+           EXIT.                                                        01271039
+                                                                        01271040
+                                                                        12720000
+      *    LOAD AN EXISTING APPLICATION'S OUTSTANDING BALANCE AND       12720010
+      *    CUSTOMER DATA ONTO THE FORM AS A NEW APPLICATION THAT        12720020
+      *    REPLACES IT, RATHER THAN EDITING THE OLD ONE IN PLACE        12720030
+       260-LOAD-FOR-REFINANCE.                                          12720040
+           SET SW-READ TO TRUE                                          12720050
+           MOVE LC-SSN    TO WS-SSN                                     12720060
+           MOVE LC-APP-ID TO WS-APP-ID                                  12720070
+                                                                        12720080
+           EXEC CICS LINK                                               12720090
+                PROGRAM('LOANDB2')                                      12720100
+                COMMAREA(DATAGROUP)                                     12720110
+                RESP(WS-RESPCODE)                                       12720120
+           END-EXEC                                                     12720130
+                                                                        12720140
+           IF WS-RESPCODE = DFHRESP(NORMAL) AND SUCCESS                 12720150
+              MOVE LOW-VALUES     TO LFORMO                             12720160
+              MOVE WS-SSN(1:6)    TO SSNO                               12720170
+              MOVE WS-SSN(7:1)    TO SVNTHO                             12720180
+              MOVE WS-SSN(8:4)    TO RESTO                              12720190
+              MOVE WS-F-NAME      TO FNAMEO                             12720200
+              MOVE WS-L-NAME      TO LNAMEO                             12720210
+              MOVE WS-ADDRESS     TO ADDRESSO                           12720220
+              MOVE WS-POSTAL-CODE TO POSTCDO                            12720230
+              MOVE WS-CITY        TO CITYO                              12720240
+              MOVE WS-OUTSTANDING-BAL TO LAMNTO                         12720250
+              MOVE WS-LOAN-PERIOD TO LPRDO                              12720260
+              MOVE WS-LOAN-USAGE  TO USAGEO                             12720270
+              MOVE WS-EMP-STATUS  TO EMPSTSO                            12720280
+              MOVE WS-MO-GROSS-INC TO MOGIO                             12720290
+              MOVE WS-CURR-LOANS  TO CLOANSO                            12720300
+              MOVE WS-CURR-ASSETS TO CASSTSO                            12720310
+              MOVE WS-CURRENCY-CODE TO CURRO                            1272031A
+              MOVE 'BALANCE LOADED AS LOAN AMOUNT' TO MSGO              12720320
+                                                                        12720330
+              MOVE WS-APP-ID TO WS-RETURN-REFI-FROM-ID                  12720340
+           ELSE                                                         12720350
+              MOVE LOW-VALUES TO LFORMO                                 12720360
+              MOVE 'ERROR LOADING APPLICATION FOR REFINANCE' TO MSGO    12720370
+           END-IF                                                       12720380
+           EXIT.                                                        12720390
+                                                                        12720400
       *    NAVIGATE BACK TO LOANMENU BY XCTL F3                         01280020
        300-RETURN-LMENU.                                                01290007
            EXEC CICS XCTL                                               01300001
@@ -151,6 +332,112 @@
                                                                         01380016
            EXIT.                                                        01390000
                                                                         01400000
+      *    HAND THE JUST-SAVED APPLICATION OFF TO LOANCOAP SO A CO-     01391001
+      *    APPLICANT CAN BE ATTACHED TO IT                              01391002
+       350-LINK-COAPPLICANT.                                            01391003
+           MOVE 'N'                 TO WS-COAP-SW                       01391004
+           MOVE WS-RETURN-APP-ID    TO WS-COAP-APP-ID                   01391005
+           MOVE WS-RETURN-APP-VER   TO WS-COAP-APP-ROW-VER              01391006
+                                                                        01391007
+           EXEC CICS XCTL                                               01391008
+                PROGRAM('LOANCOAP')                                     01391009
+                COMMAREA(WS-COAP-AREA)                                  01391010
+                RESP(WS-RESPCODE)                                       01391011
+           END-EXEC.                                                    01391012
+                                                                        01391013
+           IF WS-RESPCODE = DFHRESP(NORMAL)                             01391014
+              CONTINUE                                                  01391015
+           END-IF                                                       01391016
+           EXIT.                                                        01391017
+                                                                        01400100
+      *    QUOTES A MONTHLY PAYMENT AND TOTAL FOR WHATEVER AMOUNT AND   01391101
+      *    PERIOD ARE CURRENTLY ON THE SCREEN SO A CUSTOMER CAN BE      01391102
+      *    QUOTED BEFORE COMMITTING TO SUBMIT AN APPLICATION -          01391103
+      *    SW-INSERT IS NEVER SET AND NOTHING IS WRITTEN TO CUSTOMER    01391104
+      *    OR APPLICATIONS                                              01391105
+       375-CALCULATE-QUOTE.                                             01391106
+           PERFORM 400-RECEIVE-DATA                                     01391107
+                                                                        01391108
+           IF LAMNTI = SPACES OR LAMNTI = LOW-VALUES                    01391109
+              MOVE 'FILL LOAN AMOUNT FIELD TO QUOTE' TO MSGO            01391110
+              MOVE -1 TO LAMNTL                                         01391111
+              PERFORM 200-SEND-DATAONLY                                 01391112
+           ELSE                                                         01391113
+           IF LPRDI = SPACES OR LPRDI = LOW-VALUES                      01391114
+              MOVE 'FILL LOAN PERIOD FIELD TO QUOTE' TO MSGO            01391115
+              MOVE -1 TO LPRDL                                          01391116
+              PERFORM 200-SEND-DATAONLY                                 01391117
+           ELSE                                                         01391118
+              INITIALIZE DATAGROUP                                      01391119
+              SET  SW-CALC-ONLY   TO TRUE                               01391120
+              MOVE WS-SOCIAL-SEC-NUM TO WS-SSN                          01391121
+              MOVE LAMNTI            TO WS-LOAN-AMN                     01391122
+              MOVE LPRDI             TO WS-LOAN-PERIOD                  01391123
+                                                                        01391124
+              EXEC CICS LINK                                            01391125
+                   PROGRAM('LOANDB2')                                   01391126
+                   COMMAREA(DATAGROUP)                                  01391127
+                   RESP(WS-RESPCODE)                                    01391128
+              END-EXEC                                                  01391129
+                                                                        01391130
+              IF WS-MESSAGE = 'QUOTE ONLY - NOTHING SAVED'              01391131
+                 MOVE WS-MO-PAYMNT  TO WS-QUOTE-PMT                     01391132
+                 MOVE WS-TOTAL-LOAN TO WS-QUOTE-TOTAL                   01391133
+                 MOVE SPACES TO MSGO                                    01391134
+                 STRING 'PMT:' WS-QUOTE-PMT ' TOT:' WS-QUOTE-TOTAL      01391135
+                        DELIMITED BY SIZE INTO MSGO                     01391136
+                 END-STRING                                             01391137
+              ELSE                                                      01391138
+                 MOVE WS-MESSAGE TO MSGO                                01391139
+              END-IF                                                    01391140
+              PERFORM 200-SEND-DATAONLY                                 01391132
+           END-IF                                                       01391133
+           END-IF                                                       01391134
+           EXIT.                                                        01391135
+                                                                        01391136
+      *    SUGGESTS A MAXIMUM AFFORDABLE LOAN AMOUNT FOR THE PERIOD AND 013911A0
+      *    GROSS INCOME CURRENTLY ON THE SCREEN, BEFORE THE CUSTOMER    013911A1
+      *    COMMITS TO A LOAN AMOUNT - NOTHING IS WRITTEN TO CUSTOMER    013911A2
+      *    OR APPLICATIONS                                              013911A3
+       376-SUGGEST-MAX-AMOUNT.                                          013911A4
+           PERFORM 400-RECEIVE-DATA                                     013911A5
+                                                                        013911A6
+           IF LPRDI = SPACES OR LPRDI = LOW-VALUES                      013911A7
+              MOVE 'FILL LOAN PERIOD FIELD FOR SUGGESTION' TO MSGO      013911A8
+              MOVE -1 TO LPRDL                                          013911A9
+              PERFORM 200-SEND-DATAONLY                                 013911B0
+           ELSE                                                         013911B1
+           IF MOGII = SPACES OR MOGII = LOW-VALUES                      013911B2
+              MOVE 'FILL GROSS INCOME FIELD FOR SUGGESTION' TO MSGO     013911B3
+              MOVE -1 TO MOGIL                                          013911B4
+              PERFORM 200-SEND-DATAONLY                                 013911B5
+           ELSE                                                         013911B6
+              INITIALIZE DATAGROUP                                      013911B7
+              SET  SW-MAX-SUGGEST TO TRUE                                013911B8
+              MOVE WS-SOCIAL-SEC-NUM TO WS-SSN                          013911B9
+              MOVE LPRDI             TO WS-LOAN-PERIOD                  013911C0
+              MOVE MOGII             TO WS-MO-GROSS-INC                 013911C1
+                                                                        013911C2
+              EXEC CICS LINK                                            013911C3
+                   PROGRAM('LOANDB2')                                   013911C4
+                   COMMAREA(DATAGROUP)                                  013911C5
+                   RESP(WS-RESPCODE)                                    013911C6
+              END-EXEC                                                  013911C7
+                                                                        013911C8
+              IF WS-MESSAGE = 'MAXIMUM RECOMMENDED AMOUNT CALCULATED'   013911C9
+                 MOVE WS-MAX-LOAN-AMN TO WS-QUOTE-MAX                   013911D0
+                 MOVE SPACES TO MSGO                                    013911D1
+                 STRING 'MAX AMOUNT:' WS-QUOTE-MAX                      013911D2
+                        DELIMITED BY SIZE INTO MSGO                     013911D3
+                 END-STRING                                             013911D4
+              ELSE                                                      013911D5
+                 MOVE WS-MESSAGE TO MSGO                                013911D6
+              END-IF                                                    013911D7
+              PERFORM 200-SEND-DATAONLY                                 013911D8
+           END-IF                                                       013911D9
+           END-IF                                                       013911E0
+           EXIT.                                                        013911E1
+                                                                        013911E2
       *    RECEIVE DATA FROM USER INPUT BY F4 OR ENTER                  01410006
        400-RECEIVE-DATA.                                                01420007
            MOVE LOW-VALUES TO LFORMI                                    01430022
@@ -200,6 +487,42 @@
                  MOVE -1 TO LPRDL                                       01584225
                  PERFORM 200-SEND-DATAONLY                              01584325
                                                                         01584425
+              WHEN EMPSTSI NOT = 'EMPLD' AND EMPSTSI NOT = 'SELFE'      01584427
+                   AND EMPSTSI NOT = 'UNEMP' AND EMPSTSI NOT = 'RETIR'  01584527
+                 MOVE 'INVALID EMPLOYMENT STATUS' TO MSGO               01584627
+                 MOVE -1 TO EMPSTSL                                     01584727
+                 PERFORM 200-SEND-DATAONLY                              01584827
+                                                                        01584927
+              WHEN MOGII = SPACES OR MOGII = LOW-VALUES                 01584928
+                 MOVE 'FILL MONTHLY GROSS INCOME FIELD' TO MSGO         01584929
+                 MOVE -1 TO MOGIL                                       01584930
+                 PERFORM 200-SEND-DATAONLY                              01584931
+                                                                        01584932
+              WHEN MOGII IS NOT NUMERIC                                 01584933
+                 MOVE 'MONTHLY GROSS INCOME MUST BE NUMERIC' TO MSGO    01584934
+                 MOVE -1 TO MOGIL                                       01584935
+                 PERFORM 200-SEND-DATAONLY                              01584936
+                                                                        01584937
+              WHEN CLOANSI = SPACES OR CLOANSI = LOW-VALUES             01584938
+                 MOVE 'FILL CURRENT LOANS FIELD' TO MSGO                01584939
+                 MOVE -1 TO CLOANSL                                     01584940
+                 PERFORM 200-SEND-DATAONLY                              01584941
+                                                                        01584942
+              WHEN CLOANSI IS NOT NUMERIC                               01584943
+                 MOVE 'CURRENT LOANS MUST BE NUMERIC' TO MSGO           01584944
+                 MOVE -1 TO CLOANSL                                     01584945
+                 PERFORM 200-SEND-DATAONLY                              01584946
+                                                                        01584947
+              WHEN CASSTSI = SPACES OR CASSTSI = LOW-VALUES             01584948
+                 MOVE 'FILL CURRENT ASSETS FIELD' TO MSGO               01584949
+                 MOVE -1 TO CASSTSL                                     01584950
+                 PERFORM 200-SEND-DATAONLY                              01584951
+                                                                        01584952
+              WHEN CASSTSI IS NOT NUMERIC                               01584953
+                 MOVE 'CURRENT ASSETS MUST BE NUMERIC' TO MSGO          01584954
+                 MOVE -1 TO CASSTSL                                     01584955
+                 PERFORM 200-SEND-DATAONLY                              01584956
+                                                                        01584957
               WHEN OTHER                                                01584525
                  PERFORM 510-VALIDATE-MIDDLE-CHAR                       01584626
                                                                         01584725
@@ -212,7 +535,6 @@
               WHEN 'A'                                                  01585426
               WHEN 'B'                                                  01585526
               WHEN 'C'                                                  01585626
-              WHEN 'C'                                                  01585726
               WHEN 'D'                                                  01585826
               WHEN 'E'                                                  01585926
               WHEN 'F'                                                  01586026
@@ -279,12 +601,39 @@
                        MOVE -1 TO SSNL                                  01596126
                        PERFORM 200-SEND-DATAONLY                        01596226
                     WHEN OTHER                                          01596326
-                       PERFORM 600-CALCULATE-AGE                        01596426
+                       PERFORM 530-VALIDATE-CHECKSUM                    01596426
                                                                         01596526
                  END-EVALUATE                                           01596626
            END-EVALUATE                                                 01596726
            EXIT.                                                        01596826
                                                                         01596926
+      *    VALIDATES THE INDIVIDUAL NUMBER AND CHECK CHARACTER          01596941
+      *    (HENKILOTUNNUS MOD-31 CHECKSUM)                              01596951
+       530-VALIDATE-CHECKSUM.                                           01596961
+           MOVE WS-SSN-END(1:3) TO WS-INDIV-NUM                         01596971
+           MOVE WS-SSN-END(4:1) TO WS-CHECK-CHAR                        01596981
+                                                                        01596991
+           IF WS-SSN-END(1:3) IS NOT NUMERIC                            01597001
+              MOVE 'INVALID INDIVIDUAL NUMBER' TO MSGO                  01597002
+              MOVE -1 TO SSNL                                           01597003
+              PERFORM 200-SEND-DATAONLY                                 01597004
+           ELSE                                                         01597005
+              COMPUTE WS-CHECKSUM-NUM = SSNI * 1000 + WS-INDIV-NUM      01597006
+              COMPUTE WS-CHECKSUM-REM =                                 01597007
+                      FUNCTION MOD(WS-CHECKSUM-NUM, 31)                 01597008
+              MOVE WS-CHECK-CHAR-TABLE(WS-CHECKSUM-REM + 1:1)           01597009
+                   TO WS-EXPECTED-CHAR                                  01597010
+                                                                        01597011
+              IF WS-CHECK-CHAR NOT = WS-EXPECTED-CHAR                   01597012
+                 MOVE 'INVALID SSN CHECK CHARACTER' TO MSGO             01597013
+                 MOVE -1 TO SSNL                                        01597014
+                 PERFORM 200-SEND-DATAONLY                              01597015
+              ELSE                                                      01597016
+                 PERFORM 600-CALCULATE-AGE                              01597017
+              END-IF                                                    01597018
+           END-IF                                                       01597019
+           EXIT.                                                        01597020
+                                                                        01597021
        600-CALCULATE-AGE.                                               01597026
            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURR-DATE             01597126
                                                                         01597226
@@ -297,7 +646,8 @@
                  (WS-CURRENT-MONTH = WS-DOB-MONTH AND                   01597926
                   WS-CURRENT-DAY < WS-DOB-DAY)                          01598026
                  SUBTRACT 1 FROM WS-AGE                                 01598126
-                                                                        01598226
+              END-IF                                                    01598226
+                                                                        01598227
               PERFORM 700-SUBMIT-DATA                                   01598326
            END-IF                                                       01598426
            EXIT.                                                        01598526
@@ -305,7 +655,14 @@
        700-SUBMIT-DATA.                                                 01598726
            MOVE 'N' TO WS-LINK-C                                        01598826
                                                                         01598926
-           SET  SW-INSERT         TO TRUE                               01599026
+           IF WS-EDIT-MODE                                              01598927
+              SET  SW-UPDATE         TO TRUE                            01598928
+              MOVE WS-RETURN-APP-ID  TO WS-APP-ID                       01598929
+              MOVE WS-RETURN-APP-VER TO WS-APP-ROW-VER                  0159892A
+              MOVE WS-RETURN-CUST-VER TO WS-CUST-ROW-VER                0159892B
+           ELSE                                                         01598930
+              SET  SW-INSERT         TO TRUE                            01598931
+           END-IF                                                       01598932
            MOVE WS-SOCIAL-SEC-NUM TO WS-SSN                             01599126
            MOVE LNAMEI            TO WS-L-NAME                          01599226
            MOVE FNAMEI            TO WS-F-NAME                          01599326
@@ -315,6 +672,26 @@
            MOVE LAMNTI            TO WS-LOAN-AMN                        01599726
            MOVE LPRDI             TO WS-LOAN-PERIOD                     01599826
            MOVE USAGEI            TO WS-LOAN-USAGE                      01599926
+           MOVE EMPSTSI           TO WS-EMP-STATUS                      01599927
+           MOVE MOGII             TO WS-MO-GROSS-INC                    01599928
+           MOVE CLOANSI           TO WS-CURR-LOANS                      01599929
+           MOVE CASSTSI           TO WS-CURR-ASSETS                     01599930
+           MOVE WS-RETURN-REFI-FROM-ID TO WS-REFINANCED-FROM-APP-ID     01599931
+           IF ARMI = 'Y'                                                0159993A
+              MOVE 'Y' TO WS-ARM-FLAG                                   0159993B
+           ELSE                                                         0159993C
+              MOVE 'N' TO WS-ARM-FLAG                                   0159993D
+           END-IF                                                       0159993E
+                                                                        0159993F
+      *    NEW APPLICATIONS AND REFINANCES DEFAULT TO USD WHEN THE      0159993G
+      *    CURRENCY FIELD IS LEFT BLANK - EDITS OF AN EXISTING NON-     0159993H
+      *    USD APPLICATION ALREADY HAVE IT POPULATED BY 250-LOAD-FOR-   0159993I
+      *    EDIT SO A BLANK HERE ONLY EVER MEANS A BRAND-NEW APPLICATION 0159993J
+           IF CURRI = SPACES OR CURRI = LOW-VALUES                      0159993K
+              MOVE 'USD' TO WS-CURRENCY-CODE                            0159993L
+           ELSE                                                         0159993M
+              MOVE CURRI TO WS-CURRENCY-CODE                            0159993N
+           END-IF                                                       0159993O
                                                                         01600026
            EXEC CICS LINK                                               01600126
                 PROGRAM('LOANDB2')                                      01600226
@@ -327,6 +704,12 @@
       *          MOVE LOW-VALUES TO LFORMO                              01600926
                  MOVE WS-MESSAGE TO MSGO                                01601026
                  MOVE -1 TO SSNL                                        01601126
+      *          CAPTURE THE ROW VERSION LOANDB2 JUST HANDED BACK SO    01601211
+      *          PF6 CAN XCTL A CO-APPLICANT TO THIS APPLICATION        01601212
+                 IF SUCCESS                                             01601213
+                    MOVE WS-APP-ID      TO WS-RETURN-APP-ID             01601214
+                    MOVE WS-APP-ROW-VER TO WS-RETURN-APP-VER            01601215
+                 END-IF                                                 01601216
                  PERFORM 200-SEND-DATAONLY                              01601226
               WHEN WS-RESPCODE = DFHRESP(MAPFAIL)                       01601326
                  MOVE 'MAPFAIL' TO MSGO                                 01601426
