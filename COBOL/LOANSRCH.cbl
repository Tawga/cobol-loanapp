@@ -9,6 +9,26 @@
        01 WS-SSN-LENGTH            PIC 9(11) VALUE ZERO.                00081006
        01 WS-APP-STATUS            PIC X(8).                            00081107
        01 WS-LOAN-AMNT-CONV        PIC ZZZZZZZ9.                        00081207
+                                                                        00081208
+      *    COMMAREA RETURNED TO THIS TASK ON THE NEXT PSEUDO-CONV       01081040
+      *    TURN - CARRIES THE PRIOR SEARCH OUTCOME AND THE UNMASKED     01081041
+      *    SSN SO PF4/PF5/PF6/PF9 STILL WORK CORRECTLY EVEN WHEN THE    01081042
+      *    SCREEN ITSELF SHOWS A MASKED SSNO TO A NON-SUPERVISOR        01081043
+       01 WS-RETURN-COMMAREA.                                           01081044
+          05 WS-RETURN-SW          PIC X.                               01081045
+          05 WS-RETURN-SSN         PIC X(11).                           01081046
+                                                                        01081047
+      *    WORK AREA FOR THE PF9 DECISION-LETTER SPOOL FILE             01081048
+       01 WS-SPOOL-TOKEN           PIC S9(8) COMP.                      01081049
+       01 WS-LETTER-LINE           PIC X(80).                           01081050
+      *    COMMAREA PASSED TO LOANFORM WHEN EDITING AN APPLICATION      00081209
+       01 WS-EDIT-COMMAREA.                                             00081210
+          05 WS-EDIT-SW            PIC X.                               00081211
+             88 WS-LOAD-FOR-EDIT   VALUE 'U'.                           00081212
+             88 WS-LOAD-FOR-REFINANCE VALUE 'F'.                        0081212A
+          05 WS-EDIT-SSN           PIC X(11).                           00081213
+          05 WS-EDIT-APP-ID        PIC 9(8).                            00081214
+                                                                        00081215
        01 DATAGROUP.                                                    00082004
            COPY COMMDATA REPLACING ==:TAG:== BY ==WS==.                 00083004
                                                                         00090001
@@ -17,7 +37,9 @@
            COPY DFHBMSCA.                                               00120001
                                                                         00130001
        LINKAGE SECTION.                                                 00140000
-       01 DFHCOMMAREA              PIC X.                               00150000
+       01 DFHCOMMAREA.                                                  00150000
+          05 LS-RETURN-SW          PIC X.                               00150001
+          05 LS-RETURN-SSN         PIC X(11).                           00150002
                                                                         00161004
        PROCEDURE DIVISION.                                              00170000
        000-MAIN-PARA.                                                   00180000
@@ -34,8 +56,25 @@
                  PERFORM 300-RECEIVE-DATA                               00280004
                  EVALUATE TRUE                                          00340004
                     WHEN WS-SSN-LENGTH = 11                             00380004
-                       PERFORM 400-READ-INFORMATION                     00380109
+                       IF APPIDI NOT = SPACES AND                       00380110
+                          APPIDI NOT = LOW-VALUES AND                   00380111
+                          APPIDI IS NOT NUMERIC                         00380112
+                          MOVE 'APPLICATION ID MUST BE NUMERIC'         00380113
+                               TO MESSAGEO                              00380114
+                       ELSE                                             00380115
+                          PERFORM 400-READ-INFORMATION                  00380116
+                       END-IF                                           00380117
                        PERFORM 100-SEND-MAP                             00400006
+                    WHEN WS-SSN-LENGTH = 0 AND                          0040100A
+                         OFFICERI NOT = SPACES AND                      0040100B
+                         OFFICERI NOT = LOW-VALUES                      0040100C
+                       IF OFFICERI IS NOT NUMERIC                       0040100D
+                          MOVE 'OFFICER ID MUST BE NUMERIC'             0040100E
+                               TO MESSAGEO                              0040100F
+                       ELSE                                             0040100G
+                          PERFORM 400-READ-INFORMATION                  0040100H
+                       END-IF                                           0040100I
+                       PERFORM 100-SEND-MAP                             0040100J
                     WHEN OTHER                                          00401004
                        STRING                                           00401106
                          'INVALID SOCIAL SECURITY NUMBER' DELIMITED     00401206
@@ -54,8 +93,8 @@
                  PERFORM 300-RECEIVE-DATA                               00530115
                  EVALUATE WS-SSN-LENGTH                                 00530215
                     WHEN 11                                             00530315
-                       MOVE SSNI TO WS-SSN                              00530415
-                       IF DFHCOMMAREA = 'S'                             00530515
+                       IF LS-RETURN-SW = 'S'                            00530515
+                          MOVE LS-RETURN-SSN TO WS-SSN                  00530516
                           PERFORM 500-DELETE-APPLICATION                00530615
                           PERFORM 100-SEND-MAP                          00530715
                        ELSE                                             00530815
@@ -68,9 +107,63 @@
                                                                         00533009
       *       WHEN USER PRESSES PF5 EDIT APPLICATION                    00630003
               WHEN EIBAID = DFHPF5                                      00640003
-                 MOVE 'FEATURE NOT AVAILABLE YET' TO MESSAGEO           00641004
-                 PERFORM 100-SEND-MAP                                   00641113
+                 PERFORM 300-RECEIVE-DATA                               00640108
+                 EVALUATE WS-SSN-LENGTH                                 00640208
+                    WHEN 11                                             00640308
+                       IF LS-RETURN-SW = 'S'                            00640508
+                          MOVE LS-RETURN-SSN TO WS-SSN                  00640509
+                          PERFORM 600-EDIT-APPLICATION                  00640608
+                       ELSE                                             00640708
+                          MOVE 'SELECT APPLICATION FIRST' TO MESSAGEO   00640808
+                          PERFORM 100-SEND-MAP                          00640908
+                       END-IF                                           00641008
+                    WHEN OTHER                                          00641108
+                       MOVE 'INVALID SOCIAL SECURITY NUMBER' TO MESSAGEO00641208
+                       PERFORM 100-SEND-MAP                             00641308
+                 END-EVALUATE                                           00641408
                                                                         00731004
+      *       WHEN USER PRESSES PF6 REFINANCE APPLICATION               00731005
+              WHEN EIBAID = DFHPF6                                      00731006
+                 PERFORM 300-RECEIVE-DATA                               00731007
+                 EVALUATE WS-SSN-LENGTH                                 00731008
+                    WHEN 11                                             00731009
+                       IF LS-RETURN-SW = 'S'                            00731011
+                          MOVE LS-RETURN-SSN TO WS-SSN                  00731013A
+                          PERFORM 700-REFINANCE-APPLICATION             00731012
+                       ELSE                                             00731013
+                          MOVE 'SELECT APPLICATION FIRST' TO MESSAGEO   00731014
+                          PERFORM 100-SEND-MAP                          00731015
+                       END-IF                                           00731016
+                    WHEN OTHER                                          00731017
+                       MOVE 'INVALID SOCIAL SECURITY NUMBER' TO MESSAGEO00731018
+                       PERFORM 100-SEND-MAP                             00731019
+                 END-EVALUATE                                           00731020
+                                                                        00731021
+      *       WHEN USER PRESSES PF7 SCROLL BACK TOWARD OLDER APPS       01081100
+              WHEN EIBAID = DFHPF7                                      01081101
+                 PERFORM 300-RECEIVE-DATA                               01081102
+                 MOVE 'B' TO WS-BROWSE-DIR                               01081103
+                 PERFORM 450-BROWSE-INFORMATION                          01081104
+                 PERFORM 100-SEND-MAP                                    01081105
+                                                                        01081106
+      *       WHEN USER PRESSES PF8 SCROLL FORWARD TOWARD NEWER APPS    01081107
+              WHEN EIBAID = DFHPF8                                      01081108
+                 PERFORM 300-RECEIVE-DATA                               01081109
+                 MOVE 'F' TO WS-BROWSE-DIR                               01081110
+                 PERFORM 450-BROWSE-INFORMATION                          01081111
+                 PERFORM 100-SEND-MAP                                    01081112
+                                                                        01081113
+      *       WHEN USER PRESSES PF9 PRINT DECISION LETTER               01081114
+              WHEN EIBAID = DFHPF9                                      01081115
+                 PERFORM 300-RECEIVE-DATA                                01081116
+                 IF LS-RETURN-SW = 'S'                                   01081117
+                    MOVE LS-RETURN-SSN TO WS-SSN                         01081118
+                    PERFORM 800-PRINT-DECISION-LETTER                    01081119
+                 ELSE                                                    01081120
+                    MOVE 'SELECT APPLICATION FIRST' TO MESSAGEO          01081121
+                 END-IF                                                  01081122
+                 PERFORM 100-SEND-MAP                                    01081123
+                                                                        01081124
       *       WHEN USER PRESSES PF3 RETURN TO MENU                      00740003
               WHEN EIBAID = DFHPF3                                      00750002
                  PERFORM 200-RETURN-TO-MENU                             00760003
@@ -82,9 +175,11 @@
                   PERFORM 100-SEND-MAP                                  00820002
                                                                         00830002
            END-EVALUATE                                                 00840002
+           MOVE WS-CRUD-SW TO WS-RETURN-SW                              00841001
+           MOVE WS-SSN     TO WS-RETURN-SSN                             00841002
            EXEC CICS RETURN                                             00850002
                      TRANSID('LSCH')                                    00860003
-                     COMMAREA(WS-CRUD-SW)                               00870010
+                     COMMAREA(WS-RETURN-COMMAREA)                       00870010
            END-EXEC.                                                    00880002
            EXIT.                                                        00890002
                                                                         00900002
@@ -119,6 +214,15 @@
                                                                         01069106
            INSPECT SSNI REPLACING ALL '_' BY ' '                        01069206
                                                                         01069304
+      *    SSNI IS THE SAME PHYSICAL FIELD AS SSNO, SO A MASKED         0106941A
+      *    RESULT ECHOED BACK TO A NON-SUPERVISOR OPERATOR IS STILL     0106941B
+      *    SITTING IN SSNI ON THE NEXT RECEIVE UNLESS THE OPERATOR      0106941C
+      *    OVERTYPES IT - TREAT IT AS IF NOTHING WAS TYPED RATHER THAN  0106941D
+      *    LETTING IT MASQUERADE AS A REAL SSN SEARCH                   0106941E
+           IF SSNI (1:7) = 'XXX-XX-'                                    0106941F
+              MOVE SPACES TO SSNI                                       0106941G
+           END-IF                                                       0106941H
+                                                                        01069304A
            INSPECT SSNI TALLYING WS-SSN-LENGTH                          01069404
                    FOR CHARACTERS BEFORE INITIAL ' '                    01069512
            EXIT.                                                        01069612
@@ -126,20 +230,53 @@
       *       LINK TO LOANDB2 TO GET APPLICATION INFORMATION            01069804
        400-READ-INFORMATION.                                            01069909
            SET SW-READ TO TRUE                                          01070104
-           MOVE SSNI TO WS-SSN                                          01070205
-                                                                        01070304
+           PERFORM 405-SET-SEARCH-CRITERIA                              01070105
+                                                                        01070106
            EXEC CICS LINK                                               01070404
               PROGRAM('LOANDB2')                                        01070504
               COMMAREA(DATAGROUP)                                       01070604
               RESP(WS-RESPCODE)                                         01071004
            END-EXEC                                                     01072004
                                                                         01072104
+           PERFORM 410-DISPLAY-READ-RESULT                              01072105
+           EXIT.                                                        01072106
+                                                                        01072107
+      *    A BLANK SSNI WITH AN OFFICER ID ENTERED PULLS UP THAT        01081001
+      *    OFFICER'S MOST RECENTLY ASSIGNED APPLICATION INSTEAD OF      01081002
+      *    SEARCHING BY CUSTOMER SSN, AND A BLANK APPIDI PICKS THE      01081003
+      *    CUSTOMER'S MOST RECENT APPLICATION RATHER THAN A SPECIFIC    01081004
+      *    ONE - THE NAME/CITY/POSTAL/STATUS FIELDS ARE ALL OPTIONAL    01081005
+      *    NARROWING FILTERS LAYERED ON TOP OF WHICHEVER OF THE ABOVE   01081006
+      *    IS FILLED IN                                                 01081007
+       405-SET-SEARCH-CRITERIA.                                         01081008
+           MOVE SSNI TO WS-SSN                                          01081009
+                                                                        01081010
+           IF WS-SSN-LENGTH = 0                                         01081011
+              MOVE OFFICERI TO WS-OFFICER-ID                            01081012
+           ELSE                                                         01081013
+              MOVE ZERO TO WS-OFFICER-ID                                01081014
+           END-IF                                                       01081015
+                                                                        01081016
+           IF APPIDI = SPACES OR APPIDI = LOW-VALUES                    01081017
+              MOVE ZERO TO WS-APP-ID                                    01081018
+           ELSE                                                         01081019
+              MOVE APPIDI TO WS-APP-ID                                  01081020
+           END-IF                                                       01081021
+                                                                        01081022
+           MOVE LNAMEI  TO WS-LAST-NAME-FILTER                          01081023
+           MOVE CITYI   TO WS-CITY-FILTER                               01081024
+           MOVE POSTALI TO WS-POSTAL-FILTER                             01081025
+           MOVE STATUSI TO WS-STATUS-FILTER                             01081026
+           EXIT.                                                        01081027
+                                                                        01081028
+      *    SHARED RESULT-TO-SCREEN MAPPING FOR THE EXACT SEARCH AND     01081029
+      *    EVERY BROWSE DIRECTION                                       01081030
+       410-DISPLAY-READ-RESULT.                                         01072805
            IF WS-RESPCODE NOT = DFHRESP(NORMAL)                         01072204
               MOVE 'ERROR SEARCHING INFORMATION' TO MESSAGEO            01072304
-              PERFORM 100-SEND-MAP                                      01072404
            ELSE                                                         01072605
               MOVE WS-MESSAGE TO MESSAGEO                               01072705
-                                                                        01072805
+                                                                        01072806
               IF SUCCESS                                                01072911
                  STRING WS-F-NAME DELIMITED BY SPACE                    01073011
                         SPACE     DELIMITED BY SIZE                     01073111
@@ -148,6 +285,20 @@
                  END-STRING                                             01073411
                                                                         01073507
                  MOVE WS-APP-ID TO APPIDO                               01073616
+                                                                        0107361A
+      *    ECHOES THE SSN BACK SO PF4/PF5/PF6 KEEP WORKING WHEN THE     0107361B
+      *    APPLICATION WAS FOUND BY OFFICER ID RATHER THAN BY SSN,      0107361C
+      *    MASKED TO THE LAST 4 DIGITS UNLESS THE SIGNED-ON OPERATOR    0107361F
+      *    IS SUPERVISOR-CLASS                                          0107361G
+                 IF WS-OPERATOR-CLASS = 'S'                             0107361H
+                    MOVE WS-SSN TO SSNO                                 0107361D
+                 ELSE                                                   0107361I
+                    STRING 'XXX-XX-' DELIMITED BY SIZE                  0107361J
+                           WS-SSN (8:4) DELIMITED BY SIZE                0107361K
+                           INTO SSNO                                    0107361L
+                    END-STRING                                          0107361M
+                 END-IF                                                 0107361N
+                 MOVE WS-DELINQ-BUCKET TO DELINQO                       0107361E
                                                                         01073707
                  EVALUATE WS-STATUS                                     01073811
                  WHEN 1                                                 01073911
@@ -163,9 +314,18 @@
                     MOVE ZEROS            TO WS-ANUM-CONV-VAR           01074916
                     MOVE WS-TOTAL-LOAN    TO WS-ANUM-CONV-VAR           01075016
                     MOVE WS-ANUM-CONV-VAR TO TOTALO                     01075116
+                                                                       01075116A
+                    MOVE ZEROS            TO WS-ANUM-CONV-VAR          01075116B
+                    MOVE WS-OUTSTANDING-BAL TO WS-ANUM-CONV-VAR        01075116C
+                    MOVE WS-ANUM-CONV-VAR TO OUTBALO                   01075116D
                  WHEN 0                                                 01075211
                     MOVE 'REJECTED'       TO WS-APP-STATUS              01075316
                     MOVE WS-APP-STATUS    TO STATUSO                    01075416
+                    STRING WS-MESSAGE        DELIMITED BY SPACE        01075416A
+                           ' - '             DELIMITED BY SIZE         01075416B
+                           WS-REJECT-REASON  DELIMITED BY SIZE         01075416C
+                           INTO MESSAGEO                               01075416D
+                    END-STRING                                         01075416E
                  WHEN OTHER                                             01075511
                     MOVE ' '              TO WS-APP-STATUS              01075616
                  END-EVALUATE                                           01075711
@@ -173,6 +333,7 @@
                  MOVE ZEROS               TO WS-ANUM-CONV-VAR           01075916
                  MOVE WS-LOAN-AMN         TO WS-LOAN-AMNT-CONV          01076016
                  MOVE WS-LOAN-AMNT-CONV   TO AMOUNTO                    01076116
+                 MOVE WS-CURRENCY-CODE    TO CURRO                     0107615A
                  MOVE WS-LOAN-PERIOD      TO PERIODO                    01076216
                                                                         01076316
               END-IF                                                    01076811
@@ -197,4 +358,132 @@
            END-IF                                                       01078911
            EXIT.                                                        01079011
                                                                         01080009
+      *    XCTL TO LOANFORM, CARRYING THE SSN SO IT CAN RELOAD THE      01080101
+      *    APPLICATION AND SUBMIT THE EDIT AS AN UPDATE, NOT AN INSERT  01080102
+       600-EDIT-APPLICATION.                                            01080103
+           MOVE WS-SSN        TO WS-EDIT-SSN                            01080104
+           MOVE WS-APP-ID     TO WS-EDIT-APP-ID                        01080104A
+           SET WS-LOAD-FOR-EDIT TO TRUE                                 01080105
+                                                                        01080106
+           EXEC CICS XCTL                                               01080107
+              PROGRAM('LOANFORM')                                       01080108
+              COMMAREA(WS-EDIT-COMMAREA)                                01080109
+              RESP(WS-RESPCODE)                                         01080110
+           END-EXEC                                                     01080111
+           EXIT.                                                        01080112
+                                                                        01080113
+      *    XCTL TO LOANFORM, CARRYING THE OLD APPLICATION'S SSN AND     01080201
+      *    ID SO IT CAN BE RELOADED AS THE STARTING POINT FOR A NEW,    01080202
+      *    REPLACEMENT APPLICATION RATHER THAN EDITED IN PLACE          01080203
+       700-REFINANCE-APPLICATION.                                       01080204
+           MOVE WS-SSN        TO WS-EDIT-SSN                            01080205
+           MOVE WS-APP-ID     TO WS-EDIT-APP-ID                         01080206
+           SET WS-LOAD-FOR-REFINANCE TO TRUE                            01080207
+                                                                        01080208
+           EXEC CICS XCTL                                               01080209
+              PROGRAM('LOANFORM')                                       01080210
+              COMMAREA(WS-EDIT-COMMAREA)                                01080211
+              RESP(WS-RESPCODE)                                         01080212
+           END-EXEC                                                     01080213
+           EXIT.                                                        01080214
+                                                                        01081200
+      *    PAGES THROUGH APPLICATIONS ONE ROW AT A TIME - PF7 MOVES     01081201
+      *    TOWARD OLDER APP-IDS, PF8 TOWARD NEWER ONES - THE CURRENT    01081202
+      *    POSITION IS WHATEVER APP-ID IS ALREADY DISPLAYED IN APPIDI,  01081203
+      *    AND WHICHEVER OFFICER/NAME/CITY/POSTAL/STATUS FILTERS ARE    01081204
+      *    FILLED IN ON THE SCREEN NARROW THE RESULTS                   01081205
+       450-BROWSE-INFORMATION.                                          01081206
+           SET SW-BROWSE TO TRUE                                        01081207
+           PERFORM 405-SET-SEARCH-CRITERIA                              01081208
+                                                                        01081209
+           EXEC CICS LINK                                               01081210
+              PROGRAM('LOANDB2')                                        01081211
+              COMMAREA(DATAGROUP)                                       01081212
+              RESP(WS-RESPCODE)                                         01081213
+           END-EXEC                                                     01081214
+                                                                        01081215
+           PERFORM 410-DISPLAY-READ-RESULT                              01081216
+           EXIT.                                                        01081217
+                                                                        01081218
+      *    RE-READS THE APPLICATION FRESH (SO THE LETTER REFLECTS THE   01081301
+      *    CURRENT STATUS/TERMS) AND, IF FOUND, ROUTES A FORMATTED      01081302
+      *    APPROVAL OR REJECTION NOTICE TO THE PRINT QUEUE              01081303
+       800-PRINT-DECISION-LETTER.                                       01081304
+           SET SW-READ TO TRUE                                          01081305
+           MOVE ZERO   TO WS-OFFICER-ID                                 01081306
+           MOVE ZERO   TO WS-APP-ID                                     01081307
+           MOVE SPACES TO WS-LAST-NAME-FILTER                           01081308
+           MOVE SPACES TO WS-CITY-FILTER                                01081309
+           MOVE SPACES TO WS-POSTAL-FILTER                              01081310
+           MOVE SPACES TO WS-STATUS-FILTER                              01081311
+                                                                        01081312
+           EXEC CICS LINK                                               01081313
+              PROGRAM('LOANDB2')                                        01081314
+              COMMAREA(DATAGROUP)                                       01081315
+              RESP(WS-RESPCODE)                                         01081316
+           END-EXEC                                                     01081317
+                                                                        01081318
+           PERFORM 410-DISPLAY-READ-RESULT                              01081319
+                                                                        01081320
+           IF SUCCESS                                                   01081321
+              PERFORM 810-SPOOL-LETTER                                  01081322
+           END-IF                                                       01081323
+           EXIT.                                                        01081324
+                                                                        01081325
+      *    FORMATS A SHORT APPROVAL/REJECTION NOTICE AND WRITES IT TO   01081401
+      *    JES SPOOL SO IT CAN BE ROUTED TO A PRINTER OUTPUT CLASS      01081402
+       810-SPOOL-LETTER.                                                01081403
+           EXEC CICS SPOOLOPEN OUTPUT                                   01081404
+              TOKEN(WS-SPOOL-TOKEN)                                     01081405
+              NOHANDLE                                                  01081406
+           END-EXEC                                                     01081407
+                                                                        01081408
+           MOVE SPACES TO WS-LETTER-LINE                                01081409
+           STRING 'LOAN DECISION NOTICE FOR ' DELIMITED BY SIZE         01081410
+                  WS-F-NAME                    DELIMITED BY SPACE       01081411
+                  ' '                          DELIMITED BY SIZE        01081412
+                  WS-L-NAME                    DELIMITED BY SPACE       01081413
+                  INTO WS-LETTER-LINE                                   01081414
+           END-STRING                                                   01081415
+           EXEC CICS SPOOLWRITE                                         01081416
+              TOKEN(WS-SPOOL-TOKEN)                                     01081417
+              FROM(WS-LETTER-LINE)                                      01081418
+              FLENGTH(LENGTH OF WS-LETTER-LINE)                         01081419
+           END-EXEC                                                     01081420
+                                                                        01081421
+           EVALUATE WS-STATUS                                           01081422
+              WHEN 1                                                    01081423
+                 MOVE SPACES TO WS-LETTER-LINE                          01081424
+                 STRING 'APPROVED - AMOUNT: ' DELIMITED BY SIZE         01081425
+                        AMOUNTO               DELIMITED BY SIZE         01081426
+                        '  RATE: '            DELIMITED BY SIZE         01081427
+                        INTRSTO               DELIMITED BY SIZE         01081428
+                        '  MONTHLY PAYMENT: ' DELIMITED BY SIZE         01081429
+                        MNTHLYO               DELIMITED BY SIZE         01081430
+                        INTO WS-LETTER-LINE                             01081431
+                 END-STRING                                             01081432
+                 EXEC CICS SPOOLWRITE                                   01081433
+                    TOKEN(WS-SPOOL-TOKEN)                                01081434
+                    FROM(WS-LETTER-LINE)                                 01081435
+                    FLENGTH(LENGTH OF WS-LETTER-LINE)                    01081436
+                 END-EXEC                                                01081437
+              WHEN 0                                                    01081438
+                 MOVE SPACES TO WS-LETTER-LINE                          01081439
+                 STRING 'REJECTED - REASON: ' DELIMITED BY SIZE         01081440
+                        WS-REJECT-REASON      DELIMITED BY SPACE        01081441
+                        INTO WS-LETTER-LINE                             01081442
+                 END-STRING                                             01081443
+                 EXEC CICS SPOOLWRITE                                   01081444
+                    TOKEN(WS-SPOOL-TOKEN)                                01081445
+                    FROM(WS-LETTER-LINE)                                 01081446
+                    FLENGTH(LENGTH OF WS-LETTER-LINE)                    01081447
+                 END-EXEC                                                01081448
+           END-EVALUATE                                                 01081449
+                                                                        01081450
+           EXEC CICS SPOOLCLOSE                                         01081451
+              TOKEN(WS-SPOOL-TOKEN)                                     01081452
+           END-EXEC                                                     01081453
+                                                                        01081454
+           MOVE 'DECISION LETTER SENT TO PRINT QUEUE' TO MESSAGEO       01081455
+           EXIT.                                                        01081456
 
\ No newline at end of file
