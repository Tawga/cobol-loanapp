@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOANARCH.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT ARCHIVE-RPT  ASSIGN TO ARCHRPT                        00060000
+               ORGANIZATION IS SEQUENTIAL                               00070000
+               FILE STATUS IS WS-ARCHIVE-RPT-STATUS.                    00075000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+      *    ONE LINE PER APPLICATION MOVED TO THE ARCHIVE TABLE          00100000
+       FD  ARCHIVE-RPT                                                  00110000
+           RECORDING MODE F                                             00120000
+           LABEL RECORDS STANDARD.                                      00130000
+       01  ARCH-RPT-LINE            PIC X(80).                          00140000
+                                                                        00150000
+       WORKING-STORAGE SECTION.                                         00160000
+           EXEC SQL                                                     00170000
+              INCLUDE SQLCA                                             00180000
+           END-EXEC.                                                    00190000
+           EXEC SQL                                                     00200000
+              INCLUDE APPS                                              00210000
+           END-EXEC.                                                    00220000
+           EXEC SQL                                                     00230000
+              INCLUDE APPSARCH                                          00240000
+           END-EXEC.                                                    00250000
+           EXEC SQL                                                     00260000
+              INCLUDE TXNLOG                                            00270000
+           END-EXEC.                                                    00280000
+           EXEC SQL                                                     00290000
+              INCLUDE CHKPT                                             00300000
+           END-EXEC.                                                    00310000
+                                                                        00320000
+       01  WS-EOF-SW               PIC X     VALUE 'N'.                 00330000
+           88  WS-NO-MORE-ROWS     VALUE 'Y'.                           00340000
+       01  WS-ARCHIVE-RPT-STATUS   PIC XX    VALUE '00'.                00345000
+       01  WS-RETAIN-DAYS          PIC S9(9) COMP VALUE ZERO.           00350000
+       01  WS-CAND-CNT             PIC 9(7)  VALUE ZERO.                00360000
+       01  WS-ARCHIVED-CNT         PIC 9(7)  VALUE ZERO.                00370000
+      *    THE ARCHIVE PASS DELETES EACH ROW IT MOVES, SO EVERY CANDID- 00371000
+      *    ATE STILL IN APPLICATIONS ON A RESTART GENUINELY STILL NEEDS 00372000
+      *    ARCHIVING - THE CHECKPOINT ROW BELOW IS KEPT PURELY FOR      00373000
+      *    OPERATOR VISIBILITY INTO WHETHER A PRIOR RUN COMPLETED       00374000
+       01  WS-JOB-NAME              PIC X(8) VALUE 'LOANARCH'.          00375000
+                                                                        00380000
+       LINKAGE SECTION.                                                00390000
+      *    JCL PARM='NNNNN' - RETENTION PERIOD IN DAYS FOR A REJECTED  00400000
+      *    APPLICATION BEFORE IT IS ARCHIVED; DEFAULTS TO 2555 (7      00410000
+      *    YEARS) WHEN NOT SUPPLIED                                    00420000
+       01  LK-RETAIN-PARM.                                              00430000
+           05  LK-RETAIN-LEN        PIC S9(4) COMP.                     00440000
+           05  LK-RETAIN-VALUE      PIC 9(5).                           00450000
+                                                                        00460000
+       PROCEDURE DIVISION USING LK-RETAIN-PARM.                        00470000
+       000-MAIN-PARA.                                                  00480000
+           PERFORM 100-INITIALIZE                                      00490000
+           PERFORM 200-FETCH-CANDIDATE UNTIL WS-NO-MORE-ROWS           00500000
+           PERFORM 900-TERMINATE                                       00510000
+           STOP RUN.                                                   00520000
+                                                                        00530000
+      *    A REJECTED APPLICATION'S SUBMISSION DATE ISN'T CARRIED ON   00540000
+      *    APPLICATIONS ITSELF - IT IS DERIVED FROM THE INSERT ROW     00550000
+      *    LOANDB2 ALREADY WRITES TO TRANSACTION_LOG, THE SAME WAY     00560000
+      *    LOANRPT/LOANEXTR IDENTIFY AN APPLICATION'S ORIGIN DATE      00570000
+       100-INITIALIZE.                                                 00580000
+           OPEN OUTPUT ARCHIVE-RPT                                     00590000
+           IF WS-ARCHIVE-RPT-STATUS NOT = '00'                          00590100
+              DISPLAY 'LOANARCH - UNABLE TO OPEN ARCHIVE-RPT, STATUS = '00590200
+                      WS-ARCHIVE-RPT-STATUS                             00590300
+              MOVE 16 TO RETURN-CODE                                    00590400
+              STOP RUN                                                  00590500
+           END-IF                                                       00590600
+           IF LK-RETAIN-LEN = ZERO                                     00600000
+              MOVE 2555 TO LK-RETAIN-VALUE                             00610000
+           END-IF                                                      00620000
+           MOVE LK-RETAIN-VALUE TO WS-RETAIN-DAYS                      00630000
+                                                                        00640000
+           EXEC SQL                                                    00650000
+              DECLARE ARCHIVE-CAND CURSOR FOR                          00660000
+              SELECT DISTINCT A.APP_ID, A.CUST_SSN, A.STATUS,          00670000
+                     A.LOAN_AMN, A.LOAN_PERIOD, A.INTEREST,            00680000
+                     A.MO_PAYMNT, A.TOTAL_LOAN, A.LOAN_USAGE,          00690000
+                     A.EMP_STATUS, A.MO_GROSS_INC, A.CURR_LOANS,       00700000
+                     A.CURR_ASSETS, A.REJECT_REASON                    00710000
+                FROM KALA15.APPLICATIONS A                             00720000
+                JOIN KALA15.TRANSACTION_LOG T                          00730000
+                  ON T.APP_ID = A.APP_ID                                00740000
+               WHERE A.STATUS = 0                                      00750000
+                 AND T.CRUD_SW = 'I'                                   00760000
+                 AND DATE(T.TXN_TS) <=                                 00770000
+                     (CURRENT DATE - :WS-RETAIN-DAYS DAYS)             00780000
+           END-EXEC                                                    00790000
+           EXEC SQL                                                    00800000
+              OPEN ARCHIVE-CAND                                        00810000
+           END-EXEC                                                    00820000
+           PERFORM 150-ESTABLISH-CHECKPOINT                            00830000
+           EXIT.                                                       00840000
+                                                                        00850000
+      *    LOGS WHETHER A PRIOR RUN COMPLETED - SINCE ARCHIVING BOTH   00860000
+      *    INSERTS AND DELETES IN ONE UNIT OF WORK PER CANDIDATE, AN   00870000
+      *    ABEND MID-RUN CANNOT LEAVE A HALF-ARCHIVED ROW BEHIND, SO   00880000
+      *    A RESTART SIMPLY REOPENS THE CURSOR AND PICKS UP WHATEVER   00890000
+      *    STILL QUALIFIES                                             00900000
+       150-ESTABLISH-CHECKPOINT.                                       00910000
+           EXEC SQL                                                    00920000
+              SELECT RUN_STATUS INTO :CHKPT-RUN-STATUS                 00930000
+                FROM KALA15.BATCH_CHECKPOINT                           00940000
+               WHERE JOB_NAME = :WS-JOB-NAME                           00950000
+           END-EXEC                                                    00960000
+           EVALUATE SQLCODE                                            00970000
+              WHEN 100                                                 00980000
+                 MOVE WS-JOB-NAME  TO CHKPT-JOB-NAME                   00990000
+                 MOVE ZERO         TO CHKPT-LAST-KEY                   01000000
+                 MOVE 100          TO CHKPT-COMMIT-FREQ                01010000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        01020000
+                 EXEC SQL                                              01030000
+                    INSERT INTO KALA15.BATCH_CHECKPOINT                01040000
+                           (JOB_NAME, LAST_KEY, COMMIT_FREQ,           01050000
+                            RUN_STATUS, LAST_UPDATE_TS)                01060000
+                    VALUES (:CHKPT-JOB-NAME, :CHKPT-LAST-KEY,          01070000
+                            :CHKPT-COMMIT-FREQ, :CHKPT-RUN-STATUS,     01080000
+                            CURRENT TIMESTAMP)                        01090000
+                 END-EXEC                                              01100000
+              WHEN 00                                                  01110000
+                 IF CHKPT-IN-PROGRESS                                  01120000
+                    DISPLAY 'LOANARCH - PRIOR RUN DID NOT COMPLETE - ' 01130000
+                            'RESUMING FROM REMAINING CANDIDATES'       01140000
+                 END-IF                                                01150000
+                 SET  CHKPT-IN-PROGRESS TO TRUE                        01160000
+                 EXEC SQL                                              01170000
+                    UPDATE KALA15.BATCH_CHECKPOINT                     01180000
+                       SET LAST_KEY = 0, RUN_STATUS = 'R',             01190000
+                           LAST_UPDATE_TS = CURRENT TIMESTAMP          01200000
+                     WHERE JOB_NAME = :WS-JOB-NAME                     01210000
+                 END-EXEC                                              01220000
+           END-EVALUATE                                                01230000
+           EXIT.                                                       01240000
+                                                                        01250000
+      *    MOVES ONE CANDIDATE FROM APPLICATIONS TO                    01260000
+      *    APPLICATIONS_ARCHIVE - THE INSERT AND DELETE SHARE THE      01270000
+      *    SAME UNIT OF WORK SO A COMMIT NEVER LEAVES THE ROW IN BOTH  01280000
+      *    OR NEITHER TABLE                                            01290000
+       200-FETCH-CANDIDATE.                                            01300000
+           EXEC SQL                                                    01310000
+              FETCH ARCHIVE-CAND                                       01320000
+                INTO :APP-ID, :CUST-SSN, :APP-STATUS, :LOAN-AMN,       01330000
+                     :LOAN-PERIOD, :INTEREST, :MO-PAYMNT, :TOTAL-LOAN, 01340000
+                     :LOAN-USAGE, :EMP-STATUS, :MO-GROSS-INC,          01350000
+                     :CURR-LOANS, :CURR-ASSETS, :REJECT-REASON         01360000
+           END-EXEC                                                    01370000
+           IF SQLCODE NOT = 00                                         01380000
+              MOVE 'Y' TO WS-EOF-SW                                    01390000
+           ELSE                                                        01400000
+              ADD 1 TO WS-CAND-CNT                                     01410000
+              MOVE APP-ID          TO ARCH-APP-ID                      01420000
+              MOVE CUST-SSN        TO ARCH-CUST-SSN                    01430000
+              MOVE APP-STATUS      TO ARCH-STATUS                      01440000
+              MOVE LOAN-AMN        TO ARCH-LOAN-AMN                    01450000
+              MOVE LOAN-PERIOD     TO ARCH-LOAN-PERIOD                 01460000
+              MOVE INTEREST        TO ARCH-INTEREST                    01470000
+              MOVE MO-PAYMNT       TO ARCH-MO-PAYMNT                   01480000
+              MOVE TOTAL-LOAN      TO ARCH-TOTAL-LOAN                  01490000
+              MOVE LOAN-USAGE      TO ARCH-LOAN-USAGE                  01500000
+              MOVE EMP-STATUS      TO ARCH-EMP-STATUS                  01510000
+              MOVE MO-GROSS-INC    TO ARCH-MO-GROSS-INC                01520000
+              MOVE CURR-LOANS      TO ARCH-CURR-LOANS                  01530000
+              MOVE CURR-ASSETS     TO ARCH-CURR-ASSETS                 01540000
+              MOVE REJECT-REASON   TO ARCH-REJECT-REASON               01550000
+              EXEC SQL                                                 01560000
+                 INSERT INTO KALA15.APPLICATIONS_ARCHIVE                01570000
+                        (APP_ID, CUST_SSN, STATUS, LOAN_AMN,           01580000
+                         LOAN_PERIOD, INTEREST, MO_PAYMNT, TOTAL_LOAN, 01590000
+                         LOAN_USAGE, EMP_STATUS, MO_GROSS_INC,         01600000
+                         CURR_LOANS, CURR_ASSETS, REJECT_REASON,       01610000
+                         ARCHIVED_TS)                                  01620000
+                 VALUES (:ARCH-APP-ID, :ARCH-CUST-SSN, :ARCH-STATUS,   01630000
+                         :ARCH-LOAN-AMN, :ARCH-LOAN-PERIOD,            01640000
+                         :ARCH-INTEREST, :ARCH-MO-PAYMNT,              01650000
+                         :ARCH-TOTAL-LOAN, :ARCH-LOAN-USAGE,           01660000
+                         :ARCH-EMP-STATUS, :ARCH-MO-GROSS-INC,         01670000
+                         :ARCH-CURR-LOANS, :ARCH-CURR-ASSETS,          01680000
+                         :ARCH-REJECT-REASON, CURRENT TIMESTAMP)      01690000
+              END-EXEC                                                 01700000
+              EXEC SQL                                                 01710000
+                 DELETE FROM KALA15.APPLICATIONS                       01720000
+                  WHERE APP_ID = :APP-ID                               01730000
+              END-EXEC                                                 01740000
+              ADD 1 TO WS-ARCHIVED-CNT                                 01750000
+              MOVE SPACES TO ARCH-RPT-LINE                             01760000
+              STRING 'ARCHIVED APPLICATION ' APP-ID ' SSN: ' CUST-SSN  01770000
+                     DELIMITED BY SIZE INTO ARCH-RPT-LINE              01780000
+              END-STRING                                               01790000
+              WRITE ARCH-RPT-LINE                                      01800000
+              PERFORM 230-CHECKPOINT-COMMIT                            01810000
+           END-IF                                                      01820000
+           EXIT.                                                       01830000
+                                                                        01840000
+      *    COMMITS EVERY COMMIT-FREQ CANDIDATES SO A LONG ARCHIVE RUN  01850000
+      *    DOESN'T HOLD LOCKS OR LOG SPACE FOR THE FULL DURATION       01860000
+       230-CHECKPOINT-COMMIT.                                          01870000
+           IF FUNCTION MOD(WS-CAND-CNT, CHKPT-COMMIT-FREQ) = ZERO      01880000
+              EXEC SQL                                                 01890000
+                 UPDATE KALA15.BATCH_CHECKPOINT                        01900000
+                    SET LAST_KEY = :WS-CAND-CNT,                       01910000
+                        LAST_UPDATE_TS = CURRENT TIMESTAMP             01920000
+                  WHERE JOB_NAME = :WS-JOB-NAME                        01930000
+              END-EXEC                                                 01940000
+              EXEC SQL                                                 01950000
+                 COMMIT                                                01960000
+              END-EXEC                                                 01970000
+           END-IF                                                      01980000
+           EXIT.                                                       01990000
+                                                                        02000000
+       900-TERMINATE.                                                  02010000
+           EXEC SQL                                                    02020000
+              CLOSE ARCHIVE-CAND                                       02030000
+           END-EXEC                                                    02040000
+           EXEC SQL                                                    02050000
+              UPDATE KALA15.BATCH_CHECKPOINT                           02060000
+                 SET RUN_STATUS = 'C',                                 02070000
+                     LAST_UPDATE_TS = CURRENT TIMESTAMP                02080000
+               WHERE JOB_NAME = :WS-JOB-NAME                           02090000
+           END-EXEC                                                    02100000
+           EXEC SQL                                                    02110000
+              COMMIT                                                   02120000
+           END-EXEC                                                    02130000
+           CLOSE ARCHIVE-RPT                                           02140000
+           DISPLAY 'LOANARCH - APPLICATIONS ARCHIVED: ' WS-ARCHIVED-CNT02150000
+           EXIT.                                                       02160000
