@@ -0,0 +1,14 @@
+//LOANVOL  JOB (ACCTG),'APP VOLUME CHECK',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* COMPARES TODAY'S COUNT OF NEWLY SUBMITTED LOAN APPLICATIONS   *
+//* AGAINST THE TRAILING 30-DAY AVERAGE AND EXTRACTS AN OPS ALERT *
+//* RECORD WHEN THE COUNT FALLS OUTSIDE THE CONFIGURED BAND       *
+//* PARM IS THE ALLOWED DEVIATION FROM THE AVERAGE, EXPRESSED AS  *
+//* A FRACTION (9V99); OMIT THE PARM TO DEFAULT TO .25            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANVOL,PARM='025'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//ALERTOUT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
