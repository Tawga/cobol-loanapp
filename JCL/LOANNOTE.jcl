@@ -0,0 +1,15 @@
+//LOANNOTE JOB (ACCTG),'PMT DUE NOTICES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTHLY MAIL-MERGE EXTRACT OF INSTALLMENTS COMING DUE WITHIN  *
+//* THE NOTICE WINDOW FOR THE NOTICE-PRINTING VENDOR              *
+//* PARM IS THE NOTICE WINDOW IN DAYS, DEFAULTS TO 10 WHEN OMITTED*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANNOTE,PARM='010'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//NOTEOUT  DD   DSN=KALA15.LOANAPP.NOTICES,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
