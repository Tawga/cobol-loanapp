@@ -0,0 +1,13 @@
+//LOANRATE JOB (ACCTG),'RATE REFRESH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REFRESH OF KALA15.INTEREST FROM THE MARKET-RATE FEED  *
+//* PARM IS THE SPREAD OVER THE FEED'S BASE RATE, IN HUNDREDTHS   *
+//* OF A PERCENT (E.G. 00150 = 1.50)                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANRATE,PARM='00150'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//MKTFEED  DD   DSN=KALA15.MKTFEED.DAILY,DISP=SHR
+//RATERPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
