@@ -0,0 +1,17 @@
+//LOANEXTR JOB (ACCTG),'PORTFOLIO EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* POINT-IN-TIME PORTFOLIO EXTRACT FOR REGULATORY REPORTING -    *
+//* LOAN AMOUNT, RATE, STATUS, AND ORIGINATION DATE FOR EVERY     *
+//* APPLICATION ON RECORD AS OF THE SNAPSHOT DATE                 *
+//* PARM IS THE AS-OF DATE (YYYY-MM-DD); OMIT TO DEFAULT TO THE   *
+//* CURRENT DATE                                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANEXTR
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//REGXTRCT DD   DSN=KALA15.LOANAPP.REGXTRCT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
