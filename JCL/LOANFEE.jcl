@@ -0,0 +1,15 @@
+//LOANFEE  JOB (ACCTG),'LATE FEE ASSESSMENT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ASSESSES A LATE FEE AGAINST EACH OPEN DELINQUENCY PAST ITS    *
+//* GRACE PERIOD, ADDS IT TO THE LOAN'S OUTSTANDING BALANCE, AND  *
+//* RECORDS IT IN KALA15.FEE_HISTORY FOR AUDIT                    *
+//* PARM IS THE GRACE PERIOD IN DAYS; OMIT TO DEFAULT TO 15       *
+//* MUST RUN AFTER LOANDELQ SO KALA15.DELINQUENCY REFLECTS THE    *
+//* CURRENT NIGHT'S PAST-DUE INSTALLMENTS                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANFEE,PARM='015'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//FEERPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
