@@ -0,0 +1,17 @@
+//LOANANON JOB (ACCTG),'CUSTOMER PII ANONYMIZATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SCRUBS NAME/ADDRESS/POSTAL CODE/CITY IN KALA15.CUSTOMER FOR    *
+//* EACH SSN LISTED IN THE SSNFEED INPUT - USED TO SATISFY A       *
+//* RIGHT-TO-BE-FORGOTTEN REQUEST OR AN AUTOMATED RETENTION RULE   *
+//* AGAINST CLOSED ACCOUNTS. THE SSN ITSELF AND ALL LOAN DATA IN   *
+//* KALA15.APPLICATIONS ARE LEFT UNCHANGED SO AGGREGATE LOAN       *
+//* STATISTICS REMAIN REPORTABLE                                  *
+//* SSNFEED IS A FIXED-BLOCK 80 BYTE FILE, SSN IN POSITIONS 1-11   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANANON
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//SSNFEED  DD   DSN=KALA15.LOANAPP.ANONFEED,DISP=SHR
+//ANONRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
