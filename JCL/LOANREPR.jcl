@@ -0,0 +1,14 @@
+//LOANREPR JOB (ACCTG),'RATE REPRICE SCAN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SCANS BOOKED LOANS FOR ONES WHOSE LOCKED RATE NOW SITS MORE   *
+//* THAN THE CONFIGURED SPREAD ABOVE THE CURRENT INTEREST BRACKET *
+//* AND EXTRACTS AN OUTREACH LIST FOR THE RETENTION TEAM          *
+//* PARM IS THE SPREAD, IN HUNDREDTHS OF A PERCENT (E.G. 00100 =  *
+//* 1.00); OMIT THE PARM TO DEFAULT TO 1.00                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANREPR,PARM='00100'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//REPROUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
