@@ -0,0 +1,14 @@
+//LOANARCH JOB (ACCTG),'APPLICATION ARCHIVAL',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RETENTION/ARCHIVAL SWEEP - MOVES REJECTED APPLICATIONS OLDER  *
+//* THAN THE RETENTION PERIOD FROM KALA15.APPLICATIONS TO         *
+//* KALA15.APPLICATIONS_ARCHIVE                                   *
+//* PARM IS THE RETENTION PERIOD IN DAYS; OMIT TO DEFAULT TO      *
+//* 2555 (7 YEARS)                                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANARCH,PARM='02555'
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//ARCHRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
