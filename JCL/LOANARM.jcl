@@ -0,0 +1,14 @@
+//LOANARM  JOB (ACCTG),'ARM RATE RESET',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY SCAN FOR ADJUSTABLE-RATE LOANS WHOSE ANNUAL RESET     *
+//* INSTALLMENT IS DUE TODAY. RE-PRICES THE PAYMENT AGAINST THE   *
+//* INTEREST BRACKET IN EFFECT AS OF TODAY AND RE-AMORTIZES THE   *
+//* REMAINING, NOT-YET-PAID SCHEDULE ROWS OVER WHAT IS LEFT OF    *
+//* THE LOAN. MUST RUN BEFORE LOANRATE SO A RESET NEVER PRICES    *
+//* AGAINST A BRACKET THAT LOANRATE IS ABOUT TO END-DATE          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANARM
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
