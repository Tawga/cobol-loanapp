@@ -0,0 +1,13 @@
+//LOANDELQ JOB (ACCTG),'DELINQUENCY SWEEP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY SWEEP OF KALA15.PAYMENT_SCHEDULE FOR PAST-DUE,        *
+//* UNPAID INSTALLMENTS - FLAGS/REFRESHES KALA15.DELINQUENCY WITH *
+//* THE CURRENT DAYS-PAST-DUE AND BUCKET, AND CLEARS ANY OPEN     *
+//* DELINQUENCY WHOSE LOAN HAS SINCE BEEN PAID OFF. MUST RUN      *
+//* BEFORE LOANFEE SO LATE FEES ARE ASSESSED AGAINST CURRENT DATA *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANDELQ
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
