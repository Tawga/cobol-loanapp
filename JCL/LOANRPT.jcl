@@ -0,0 +1,13 @@
+//LOANRPT  JOB (ACCTG),'DAILY APP RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END OF DAY SUMMARY OF NEW LOAN APPLICATIONS - APPROVED/       *
+//* REJECTED COUNTS, TOTAL DOLLAR VOLUME, AVERAGE LOAN AMOUNT     *
+//* PARM IS THE BUSINESS DATE TO REPORT ON (YYYY-MM-DD); OMIT     *
+//* THE PARM TO DEFAULT TO THE CURRENT DATE                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANRPT
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
