@@ -0,0 +1,12 @@
+//LOANRECN JOB (ACCTG),'CUST/APP RECON',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION OF KALA15.CUSTOMER AGAINST             *
+//* KALA15.APPLICATIONS - LISTS ROWS ON EITHER SIDE WITH NO       *
+//* MATCH ON THE OTHER SO STALE RECORDS CAN BE CLEANED UP         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOANRECN
+//STEPLIB  DD   DSN=KALA15.LOANAPP.LOAD,DISP=SHR
+//RECNRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
