@@ -11,7 +11,8 @@
              L_NAME                         VARCHAR(15) NOT NULL,
              ADDRESS                        VARCHAR(20),
              POSTAL_CODE                    CHAR(5),
-             CITY                           VARCHAR(20)
+             CITY                           VARCHAR(20),
+             ROW_VERSION                    INTEGER NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE KALA15.CUSTOMER                    *
@@ -31,7 +32,8 @@
            10 CITY                 PIC X(20).
       *       49 CITY-LEN          PIC S9(4) USAGE COMP.
       *       49 CITY-TEXT         PIC X(20).
+           10 CUST-ROW-VERSION     PIC S9(9) USAGE COMP.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
       ******************************************************************
 
\ No newline at end of file
