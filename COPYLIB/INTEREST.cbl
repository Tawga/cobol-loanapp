@@ -10,7 +10,10 @@
              RATE                           DECIMAL(3, 2),
              RANGE_START                    INTEGER,
              RANGE_END                      INTEGER,
-             INTEREST                       INTEGER
+             INTEREST                       INTEGER,
+             EFFECTIVE_DATE                 DATE NOT NULL,
+             END_DATE                       DATE,
+             CURRENCY_CODE                  CHAR(3)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE KALA15.INTEREST                    *
@@ -21,7 +24,10 @@
            10 RANGE-START          PIC S9(9) USAGE COMP.
            10 RANGE-END            PIC S9(9) USAGE COMP.
            10 INTEREST             PIC S9(9) USAGE COMP.
+           10 EFFECTIVE-DATE       PIC X(10).
+           10 END-DATE             PIC X(10).
+           10 INT-CURRENCY-CODE    PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
 
\ No newline at end of file
