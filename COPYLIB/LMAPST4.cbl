@@ -0,0 +1,74 @@
+       01  LCOAPI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  CSSNL    COMP  PIC  S9(4).
+           02  CSSNF    PICTURE X.
+           02  FILLER REDEFINES CSSNF.
+             03 CSSNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CSSNI  PIC X(11).
+           02  CFNAMEL    COMP  PIC  S9(4).
+           02  CFNAMEF    PICTURE X.
+           02  FILLER REDEFINES CFNAMEF.
+             03 CFNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CFNAMEI  PIC X(15).
+           02  CLNAMEL    COMP  PIC  S9(4).
+           02  CLNAMEF    PICTURE X.
+           02  FILLER REDEFINES CLNAMEF.
+             03 CLNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLNAMEI  PIC X(15).
+           02  CRELL    COMP  PIC  S9(4).
+           02  CRELF    PICTURE X.
+           02  FILLER REDEFINES CRELF.
+             03 CRELA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRELI  PIC X(10).
+           02  CMOGIL    COMP  PIC  S9(4).
+           02  CMOGIF    PICTURE X.
+           02  FILLER REDEFINES CMOGIF.
+             03 CMOGIA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CMOGII  PIC X(8).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LCOAPO REDEFINES LCOAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  CSSNC    PICTURE X.
+           02  CSSNH    PICTURE X.
+           02  CSSNO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  CFNAMEC    PICTURE X.
+           02  CFNAMEH    PICTURE X.
+           02  CFNAMEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CLNAMEC    PICTURE X.
+           02  CLNAMEH    PICTURE X.
+           02  CLNAMEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CRELC    PICTURE X.
+           02  CRELH    PICTURE X.
+           02  CRELO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CMOGIC    PICTURE X.
+           02  CMOGIH    PICTURE X.
+           02  CMOGIO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
