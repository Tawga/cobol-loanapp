@@ -0,0 +1,24 @@
+       01  LMENUI.
+           02  FILLER PIC X(12).
+           02  OPIDL    COMP  PIC  S9(4).
+           02  OPIDF    PICTURE X.
+           02  FILLER REDEFINES OPIDF.
+             03 OPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OPIDI  PIC X(3).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSAGEI  PIC X(40).
+       01  LMENUO REDEFINES LMENUI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  OPIDC    PICTURE X.
+           02  OPIDH    PICTURE X.
+           02  OPIDO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEO  PIC X(40).
