@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.BRANCH)                                     *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(BRANCH))                  *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                          *
+      *        QUOTE                                                    *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.BRANCH TABLE
+           ( BRANCH_ID                      INTEGER NOT NULL,
+             BRANCH_NAME                    CHAR(30) NOT NULL,
+             TERMINAL_ID                    CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.BRANCH                       *
+      ******************************************************************
+       01  DCLBRANCH.
+           10 BR-BRANCH-ID          PIC S9(9) USAGE COMP.
+           10 BR-BRANCH-NAME        PIC X(30).
+           10 BR-TERMINAL-ID        PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
