@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.COLLATERAL)                                 *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(COLL))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.COLLATERAL TABLE
+           ( COLL_ID                        INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             ASSET_TYPE                     CHAR(15),
+             DESCRIPTION                     CHAR(40),
+             APPRAISED_VALUE                INTEGER,
+             LIEN_POSITION                  SMALLINT
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.COLLATERAL                  *
+      ******************************************************************
+       01  DCLCOLLATERAL.
+           10 COLL-ID               PIC S9(9) USAGE COMP.
+           10 COLL-APP-ID           PIC S9(9) USAGE COMP.
+           10 COLL-ASSET-TYPE       PIC X(15).
+           10 COLL-DESCRIPTION      PIC X(40).
+           10 COLL-APPRAISED-VAL    PIC S9(9) USAGE COMP.
+           10 COLL-LIEN-POSITION    PIC S9(4) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
