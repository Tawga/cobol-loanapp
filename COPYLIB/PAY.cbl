@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.PAYMENT)                                    *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(PAY))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.PAYMENT TABLE
+           ( PAY_ID                         INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             PAY_AMOUNT                     DECIMAL(10, 2) NOT NULL,
+             PAY_DATE                       DATE NOT NULL,
+             PAY_TYPE                       CHAR(6) NOT NULL,
+             BALANCE_AFTER                  DECIMAL(10, 2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.PAYMENT                     *
+      ******************************************************************
+       01  DCLPAYMENT.
+           10 PAY-ID                 PIC S9(9) USAGE COMP.
+           10 PAY-APP-ID             PIC S9(9) USAGE COMP.
+           10 PAY-AMOUNT             PIC S9(8)V9(2) USAGE COMP-3.
+           10 PAY-DATE               PIC X(10).
+           10 PAY-TYPE               PIC X(6).
+           10 PAY-BALANCE-AFTER      PIC S9(8)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
