@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.APPLICATIONS_ARCHIVE)                      *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(APPSARCH))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.APPLICATIONS_ARCHIVE TABLE
+           ( APP_ID                         INTEGER NOT NULL,
+             CUST_SSN                       CHAR(11) NOT NULL,
+             STATUS                         INTEGER NOT NULL,
+             LOAN_AMN                       INTEGER NOT NULL,
+             LOAN_PERIOD                    INTEGER NOT NULL,
+             INTEREST                       INTEGER,
+             MO_PAYMNT                      DECIMAL(10, 2),
+             TOTAL_LOAN                     DECIMAL(10, 2),
+             LOAN_USAGE                     VARCHAR(40),
+             EMP_STATUS                     CHAR(5),
+             MO_GROSS_INC                   INTEGER,
+             CURR_LOANS                     INTEGER,
+             CURR_ASSETS                    INTEGER,
+             REJECT_REASON                  CHAR(20),
+             ARCHIVED_TS                    TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.APPLICATIONS_ARCHIVE        *
+      ******************************************************************
+       01  DCLAPPLICATIONS-ARCHIVE.
+           10 ARCH-APP-ID           PIC S9(9) USAGE COMP.
+           10 ARCH-CUST-SSN         PIC X(11).
+           10 ARCH-STATUS           PIC S9(9) USAGE COMP.
+           10 ARCH-LOAN-AMN         PIC S9(9) USAGE COMP.
+           10 ARCH-LOAN-PERIOD      PIC S9(9) USAGE COMP.
+           10 ARCH-INTEREST         PIC S9(9) USAGE COMP.
+           10 ARCH-MO-PAYMNT        PIC S9(8)V9(2) USAGE COMP-3.
+           10 ARCH-TOTAL-LOAN       PIC S9(8)V9(2) USAGE COMP-3.
+           10 ARCH-LOAN-USAGE       PIC X(40).
+           10 ARCH-EMP-STATUS       PIC X(5).
+           10 ARCH-MO-GROSS-INC     PIC S9(9) USAGE COMP.
+           10 ARCH-CURR-LOANS       PIC S9(9) USAGE COMP.
+           10 ARCH-CURR-ASSETS      PIC S9(9) USAGE COMP.
+           10 ARCH-REJECT-REASON    PIC X(20).
+           10 ARCH-ARCHIVED-TS      PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
+      ******************************************************************
