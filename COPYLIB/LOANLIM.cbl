@@ -0,0 +1,43 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.LOAN_LIMITS)                                *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(LOANLIM))                 *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                          *
+      *        QUOTE                                                    *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS    *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.LOAN_LIMITS TABLE
+           ( LIMIT_ID                       INTEGER NOT NULL,
+             MIN_AGE                        INTEGER NOT NULL,
+             MAX_AGE                        INTEGER NOT NULL,
+             AGE_SPECIAL_AMOUNT             INTEGER NOT NULL,
+             BRACKET1_MAX_AMOUNT            INTEGER NOT NULL,
+             BRACKET2_MAX_AMOUNT            INTEGER NOT NULL,
+             BRACKET2_MAX_PERIOD            INTEGER NOT NULL,
+             BRACKET3_MAX_AMOUNT            INTEGER NOT NULL,
+             BRACKET3_MAX_PERIOD            INTEGER NOT NULL,
+             BRACKET4_MIN_AMOUNT            INTEGER NOT NULL,
+             BRACKET4_MAX_PERIOD            INTEGER NOT NULL,
+             EFFECTIVE_DATE                 DATE NOT NULL,
+             END_DATE                       DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.LOAN_LIMITS                  *
+      ******************************************************************
+       01  DCLLOAN-LIMITS.
+           10 LIM-LIMIT-ID          PIC S9(9) USAGE COMP.
+           10 LIM-MIN-AGE           PIC S9(9) USAGE COMP.
+           10 LIM-MAX-AGE           PIC S9(9) USAGE COMP.
+           10 LIM-AGE-SPECIAL-AMOUNT PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET1-MAX-AMOUNT PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET2-MAX-AMOUNT PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET2-MAX-PERIOD PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET3-MAX-AMOUNT PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET3-MAX-PERIOD PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET4-MIN-AMOUNT PIC S9(9) USAGE COMP.
+           10 LIM-BRACKET4-MAX-PERIOD PIC S9(9) USAGE COMP.
+           10 LIM-EFFECTIVE-DATE     PIC X(10).
+           10 LIM-END-DATE           PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13       *
+      ******************************************************************
