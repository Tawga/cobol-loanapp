@@ -0,0 +1,54 @@
+       01  LPAYI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  PAYAMTL    COMP  PIC  S9(4).
+           02  PAYAMTF    PICTURE X.
+           02  FILLER REDEFINES PAYAMTF.
+             03 PAYAMTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PAYAMTI  PIC X(11).
+           02  PAYTYPL    COMP  PIC  S9(4).
+           02  PAYTYPF    PICTURE X.
+           02  FILLER REDEFINES PAYTYPF.
+             03 PAYTYPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PAYTYPI  PIC X(6).
+           02  BALL    COMP  PIC  S9(4).
+           02  BALF    PICTURE X.
+           02  FILLER REDEFINES BALF.
+             03 BALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BALI  PIC X(11).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LPAYO REDEFINES LPAYI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  PAYAMTC    PICTURE X.
+           02  PAYAMTH    PICTURE X.
+           02  PAYAMTO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  PAYTYPC    PICTURE X.
+           02  PAYTYPH    PICTURE X.
+           02  PAYTYPO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  BALC    PICTURE X.
+           02  BALH    PICTURE X.
+           02  BALO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
