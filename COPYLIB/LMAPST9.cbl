@@ -0,0 +1,34 @@
+       01  LSUPVI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  DECISIONL    COMP  PIC  S9(4).
+           02  DECISIONF    PICTURE X.
+           02  FILLER REDEFINES DECISIONF.
+             03 DECISIONA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DECISIONI  PIC X(1).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LSUPVO REDEFINES LSUPVI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  DECISIONC    PICTURE X.
+           02  DECISIONH    PICTURE X.
+           02  DECISIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
