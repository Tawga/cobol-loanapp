@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.CO_APPLICANT)                               *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(COAPP))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.CO_APPLICANT TABLE
+           ( APP_ID                         INTEGER NOT NULL,
+             CO_SSN                         CHAR(11) NOT NULL,
+             CO_F_NAME                      CHAR(15),
+             CO_L_NAME                      CHAR(15),
+             RELATIONSHIP                   CHAR(10),
+             CO_MO_GROSS_INC                INTEGER
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.CO_APPLICANT                *
+      ******************************************************************
+       01  DCLCO-APPLICANT.
+           10 COAP-APP-ID          PIC S9(9) USAGE COMP.
+           10 COAP-SSN             PIC X(11).
+           10 COAP-F-NAME          PIC X(15).
+           10 COAP-L-NAME          PIC X(15).
+           10 COAP-RELATIONSHIP    PIC X(10).
+           10 COAP-MO-GROSS-INC    PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
