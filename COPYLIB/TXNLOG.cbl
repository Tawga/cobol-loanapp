@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.TRANSACTION_LOG)                           *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(TXNLOG))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.TRANSACTION_LOG TABLE
+           ( TXN_ID                         INTEGER NOT NULL,
+             TERMINAL_ID                    CHAR(4) NOT NULL,
+             OPERATOR_ID                    CHAR(3) NOT NULL,
+             CRUD_SW                        CHAR(1) NOT NULL,
+             CUST_SSN                       CHAR(11),
+             APP_ID                         INTEGER,
+             TXN_MESSAGE                    CHAR(40),
+             TXN_TS                         TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.TRANSACTION_LOG             *
+      ******************************************************************
+       01  DCLTRANSACTION-LOG.
+           10 TXNLOG-ID               PIC S9(9) USAGE COMP.
+           10 TXNLOG-TERMINAL-ID      PIC X(4).
+           10 TXNLOG-OPERATOR-ID      PIC X(3).
+           10 TXNLOG-CRUD-SW          PIC X(1).
+           10 TXNLOG-CUST-SSN         PIC X(11).
+           10 TXNLOG-APP-ID           PIC S9(9) USAGE COMP.
+           10 TXNLOG-MESSAGE          PIC X(40).
+           10 TXNLOG-TS               PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
