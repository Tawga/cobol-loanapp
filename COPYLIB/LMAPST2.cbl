@@ -90,6 +90,18 @@
              03 USAGEA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  USAGEI  PIC X(40).
+           02  ARML    COMP  PIC  S9(4).
+           02  ARMF    PICTURE X.
+           02  FILLER REDEFINES ARMF.
+             03 ARMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ARMI  PIC X(1).
+           02  CURRL    COMP  PIC  S9(4).
+           02  CURRF    PICTURE X.
+           02  FILLER REDEFINES CURRF.
+             03 CURRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CURRI  PIC X(3).
            02  MSGL    COMP  PIC  S9(4).
            02  MSGF    PICTURE X.
            02  FILLER REDEFINES MSGF.
@@ -159,6 +171,14 @@
            02  USAGEH    PICTURE X.
            02  USAGEO  PIC X(40).
            02  FILLER PICTURE X(3).
+           02  ARMC    PICTURE X.
+           02  ARMH    PICTURE X.
+           02  ARMO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CURRC    PICTURE X.
+           02  CURRH    PICTURE X.
+           02  CURRO  PIC X(3).
+           02  FILLER PICTURE X(3).
            02  MSGC    PICTURE X.
            02  MSGH    PICTURE X.
            02  MSGO  PIC X(40).
