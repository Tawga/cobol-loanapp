@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.SUPERVISOR_REVIEW_CONFIG)                   *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(SUPVCFG))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.SUPERVISOR_REVIEW_CONFIG TABLE
+           ( THRESHOLD_AMOUNT               INTEGER NOT NULL,
+             EFFECTIVE_DATE                 DATE NOT NULL,
+             END_DATE                       DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.SUPERVISOR_REVIEW_CONFIG    *
+      ******************************************************************
+       01  DCLSUPERVISOR-REVIEW-CONFIG.
+           10 SUPV-THRESHOLD-AMOUNT  PIC S9(9) USAGE COMP.
+           10 SUPV-EFFECTIVE-DATE    PIC X(10).
+           10 SUPV-END-DATE          PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
