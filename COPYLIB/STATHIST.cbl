@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.APPLICATION_STATUS_HISTORY)                *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(STATHIST))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.APPLICATION_STATUS_HISTORY TABLE
+           ( HIST_ID                        INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             STATUS_CODE                    CHAR(12) NOT NULL,
+             CHANGED_TS                     TIMESTAMP NOT NULL,
+             CHANGED_BY                     CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.APPLICATION_STATUS_HISTORY  *
+      ******************************************************************
+       01  DCLAPPLICATION-STATUS-HISTORY.
+           10 HIST-ID                PIC S9(9) USAGE COMP.
+           10 HIST-APP-ID             PIC S9(9) USAGE COMP.
+           10 STATUS-CODE             PIC X(12).
+           10 CHANGED-TS              PIC X(26).
+           10 CHANGED-BY              PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
