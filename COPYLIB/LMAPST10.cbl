@@ -0,0 +1,84 @@
+       01  LDRPTI.
+           02  FILLER PIC X(12).
+           02  ASOFL    COMP  PIC  S9(4).
+           02  ASOFF    PICTURE X.
+           02  FILLER REDEFINES ASOFF.
+             03 ASOFA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ASOFI  PIC X(10).
+           02  APPRL    COMP  PIC  S9(4).
+           02  APPRF    PICTURE X.
+           02  FILLER REDEFINES APPRF.
+             03 APPRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPRI  PIC 9(7).
+           02  REJTL    COMP  PIC  S9(4).
+           02  REJTF    PICTURE X.
+           02  FILLER REDEFINES REJTF.
+             03 REJTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  REJTI  PIC 9(7).
+           02  PENDL    COMP  PIC  S9(4).
+           02  PENDF    PICTURE X.
+           02  FILLER REDEFINES PENDF.
+             03 PENDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PENDI  PIC 9(7).
+           02  TOTL    COMP  PIC  S9(4).
+           02  TOTF    PICTURE X.
+           02  FILLER REDEFINES TOTF.
+             03 TOTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TOTI  PIC 9(7).
+           02  VOLL    COMP  PIC  S9(4).
+           02  VOLF    PICTURE X.
+           02  FILLER REDEFINES VOLF.
+             03 VOLA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  VOLI  PIC 9(10)V9(2).
+           02  AVGL    COMP  PIC  S9(4).
+           02  AVGF    PICTURE X.
+           02  FILLER REDEFINES AVGF.
+             03 AVGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AVGI  PIC 9(9)V9(2).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LDRPTO REDEFINES LDRPTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ASOFC    PICTURE X.
+           02  ASOFH    PICTURE X.
+           02  ASOFO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  APPRC    PICTURE X.
+           02  APPRH    PICTURE X.
+           02  APPRO PIC ZZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  REJTC    PICTURE X.
+           02  REJTH    PICTURE X.
+           02  REJTO PIC ZZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  PENDC    PICTURE X.
+           02  PENDH    PICTURE X.
+           02  PENDO PIC ZZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  TOTC    PICTURE X.
+           02  TOTH    PICTURE X.
+           02  TOTO PIC ZZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  VOLC    PICTURE X.
+           02  VOLH    PICTURE X.
+           02  VOLO PIC ZZZ,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  AVGC    PICTURE X.
+           02  AVGH    PICTURE X.
+           02  AVGO PIC ZZZ,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
