@@ -0,0 +1,84 @@
+       01  LSKEDI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  INSTNL    COMP  PIC  S9(4).
+           02  INSTNF    PICTURE X.
+           02  FILLER REDEFINES INSTNF.
+             03 INSTNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  INSTNI  PIC 9(3).
+           02  TOTNL    COMP  PIC  S9(4).
+           02  TOTNF    PICTURE X.
+           02  FILLER REDEFINES TOTNF.
+             03 TOTNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TOTNI  PIC 9(3).
+           02  DUEDL    COMP  PIC  S9(4).
+           02  DUEDF    PICTURE X.
+           02  FILLER REDEFINES DUEDF.
+             03 DUEDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DUEDI  PIC X(10).
+           02  PRINL    COMP  PIC  S9(4).
+           02  PRINF    PICTURE X.
+           02  FILLER REDEFINES PRINF.
+             03 PRINA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PRINI  PIC X(11).
+           02  INTRL    COMP  PIC  S9(4).
+           02  INTRF    PICTURE X.
+           02  FILLER REDEFINES INTRF.
+             03 INTRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  INTRI  PIC X(11).
+           02  BALL    COMP  PIC  S9(4).
+           02  BALF    PICTURE X.
+           02  FILLER REDEFINES BALF.
+             03 BALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BALI  PIC X(11).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LSKEDO REDEFINES LSKEDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  INSTNC    PICTURE X.
+           02  INSTNH    PICTURE X.
+           02  INSTNO PIC ZZ9.
+           02  FILLER PICTURE X(3).
+           02  TOTNC    PICTURE X.
+           02  TOTNH    PICTURE X.
+           02  TOTNO PIC ZZ9.
+           02  FILLER PICTURE X(3).
+           02  DUEDC    PICTURE X.
+           02  DUEDH    PICTURE X.
+           02  DUEDO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  PRINC    PICTURE X.
+           02  PRINH    PICTURE X.
+           02  PRINO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  INTRC    PICTURE X.
+           02  INTRH    PICTURE X.
+           02  INTRO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  BALC    PICTURE X.
+           02  BALH    PICTURE X.
+           02  BALO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
