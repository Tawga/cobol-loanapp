@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.PAYMENT_SCHEDULE)                          *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(SCHED))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.PAYMENT_SCHEDULE TABLE
+           ( SCHED_ID                       INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             INSTALLMENT_NO                 INTEGER NOT NULL,
+             DUE_DATE                       DATE NOT NULL,
+             PRINCIPAL_AMT                  DECIMAL(10, 2) NOT NULL,
+             INTEREST_AMT                   DECIMAL(10, 2) NOT NULL,
+             BALANCE_AMT                    DECIMAL(10, 2) NOT NULL,
+             ACTUAL_BALANCE_AMT             DECIMAL(10, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.PAYMENT_SCHEDULE             *
+      ******************************************************************
+       01  DCLPAYMENT-SCHEDULE.
+           10 SCHED-ID               PIC S9(9) USAGE COMP.
+           10 SCHED-APP-ID           PIC S9(9) USAGE COMP.
+           10 SCHED-INSTALLMENT-NO   PIC S9(9) USAGE COMP.
+           10 SCHED-DUE-DATE         PIC X(10).
+           10 SCHED-PRINCIPAL-AMT    PIC S9(8)V9(2) USAGE COMP-3.
+           10 SCHED-INTEREST-AMT     PIC S9(8)V9(2) USAGE COMP-3.
+           10 SCHED-BALANCE-AMT      PIC S9(8)V9(2) USAGE COMP-3.
+      *    THE REAL BALANCE OUTSTANDING AFTER AN ACTUAL PAYMENT WAS     *
+      *    APPLIED TO THIS INSTALLMENT - NULL UNTIL A PAYMENT REACHES  *
+      *    THIS ROW. KEPT SEPARATE FROM BALANCE-AMT, WHICH STAYS THE   *
+      *    FIXED THEORETICAL AMORTIZATION FIGURE THIS ROW WAS          *
+      *    GENERATED WITH SO THE ORIGINAL SCHEDULE REMAINS INTACT      *
+      *    EVEN WHEN REAL PAYMENTS DIVERGE FROM IT                     *
+           10 SCHED-ACTUAL-BALANCE-AMT PIC S9(8)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
