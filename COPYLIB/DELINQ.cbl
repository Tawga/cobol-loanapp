@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.DELINQUENCY)                                *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(DELINQ))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.DELINQUENCY TABLE
+           ( DELINQ_ID                      INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             INSTALLMENT_NO                 INTEGER NOT NULL,
+             DUE_DATE                       DATE NOT NULL,
+             DAYS_PAST_DUE                  INTEGER NOT NULL,
+             BUCKET                         CHAR(8) NOT NULL,
+             DELINQ_STATUS                  CHAR(8) NOT NULL,
+             FLAGGED_DATE                   DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.DELINQUENCY                 *
+      ******************************************************************
+       01  DCLDELINQUENCY.
+           10 DELINQ-ID               PIC S9(9) USAGE COMP.
+           10 DELINQ-APP-ID           PIC S9(9) USAGE COMP.
+           10 DELINQ-INSTALLMENT-NO   PIC S9(9) USAGE COMP.
+           10 DELINQ-DUE-DATE         PIC X(10).
+           10 DELINQ-DAYS-PAST-DUE    PIC S9(9) USAGE COMP.
+           10 DELINQ-BUCKET           PIC X(8).
+           10 DELINQ-STATUS-CODE      PIC X(8).
+           10 DELINQ-FLAGGED-DATE     PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
