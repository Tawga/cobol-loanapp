@@ -0,0 +1,74 @@
+       01  LCOLLI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  COLLIDL    COMP  PIC  S9(4).
+           02  COLLIDF    PICTURE X.
+           02  FILLER REDEFINES COLLIDF.
+             03 COLLIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  COLLIDI  PIC 9(8).
+           02  ATYPEL    COMP  PIC  S9(4).
+           02  ATYPEF    PICTURE X.
+           02  FILLER REDEFINES ATYPEF.
+             03 ATYPEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ATYPEI  PIC X(15).
+           02  ADESCL    COMP  PIC  S9(4).
+           02  ADESCF    PICTURE X.
+           02  FILLER REDEFINES ADESCF.
+             03 ADESCA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ADESCI  PIC X(40).
+           02  AVALL    COMP  PIC  S9(4).
+           02  AVALF    PICTURE X.
+           02  FILLER REDEFINES AVALF.
+             03 AVALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AVALI  PIC X(8).
+           02  LIENL    COMP  PIC  S9(4).
+           02  LIENF    PICTURE X.
+           02  FILLER REDEFINES LIENF.
+             03 LIENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LIENI  PIC X(3).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LCOLLO REDEFINES LCOLLI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  COLLIDC    PICTURE X.
+           02  COLLIDH    PICTURE X.
+           02  COLLIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  ATYPEC    PICTURE X.
+           02  ATYPEH    PICTURE X.
+           02  ATYPEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  ADESCC    PICTURE X.
+           02  ADESCH    PICTURE X.
+           02  ADESCO  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  AVALC    PICTURE X.
+           02  AVALH    PICTURE X.
+           02  AVALO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LIENC    PICTURE X.
+           02  LIENH    PICTURE X.
+           02  LIENO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
