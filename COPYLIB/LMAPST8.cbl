@@ -0,0 +1,74 @@
+       01  LDOCSI.
+           02  FILLER PIC X(12).
+           02  APPIDL    COMP  PIC  S9(4).
+           02  APPIDF    PICTURE X.
+           02  FILLER REDEFINES APPIDF.
+             03 APPIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  APPIDI  PIC 9(8).
+           02  DOCIDL    COMP  PIC  S9(4).
+           02  DOCIDF    PICTURE X.
+           02  FILLER REDEFINES DOCIDF.
+             03 DOCIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DOCIDI  PIC 9(8).
+           02  DOCTYPL    COMP  PIC  S9(4).
+           02  DOCTYPF    PICTURE X.
+           02  FILLER REDEFINES DOCTYPF.
+             03 DOCTYPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DOCTYPI  PIC X(20).
+           02  DOCREQL    COMP  PIC  S9(4).
+           02  DOCREQF    PICTURE X.
+           02  FILLER REDEFINES DOCREQF.
+             03 DOCREQA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DOCREQI  PIC X(1).
+           02  DOCRECVL    COMP  PIC  S9(4).
+           02  DOCRECVF    PICTURE X.
+           02  FILLER REDEFINES DOCRECVF.
+             03 DOCRECVA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DOCRECVI  PIC X(10).
+           02  DOCIMGL    COMP  PIC  S9(4).
+           02  DOCIMGF    PICTURE X.
+           02  FILLER REDEFINES DOCIMGF.
+             03 DOCIMGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DOCIMGI  PIC X(20).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(40).
+       01  LDOCSO REDEFINES LDOCSI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  APPIDC    PICTURE X.
+           02  APPIDH    PICTURE X.
+           02  APPIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  DOCIDC    PICTURE X.
+           02  DOCIDH    PICTURE X.
+           02  DOCIDO PIC Z(7)9.
+           02  FILLER PICTURE X(3).
+           02  DOCTYPC    PICTURE X.
+           02  DOCTYPH    PICTURE X.
+           02  DOCTYPO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  DOCREQC    PICTURE X.
+           02  DOCREQH    PICTURE X.
+           02  DOCREQO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  DOCRECVC    PICTURE X.
+           02  DOCRECVH    PICTURE X.
+           02  DOCRECVO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DOCIMGC    PICTURE X.
+           02  DOCIMGH    PICTURE X.
+           02  DOCIMGO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(40).
