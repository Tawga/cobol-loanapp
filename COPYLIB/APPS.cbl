@@ -15,7 +15,20 @@
              INTEREST                       INTEGER,
              MO_PAYMNT                      DECIMAL(10, 2),
              TOTAL_LOAN                     DECIMAL(10, 2),
-             LOAN_USAGE                     VARCHAR(40)
+             LOAN_USAGE                     VARCHAR(40),
+             EMP_STATUS                     CHAR(5),
+             MO_GROSS_INC                   INTEGER,
+             CURR_LOANS                     INTEGER,
+             CURR_ASSETS                    INTEGER,
+             REJECT_REASON                  CHAR(20),
+             ROW_VERSION                    INTEGER NOT NULL,
+             REFINANCED_FROM_APP_ID         INTEGER,
+             ARM_FLAG                       CHAR(1) NOT NULL,
+             CREDIT_SCORE                   INTEGER,
+             BRANCH_ID                      INTEGER,
+             OFFICER_ID                     INTEGER,
+             CURRENCY_CODE                  CHAR(3) NOT NULL,
+             EMP_VERIFY_STATUS              CHAR(10)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE KALA15.APPLICATIONS                *
@@ -30,7 +43,20 @@
            10 MO-PAYMNT            PIC S9(8)V9(2) USAGE COMP-3.
            10 TOTAL-LOAN           PIC S9(8)V9(2) USAGE COMP-3.
            10 LOAN-USAGE           PIC X(40).
+           10 EMP-STATUS           PIC X(5).
+           10 MO-GROSS-INC         PIC S9(9) USAGE COMP.
+           10 CURR-LOANS           PIC S9(9) USAGE COMP.
+           10 CURR-ASSETS          PIC S9(9) USAGE COMP.
+           10 REJECT-REASON        PIC X(20).
+           10 APP-ROW-VERSION      PIC S9(9) USAGE COMP.
+           10 REFINANCED-FROM-APP-ID PIC S9(9) USAGE COMP.
+           10 ARM-FLAG             PIC X(1).
+           10 CREDIT-SCORE         PIC S9(9) USAGE COMP.
+           10 BRANCH-ID            PIC S9(9) USAGE COMP.
+           10 OFFICER-ID           PIC S9(9) USAGE COMP.
+           10 CURRENCY-CODE        PIC X(3).
+           10 EMP-VERIFY-STATUS    PIC X(10).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 22      *
       ******************************************************************
 
\ No newline at end of file
