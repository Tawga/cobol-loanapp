@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.CUSTOMER_RATE_OVERRIDE)                    *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(RATEOVER))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.CUSTOMER_RATE_OVERRIDE TABLE
+           ( CUST_SSN                       CHAR(11) NOT NULL,
+             OVERRIDE_RATE                  DECIMAL(3, 2) NOT NULL,
+             EXPIRY_DATE                    DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.CUSTOMER_RATE_OVERRIDE      *
+      ******************************************************************
+       01  DCLCUSTOMER-RATE-OVERRIDE.
+           10 OVR-CUST-SSN         PIC X(11).
+           10 OVERRIDE-RATE        PIC S9(1)V9(2) USAGE COMP-3.
+           10 OVR-EXPIRY-DATE      PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
