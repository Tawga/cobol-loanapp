@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.LOAN_OFFICER)                               *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(OFFICER))                 *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                          *
+      *        QUOTE                                                    *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.LOAN_OFFICER TABLE
+           ( OFFICER_ID                     INTEGER NOT NULL,
+             OFFICER_NAME                   CHAR(30) NOT NULL,
+             OPERATOR_ID                    CHAR(3) NOT NULL,
+             OPERATOR_CLASS                 CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.LOAN_OFFICER                 *
+      ******************************************************************
+       01  DCLLOAN-OFFICER.
+           10 OFF-OFFICER-ID        PIC S9(9) USAGE COMP.
+           10 OFF-OFFICER-NAME      PIC X(30).
+           10 OFF-OPERATOR-ID       PIC X(3).
+           10 OFF-OPERATOR-CLASS    PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
