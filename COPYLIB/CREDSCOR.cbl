@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.CREDIT_SCORE_CONFIG)                        *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(CREDSCOR))                *
+      *        ACTION(REPLACE)                                          *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.CREDIT_SCORE_CONFIG TABLE
+           ( MIN_SCORE                      INTEGER NOT NULL,
+             EFFECTIVE_DATE                 DATE NOT NULL,
+             END_DATE                       DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.CREDIT_SCORE_CONFIG         *
+      ******************************************************************
+       01  DCLCREDIT-SCORE-CONFIG.
+           10 CFG-MIN-SCORE         PIC S9(9) USAGE COMP.
+           10 CFG-EFFECTIVE-DATE    PIC X(10).
+           10 CFG-END-DATE          PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
