@@ -1,8 +1,20 @@
           05 :TAG:-CRUD-SW          PIC X.
              88 SW-READ             VALUE 'R'.
              88 SW-INSERT           VALUE 'I'.
+             88 SW-UPDATE           VALUE 'U'.
              88 SW-DELETE           VALUE 'D'.
              88 SUCCESS             VALUE 'S'.
+             88 SW-COAPP            VALUE 'C'.
+             88 SW-COLLATERAL       VALUE 'L'.
+             88 SW-SCHED-READ       VALUE 'P'.
+             88 SW-PAYMENT          VALUE 'Y'.
+             88 SW-DELINQ-SWEEP     VALUE 'Q'.
+             88 SW-DOCUMENT         VALUE 'M'.
+             88 SW-BROWSE           VALUE 'B'.
+             88 SW-CALC-ONLY        VALUE 'X'.
+             88 SW-MAX-SUGGEST      VALUE 'Z'.
+             88 SW-SUPERVISOR-DECISION VALUE 'V'.
+             88 SW-DAILY-REPORT      VALUE 'T'.
 
           05 :TAG:-MESSAGE          PIC X(40).
           05 :TAG:-DATA.
@@ -21,4 +33,58 @@
              10 :TAG:-TOTAL-LOAN    PIC 9(10)V9(2).
              10 :TAG:-LOAN-USAGE    PIC X(40).
              10 :TAG:-AGE           PIC 9(3).
+             10 :TAG:-EMP-STATUS    PIC X(5).
+             10 :TAG:-MO-GROSS-INC  PIC 9(8).
+             10 :TAG:-CURR-LOANS    PIC 9(8).
+             10 :TAG:-CURR-ASSETS   PIC 9(8).
+             10 :TAG:-REJECT-REASON PIC X(20).
+             10 :TAG:-CUST-ROW-VER  PIC 9(9).
+             10 :TAG:-APP-ROW-VER   PIC 9(9).
+             10 :TAG:-REFINANCED-FROM-APP-ID PIC 9(8).
+             10 :TAG:-ARM-FLAG        PIC X(1).
+             10 :TAG:-CURRENCY-CODE    PIC X(3).
+             10 :TAG:-CREDIT-SCORE    PIC 9(3).
+             10 :TAG:-BRANCH-ID       PIC 9(4).
+             10 :TAG:-OFFICER-ID      PIC 9(4).
+             10 :TAG:-DELINQ-BUCKET   PIC X(8).
+             10 :TAG:-CO-SSN          PIC X(11).
+             10 :TAG:-CO-F-NAME       PIC X(15).
+             10 :TAG:-CO-L-NAME       PIC X(15).
+             10 :TAG:-CO-RELATIONSHIP PIC X(10).
+             10 :TAG:-CO-MO-GROSS-INC PIC 9(8).
+             10 :TAG:-COLL-ID         PIC 9(8).
+             10 :TAG:-COLL-ASSET-TYPE PIC X(15).
+             10 :TAG:-COLL-DESC       PIC X(40).
+             10 :TAG:-COLL-APPR-VAL   PIC 9(8).
+             10 :TAG:-COLL-LIEN-POS   PIC 9(3).
+             10 :TAG:-SCHED-INSTALLMENT-NO      PIC 9(3).
+             10 :TAG:-SCHED-TOTAL-INSTALLMENTS  PIC 9(3).
+             10 :TAG:-SCHED-DUE-DATE            PIC X(10).
+             10 :TAG:-SCHED-PRINCIPAL-AMT       PIC 9(8)V9(2).
+             10 :TAG:-SCHED-INTEREST-AMT        PIC 9(8)V9(2).
+             10 :TAG:-SCHED-BALANCE-AMT         PIC 9(8)V9(2).
+             10 :TAG:-OUTSTANDING-BAL    PIC 9(8)V9(2).
+             10 :TAG:-PAY-AMOUNT         PIC 9(8)V9(2).
+             10 :TAG:-PAY-TYPE           PIC X(6).
+             10 :TAG:-PAY-ID             PIC 9(8).
+             10 :TAG:-DOC-ID              PIC 9(8).
+             10 :TAG:-DOC-TYPE            PIC X(20).
+             10 :TAG:-DOC-REQUIRED        PIC X(1).
+             10 :TAG:-DOC-RECEIVED-DATE   PIC X(10).
+             10 :TAG:-DOC-IMAGE-REF       PIC X(20).
+             10 :TAG:-BROWSE-DIR          PIC X(1).
+             10 :TAG:-LAST-NAME-FILTER    PIC X(15).
+             10 :TAG:-CITY-FILTER         PIC X(20).
+             10 :TAG:-POSTAL-FILTER       PIC X(5).
+             10 :TAG:-STATUS-FILTER       PIC X(8).
+             10 :TAG:-OPERATOR-CLASS      PIC X(1).
+             10 :TAG:-MAX-LOAN-AMN        PIC 9(8).
+             10 :TAG:-SUPV-DECISION       PIC X(1).
+             10 :TAG:-RPT-ASOF-DATE        PIC X(10).
+             10 :TAG:-RPT-APPROVED-CNT     PIC 9(7).
+             10 :TAG:-RPT-REJECTED-CNT     PIC 9(7).
+             10 :TAG:-RPT-PENDING-CNT      PIC 9(7).
+             10 :TAG:-RPT-TOTAL-CNT        PIC 9(7).
+             10 :TAG:-RPT-TOTAL-VOLUME     PIC 9(10)V9(2).
+             10 :TAG:-RPT-AVERAGE-LOAN     PIC 9(9)V9(2).
 
\ No newline at end of file
