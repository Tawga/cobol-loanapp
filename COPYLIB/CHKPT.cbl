@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.BATCH_CHECKPOINT)                          *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(CHKPT))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.BATCH_CHECKPOINT TABLE
+           ( JOB_NAME                       CHAR(8) NOT NULL,
+             LAST_KEY                       INTEGER NOT NULL,
+             COMMIT_FREQ                    INTEGER NOT NULL,
+             RUN_STATUS                     CHAR(1) NOT NULL,
+             LAST_UPDATE_TS                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.BATCH_CHECKPOINT            *
+      ******************************************************************
+       01  DCLBATCH-CHECKPOINT.
+           10 CHKPT-JOB-NAME         PIC X(8).
+           10 CHKPT-LAST-KEY         PIC S9(9) USAGE COMP.
+           10 CHKPT-COMMIT-FREQ      PIC S9(9) USAGE COMP.
+           10 CHKPT-RUN-STATUS       PIC X(1).
+              88 CHKPT-IN-PROGRESS   VALUE 'R'.
+              88 CHKPT-COMPLETE      VALUE 'C'.
+           10 CHKPT-LAST-UPDATE-TS   PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
