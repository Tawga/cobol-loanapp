@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.FEE_HISTORY)                               *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(FEEHIST))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.FEE_HISTORY TABLE
+           ( FEE_ID                         INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             INSTALLMENT_NO                 INTEGER NOT NULL,
+             DUE_DATE                       DATE NOT NULL,
+             BUCKET                         CHAR(8) NOT NULL,
+             FEE_AMT                        DECIMAL(8, 2) NOT NULL,
+             ASSESSED_DATE                  DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.FEE_HISTORY                 *
+      ******************************************************************
+       01  DCLFEE-HISTORY.
+           10 FEE-ID                 PIC S9(9) USAGE COMP.
+           10 FEE-APP-ID             PIC S9(9) USAGE COMP.
+           10 FEE-INSTALLMENT-NO     PIC S9(9) USAGE COMP.
+           10 FEE-DUE-DATE           PIC X(10).
+           10 FEE-BUCKET             PIC X(8).
+           10 FEE-AMT                PIC S9(6)V9(2) USAGE COMP-3.
+           10 FEE-ASSESSED-DATE      PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
