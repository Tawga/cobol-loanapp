@@ -30,6 +30,12 @@
              03 AMOUNTA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  AMOUNTI  PIC X(8).
+           02  CURRL    COMP  PIC  S9(4).
+           02  CURRF    PICTURE X.
+           02  FILLER REDEFINES CURRF.
+             03 CURRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CURRI  PIC X(3).
            02  PERIODL    COMP  PIC  S9(4).
            02  PERIODF    PICTURE X.
            02  FILLER REDEFINES PERIODF.
@@ -54,6 +60,42 @@
              03 TOTALA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  TOTALI  PIC X(11).
+           02  OUTBALL    COMP  PIC  S9(4).
+           02  OUTBALF    PICTURE X.
+           02  FILLER REDEFINES OUTBALF.
+             03 OUTBALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OUTBALI  PIC X(11).
+           02  OFFICERL    COMP  PIC  S9(4).
+           02  OFFICERF    PICTURE X.
+           02  FILLER REDEFINES OFFICERF.
+             03 OFFICERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OFFICERI  PIC X(4).
+           02  DELINQL    COMP  PIC  S9(4).
+           02  DELINQF    PICTURE X.
+           02  FILLER REDEFINES DELINQF.
+             03 DELINQA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DELINQI  PIC X(8).
+           02  LNAMEL    COMP  PIC  S9(4).
+           02  LNAMEF    PICTURE X.
+           02  FILLER REDEFINES LNAMEF.
+             03 LNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LNAMEI  PIC X(15).
+           02  CITYL    COMP  PIC  S9(4).
+           02  CITYF    PICTURE X.
+           02  FILLER REDEFINES CITYF.
+             03 CITYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CITYI  PIC X(20).
+           02  POSTALL    COMP  PIC  S9(4).
+           02  POSTALF    PICTURE X.
+           02  FILLER REDEFINES POSTALF.
+             03 POSTALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  POSTALI  PIC X(5).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -83,6 +125,10 @@
            02  AMOUNTH    PICTURE X.
            02  AMOUNTO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  CURRC    PICTURE X.
+           02  CURRH    PICTURE X.
+           02  CURRO  PIC X(3).
+           02  FILLER PICTURE X(3).
            02  PERIODC    PICTURE X.
            02  PERIODH    PICTURE X.
            02  PERIODO  PIC X(2).
@@ -99,6 +145,30 @@
            02  TOTALH    PICTURE X.
            02  TOTALO PIC ZZZZZZZZ.99.
            02  FILLER PICTURE X(3).
+           02  OUTBALC    PICTURE X.
+           02  OUTBALH    PICTURE X.
+           02  OUTBALO PIC ZZZZZZZZ.99.
+           02  FILLER PICTURE X(3).
+           02  OFFICERC    PICTURE X.
+           02  OFFICERH    PICTURE X.
+           02  OFFICERO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  DELINQC    PICTURE X.
+           02  DELINQH    PICTURE X.
+           02  DELINQO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LNAMEC    PICTURE X.
+           02  LNAMEH    PICTURE X.
+           02  LNAMEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CITYC    PICTURE X.
+           02  CITYH    PICTURE X.
+           02  CITYO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  POSTALC    PICTURE X.
+           02  POSTALH    PICTURE X.
+           02  POSTALO  PIC X(5).
+           02  FILLER PICTURE X(3).
            02  MESSAGEC    PICTURE X.
            02  MESSAGEH    PICTURE X.
            02  MESSAGEO  PIC X(40).
