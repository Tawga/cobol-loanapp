@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(KALA15.DOCUMENT_CHECKLIST)                         *
+      *        LIBRARY(KALA15.LOANAPP.COPYLIB(DOCCHK))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE KALA15.DOCUMENT_CHECKLIST TABLE
+           ( DOC_ID                         INTEGER NOT NULL,
+             APP_ID                         INTEGER NOT NULL,
+             DOC_TYPE                       CHAR(20) NOT NULL,
+             REQUIRED_FLAG                  CHAR(1) NOT NULL,
+             RECEIVED_DATE                  DATE,
+             IMAGE_REF                      CHAR(20)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE KALA15.DOCUMENT_CHECKLIST          *
+      ******************************************************************
+       01  DCLDOCUMENT-CHECKLIST.
+           10 DOCCHK-ID               PIC S9(9) USAGE COMP.
+           10 DOCCHK-APP-ID           PIC S9(9) USAGE COMP.
+           10 DOCCHK-DOC-TYPE         PIC X(20).
+           10 DOCCHK-REQUIRED-FLAG    PIC X(1).
+           10 DOCCHK-RECEIVED-DATE    PIC X(10).
+           10 DOCCHK-IMAGE-REF        PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
